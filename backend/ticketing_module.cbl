@@ -63,6 +63,8 @@
            02    FS-SEAT-NUMBER    PIC 9(10).
            02    FS-BOOKING-STATUS    PIC X(9).
            02    FS-PRICE    PIC 9(10)V99.
+           02    FS-GROUP-ID    PIC X(15).
+           02    FS-PASSENGER-CATEGORY    PIC X(7).
            02    FS-TIME-STAMP.
                03    FS-TS-DATE    PIC 99/99/99.
                03    FS-TS-FILLER-SPACE    PIC X(3).
@@ -91,12 +93,21 @@
                    04    FS-P-MINUTES    PIC 99.
                    04    FS-P-COLON-2    PIC X.
                    04    FS-P-SECOND    PIC 99.
+           02    FS-P-FAILED-ATTEMPTS    PIC 9(2).
+           02    FS-P-LOCKOUT-UNTIL    PIC 9(11).
+           02    FS-P-STATUS    PIC X(8).
+           02    FS-P-PASSWORD-CHANGED-DAY    PIC 9(9).
+           02    FS-P-NOTIFY-PREF    PIC X.
+               88    FS-P-NOTIFY-EMAIL-ONLY    VALUE 'E'.
+               88    FS-P-NOTIFY-SMS-ONLY    VALUE 'S'.
+               88    FS-P-NOTIFY-BOTH    VALUE 'B'.
 
        FD  FS-SCHEDULES-FILE.
        01  FS-SCHEDULES-RECORD.
            02    FS-SCHEDULE-ID    PIC X(15).
            02    FS-FK-ROUTE-ID    PIC X(15).
            02    FS-FK-VEHICLE-ID    PIC X(15).
+           02    FS-FK-DRIVER-ID    PIC X(15).
            02    FS-S-DEPARTURE-TIME.
                03    FS-S-D-DATE    PIC 99/99/99.
                03    FS-S-D-FILLER-SPACE-1    PIC X(3).
@@ -133,6 +144,7 @@
            02    FS-ROUTE-DESTINATION    PIC X(30).
            02    FS-ROUTE-DISTANCE    PIC 9(10)V9(2).
            02    FS-ROUTE-BASE-PRICE    PIC 9(10)V9(2).
+           02    FS-ROUTE-CURRENCY-CODE    PIC X(3).
            02    FS-ROUTE-TIME-STAMP.
                03    FS-R-DATE    PIC 99/99/99.
                03    FS-R-FILLER-SPACE    PIC X(3).
@@ -151,6 +163,7 @@
            02    FS-VEHICLE-CAPACITY    PIC 9(3).
            02    FS-VEHICLE-LICENSE-PLATE    PIC X(20).
            02    FS-VEHICLE-PRICE-FACTOR    PIC 9(10)V9(2).
+           02    FS-VEHICLE-STATUS    PIC X(11).
            02    FS-VEHICLE-TIME-STAMP.
                03    FS-V-DATE    PIC 99/99/99.
                03    FS-V-FILLER-SPACE    PIC X(3).
@@ -208,44 +221,42 @@
            02    WS-SEAT-NUMBER            PIC 9(10).
            02    WS-PRICE                  PIC 9(9)V99.
 
+       01  WS-VAT-RATE                      PIC 9(3)V99 VALUE 12.00.
+       01  WS-BASE-FARE-AMOUNT              PIC 9(10)V99.
+       01  WS-VAT-AMOUNT                    PIC 9(10)V99.
+
 
        01  WS-STATUS                       PIC XX.
        01  WS-FILE-STATUS                  PIC XX.
        01  WS-TICKET-STATUS                PIC XX.
        01  WS-LINE                         PIC X(100).
+       01  WS-COMMAND                      PIC X(255).
+       01  WS-RETURN-CODE                  PIC 9(2).
 
 
        PROCEDURE DIVISION.
 
-      *    OPEN I-O FS-BOOKING-FILE
-      *    IF WS-STATUS NOT = '00'
-      *        PERFORM ERROR-OPENING-MESSAGE
-      *        STOP RUN
-      *    END-IF
-      *
-      *
-      *    OPEN OUTPUT FS-TICKET-FILE
-      *    IF WS-TICKET-STATUS NOT = '00'
-      *        PERFORM ERROR-OPENING-MESSAGE
-      *        STOP RUN
-      *    END-IF
-      *
-      *
-      *    PERFORM READ-AND-GENERATE-TICKET
-      *
-      *
-      *    CLOSE FS-BOOKING-FILE
-      *    CLOSE FS-TICKET-FILE
-      *
-      *
-      *    PERFORM SUCCESS-TICKET-MESSAGE
-      *    
-      *    CALL 'system' USING 'python3 txt_to_pdf_and_email.py '
-      *    WS-EMAIL
-
            PERFORM FETCH-BOOKING-FILE
       *    PERFORM DISPLAY-BOOKING-INFORMATION
 
+           OPEN OUTPUT FS-TICKET-FILE
+           IF WS-TICKET-STATUS NOT = '00'
+               PERFORM ERROR-OPENING-MESSAGE
+               STOP RUN
+           END-IF
+
+           PERFORM COMPUTE-VAT-BREAKDOWN
+
+           PERFORM WRITE-TICKET
+
+           CLOSE FS-TICKET-FILE
+
+           PERFORM SUCCESS-TICKET-MESSAGE
+
+           STRING "python3 backend/python_script_for_email.py "
+               FS-P-EMAIL DELIMITED BY SIZE INTO WS-COMMAND
+
+           CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN-CODE
 
            STOP RUN.
 
@@ -295,6 +306,13 @@
            CLOSE FS-PASSENGER-FILE
            .
 
+       COMPUTE-VAT-BREAKDOWN.
+           COMPUTE WS-BASE-FARE-AMOUNT ROUNDED =
+               FS-PRICE / (1 + (WS-VAT-RATE / 100))
+           COMPUTE WS-VAT-AMOUNT ROUNDED =
+               FS-PRICE - WS-BASE-FARE-AMOUNT
+           .
+
        DISPLAY-BOOKING-INFORMATION.
            DISPLAY FS-BOOKING-ID
            DISPLAY FS-P-FIRST-NAME
@@ -307,124 +325,122 @@
            DISPLAY FS-PRICE
        .
        
-      *READ-AND-GENERATE-TICKET.
-      *    READ FS-BOOKING-FILE
-      *        AT END
-      *            PERFORM NO-BOOKING-MESSAGE
-      *            STOP RUN
-      *        NOT AT END
-      *            PERFORM WRITE-TICKET
-      *    END-READ
-      *    .
-      *
-      *
-      *WRITE-TICKET.
-      *    MOVE "------------------------------------------------------"
-      *    TO WS-LINE
-      *    WRITE FS-TICKET-RECORD FROM WS-LINE
-      *
-      *
-      *    MOVE "                  GENERATED TICKET                    "
-      *    TO WS-LINE
-      *    WRITE FS-TICKET-RECORD FROM WS-LINE
-      *
-      *
-      *    MOVE "------------------------------------------------------"
-      *    TO WS-LINE
-      *    WRITE FS-TICKET-RECORD FROM WS-LINE
-      *
-      *
-      *    MOVE "I. User Information" TO WS-LINE
-      *    WRITE FS-TICKET-RECORD FROM WS-LINE
-      *
-      *
-      *    STRING "User ID          : " FS-P-USER-ID
-      *    DELIMITED BY SIZE INTO WS-LINE
-      *    WRITE FS-TICKET-RECORD FROM WS-LINE
-      *    
-      *    STRING "First Name       : " FS-P-FIRST-NAME
-      *    DELIMITED BY SIZE INTO WS-LINE
-      *    WRITE FS-TICKET-RECORD FROM WS-LINE
-      *
-      *
-      *    STRING "Last Name        : " FS-P-LAST-NAME
-      *    DELIMITED BY SIZE INTO WS-LINE
-      *    WRITE FS-TICKET-RECORD FROM WS-LINE
-      *
-      *
-      *    MOVE "------------------------------------------------------"
-      *    TO WS-LINE
-      *    WRITE FS-TICKET-RECORD FROM WS-LINE
-      *
-      *
-      *    MOVE "II. Travel Information" TO WS-LINE
-      *    WRITE FS-TICKET-RECORD FROM WS-LINE
-      *
-      *
-      *    STRING "Route ID         : " FS-ROUTE-ID
-      *    DELIMITED BY SIZE INTO WS-LINE
-      *    WRITE FS-TICKET-RECORD FROM WS-LINE
-      *    
-      *    STRING "Origin           : " FS-ROUTE-ORIGIN
-      *    DELIMITED BY SIZE INTO WS-LINE
-      *    WRITE FS-TICKET-RECORD FROM WS-LINE
-      *
-      *
-      *    STRING "Destination      : " FS-ROUTE-DESTINATION
-      *    DELIMITED BY SIZE INTO WS-LINE
-      *    WRITE FS-TICKET-RECORD FROM WS-LINE
-      *
-      *
-      *    STRING "Departure Time   : " FS-S-DEPARTURE-TIME
-      *    DELIMITED BY SIZE INTO WS-LINE
-      *    WRITE FS-TICKET-RECORD FROM WS-LINE
-      *
-      *
-      *    STRING "Arrival Time     : " FS-S-ARRIVAL-TIME
-      *    DELIMITED BY SIZE INTO WS-LINE
-      *    WRITE FS-TICKET-RECORD FROM WS-LINE
-      *
-      *
-      *    STRING "Seat Number      : " FS-SEAT-NUMBER
-      *    DELIMITED BY SIZE INTO WS-LINE
-      *    WRITE FS-TICKET-RECORD FROM WS-LINE
-      *
-      *
-      *    STRING "Price            : Php" FS-PRICE
-      *    DELIMITED BY SIZE INTO WS-LINE
-      *    WRITE FS-TICKET-RECORD FROM WS-LINE
-      *
-      *
-      *    MOVE "------------------@TransitEase2025--------------------"
-      *    TO WS-LINE
-      *    WRITE FS-TICKET-RECORD FROM WS-LINE
-      *
-      *
-      *    .
-      *
-      *
-      *ERROR-OPENING-MESSAGE.
-      *    DISPLAY "***************************************************"
-      *    DISPLAY "*         Error opening file. Try Again!          *"
-      *    DISPLAY "***************************************************"
-      *    DISPLAY " Press 'enter' key to continue..."
-      *    .
-      *
-      *
-      *SUCCESS-TICKET-MESSAGE.
-      *    DISPLAY "***************************************************"
-      *    DISPLAY "*          Ticket generation completed!           *"
-      *    DISPLAY "***************************************************"
-      *    DISPLAY " Press 'enter' key to continue..."
-      *    .
-      *
-      *
-      *NO-BOOKING-MESSAGE.
-      *    DISPLAY "***************************************************"
-      *    DISPLAY "*       No booking records found. Try Again!      *"
-      *    DISPLAY "***************************************************"
-      *    DISPLAY " Press 'enter' key to continue..."
-      *    .
+       WRITE-TICKET.
+           MOVE "------------------------------------------------------"
+           TO WS-LINE
+           WRITE FS-TICKET-RECORD FROM WS-LINE
+
+
+           MOVE "                  GENERATED TICKET                    "
+           TO WS-LINE
+           WRITE FS-TICKET-RECORD FROM WS-LINE
+
+
+           MOVE "------------------------------------------------------"
+           TO WS-LINE
+           WRITE FS-TICKET-RECORD FROM WS-LINE
+
+
+           MOVE "I. User Information" TO WS-LINE
+           WRITE FS-TICKET-RECORD FROM WS-LINE
+
+
+           STRING "User ID          : " FS-P-USER-ID
+           DELIMITED BY SIZE INTO WS-LINE
+           WRITE FS-TICKET-RECORD FROM WS-LINE
+
+           STRING "First Name       : " FS-P-FIRST-NAME
+           DELIMITED BY SIZE INTO WS-LINE
+           WRITE FS-TICKET-RECORD FROM WS-LINE
+
+
+           STRING "Last Name        : " FS-P-LAST-NAME
+           DELIMITED BY SIZE INTO WS-LINE
+           WRITE FS-TICKET-RECORD FROM WS-LINE
+
+
+           MOVE "------------------------------------------------------"
+           TO WS-LINE
+           WRITE FS-TICKET-RECORD FROM WS-LINE
+
+
+           MOVE "II. Travel Information" TO WS-LINE
+           WRITE FS-TICKET-RECORD FROM WS-LINE
+
+
+           STRING "Route ID         : " FS-ROUTE-ID
+           DELIMITED BY SIZE INTO WS-LINE
+           WRITE FS-TICKET-RECORD FROM WS-LINE
+
+           STRING "Origin           : " FS-ROUTE-ORIGIN
+           DELIMITED BY SIZE INTO WS-LINE
+           WRITE FS-TICKET-RECORD FROM WS-LINE
+
+
+           STRING "Destination      : " FS-ROUTE-DESTINATION
+           DELIMITED BY SIZE INTO WS-LINE
+           WRITE FS-TICKET-RECORD FROM WS-LINE
+
+
+           STRING "Departure Time   : " FS-S-DEPARTURE-TIME
+           DELIMITED BY SIZE INTO WS-LINE
+           WRITE FS-TICKET-RECORD FROM WS-LINE
+
+
+           STRING "Arrival Time     : " FS-S-ARRIVAL-TIME
+           DELIMITED BY SIZE INTO WS-LINE
+           WRITE FS-TICKET-RECORD FROM WS-LINE
+
+
+           STRING "Seat Number      : " FS-SEAT-NUMBER
+           DELIMITED BY SIZE INTO WS-LINE
+           WRITE FS-TICKET-RECORD FROM WS-LINE
+
+
+           IF FS-ROUTE-CURRENCY-CODE = SPACES THEN
+               MOVE 'PHP' TO FS-ROUTE-CURRENCY-CODE
+           END-IF
+
+           STRING "Base Fare        : " FS-ROUTE-CURRENCY-CODE " "
+           WS-BASE-FARE-AMOUNT
+           DELIMITED BY SIZE INTO WS-LINE
+           WRITE FS-TICKET-RECORD FROM WS-LINE
+
+
+           STRING "VAT (12%)        : " FS-ROUTE-CURRENCY-CODE " "
+           WS-VAT-AMOUNT
+           DELIMITED BY SIZE INTO WS-LINE
+           WRITE FS-TICKET-RECORD FROM WS-LINE
+
+
+           STRING "Price            : " FS-ROUTE-CURRENCY-CODE " "
+           FS-PRICE
+           DELIMITED BY SIZE INTO WS-LINE
+           WRITE FS-TICKET-RECORD FROM WS-LINE
+
+
+           MOVE "------------------@TransitEase2025--------------------"
+           TO WS-LINE
+           WRITE FS-TICKET-RECORD FROM WS-LINE
+
+
+           .
+
+
+       ERROR-OPENING-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*         Error opening file. Try Again!          *"
+           DISPLAY "***************************************************"
+           DISPLAY " Press 'enter' key to continue..."
+           .
+
+
+       SUCCESS-TICKET-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*          Ticket generation completed!           *"
+           DISPLAY "***************************************************"
+           DISPLAY " Press 'enter' key to continue..."
+           .
 
 
 
