@@ -22,7 +22,145 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS FS-SCHEDULE-ID
                FILE STATUS IS WS-FILE-STATUS.
-       
+
+           SELECT FS-DRIVERS-FILE ASSIGN TO 'data/drivers.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-DRIVER-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-SEAT-MAP-FILE ASSIGN TO 'data/seat_map.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-SEAT-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-PROMO-FILE ASSIGN TO 'data/promo_codes.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-PROMO-CODE
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-FARE-MATRIX-FILE ASSIGN TO 'data/fare_matrix.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-FARE-CLASS
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-EXCHANGE-RATE-FILE ASSIGN TO
+               'data/exchange_rates.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-EXR-CURRENCY-CODE
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-VEHICLE-LOCATION-FILE ASSIGN TO
+               'data/vehicle_location.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-VL-VEHICLE-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-RS-CHECKPOINT-FILE ASSIGN TO
+               'data/recurring_schedule_checkpoint.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-CKPT-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-BOOKING-FILE ASSIGN TO 'data/booking.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-BOOKING-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-BOOKING-HISTORY-FILE ASSIGN TO
+               'data/booking_history.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-BH-BOOKING-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-SCHEDULES-HISTORY-FILE ASSIGN TO
+               'data/schedules_history.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-SH-SCHEDULE-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-PASSENGER-FILE ASSIGN TO 'data/passenger_file.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-P-USER-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-PAYMENT-FILE ASSIGN TO 'data/payments.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-PAYMENT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-SEQUENCE-FILE ASSIGN TO 'data/id_sequence.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-SEQ-NAME
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-ADMIN-FILE ASSIGN TO 'data/admin_file.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-A-USER-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-SESSION-FILE ASSIGN TO
+               'data/artifact/session_file.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-SESSION-TOKEN
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-JOURNEYS-FILE ASSIGN TO 'data/journeys.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-JOURNEY-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-JOURNEY-LEGS-FILE ASSIGN TO 'data/journey_legs.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-JL-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-PRICING-CALENDAR-FILE ASSIGN TO
+               'data/pricing_calendar.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-PRICING-CALENDAR-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-AUDIT-FILE ASSIGN TO 'data/admin_audit.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-BOOKING-EXPORT-FILE ASSIGN TO
+               'data/export/bookings_export.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-PASSENGER-EXPORT-FILE ASSIGN TO
+               'data/export/passengers_export.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-SCHEDULES-EXPORT-FILE ASSIGN TO
+               'data/export/schedules_export.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  FS-ROUTES-FILE.
@@ -32,6 +170,7 @@
            02    FS-ROUTE-DESTINATION    PIC X(30).
            02    FS-ROUTE-DISTANCE    PIC 9(10)V9(2).
            02    FS-ROUTE-BASE-PRICE    PIC 9(10)V9(2).
+           02    FS-ROUTE-CURRENCY-CODE    PIC X(3).
            02    FS-ROUTE-TIME-STAMP.
                03    FS-R-DATE    PIC 99/99/99.
                03    FS-R-FILLER-SPACE    PIC X(3).
@@ -50,6 +189,7 @@
            02    FS-VEHICLE-CAPACITY    PIC 9(3).
            02    FS-VEHICLE-LICENSE-PLATE    PIC X(20).
            02    FS-VEHICLE-PRICE-FACTOR    PIC 9(10)V9(2).
+           02    FS-VEHICLE-STATUS    PIC X(11).
            02    FS-VEHICLE-TIME-STAMP.
                03    FS-V-DATE    PIC 99/99/99.
                03    FS-V-FILLER-SPACE    PIC X(3).
@@ -60,11 +200,28 @@
                    04    FS-V-COLON-2    PIC X.
                    04    FS-V-SECOND    PIC 99.
 
+       FD  FS-DRIVERS-FILE.
+       01  FS-DRIVERS-RECORD.
+           02    FS-DRIVER-ID    PIC X(15).
+           02    FS-DRIVER-NAME    PIC X(30).
+           02    FS-DRIVER-LICENSE-NUMBER    PIC X(20).
+           02    FS-DRIVER-STATUS    PIC X(11).
+           02    FS-DRIVER-TIME-STAMP.
+               03    FS-DR-DATE    PIC 99/99/99.
+               03    FS-DR-FILLER-SPACE    PIC X(3).
+               03    FS-DR-TIME.
+                   04    FS-DR-HOUR    PIC 99.
+                   04    FS-DR-COLON-1    PIC X.
+                   04    FS-DR-MINUTES    PIC 99.
+                   04    FS-DR-COLON-2    PIC X.
+                   04    FS-DR-SECOND    PIC 99.
+
        FD  FS-SCHEDULES-FILE.
        01  FS-SCHEDULES-RECORD.
            02    FS-SCHEDULE-ID    PIC X(15).
            02    FS-FK-ROUTE-ID    PIC X(15).
            02    FS-FK-VEHICLE-ID    PIC X(15).
+           02    FS-FK-DRIVER-ID    PIC X(15).
            02    FS-S-DEPARTURE-TIME.
                03    FS-S-D-DATE    PIC 99/99/99.
                03    FS-S-D-FILLER-SPACE-1    PIC X(3).
@@ -93,7 +250,319 @@
                    04    FS-S-MINUTES    PIC 99.
                    04    FS-S-COLON-2    PIC X.
                    04    FS-S-SECOND    PIC 99.
-      
+
+       FD  FS-SCHEDULES-HISTORY-FILE.
+       01  FS-SCHEDULES-HISTORY-RECORD.
+           02    FS-SH-SCHEDULE-ID    PIC X(15).
+           02    FS-SH-FK-ROUTE-ID    PIC X(15).
+           02    FS-SH-FK-VEHICLE-ID    PIC X(15).
+           02    FS-SH-FK-DRIVER-ID    PIC X(15).
+           02    FS-SH-S-DEPARTURE-TIME.
+               03    FS-SH-S-D-DATE    PIC 99/99/99.
+               03    FS-SH-S-D-FILLER-SPACE-1    PIC X(3).
+               03    FS-SH-S-D-TIME.
+                   04    FS-SH-S-D-HOUR    PIC 99.
+                   04    FS-SH-S-D-COLON-1    PIC X.
+                   04    FS-SH-S-D-MINUTES    PIC 99.
+               03    FS-SH-S-D-FILLER-SPACE-2    PIC X(3).
+               03    FS-SH-S-D-TIME-FORMAT    PIC XX.
+           02    FS-SH-S-ARRIVAL-TIME.
+               03    FS-SH-S-A-DATE    PIC 99/99/99.
+               03    FS-SH-S-A-FILLER-SPACE-1    PIC X(3).
+               03    FS-SH-S-A-TIME.
+                   04    FS-SH-S-A-HOUR    PIC 99.
+                   04    FS-SH-S-A-COLON-1    PIC X.
+                   04    FS-SH-S-A-MINUTES    PIC 99.
+               03    FS-SH-S-A-FILLER-SPACE-2    PIC X(3).
+               03    FS-SH-S-A-TIME-FORMAT    PIC XX.
+           02    FS-SH-S-STATUS    PIC X(8).
+           02    FS-SH-S-TIME-STAMP.
+               03    FS-SH-S-DATE    PIC 99/99/99.
+               03    FS-SH-S-FILLER-SPACE    PIC X(3).
+               03    FS-SH-S-TIME.
+                   04    FS-SH-S-HOUR    PIC 99.
+                   04    FS-SH-S-COLON-1    PIC X.
+                   04    FS-SH-S-MINUTES    PIC 99.
+                   04    FS-SH-S-COLON-2    PIC X.
+                   04    FS-SH-S-SECOND    PIC 99.
+
+       FD  FS-SEAT-MAP-FILE.
+       01  FS-SEAT-RECORD.
+           02    FS-SEAT-KEY.
+               03    FS-SEAT-SCHEDULE-ID    PIC X(15).
+               03    FS-SEAT-NO    PIC 9(3).
+           02    FS-SEAT-STATUS    PIC X(10).
+           02    FS-SEAT-FK-BOOKING-ID    PIC X(15).
+
+       FD  FS-PROMO-FILE.
+       01  FS-PROMO-RECORD.
+           02    FS-PROMO-CODE    PIC X(15).
+           02    FS-PROMO-DISCOUNT-TYPE    PIC X.
+               88    FS-PROMO-IS-PERCENT    VALUE 'P'.
+               88    FS-PROMO-IS-FLAT    VALUE 'F'.
+           02    FS-PROMO-DISCOUNT-VALUE    PIC 9(7)V99.
+           02    FS-PROMO-EXPIRY-DATE    PIC 99/99/99.
+           02    FS-PROMO-STATUS    PIC X(8).
+           02    FS-PROMO-TIME-STAMP.
+               03    FS-PR-DATE    PIC 99/99/99.
+               03    FS-PR-FILLER-SPACE    PIC X(3).
+               03    FS-PR-TIME.
+                   04    FS-PR-HOUR    PIC 99.
+                   04    FS-PR-COLON-1    PIC X.
+                   04    FS-PR-MINUTES    PIC 99.
+                   04    FS-PR-COLON-2    PIC X.
+                   04    FS-PR-SECOND    PIC 99.
+
+       FD  FS-FARE-MATRIX-FILE.
+       01  FS-FARE-MATRIX-RECORD.
+           02    FS-FARE-CLASS    PIC X.
+           02    FS-FARE-TIER-1-FACTOR    PIC 9(3)V99.
+           02    FS-FARE-TIER-2-FACTOR    PIC 9(3)V99.
+           02    FS-FARE-TIER-3-FACTOR    PIC 9(3)V99.
+           02    FS-FARE-TIME-STAMP.
+               03    FS-FM-DATE    PIC 99/99/99.
+               03    FS-FM-FILLER-SPACE    PIC X(3).
+               03    FS-FM-TIME.
+                   04    FS-FM-HOUR    PIC 99.
+                   04    FS-FM-COLON-1    PIC X.
+                   04    FS-FM-MINUTES    PIC 99.
+                   04    FS-FM-COLON-2    PIC X.
+                   04    FS-FM-SECOND    PIC 99.
+
+       FD  FS-EXCHANGE-RATE-FILE.
+       01  FS-EXCHANGE-RATE-RECORD.
+           02    FS-EXR-CURRENCY-CODE    PIC X(3).
+           02    FS-EXR-RATE-TO-PHP    PIC 9(6)V9(4).
+           02    FS-EXR-TIME-STAMP.
+               03    FS-EXR-DATE    PIC 99/99/99.
+               03    FS-EXR-FILLER-SPACE    PIC X(3).
+               03    FS-EXR-TIME.
+                   04    FS-EXR-HOUR    PIC 99.
+                   04    FS-EXR-COLON-1    PIC X.
+                   04    FS-EXR-MINUTES    PIC 99.
+                   04    FS-EXR-COLON-2    PIC X.
+                   04    FS-EXR-SECOND    PIC 99.
+
+       FD  FS-VEHICLE-LOCATION-FILE.
+       01  FS-VEHICLE-LOCATION-RECORD.
+           02    FS-VL-VEHICLE-ID    PIC X(15).
+           02    FS-VL-LATITUDE    PIC S9(3)V9(6).
+           02    FS-VL-LONGITUDE    PIC S9(3)V9(6).
+           02    FS-VL-CHECKPOINT-CODE    PIC X(20).
+           02    FS-VL-TIME-STAMP.
+               03    FS-VL-DATE    PIC 99/99/99.
+               03    FS-VL-FILLER-SPACE    PIC X(3).
+               03    FS-VL-TIME.
+                   04    FS-VL-HOUR    PIC 99.
+                   04    FS-VL-COLON-1    PIC X.
+                   04    FS-VL-MINUTES    PIC 99.
+                   04    FS-VL-COLON-2    PIC X.
+                   04    FS-VL-SECOND    PIC 99.
+
+       FD  FS-RS-CHECKPOINT-FILE.
+       01  FS-RS-CHECKPOINT-RECORD.
+           02    FS-CKPT-KEY.
+               03    FS-CKPT-FK-ROUTE-ID    PIC X(15).
+               03    FS-CKPT-FK-VEHICLE-ID    PIC X(15).
+           02    FS-CKPT-LAST-DAY-NUMBER    PIC S9(9) COMP.
+
+       FD  FS-BOOKING-FILE.
+       01  FS-BOOKING-RECORD.
+           02    FS-BOOKING-ID    PIC X(15).
+           02    FS-FK-USER-ID    PIC X(15).
+           02    FS-FK-SCHEDULE-ID    PIC X(15).
+           02    FS-SEAT-NUMBER    PIC 9(10).
+           02    FS-BOOKING-STATUS    PIC X(9).
+           02    FS-PRICE    PIC 9(10)V99.
+           02    FS-GROUP-ID    PIC X(15).
+           02    FS-PASSENGER-CATEGORY    PIC X(7).
+           02    FS-TIME-STAMP.
+               03    FS-TS-DATE    PIC 99/99/99.
+               03    FS-TS-FILLER-SPACE    PIC X(3).
+               03    FS-TS-TIME.
+                   04    FS-TS-HOUR    PIC 99.
+                   04    FS-TS-FILLER-COLON-1    PIC X.
+                   04    FS-TS-MINUTES    PIC 99.
+                   04    FS-TS-FILLER-COLON-2    PIC X.
+                   04    FS-TS-SECONDS    PIC 99.
+
+       FD  FS-BOOKING-HISTORY-FILE.
+       01  FS-BOOKING-HISTORY-RECORD.
+           02    FS-BH-BOOKING-ID    PIC X(15).
+           02    FS-BH-FK-USER-ID    PIC X(15).
+           02    FS-BH-FK-SCHEDULE-ID    PIC X(15).
+           02    FS-BH-SEAT-NUMBER    PIC 9(10).
+           02    FS-BH-BOOKING-STATUS    PIC X(9).
+           02    FS-BH-PRICE    PIC 9(10)V99.
+           02    FS-BH-GROUP-ID    PIC X(15).
+           02    FS-BH-PASSENGER-CATEGORY    PIC X(7).
+           02    FS-BH-TIME-STAMP.
+               03    FS-BH-TS-DATE    PIC 99/99/99.
+               03    FS-BH-TS-FILLER-SPACE    PIC X(3).
+               03    FS-BH-TS-TIME.
+                   04    FS-BH-TS-HOUR    PIC 99.
+                   04    FS-BH-TS-FILLER-COLON-1    PIC X.
+                   04    FS-BH-TS-MINUTES    PIC 99.
+                   04    FS-BH-TS-FILLER-COLON-2    PIC X.
+                   04    FS-BH-TS-SECONDS    PIC 99.
+
+       FD  FS-PAYMENT-FILE.
+       01  FS-PAYMENT-RECORD.
+           02    FS-PAYMENT-ID    PIC X(15).
+           02    FS-FK-BOOKING-ID    PIC X(15).
+           02    FS-PAYMENT-METHOD    PIC X(11).
+           02    FS-PAYMENT-AMOUNT    PIC 9(10)V99.
+           02    FS-PAYMENT-STATUS    PIC X(9).
+           02    FS-PROMO-CODE-USED    PIC X(15).
+           02    FS-DISCOUNT-AMOUNT    PIC 9(10)V99.
+           02    FS-DISCOUNT-REASON    PIC X(20).
+           02    FS-EWALLET-REF-NUMBER    PIC X(20).
+           02    FS-EWALLET-CONFIRMATION-CODE    PIC X(10).
+           02    FS-BASE-FARE-AMOUNT    PIC 9(10)V99.
+           02    FS-VAT-AMOUNT    PIC 9(10)V99.
+           02    FS-TRANSACTION-TIME-STAMP.
+               03    FS-TT-DATE    PIC 99/99/99.
+               03    FS-TT-FILLER-SPACE    PIC X(3).
+               03    FS-TT-TIME.
+                   04    FS-TT-HOUR    PIC 99.
+                   04    FS-TT-FILLER-COLON-1    PIC X.
+                   04    FS-TT-MINUTES    PIC 99.
+                   04    FS-TT-FILLER-COLON-2    PIC X.
+                   04    FS-TT-SECONDS    PIC 99.
+
+       FD  FS-PASSENGER-FILE.
+       01  FS-PASSENGER-RECORD.
+           02    FS-P-USER-ID    PIC X(15).
+           02    FS-P-FIRST-NAME    PIC X(50).
+           02    FS-P-LAST-NAME    PIC X(50).
+           02    FS-P-EMAIL    PIC X(100).
+           02    FS-P-PASSWORD    PIC X(64).
+           02    FS-P-PHONE-NUMBER    PIC X(11).
+           02    FS-P-ROLE    PIC X.
+           02    FS-P-TIME-STAMP.
+               03    FS-P-DATE    PIC 99/99/99.
+               03    FS-P-FILLER-SPACE    PIC X(3).
+               03    FS-P-TIME.
+                   04    FS-P-HOUR    PIC 99.
+                   04    FS-P-COLON-1    PIC X.
+                   04    FS-P-MINUTES    PIC 99.
+                   04    FS-P-COLON-2    PIC X.
+                   04    FS-P-SECOND    PIC 99.
+           02    FS-P-FAILED-ATTEMPTS    PIC 9(2).
+           02    FS-P-LOCKOUT-UNTIL    PIC 9(11).
+           02    FS-P-STATUS    PIC X(8).
+           02    FS-P-PASSWORD-CHANGED-DAY    PIC 9(9).
+           02    FS-P-NOTIFY-PREF    PIC X.
+               88    FS-P-NOTIFY-EMAIL-ONLY    VALUE 'E'.
+               88    FS-P-NOTIFY-SMS-ONLY    VALUE 'S'.
+               88    FS-P-NOTIFY-BOTH    VALUE 'B'.
+
+       FD  FS-ADMIN-FILE.
+       01  FS-ADMIN-RECORD.
+           02    FS-A-USER-ID    PIC X(15).
+           02    FS-A-FIRST-NAME    PIC X(50).
+           02    FS-A-LAST-NAME    PIC X(50).
+           02    FS-A-EMAIL    PIC X(100).
+           02    FS-A-PASSWORD    PIC X(64).
+           02    FS-A-PHONE-NUMBER    PIC X(11).
+           02    FS-A-ROLE    PIC X.
+           02    FS-A-TIME-STAMP.
+               03    FS-A-DATE    PIC 99/99/99.
+               03    FS-A-FILLER-SPACE    PIC X(3).
+               03    FS-A-TIME.
+                   04    FS-A-HOUR    PIC 99.
+                   04    FS-A-COLON-1    PIC X.
+                   04    FS-A-MINUTES    PIC 99.
+                   04    FS-A-COLON-2    PIC X.
+                   04    FS-A-SECOND    PIC 99.
+           02    FS-A-FAILED-ATTEMPTS    PIC 9(2).
+           02    FS-A-LOCKOUT-UNTIL    PIC 9(11).
+           02    FS-A-PERMISSION-LEVEL    PIC X.
+               88    FS-A-IS-SUPER-ADMIN    VALUE 'S'.
+               88    FS-A-IS-SUPPORT-ADMIN    VALUE 'F'.
+           02    FS-A-PASSWORD-CHANGED-DAY    PIC 9(9).
+
+       FD  FS-SESSION-FILE.
+       01  FS-SESSION-RECORD.
+           02    FS-SESSION-TOKEN    PIC X(15).
+           02    FS-SESSION-USER-ID    PIC X(15).
+           02    FS-SESSION-ROLE    PIC X.
+
+       FD  FS-SEQUENCE-FILE.
+       01  FS-SEQUENCE-RECORD.
+           02    FS-SEQ-NAME    PIC X(10).
+           02    FS-SEQ-LAST-INCREMENT    PIC 9(3).
+
+       FD  FS-JOURNEYS-FILE.
+       01  FS-JOURNEYS-RECORD.
+           02    FS-JOURNEY-ID    PIC X(15).
+           02    FS-JOURNEY-NAME    PIC X(40).
+           02    FS-JOURNEY-LEG-COUNT    PIC 9(2).
+           02    FS-JOURNEY-TRANSFER-MINUTES    PIC 9(4).
+           02    FS-JOURNEY-STATUS    PIC X(8).
+           02    FS-JOURNEY-TIME-STAMP.
+               03    FS-JY-DATE    PIC 99/99/99.
+               03    FS-JY-FILLER-SPACE    PIC X(3).
+               03    FS-JY-TIME.
+                   04    FS-JY-HOUR    PIC 99.
+                   04    FS-JY-COLON-1    PIC X.
+                   04    FS-JY-MINUTES    PIC 99.
+                   04    FS-JY-COLON-2    PIC X.
+                   04    FS-JY-SECOND    PIC 99.
+
+       FD  FS-JOURNEY-LEGS-FILE.
+       01  FS-JOURNEY-LEG-RECORD.
+           02    FS-JL-KEY.
+               03    FS-JL-JOURNEY-ID    PIC X(15).
+               03    FS-JL-LEG-NUMBER    PIC 9(2).
+           02    FS-JL-FK-ROUTE-ID    PIC X(15).
+
+       FD  FS-PRICING-CALENDAR-FILE.
+       01  FS-PRICING-CALENDAR-RECORD.
+           02    FS-PRICING-CALENDAR-ID    PIC X(15).
+           02    FS-PC-FK-ROUTE-ID    PIC X(15).
+           02    FS-PC-LABEL    PIC X(30).
+           02    FS-PC-START-DATE    PIC 99/99/99.
+           02    FS-PC-END-DATE    PIC 99/99/99.
+           02    FS-PC-MULTIPLIER    PIC 9(3)V99.
+           02    FS-PC-STATUS    PIC X(8).
+           02    FS-PC-TIME-STAMP.
+               03    FS-PC-DATE    PIC 99/99/99.
+               03    FS-PC-FILLER-SPACE    PIC X(3).
+               03    FS-PC-TIME.
+                   04    FS-PC-HOUR    PIC 99.
+                   04    FS-PC-COLON-1    PIC X.
+                   04    FS-PC-MINUTES    PIC 99.
+                   04    FS-PC-COLON-2    PIC X.
+                   04    FS-PC-SECOND    PIC 99.
+
+       FD  FS-AUDIT-FILE.
+       01  FS-AUDIT-RECORD.
+           02    FS-AUD-ADMIN-ID    PIC X(15).
+           02    FS-AUD-FILLER-1    PIC X(3) VALUE SPACES.
+           02    FS-AUD-ACTION    PIC X(20).
+           02    FS-AUD-FILLER-2    PIC X(3) VALUE SPACES.
+           02    FS-AUD-RECORD-KEY    PIC X(15).
+           02    FS-AUD-FILLER-3    PIC X(3) VALUE SPACES.
+           02    FS-AUD-TIME-STAMP.
+               03    FS-AUD-DATE    PIC 99/99/99.
+               03    FS-AUD-FILLER-SPACE    PIC X(3).
+               03    FS-AUD-TIME.
+                   04    FS-AUD-HOUR    PIC 99.
+                   04    FS-AUD-COLON-1    PIC X.
+                   04    FS-AUD-MINUTES    PIC 99.
+                   04    FS-AUD-COLON-2    PIC X.
+                   04    FS-AUD-SECOND    PIC 99.
+
+       FD  FS-BOOKING-EXPORT-FILE.
+       01  FS-BOOKING-EXPORT-RECORD    PIC X(150).
+
+       FD  FS-PASSENGER-EXPORT-FILE.
+       01  FS-PASSENGER-EXPORT-RECORD    PIC X(250).
+
+       FD  FS-SCHEDULES-EXPORT-FILE.
+       01  FS-SCHEDULES-EXPORT-RECORD    PIC X(150).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS    PIC XX.
        01  WS-DATE.
@@ -122,14 +591,23 @@
            02    WS-I-TIME-FORMAT    PIC XX.
        01  WS-INCREMENT-VALUE    PIC 9(3).
        01  WS-EOF    PIC X.
+       01  WS-EXPORT-LINE    PIC X(250).
+       01  WS-EXPORT-BOOKING-COUNT    PIC 9(7).
+       01  WS-EXPORT-PASSENGER-COUNT    PIC 9(7).
+       01  WS-EXPORT-SCHEDULE-COUNT    PIC 9(7).
+       01  WS-DASH-ACTIVE-SCHEDULES    PIC 9(7).
+       01  WS-DASH-TOTAL-VEHICLES    PIC 9(7).
+       01  WS-DASH-BOOKINGS-TODAY    PIC 9(7).
+       01  WS-DASH-REVENUE-TODAY    PIC 9(10)V99.
+       01  WS-DASH-TODAY-DATE-INT    PIC 9(8).
+       01  WS-DASH-TODAY-DAY-NUMBER    PIC 9(8).
+       01  WS-DASH-REC-DATE-INT    PIC 9(8).
+       01  WS-DASH-REC-DAY-NUMBER    PIC 9(8).
        01  WS-GENERATED-ID.
            02    WS-GSI-DATE    PIC 9(6).
            02    WS-GSI-TIME    PIC 9(6).
            02    WS-GSI-INCREMENT-VALUE    PIC 9(3).
-       01  WS-LAST-GENERATED-ID.
-           02    WS-LGSI-DATE    PIC 9(6).
-           02    WS-LGSI-TIME    PIC 9(6).
-           02    WS-L-INCREMENT-VALUE    PIC 9(3).
+       01  WS-SEQ-NAME    PIC X(10).
        01  WS-TIME-STAMP.
            02    WS-TS-DATE    PIC 99/99/99.
            02    WS-TS-FILLER-SPACE    PIC X(3) VALUE SPACES.
@@ -154,6 +632,7 @@
            02    WS-ROUTE-DESTINATION    PIC X(30).
            02    WS-ROUTE-DISTANCE    PIC 9(10)V99.
            02    WS-ROUTE-BASE-PRICE    PIC 9(10)V99.
+           02    WS-ROUTE-CURRENCY-CODE    PIC X(3).
            02    WS-ROUTE-TIME-STAMP.
                03    WS-R-DATE    PIC 99/99/99.
                03    WS-R-FILLER-SPACE    PIC X(3).
@@ -170,6 +649,7 @@
            02    WS-VEHICLE-CAPACITY    PIC 9(3).
            02    WS-VEHICLE-LICENSE-PLATE    PIC X(20).
            02    WS-VEHICLE-PRICE-FACTOR    PIC 9(10)V9(2).
+           02    WS-VEHICLE-STATUS    PIC X(11).
            02    WS-VEHICLE-TIME-STAMP.
                03    WS-V-DATE    PIC 99/99/99.
                03    WS-V-FILLER-SPACE    PIC X(3).
@@ -179,10 +659,25 @@
                    04    WS-V-MINUTES    PIC 99.
                    04    WS-V-COLON-2    PIC X.
                    04    WS-V-SECOND    PIC 99.
+       01  WS-DRIVERS-RECORD.
+           02    WS-DRIVER-ID    PIC X(15).
+           02    WS-DRIVER-NAME    PIC X(30).
+           02    WS-DRIVER-LICENSE-NUMBER    PIC X(20).
+           02    WS-DRIVER-STATUS    PIC X(11).
+           02    WS-DRIVER-TIME-STAMP.
+               03    WS-DR-DATE    PIC 99/99/99.
+               03    WS-DR-FILLER-SPACE    PIC X(3).
+               03    WS-DR-TIME.
+                   04    WS-DR-HOUR    PIC 99.
+                   04    WS-DR-COLON-1    PIC X.
+                   04    WS-DR-MINUTES    PIC 99.
+                   04    WS-DR-COLON-2    PIC X.
+                   04    WS-DR-SECOND    PIC 99.
        01  WS-SCHEDULES-RECORD.
            02    WS-SCHEDULE-ID    PIC X(15).
            02    WS-FK-ROUTE-ID    PIC X(15).
            02    WS-FK-VEHICLE-ID    PIC X(15).
+           02    WS-FK-DRIVER-ID    PIC X(15).
            02    WS-S-DEPARTURE-TIME.
                03    WS-S-D-DATE    PIC 99/99/99.
                03    WS-S-D-FILLER-SPACE-1    PIC X(3) VALUE SPACES.
@@ -211,11 +706,12 @@
                    04    WS-S-MINUTES    PIC 99.
                    04    WS-S-COLON-2    PIC X.
                    04    WS-S-SECOND    PIC 99.
-       01  WS-SCHEDULE-MM-CHOICE PIC X.
+       01  WS-SCHEDULE-MM-CHOICE PIC 99 VALUE ZEROES.
        01  WS-BUFFER    PIC X.
        01  WS-COUNTER-I PIC 9(3).
 
        01  WS-VEHICLE-MENU-CHOICE     PIC X.
+       01  WS-DRIVER-MENU-CHOICE     PIC X.
        01  WS-ROUTE-MENU-CHOICE     PIC X.
        01  WS-SCHEDULE-MENU-CHOICE     PIC X.
        01  WS-BOOL     PIC 9 VALUE 0.
@@ -223,14 +719,291 @@
        01  WS-TIME-FORMAT-CHOICE    PIC X.
        01  WS-STATUS-CANCEL PIC 9.
        01  WS-REENTER-CHOICE     PIC X(3) VALUE 'N'.
+       01  WS-SEED-CAPACITY    PIC 9(3).
+       01  WS-SEAT-NO    PIC 9(3).
+       01  WS-PROMO-RECORD.
+           02    WS-PROMO-CODE    PIC X(15).
+           02    WS-PROMO-DISCOUNT-TYPE    PIC X.
+           02    WS-PROMO-DISCOUNT-VALUE    PIC 9(7)V99.
+           02    WS-PROMO-EXPIRY-DATE    PIC 99/99/99.
+           02    WS-PROMO-STATUS    PIC X(8).
+           02    WS-PROMO-TIME-STAMP.
+               03    WS-PR-DATE    PIC 99/99/99.
+               03    WS-PR-FILLER-SPACE    PIC X(3).
+               03    WS-PR-TIME.
+                   04    WS-PR-HOUR    PIC 99.
+                   04    WS-PR-COLON-1    PIC X.
+                   04    WS-PR-MINUTES    PIC 99.
+                   04    WS-PR-COLON-2    PIC X.
+                   04    WS-PR-SECOND    PIC 99.
+       01  WS-PROMO-MENU-CHOICE    PIC X.
+       01  WS-PROMO-TYPE-CHOICE    PIC X.
+       01  WS-NOSHOW-MENU-CHOICE    PIC X.
+       01  WS-FARE-MATRIX-RECORD.
+           02    WS-FARE-CLASS    PIC X.
+           02    WS-FARE-TIER-1-FACTOR    PIC 9(3)V99.
+           02    WS-FARE-TIER-2-FACTOR    PIC 9(3)V99.
+           02    WS-FARE-TIER-3-FACTOR    PIC 9(3)V99.
+           02    WS-FARE-TIME-STAMP.
+               03    WS-FM-DATE    PIC 99/99/99.
+               03    WS-FM-FILLER-SPACE    PIC X(3).
+               03    WS-FM-TIME.
+                   04    WS-FM-HOUR    PIC 99.
+                   04    WS-FM-COLON-1    PIC X.
+                   04    WS-FM-MINUTES    PIC 99.
+                   04    WS-FM-COLON-2    PIC X.
+                   04    WS-FM-SECOND    PIC 99.
+       01  WS-FARE-MATRIX-MENU-CHOICE    PIC X.
+       01  WS-EXCHANGE-RATE-RECORD.
+           02    WS-EXR-CURRENCY-CODE    PIC X(3).
+           02    WS-EXR-RATE-TO-PHP    PIC 9(6)V9(4).
+           02    WS-EXR-TIME-STAMP.
+               03    WS-EXR-DATE    PIC 99/99/99.
+               03    WS-EXR-FILLER-SPACE    PIC X(3).
+               03    WS-EXR-TIME.
+                   04    WS-EXR-HOUR    PIC 99.
+                   04    WS-EXR-COLON-1    PIC X.
+                   04    WS-EXR-MINUTES    PIC 99.
+                   04    WS-EXR-COLON-2    PIC X.
+                   04    WS-EXR-SECOND    PIC 99.
+       01  WS-EXCHANGE-RATE-MENU-CHOICE    PIC X.
+       01  WS-VEHICLE-LOCATION-RECORD.
+           02    WS-VL-VEHICLE-ID    PIC X(15).
+           02    WS-VL-LATITUDE    PIC S9(3)V9(6).
+           02    WS-VL-LONGITUDE    PIC S9(3)V9(6).
+           02    WS-VL-CHECKPOINT-CODE    PIC X(20).
+           02    WS-VL-TIME-STAMP.
+               03    WS-VL-DATE    PIC 99/99/99.
+               03    WS-VL-FILLER-SPACE    PIC X(3).
+               03    WS-VL-TIME.
+                   04    WS-VL-HOUR    PIC 99.
+                   04    WS-VL-COLON-1    PIC X.
+                   04    WS-VL-MINUTES    PIC 99.
+                   04    WS-VL-COLON-2    PIC X.
+                   04    WS-VL-SECOND    PIC 99.
+       01  WS-VEHICLE-LOCATION-MENU-CHOICE    PIC X.
+       01  WS-TODAY-DATE.
+           02    WS-TODAY-YY    PIC 99.
+           02    WS-TODAY-MM    PIC 99.
+           02    WS-TODAY-DD    PIC 99.
+       01  WS-TODAY-TIME    PIC 9(8).
+       01  WS-TODAY-HOUR24    PIC 99.
+       01  WS-TODAY-MINUTE    PIC 99.
+       01  WS-DEPART-HOUR24    PIC 99.
+       01  WS-CURRENT-DATE-INT    PIC 9(8).
+       01  WS-DEPART-DATE-INT    PIC 9(8).
+       01  WS-CURRENT-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-DEPART-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-CURRENT-TOTAL-MINUTES    PIC S9(9) COMP.
+       01  WS-DEPART-TOTAL-MINUTES    PIC S9(9) COMP.
+       01  WS-MINUTES-TO-DEPARTURE    PIC S9(9) COMP.
+       01  WS-NOSHOW-ELIGIBLE    PIC X.
+           88    WS-NOSHOW-IS-ELIGIBLE    VALUE 'Y'.
+       01  WS-ROUTE-TALLY-TABLE.
+           02    WS-ROUTE-TALLY OCCURS 100 TIMES.
+               03    WS-RT-ROUTE-ID    PIC X(15).
+               03    WS-RT-ORIGIN    PIC X(30).
+               03    WS-RT-DESTINATION    PIC X(30).
+               03    WS-RT-COUNT    PIC 9(5).
+       01  WS-ROUTE-TALLY-COUNT    PIC 9(3) VALUE 0.
+       01  WS-PASSENGER-TALLY-TABLE.
+           02    WS-PASSENGER-TALLY OCCURS 100 TIMES.
+               03    WS-PT-USER-ID    PIC X(15).
+               03    WS-PT-FIRST-NAME    PIC X(50).
+               03    WS-PT-LAST-NAME    PIC X(50).
+               03    WS-PT-COUNT    PIC 9(5).
+       01  WS-PASSENGER-TALLY-COUNT    PIC 9(3) VALUE 0.
+       01  WS-TALLY-FOUND    PIC X.
+           88    WS-TALLY-WAS-FOUND    VALUE 'Y'.
+       01  WS-RECON-BOOKING-TABLE.
+           02    WS-RECON-BOOKING OCCURS 200 TIMES.
+               03    WS-RB-BOOKING-ID    PIC X(15).
+               03    WS-RB-MATCHED    PIC X.
+       01  WS-RECON-BOOKING-COUNT    PIC 9(4) VALUE 0.
+       01  WS-RECON-UNPAID-COUNT    PIC 9(4) VALUE 0.
+       01  WS-RECON-ORPHAN-COUNT    PIC 9(4) VALUE 0.
+       01  WS-RS-I-MONTH    PIC 99.
+       01  WS-RS-I-DAY    PIC 99.
+       01  WS-RS-I-YEAR    PIC 99.
+       01  WS-RS-START-DATE-INT    PIC 9(8).
+       01  WS-RS-END-DATE-INT    PIC 9(8).
+       01  WS-RS-START-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-RS-END-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-RS-CURRENT-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-RS-CURRENT-DATE-INT    PIC 9(8).
+       01  WS-RS-WEEKDAY-NUMBER    PIC 9.
+       01  WS-RS-DOW-TABLE.
+           02    WS-RS-DOW-FLAG OCCURS 7 TIMES PIC X.
+       01  WS-RS-DOW-INDEX    PIC 9(3).
+       01  WS-RS-DOW-ANSWER    PIC X.
+       01  WS-RS-GENERATED-COUNT    PIC 9(5).
+       01  WS-RS-SKIPPED-COUNT    PIC 9(5).
+       01  WS-RS-RESUMED    PIC X.
+       01  WS-RS-DEPARTURE-SAVE.
+           02    WS-RS-D-HOUR    PIC 99.
+           02    WS-RS-D-MINUTES    PIC 99.
+           02    WS-RS-D-TIME-FORMAT    PIC XX.
+       01  WS-RS-ARRIVAL-SAVE.
+           02    WS-RS-A-HOUR    PIC 99.
+           02    WS-RS-A-MINUTES    PIC 99.
+           02    WS-RS-A-TIME-FORMAT    PIC XX.
+       01  WS-CVM-DATE    PIC 99/99/99.
+       01  WS-CVM-HOUR    PIC 99.
+       01  WS-CVM-MINUTES    PIC 99.
+       01  WS-CVM-TIME-FORMAT    PIC XX.
+       01  WS-CVM-DATE-INT    PIC 9(8).
+       01  WS-CVM-HOUR24    PIC 99.
+       01  WS-CVM-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-CVM-TOTAL-MINUTES    PIC S9(9) COMP.
+       01  WS-VA-NEW-DEP-MINUTES    PIC S9(9) COMP.
+       01  WS-VA-NEW-ARR-MINUTES    PIC S9(9) COMP.
+       01  WS-VA-EXIST-DEP-MINUTES    PIC S9(9) COMP.
+       01  WS-VA-EXIST-ARR-MINUTES    PIC S9(9) COMP.
+       01  WS-VA-CONFLICT    PIC X.
+           88    WS-VA-HAS-CONFLICT    VALUE 'Y'.
+       01  WS-DRVA-NEW-DEP-MINUTES    PIC S9(9) COMP.
+       01  WS-DRVA-NEW-ARR-MINUTES    PIC S9(9) COMP.
+       01  WS-DRVA-EXIST-DEP-MINUTES    PIC S9(9) COMP.
+       01  WS-DRVA-EXIST-ARR-MINUTES    PIC S9(9) COMP.
+       01  WS-DRVA-CONFLICT    PIC X.
+           88    WS-DRVA-HAS-CONFLICT    VALUE 'Y'.
+       01  WS-NOTIFY-COMMAND    PIC X(300).
+       01  WS-NOTIFY-RETURN-CODE    PIC 9(2).
+       01  WS-OCC-ROUTE-TALLY-TABLE.
+           02    WS-OCC-ROUTE-TALLY OCCURS 100 TIMES.
+               03    WS-OCC-RT-ROUTE-ID    PIC X(15).
+               03    WS-OCC-RT-ORIGIN    PIC X(30).
+               03    WS-OCC-RT-DESTINATION    PIC X(30).
+               03    WS-OCC-RT-CAPACITY    PIC 9(7).
+               03    WS-OCC-RT-SOLD    PIC 9(7).
+       01  WS-OCC-ROUTE-TALLY-COUNT    PIC 9(3) VALUE 0.
+       01  WS-OCC-CLASS-TALLY-TABLE.
+           02    WS-OCC-CLASS-TALLY OCCURS 10 TIMES.
+               03    WS-OCC-CT-CLASS    PIC X.
+               03    WS-OCC-CT-CAPACITY    PIC 9(7).
+               03    WS-OCC-CT-SOLD    PIC 9(7).
+       01  WS-OCC-CLASS-TALLY-COUNT    PIC 9(3) VALUE 0.
+       01  WS-OCC-I-MONTH    PIC 99.
+       01  WS-OCC-I-DAY    PIC 99.
+       01  WS-OCC-I-YEAR    PIC 99.
+       01  WS-OCC-START-DATE-INT    PIC 9(8).
+       01  WS-OCC-END-DATE-INT    PIC 9(8).
+       01  WS-OCC-START-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-OCC-END-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-OCC-SCHED-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-OCC-PERCENT    PIC ZZ9.
+       01  WS-REV-ROUTE-TALLY-TABLE.
+           02    WS-REV-ROUTE-TALLY OCCURS 100 TIMES.
+               03    WS-REV-RT-ROUTE-ID    PIC X(15).
+               03    WS-REV-RT-ORIGIN    PIC X(30).
+               03    WS-REV-RT-DESTINATION    PIC X(30).
+               03    WS-REV-RT-COUNT    PIC 9(7).
+               03    WS-REV-RT-REVENUE    PIC 9(10)V99.
+       01  WS-REV-ROUTE-TALLY-COUNT    PIC 9(3) VALUE 0.
+       01  WS-REV-CLASS-TALLY-TABLE.
+           02    WS-REV-CLASS-TALLY OCCURS 10 TIMES.
+               03    WS-REV-CT-CLASS    PIC X.
+               03    WS-REV-CT-COUNT    PIC 9(7).
+               03    WS-REV-CT-REVENUE    PIC 9(10)V99.
+       01  WS-REV-CLASS-TALLY-COUNT    PIC 9(3) VALUE 0.
+       01  WS-REV-I-MONTH    PIC 99.
+       01  WS-REV-I-DAY    PIC 99.
+       01  WS-REV-I-YEAR    PIC 99.
+       01  WS-REV-START-DATE-INT    PIC 9(8).
+       01  WS-REV-END-DATE-INT    PIC 9(8).
+       01  WS-REV-START-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-REV-END-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-REV-PAY-DATE-INT    PIC 9(8).
+       01  WS-REV-PAY-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-REV-TOTAL-COUNT    PIC 9(7) VALUE 0.
+       01  WS-REV-TOTAL-REVENUE    PIC 9(10)V99 VALUE 0.
+       01  WS-EOD-I-MONTH    PIC 99.
+       01  WS-EOD-I-DAY    PIC 99.
+       01  WS-EOD-I-YEAR    PIC 99.
+       01  WS-EOD-DATE-INT    PIC 9(8).
+       01  WS-EOD-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-EOD-PAY-DATE-INT    PIC 9(8).
+       01  WS-EOD-PAY-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-EOD-SETTLED-COUNT    PIC 9(7) VALUE 0.
+       01  WS-EOD-SETTLED-TOTAL    PIC 9(10)V99 VALUE 0.
+       01  WS-EOD-CONFIRM    PIC X.
+       01  WS-ARC-I-MONTH    PIC 99.
+       01  WS-ARC-I-DAY    PIC 99.
+       01  WS-ARC-I-YEAR    PIC 99.
+       01  WS-ARC-CUTOFF-DATE-INT    PIC 9(8).
+       01  WS-ARC-CUTOFF-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-ARC-REC-DATE-INT    PIC 9(8).
+       01  WS-ARC-REC-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-ARC-BOOKING-COUNT    PIC 9(7) VALUE 0.
+       01  WS-ARC-SCHEDULE-COUNT    PIC 9(7) VALUE 0.
+       01  WS-ARC-CONFIRM    PIC X.
+       01  WS-JOURNEYS-RECORD.
+           02    WS-JOURNEY-ID    PIC X(15).
+           02    WS-JOURNEY-NAME    PIC X(40).
+           02    WS-JOURNEY-LEG-COUNT    PIC 9(2).
+           02    WS-JOURNEY-TRANSFER-MINUTES    PIC 9(4).
+           02    WS-JOURNEY-STATUS    PIC X(8).
+           02    WS-JOURNEY-TIME-STAMP.
+               03    WS-JY-DATE    PIC 99/99/99.
+               03    WS-JY-FILLER-SPACE    PIC X(3).
+               03    WS-JY-TIME.
+                   04    WS-JY-HOUR    PIC 99.
+                   04    WS-JY-COLON-1    PIC X VALUE ':'.
+                   04    WS-JY-MINUTES    PIC 99.
+                   04    WS-JY-COLON-2    PIC X VALUE ':'.
+                   04    WS-JY-SECOND    PIC 99.
+       01  WS-JOURNEY-MENU-CHOICE    PIC X.
+       01  WS-JOURNEY-LEG-COUNT-INPUT    PIC 9(2).
+       01  WS-JOURNEY-LEG-ROUTES-TABLE.
+           02    WS-JL-ROUTE-ID OCCURS 5 TIMES    PIC X(15).
+       01  WS-JOURNEY-LEG-VALID    PIC X.
+           88    WS-JOURNEY-LEG-WAS-VALID    VALUE 'Y'.
+       01  WS-JOURNEY-CHAIN-BROKEN    PIC X.
+           88    WS-JOURNEY-CHAIN-WAS-BROKEN    VALUE 'Y'.
+       01  WS-JL-PREV-DESTINATION    PIC X(30).
+       01  WS-PRICING-CALENDAR-RECORD.
+           02    WS-PRICING-CALENDAR-ID    PIC X(15).
+           02    WS-PC-FK-ROUTE-ID    PIC X(15).
+           02    WS-PC-LABEL    PIC X(30).
+           02    WS-PC-START-DATE    PIC 99/99/99.
+           02    WS-PC-END-DATE    PIC 99/99/99.
+           02    WS-PC-MULTIPLIER    PIC 9(3)V99.
+           02    WS-PC-STATUS    PIC X(8).
+           02    WS-PC-TIME-STAMP.
+               03    WS-PCT-DATE    PIC 99/99/99.
+               03    WS-PCT-FILLER-SPACE    PIC X(3).
+               03    WS-PCT-TIME.
+                   04    WS-PCT-HOUR    PIC 99.
+                   04    WS-PCT-COLON-1    PIC X VALUE ':'.
+                   04    WS-PCT-MINUTES    PIC 99.
+                   04    WS-PCT-COLON-2    PIC X VALUE ':'.
+                   04    WS-PCT-SECOND    PIC 99.
+       01  WS-PRICING-CALENDAR-MENU-CHOICE    PIC X.
+       01  WS-PC-I-MONTH    PIC 99.
+       01  WS-PC-I-DAY    PIC 99.
+       01  WS-PC-I-YEAR    PIC 99.
+       01  WS-PC-START-DATE-INT    PIC 9(8).
+       01  WS-PC-END-DATE-INT    PIC 9(8).
+       01  WS-PC-START-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-PC-END-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-PC-ROUTE-VALID    PIC X.
+           88    WS-PC-ROUTE-WAS-VALID    VALUE 'Y'.
+       01  WS-PERMISSION-LEVEL    PIC X.
+           88    WS-IS-SUPER-ADMIN    VALUE 'S'.
+           88    WS-IS-SUPPORT-ADMIN    VALUE 'F'.
+       01  WS-AUDIT-ADMIN-ID    PIC X(15).
+       01  WS-AUDIT-ACTION    PIC X(20).
+       01  WS-AUDIT-RECORD-KEY    PIC X(15).
+       01  WS-SESSION-TOKEN    PIC X(15).
 
        LINKAGE SECTION.
        
        PROCEDURE DIVISION.
            PERFORM CHECK-FILE-STATUS
+           PERFORM GET-ADMIN-PERMISSION-LEVEL
 
            PERFORM SCHEDULE-MAIN-MENU
-           
+
            GOBACK
            STOP RUN.
 
@@ -238,27 +1011,134 @@
            CALL "SYSTEM" USING "clear"
            .
 
+       GET-ADMIN-PERMISSION-LEVEL.
+           MOVE 'F' TO WS-PERMISSION-LEVEL
+
+           ACCEPT WS-SESSION-TOKEN FROM COMMAND-LINE
+           IF WS-SESSION-TOKEN = SPACES THEN
+               DISPLAY " Enter your session token: " WITH NO ADVANCING
+               ACCEPT WS-SESSION-TOKEN
+           END-IF
+
+           OPEN INPUT FS-SESSION-FILE
+               MOVE WS-SESSION-TOKEN TO FS-SESSION-TOKEN
+               READ FS-SESSION-FILE
+               KEY IS FS-SESSION-TOKEN
+               INVALID KEY
+                   MOVE SPACES TO FS-SESSION-USER-ID
+               END-READ
+           CLOSE FS-SESSION-FILE
+
+           MOVE FS-SESSION-USER-ID TO WS-AUDIT-ADMIN-ID
+
+           MOVE FS-SESSION-USER-ID TO FS-A-USER-ID
+
+           OPEN INPUT FS-ADMIN-FILE
+               READ FS-ADMIN-FILE
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       MOVE FS-A-PERMISSION-LEVEL TO WS-PERMISSION-LEVEL
+               END-READ
+           CLOSE FS-ADMIN-FILE
+           .
+
        SCHEDULE-MAIN-MENU.
-           PERFORM UNTIL WS-SCHEDULE-MM-CHOICE = 4
+           PERFORM UNTIL WS-SCHEDULE-MM-CHOICE = 18
            PERFORM CLEAR
            DISPLAY "***************************************************"
            DISPLAY "*                 Welcome, Admin!                 *"
            DISPLAY "***************************************************"
+           PERFORM DISPLAY-DASHBOARD-SUMMARY
+           DISPLAY " "
+           DISPLAY "***************************************************"
            DISPLAY "*                [1] Add Route                    *"
            DISPLAY "*                [2] Add Vehicle                  *"
            DISPLAY "*                [3] Add Schedule                 *"
-           DISPLAY "*                [4] Exit                         *"
+           DISPLAY "*                [4] Manage Promo Codes           *"
+           DISPLAY "*                [5] Boarding Desk / No-Shows     *"
+           DISPLAY "*                [6] Manage Fare Matrix           *"
+           DISPLAY "*                [7] Manage Drivers               *"
+           DISPLAY "*                [8] Occupancy Report             *"
+           DISPLAY "*                [9] Manage Journeys              *"
+           DISPLAY "*                [10] Manage Pricing Calendar     *"
+           DISPLAY "*                [11] Payment Reconciliation      *"
+           DISPLAY "*                [12] Manage Exchange Rates       *"
+           DISPLAY "*                [13] Daily Revenue Report        *"
+           DISPLAY "*                [14] End-of-Day Cash Settlement  *"
+           DISPLAY "*                [15] Archive Old Records         *"
+           DISPLAY "*                [16] Export Data to CSV          *"
+           DISPLAY "*                [17] Vehicle Location Tracking   *"
+           DISPLAY "*                [18] Exit                        *"
            DISPLAY "***************************************************"
            DISPLAY " Enter your choice: " WITH NO ADVANCING
            ACCEPT WS-SCHEDULE-MM-CHOICE
 
                EVALUATE WS-SCHEDULE-MM-CHOICE
-                   WHEN 1 PERFORM ADD-ROUTE-PAGE
-                   WHEN 2 PERFORM ADD-VEHICLE-PAGE
-                   WHEN 3 PERFORM ADD-SCHEDULE-PAGE
-                   WHEN 4
+                   WHEN 1
+                       IF WS-IS-SUPER-ADMIN THEN
+                           PERFORM ADD-ROUTE-PAGE
+                       ELSE
+                           PERFORM PERMISSION-DENIED-MESSAGE
+                       END-IF
+                   WHEN 2
+                       IF WS-IS-SUPER-ADMIN THEN
+                           PERFORM ADD-VEHICLE-PAGE
+                       ELSE
+                           PERFORM PERMISSION-DENIED-MESSAGE
+                       END-IF
+                   WHEN 3
+                       IF WS-IS-SUPER-ADMIN THEN
+                           PERFORM ADD-SCHEDULE-PAGE
+                       ELSE
+                           PERFORM PERMISSION-DENIED-MESSAGE
+                       END-IF
+                   WHEN 4 PERFORM PROMO-CODE-PAGE
+                   WHEN 5 PERFORM NOSHOW-PAGE
+                   WHEN 6 PERFORM FARE-MATRIX-PAGE
+                   WHEN 7 PERFORM ADD-DRIVER-PAGE
+                   WHEN 8 PERFORM OCCUPANCY-REPORT
+                   WHEN 9 PERFORM JOURNEY-PAGE
+                   WHEN 10 PERFORM PRICING-CALENDAR-PAGE
+                   WHEN 11
+                       IF WS-IS-SUPER-ADMIN THEN
+                           PERFORM PAYMENT-RECONCILIATION-REPORT
+                       ELSE
+                           PERFORM PERMISSION-DENIED-MESSAGE
+                       END-IF
+                   WHEN 12
+                       IF WS-IS-SUPER-ADMIN THEN
+                           PERFORM EXCHANGE-RATE-PAGE
+                       ELSE
+                           PERFORM PERMISSION-DENIED-MESSAGE
+                       END-IF
+                   WHEN 13
+                       IF WS-IS-SUPER-ADMIN THEN
+                           PERFORM REVENUE-REPORT
+                       ELSE
+                           PERFORM PERMISSION-DENIED-MESSAGE
+                       END-IF
+                   WHEN 14
+                       IF WS-IS-SUPER-ADMIN THEN
+                           PERFORM EOD-CASH-SETTLEMENT
+                       ELSE
+                           PERFORM PERMISSION-DENIED-MESSAGE
+                       END-IF
+                   WHEN 15
+                       IF WS-IS-SUPER-ADMIN THEN
+                           PERFORM ARCHIVE-OLD-RECORDS
+                       ELSE
+                           PERFORM PERMISSION-DENIED-MESSAGE
+                       END-IF
+                   WHEN 16
+                       IF WS-IS-SUPER-ADMIN THEN
+                           PERFORM EXPORT-DATA-TO-CSV
+                       ELSE
+                           PERFORM PERMISSION-DENIED-MESSAGE
+                       END-IF
+                   WHEN 17 PERFORM VEHICLE-LOCATION-PAGE
+                   WHEN 18
                        STOP RUN
-                   WHEN OTHER 
+                   WHEN OTHER
                        PERFORM INVALID-INPUT-MESSAGE
                END-EVALUATE
            END-PERFORM
@@ -319,10 +1199,19 @@
            ACCEPT WS-ROUTE-DISTANCE
            DISPLAY " Enter Route Base Price: " WITH NO ADVANCING
            ACCEPT WS-ROUTE-BASE-PRICE
+           DISPLAY " Enter Currency Code (blank = PHP): "
+           WITH NO ADVANCING
+           ACCEPT WS-ROUTE-CURRENCY-CODE
 
            MOVE FUNCTION LOWER-CASE(WS-ROUTE-ORIGIN) TO WS-ROUTE-ORIGIN
            MOVE FUNCTION LOWER-CASE(WS-ROUTE-DESTINATION) TO
            WS-ROUTE-DESTINATION
+           MOVE FUNCTION UPPER-CASE(WS-ROUTE-CURRENCY-CODE) TO
+           WS-ROUTE-CURRENCY-CODE
+
+           IF WS-ROUTE-CURRENCY-CODE = SPACES THEN
+               MOVE 'PHP' TO WS-ROUTE-CURRENCY-CODE
+           END-IF
 
            IF WS-ROUTE-ORIGIN = SPACES OR WS-ROUTE-DESTINATION = SPACES
            OR WS-ROUTE-DISTANCE = ZEROES OR WS-ROUTE-BASE-PRICE = ZEROES
@@ -331,6 +1220,11 @@
            END-IF
 
            PERFORM RECORD-ROUTE
+
+           MOVE 'ADD-ROUTE' TO WS-AUDIT-ACTION
+           MOVE FS-ROUTE-ID TO WS-AUDIT-RECORD-KEY
+           PERFORM WRITE-AUDIT-LOG
+
            DISPLAY ' '
            PERFORM SUCCESS-ADD-ROUTE-DISPLAY
 
@@ -364,15 +1258,24 @@
                    ACCEPT WS-ROUTE-DISTANCE
                    DISPLAY " Enter Route Base Price: " WITH NO ADVANCING
                    ACCEPT WS-ROUTE-BASE-PRICE
+                   DISPLAY " Enter Currency Code (blank = PHP): "
+                   WITH NO ADVANCING
+                   ACCEPT WS-ROUTE-CURRENCY-CODE
 
                    MOVE FUNCTION LOWER-CASE(WS-ROUTE-ORIGIN) TO
                    WS-ROUTE-ORIGIN
                    MOVE FUNCTION LOWER-CASE(WS-ROUTE-DESTINATION) TO
                    WS-ROUTE-DESTINATION
-       
-                   IF WS-ROUTE-ORIGIN = SPACES OR 
+                   MOVE FUNCTION UPPER-CASE(WS-ROUTE-CURRENCY-CODE) TO
+                   WS-ROUTE-CURRENCY-CODE
+
+                   IF WS-ROUTE-CURRENCY-CODE = SPACES THEN
+                       MOVE 'PHP' TO WS-ROUTE-CURRENCY-CODE
+                   END-IF
+
+                   IF WS-ROUTE-ORIGIN = SPACES OR
                    WS-ROUTE-DESTINATION = SPACES
-                   OR WS-ROUTE-DISTANCE = ZEROES OR 
+                   OR WS-ROUTE-DISTANCE = ZEROES OR
                    WS-ROUTE-BASE-PRICE = ZEROES
                        PERFORM FILL-ALL-THE-FIELDS
                        PERFORM ADD-ROUTE-PAGE
@@ -380,13 +1283,18 @@
                        MOVE WS-ROUTE-ORIGIN TO FS-ROUTE-ORIGIN
                        MOVE WS-ROUTE-DESTINATION TO FS-ROUTE-DESTINATION
                        MOVE WS-ROUTE-DISTANCE TO FS-ROUTE-DISTANCE
-                       MOVE WS-ROUTE-BASE-PRICE TO 
+                       MOVE WS-ROUTE-BASE-PRICE TO
                        FS-ROUTE-BASE-PRICE
+                       MOVE WS-ROUTE-CURRENCY-CODE TO
+                       FS-ROUTE-CURRENCY-CODE
                        REWRITE FS-ROUTES-RECORD
-                           INVALID KEY 
+                           INVALID KEY
                                 PERFORM ERROR-UPDATE-MESSAGE
                            NOT INVALID KEY
                                PERFORM SUCCESS-UPDATE-MESSAGE
+                               MOVE 'UPDATE-ROUTE' TO WS-AUDIT-ACTION
+                               MOVE FS-ROUTE-ID TO WS-AUDIT-RECORD-KEY
+                               PERFORM WRITE-AUDIT-LOG
                        END-REWRITE
                    END-IF 
                END-READ
@@ -408,7 +1316,11 @@
            OPEN I-O FS-ROUTES-FILE
            DELETE FS-ROUTES-FILE
                INVALID KEY PERFORM ROUTE-RECORD-NOTFOUND
-               NOT INVALID KEY PERFORM  SUCCESS-REMOVE-DISPLAY
+               NOT INVALID KEY
+                   PERFORM SUCCESS-REMOVE-DISPLAY
+                   MOVE 'REMOVE-ROUTE' TO WS-AUDIT-ACTION
+                   MOVE FS-ROUTE-ID TO WS-AUDIT-RECORD-KEY
+                   PERFORM WRITE-AUDIT-LOG
            END-DELETE
            CLOSE FS-ROUTES-FILE
            .
@@ -464,20 +1376,26 @@
            ACCEPT WS-VEHICLE-LICENSE-PLATE
            DISPLAY " Enter Vehicle Price Factor: " WITH NO ADVANCING
            ACCEPT WS-VEHICLE-PRICE-FACTOR
-           
-           MOVE FUNCTION LOWER-CASE(WS-VEHICLE-SERIAL) TO 
+
+           MOVE FUNCTION LOWER-CASE(WS-VEHICLE-SERIAL) TO
            WS-VEHICLE-SERIAL
-           MOVE FUNCTION LOWER-CASE(WS-VEHICLE-CLASS) TO 
+           MOVE FUNCTION LOWER-CASE(WS-VEHICLE-CLASS) TO
            WS-VEHICLE-CLASS
+           MOVE 'active' TO WS-VEHICLE-STATUS
 
            IF WS-VEHICLE-CLASS = SPACES OR WS-VEHICLE-CAPACITY = SPACES
-           OR WS-VEHICLE-LICENSE-PLATE = SPACES OR 
+           OR WS-VEHICLE-LICENSE-PLATE = SPACES OR
            WS-VEHICLE-PRICE-FACTOR = ZEROES
                DISPLAY ' '
                PERFORM FILL-ALL-THE-FIELDS
                PERFORM ADD-VEHICLE-PAGE
            ELSE
                PERFORM RECORD-VEHICLE
+
+               MOVE 'ADD-VEHICLE' TO WS-AUDIT-ACTION
+               MOVE FS-VEHICLE-ID TO WS-AUDIT-RECORD-KEY
+               PERFORM WRITE-AUDIT-LOG
+
                DISPLAY ' '
                PERFORM SUCCESS-ADD-VEHICLE-MESSAGE
            END-IF
@@ -513,29 +1431,47 @@
                    DISPLAY " Enter Vehicle Price Factor: "
                     WITH NO ADVANCING
                    ACCEPT WS-VEHICLE-PRICE-FACTOR
-                   
-                   MOVE FUNCTION LOWER-CASE(WS-VEHICLE-CLASS) TO 
+                   DISPLAY " Status - [ACTIVE] or [MAINTENANCE]: "
+                    WITH NO ADVANCING
+                   ACCEPT WS-VEHICLE-STATUS
+
+                   MOVE FUNCTION LOWER-CASE(WS-VEHICLE-CLASS) TO
                    WS-VEHICLE-CLASS
-       
-                   IF WS-VEHICLE-CLASS = SPACES OR 
-                       WS-VEHICLE-CAPACITY = SPACES OR 
-                       WS-VEHICLE-LICENSE-PLATE = SPACES OR 
-                       WS-VEHICLE-PRICE-FACTOR = SPACES
+                   MOVE FUNCTION LOWER-CASE(WS-VEHICLE-STATUS) TO
+                   WS-VEHICLE-STATUS
+
+                   IF WS-VEHICLE-CLASS = SPACES OR
+                       WS-VEHICLE-CAPACITY = SPACES OR
+                       WS-VEHICLE-LICENSE-PLATE = SPACES OR
+                       WS-VEHICLE-PRICE-FACTOR = SPACES OR
+                       WS-VEHICLE-STATUS = SPACES
                            PERFORM FILL-ALL-THE-FIELDS
                            PERFORM ADD-VEHICLE-PAGE
                    ELSE
                        MOVE WS-VEHICLE-SERIAL TO FS-VEHICLE-SERIAL
                        MOVE WS-VEHICLE-CLASS TO FS-VEHICLE-CLASS
                        MOVE WS-VEHICLE-CAPACITY TO FS-VEHICLE-CAPACITY
-                       MOVE WS-VEHICLE-LICENSE-PLATE TO 
+                       MOVE WS-VEHICLE-LICENSE-PLATE TO
                        FS-VEHICLE-LICENSE-PLATE
-                       MOVE WS-VEHICLE-PRICE-FACTOR TO 
+                       MOVE WS-VEHICLE-PRICE-FACTOR TO
                        FS-VEHICLE-PRICE-FACTOR
-                       REWRITE FS-VEHICLES-RECORD    
+                       MOVE WS-VEHICLE-STATUS TO FS-VEHICLE-STATUS
+                       REWRITE FS-VEHICLES-RECORD
                            INVALID KEY
                                PERFORM UPDATE-FAILED-DISPLAY
-                            NOT INVALID KEY 
+                            NOT INVALID KEY
                                 PERFORM SUCCESS-UPDATE-MESSAGE
+                                MOVE 'UPDATE-VEHICLE' TO
+                                WS-AUDIT-ACTION
+                                MOVE FS-VEHICLE-ID TO
+                                WS-AUDIT-RECORD-KEY
+                                PERFORM WRITE-AUDIT-LOG
+                                IF FS-VEHICLE-STATUS NOT = 'active'
+                                    MOVE FS-VEHICLE-ID TO
+                                    WS-FK-VEHICLE-ID
+                                    PERFORM
+                                FLAG-VEHICLE-SCHEDULES-FOR-REASSIGNMENT
+                                END-IF
                        END-REWRITE
                    END-IF
                END-READ
@@ -556,16 +1492,162 @@
         
            DELETE FS-VEHICLES-FILE
                INVALID KEY PERFORM VEHICLE-NOT-FOUND
-               NOT INVALID KEY PERFORM SUCCESS-REMOVE-DISPLAY
-                           
+               NOT INVALID KEY
+                   PERFORM SUCCESS-REMOVE-DISPLAY
+                   MOVE 'REMOVE-VEHICLE' TO WS-AUDIT-ACTION
+                   MOVE FS-VEHICLE-ID TO WS-AUDIT-RECORD-KEY
+                   PERFORM WRITE-AUDIT-LOG
+
            CLOSE FS-VEHICLES-FILE
            ACCEPT WS-BUFFER
            .
 
+       ADD-DRIVER-PAGE.
+           MOVE SPACES TO WS-DRIVER-MENU-CHOICE
+           PERFORM UNTIL WS-DRIVER-MENU-CHOICE = '4'
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*                Add Driver Page                  *"
+           DISPLAY "***************************************************"
+
+               PERFORM TRAVERSAL-DRIVER-RECORD
+
+               DISPLAY ' '
+               DISPLAY '1 - Add Driver'
+               DISPLAY '2 - Update Driver'
+               DISPLAY '3 - Remove Driver'
+               DISPLAY '4 - Go Back'
+               DISPLAY ' '
+               DISPLAY 'Enter your choice : ' WITH NO ADVANCING
+               ACCEPT WS-DRIVER-MENU-CHOICE
+
+               DISPLAY ' '
+
+               EVALUATE WS-DRIVER-MENU-CHOICE
+                   WHEN '1'
+                       PERFORM ADD-DRIVER
+                   WHEN '2'
+                       PERFORM UPDATE-DRIVER
+                   WHEN '3'
+                       PERFORM REMOVE-DRIVER
+                   WHEN '4'
+                       PERFORM SCHEDULE-MAIN-MENU
+                   WHEN OTHER
+                       PERFORM INVALID-INPUT-MESSAGE
+                       PERFORM ADD-DRIVER-PAGE
+               END-EVALUATE
+           END-PERFORM
+           .
+
+       ADD-DRIVER.
+           PERFORM CLEAR
+           PERFORM ADD-DRIVER-DISPLAY
+           DISPLAY ' '
+           DISPLAY " Enter Driver Name: " WITH NO ADVANCING
+           ACCEPT WS-DRIVER-NAME
+           DISPLAY " Enter Driver License Number: " WITH NO ADVANCING
+           ACCEPT WS-DRIVER-LICENSE-NUMBER
+
+           MOVE 'active' TO WS-DRIVER-STATUS
+
+           IF WS-DRIVER-NAME = SPACES OR
+           WS-DRIVER-LICENSE-NUMBER = SPACES
+               DISPLAY ' '
+               PERFORM FILL-ALL-THE-FIELDS
+               PERFORM ADD-DRIVER-PAGE
+           ELSE
+               PERFORM RECORD-DRIVER
+
+               MOVE 'ADD-DRIVER' TO WS-AUDIT-ACTION
+               MOVE FS-DRIVER-ID TO WS-AUDIT-RECORD-KEY
+               PERFORM WRITE-AUDIT-LOG
+
+               DISPLAY ' '
+               PERFORM SUCCESS-ADD-DRIVER-MESSAGE
+           END-IF
+
+           ACCEPT WS-BUFFER
+           .
+
+       UPDATE-DRIVER.
+           PERFORM CLEAR
+           PERFORM UPDATE-DRIVER-DISPLAY
+           DISPLAY ' '
+           PERFORM TRAVERSAL-DRIVER-RECORD
+           DISPLAY 'Search ID : ' WITH NO ADVANCING
+           ACCEPT FS-DRIVER-ID
+
+           OPEN I-O FS-DRIVERS-FILE
+               READ FS-DRIVERS-FILE
+               KEY IS FS-DRIVER-ID
+               INVALID KEY
+                   DISPLAY ' '
+                   PERFORM DRIVER-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY " Enter Driver Name: " WITH NO ADVANCING
+                   ACCEPT WS-DRIVER-NAME
+                   DISPLAY " Enter Driver License Number: "
+                    WITH NO ADVANCING
+                   ACCEPT WS-DRIVER-LICENSE-NUMBER
+                   DISPLAY " Status - [ACTIVE] or [INACTIVE]: "
+                    WITH NO ADVANCING
+                   ACCEPT WS-DRIVER-STATUS
+
+                   MOVE FUNCTION LOWER-CASE(WS-DRIVER-STATUS) TO
+                   WS-DRIVER-STATUS
+
+                   IF WS-DRIVER-NAME = SPACES OR
+                       WS-DRIVER-LICENSE-NUMBER = SPACES OR
+                       WS-DRIVER-STATUS = SPACES
+                           PERFORM FILL-ALL-THE-FIELDS
+                           PERFORM ADD-DRIVER-PAGE
+                   ELSE
+                       MOVE WS-DRIVER-NAME TO FS-DRIVER-NAME
+                       MOVE WS-DRIVER-LICENSE-NUMBER TO
+                       FS-DRIVER-LICENSE-NUMBER
+                       MOVE WS-DRIVER-STATUS TO FS-DRIVER-STATUS
+                       REWRITE FS-DRIVERS-RECORD
+                           INVALID KEY
+                               PERFORM UPDATE-FAILED-DISPLAY
+                           NOT INVALID KEY
+                               PERFORM SUCCESS-UPDATE-MESSAGE
+                               MOVE 'UPDATE-DRIVER' TO WS-AUDIT-ACTION
+                               MOVE FS-DRIVER-ID TO WS-AUDIT-RECORD-KEY
+                               PERFORM WRITE-AUDIT-LOG
+                       END-REWRITE
+                   END-IF
+               END-READ
+           CLOSE FS-DRIVERS-FILE
+           ACCEPT WS-BUFFER
+           .
+
+       REMOVE-DRIVER.
+           PERFORM CLEAR
+           PERFORM REMOVE-DRIVER-DISPLAY
+           DISPLAY ' '
+           PERFORM TRAVERSAL-DRIVER-RECORD
+           DISPLAY ' '
+           DISPLAY 'Search ID : ' WITH NO ADVANCING
+           ACCEPT FS-DRIVER-ID
+
+           OPEN I-O FS-DRIVERS-FILE
+
+           DELETE FS-DRIVERS-FILE
+               INVALID KEY PERFORM DRIVER-NOT-FOUND
+               NOT INVALID KEY
+                   PERFORM SUCCESS-REMOVE-DISPLAY
+                   MOVE 'REMOVE-DRIVER' TO WS-AUDIT-ACTION
+                   MOVE FS-DRIVER-ID TO WS-AUDIT-RECORD-KEY
+                   PERFORM WRITE-AUDIT-LOG
+
+           CLOSE FS-DRIVERS-FILE
+           ACCEPT WS-BUFFER
+           .
+
       *            ----------------add schedule----------------
-       ADD-SCHEDULE-PAGE. 
+       ADD-SCHEDULE-PAGE.
            MOVE SPACES TO WS-SCHEDULE-MENU-CHOICE
-           PERFORM UNTIL WS-SCHEDULE-MENU-CHOICE = '5'
+           PERFORM UNTIL WS-SCHEDULE-MENU-CHOICE = '6'
            PERFORM CLEAR
            DISPLAY "***************************************************"
            DISPLAY "*               Add Schedule Page                 *"
@@ -578,7 +1660,8 @@
            DISPLAY '2 - Update Schedule'
            DISPLAY '3 - Cancel Schedule'
            DISPLAY '4 - Remove Schedule'
-           DISPLAY '5 - Go Back'
+           DISPLAY '5 - Add Recurring Schedule'
+           DISPLAY '6 - Go Back'
            DISPLAY ' '
            DISPLAY 'Enter your choice : ' WITH NO ADVANCING
            ACCEPT WS-SCHEDULE-MENU-CHOICE
@@ -594,13 +1677,15 @@
                    WHEN '4'
                        PERFORM REMOVE-SCHEDULE
                    WHEN '5'
+                       PERFORM ADD-RECURRING-SCHEDULE
+                   WHEN '6'
                        CONTINUE
                    WHEN OTHER
                        PERFORM INVALID-CHOICE-MESSAGE
                        ACCEPT WS-BUFFER
                        PERFORM ADD-SCHEDULE-PAGE
                END-EVALUATE
-           END-PERFORM 
+           END-PERFORM
            ACCEPT WS-BUFFER
            .
 
@@ -628,15 +1713,41 @@
            MOVE WS-FK-VEHICLE-ID TO FS-VEHICLE-ID
            OPEN INPUT FS-VEHICLES-FILE
                READ FS-VEHICLES-FILE
-               INVALID KEY 
+               INVALID KEY
                PERFORM CLEAR
                PERFORM INVALID-INPUT-MESSAGE
                PERFORM ADD-SCHEDULE
+               NOT INVALID KEY
+               MOVE FS-VEHICLE-CAPACITY TO WS-SEED-CAPACITY
+               IF FS-VEHICLE-STATUS NOT = 'active'
+                   PERFORM VEHICLE-UNDER-MAINTENANCE-MESSAGE
+                   PERFORM ADD-SCHEDULE
+               END-IF
                END-READ
            CLOSE FS-VEHICLES-FILE
 
+           PERFORM CLEAR
+           PERFORM TRAVERSAL-DRIVER-RECORD
+           DISPLAY ' '
+           DISPLAY "Enter Driver ID: " WITH NO ADVANCING
+           ACCEPT WS-FK-DRIVER-ID
+           MOVE WS-FK-DRIVER-ID TO FS-DRIVER-ID
+           OPEN INPUT FS-DRIVERS-FILE
+               READ FS-DRIVERS-FILE
+               INVALID KEY
+               PERFORM CLEAR
+               PERFORM INVALID-INPUT-MESSAGE
+               PERFORM ADD-SCHEDULE
+               NOT INVALID KEY
+               IF FS-DRIVER-STATUS NOT = 'active'
+                   PERFORM DRIVER-NOT-ACTIVE-MESSAGE
+                   PERFORM ADD-SCHEDULE
+               END-IF
+               END-READ
+           CLOSE FS-DRIVERS-FILE
+
            MOVE 0 TO WS-BOOL
-           
+
            PERFORM CLEAR
            PERFORM DEPARTURE-TIME-DISPLAY
            DISPLAY ' '
@@ -880,23 +1991,468 @@
                DISPLAY ' '
                PERFORM ADD-SCHEDULE
            ELSE
-               MOVE 'active' TO WS-S-STATUS
-               PERFORM RECORD-SCHEDULE
-               DISPLAY ' '
-               PERFORM SUCCESS-ADD-SCHEDULE-MESSAGE
+               PERFORM CHECK-VEHICLE-AVAILABILITY
+               IF WS-VA-HAS-CONFLICT THEN
+                   PERFORM VEHICLE-DOUBLE-BOOKED-MESSAGE
+                   PERFORM ADD-SCHEDULE
+               ELSE
+                   PERFORM CHECK-DRIVER-AVAILABILITY
+                   IF WS-DRVA-HAS-CONFLICT THEN
+                       PERFORM DRIVER-DOUBLE-BOOKED-MESSAGE
+                       PERFORM ADD-SCHEDULE
+                   ELSE
+                       MOVE 'active' TO WS-S-STATUS
+                       PERFORM RECORD-SCHEDULE
+                       PERFORM INITIALIZE-SEAT-MAP
+
+                       MOVE 'ADD-SCHEDULE' TO WS-AUDIT-ACTION
+                       MOVE FS-SCHEDULE-ID TO WS-AUDIT-RECORD-KEY
+                       PERFORM WRITE-AUDIT-LOG
+
+                       DISPLAY ' '
+                       PERFORM SUCCESS-ADD-SCHEDULE-MESSAGE
+                   END-IF
+               END-IF
            END-IF
            .
 
-       UPDATE-SCHEDULE.
+       ADD-RECURRING-SCHEDULE.
            PERFORM CLEAR
-           DISPLAY " "
-           DISPLAY "***************************************************"
-           DISPLAY "*                  UPDATE SCHEDULE                *"
-           DISPLAY "***************************************************"
-           PERFORM TRAVERSAL-SCHEDULE
+           PERFORM TRAVERSAL-ROUTE-RECORD
            DISPLAY ' '
-           DISPLAY 'Search ID: ' WITH NO ADVANCING
-           ACCEPT FS-SCHEDULE-ID
+           DISPLAY "Enter Route ID: " WITH NO ADVANCING
+           ACCEPT WS-FK-ROUTE-ID
+           MOVE WS-FK-ROUTE-ID TO FS-ROUTE-ID
+           OPEN INPUT FS-ROUTES-FILE
+               READ FS-ROUTES-FILE
+               INVALID KEY
+               PERFORM CLEAR
+               PERFORM INVALID-INPUT-MESSAGE
+               PERFORM ADD-RECURRING-SCHEDULE
+               END-READ
+           CLOSE FS-ROUTES-FILE
+
+           PERFORM CLEAR
+           PERFORM TRAVERSAL-VEHICLE-RECORD
+           DISPLAY ' '
+           DISPLAY "Enter Vehicle ID: " WITH NO ADVANCING
+           ACCEPT WS-FK-VEHICLE-ID
+           MOVE WS-FK-VEHICLE-ID TO FS-VEHICLE-ID
+           OPEN INPUT FS-VEHICLES-FILE
+               READ FS-VEHICLES-FILE
+               INVALID KEY
+               PERFORM CLEAR
+               PERFORM INVALID-INPUT-MESSAGE
+               PERFORM ADD-RECURRING-SCHEDULE
+               NOT INVALID KEY
+               MOVE FS-VEHICLE-CAPACITY TO WS-SEED-CAPACITY
+               IF FS-VEHICLE-STATUS NOT = 'active'
+                   PERFORM VEHICLE-UNDER-MAINTENANCE-MESSAGE
+                   PERFORM ADD-RECURRING-SCHEDULE
+               END-IF
+               END-READ
+           CLOSE FS-VEHICLES-FILE
+
+           PERFORM CLEAR
+           PERFORM TRAVERSAL-DRIVER-RECORD
+           DISPLAY ' '
+           DISPLAY "Enter Driver ID: " WITH NO ADVANCING
+           ACCEPT WS-FK-DRIVER-ID
+           MOVE WS-FK-DRIVER-ID TO FS-DRIVER-ID
+           OPEN INPUT FS-DRIVERS-FILE
+               READ FS-DRIVERS-FILE
+               INVALID KEY
+               PERFORM CLEAR
+               PERFORM INVALID-INPUT-MESSAGE
+               PERFORM ADD-RECURRING-SCHEDULE
+               NOT INVALID KEY
+               IF FS-DRIVER-STATUS NOT = 'active'
+                   PERFORM DRIVER-NOT-ACTIVE-MESSAGE
+                   PERFORM ADD-RECURRING-SCHEDULE
+               END-IF
+               END-READ
+           CLOSE FS-DRIVERS-FILE
+
+           ACCEPT WS-DATE FROM DATE
+           MOVE 0 TO WS-BOOL
+
+           DISPLAY ' '
+           DISPLAY "***************************************************"
+           DISPLAY "*        RECURRING SCHEDULE - START DATE          *"
+           DISPLAY "***************************************************"
+           PERFORM UNTIL WS-BOOL = 1
+               DISPLAY 'Enter Month[MM] : ' WITH NO ADVANCING
+               ACCEPT WS-I-MONTH
+               DISPLAY 'Enter Day[DD] : ' WITH NO ADVANCING
+               ACCEPT WS-I-DAY
+               DISPLAY 'Enter Year[YY] : ' WITH NO ADVANCING
+               ACCEPT WS-I-YEAR
+
+               MOVE WS-I-MONTH TO WS-MONTH-CHECKER
+
+               EVALUATE TRUE
+                   WHEN WS-MONTHS-31
+                       MOVE 31 TO WS-LIMIT-DAYS
+                   WHEN WS-MONTHS-30
+                       MOVE 30 TO WS-LIMIT-DAYS
+                   WHEN OTHER
+                       MOVE 28 TO WS-LIMIT-DAYS
+               END-EVALUATE
+
+               IF WS-I-MONTH > 12 THEN
+                   PERFORM INVALID-MONTH
+                   DISPLAY ' '
+               ELSE
+                   IF WS-I-DAY > WS-LIMIT-DAYS THEN
+                       PERFORM INVALID-DAY
+                       DISPLAY ' '
+                   ELSE
+                       IF WS-I-YEAR NOT = WS-YEAR THEN
+                           PERFORM INVALID-YEAR
+                           DISPLAY ' '
+                       ELSE
+                           MOVE WS-I-MONTH TO WS-RS-I-MONTH
+                           MOVE WS-I-DAY TO WS-RS-I-DAY
+                           MOVE WS-I-YEAR TO WS-RS-I-YEAR
+                           MOVE 1 TO WS-BOOL
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           COMPUTE WS-RS-START-DATE-INT = 20000000 +
+               (WS-RS-I-YEAR * 10000) + (WS-RS-I-MONTH * 100) +
+               WS-RS-I-DAY
+
+           MOVE 0 TO WS-BOOL
+
+           DISPLAY ' '
+           DISPLAY "***************************************************"
+           DISPLAY "*         RECURRING SCHEDULE - END DATE           *"
+           DISPLAY "***************************************************"
+           PERFORM UNTIL WS-BOOL = 1
+               DISPLAY 'Enter Month[MM] : ' WITH NO ADVANCING
+               ACCEPT WS-I-MONTH
+               DISPLAY 'Enter Day[DD] : ' WITH NO ADVANCING
+               ACCEPT WS-I-DAY
+               DISPLAY 'Enter Year[YY] : ' WITH NO ADVANCING
+               ACCEPT WS-I-YEAR
+
+               MOVE WS-I-MONTH TO WS-MONTH-CHECKER
+
+               EVALUATE TRUE
+                   WHEN WS-MONTHS-31
+                       MOVE 31 TO WS-LIMIT-DAYS
+                   WHEN WS-MONTHS-30
+                       MOVE 30 TO WS-LIMIT-DAYS
+                   WHEN OTHER
+                       MOVE 28 TO WS-LIMIT-DAYS
+               END-EVALUATE
+
+               IF WS-I-MONTH > 12 THEN
+                   PERFORM INVALID-MONTH
+                   DISPLAY ' '
+               ELSE
+                   IF WS-I-DAY > WS-LIMIT-DAYS THEN
+                       PERFORM INVALID-DAY
+                       DISPLAY ' '
+                   ELSE
+                       IF WS-I-YEAR NOT = WS-YEAR THEN
+                           PERFORM INVALID-YEAR
+                           DISPLAY ' '
+                       ELSE
+                           MOVE WS-I-MONTH TO WS-RS-I-MONTH
+                           MOVE WS-I-DAY TO WS-RS-I-DAY
+                           MOVE WS-I-YEAR TO WS-RS-I-YEAR
+                           MOVE 1 TO WS-BOOL
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           COMPUTE WS-RS-END-DATE-INT = 20000000 +
+               (WS-RS-I-YEAR * 10000) + (WS-RS-I-MONTH * 100) +
+               WS-RS-I-DAY
+
+           COMPUTE WS-RS-START-DAY-NUMBER =
+               FUNCTION INTEGER-OF-DATE(WS-RS-START-DATE-INT)
+           COMPUTE WS-RS-END-DAY-NUMBER =
+               FUNCTION INTEGER-OF-DATE(WS-RS-END-DATE-INT)
+
+           IF WS-RS-END-DAY-NUMBER < WS-RS-START-DAY-NUMBER THEN
+               PERFORM CLEAR
+               DISPLAY 'End date cannot be before the start date.'
+               DISPLAY ' '
+               PERFORM ADD-RECURRING-SCHEDULE
+           ELSE
+               PERFORM CAPTURE-RECURRING-DEPARTURE-TIME
+               PERFORM CAPTURE-RECURRING-ARRIVAL-TIME
+               PERFORM CAPTURE-RECURRING-DAYS-OF-WEEK
+               PERFORM GENERATE-RECURRING-SCHEDULES
+               DISPLAY ' '
+               DISPLAY WS-RS-GENERATED-COUNT
+               ' recurring schedule(s) created.'
+               IF WS-RS-SKIPPED-COUNT > 0 THEN
+                   DISPLAY WS-RS-SKIPPED-COUNT
+                   ' date(s) skipped - vehicle already booked.'
+               END-IF
+               PERFORM SUCCESS-ADD-SCHEDULE-MESSAGE
+           END-IF
+           .
+
+       CAPTURE-RECURRING-DEPARTURE-TIME.
+           MOVE 0 TO WS-BOOL
+           DISPLAY ' '
+           DISPLAY "***************************************************"
+           DISPLAY "*      RECURRING SCHEDULE - DEPARTURE TIME        *"
+           DISPLAY "***************************************************"
+           PERFORM UNTIL WS-BOOL = 1
+               DISPLAY ' '
+               DISPLAY '1 - Morning (AM)'
+               DISPLAY '2 - Evening / Afternoon (PM)'
+               DISPLAY ' '
+               DISPLAY 'Enter your choice : ' WITH NO ADVANCING
+               ACCEPT WS-TIME-FORMAT-CHOICE
+
+               EVALUATE WS-TIME-FORMAT-CHOICE
+                   WHEN '1'
+                       MOVE 'AM' TO WS-I-TIME-FORMAT
+                   WHEN '2'
+                       MOVE 'PM' TO WS-I-TIME-FORMAT
+                   WHEN OTHER
+                       PERFORM INVALID-CHOICE-MESSAGE
+               END-EVALUATE
+
+               DISPLAY ' '
+               DISPLAY 'Enter Hour [HH]: ' WITH NO ADVANCING
+               ACCEPT WS-I-HOUR
+               DISPLAY 'Enter Minute [MIN/S]: ' WITH NO ADVANCING
+               ACCEPT WS-I-MINUTE
+
+               IF WS-I-HOUR < 0 OR WS-I-HOUR > 12 THEN
+                   PERFORM INVALID-HOUR
+                   DISPLAY ' '
+               ELSE
+                   IF WS-I-MINUTE < 0 OR WS-I-MINUTE > 59 THEN
+                       PERFORM INVALID-MINUTE
+                       DISPLAY ' '
+                   ELSE
+                       MOVE WS-I-HOUR TO WS-RS-D-HOUR
+                       MOVE WS-I-MINUTE TO WS-RS-D-MINUTES
+                       MOVE WS-I-TIME-FORMAT TO WS-RS-D-TIME-FORMAT
+                       MOVE 1 TO WS-BOOL
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
+       CAPTURE-RECURRING-ARRIVAL-TIME.
+           MOVE 0 TO WS-BOOL
+           DISPLAY ' '
+           DISPLAY "***************************************************"
+           DISPLAY "*       RECURRING SCHEDULE - ARRIVAL TIME         *"
+           DISPLAY "***************************************************"
+           PERFORM UNTIL WS-BOOL = 1
+               DISPLAY ' '
+               DISPLAY '1 - Morning (AM)'
+               DISPLAY '2 - Evening / Afternoon (PM)'
+               DISPLAY ' '
+               DISPLAY 'Enter your choice : ' WITH NO ADVANCING
+               ACCEPT WS-TIME-FORMAT-CHOICE
+
+               EVALUATE WS-TIME-FORMAT-CHOICE
+                   WHEN '1'
+                       MOVE 'AM' TO WS-I-TIME-FORMAT
+                   WHEN '2'
+                       MOVE 'PM' TO WS-I-TIME-FORMAT
+                   WHEN OTHER
+                       PERFORM INVALID-CHOICE-MESSAGE
+               END-EVALUATE
+
+               DISPLAY ' '
+               DISPLAY 'Enter Hour [HH]: ' WITH NO ADVANCING
+               ACCEPT WS-I-HOUR
+               DISPLAY 'Enter Minute [MIN/S]: ' WITH NO ADVANCING
+               ACCEPT WS-I-MINUTE
+
+               IF WS-I-HOUR < 0 OR WS-I-HOUR > 12 THEN
+                   PERFORM INVALID-HOUR
+                   DISPLAY ' '
+               ELSE
+                   IF WS-I-MINUTE < 0 OR WS-I-MINUTE > 59 THEN
+                       PERFORM INVALID-MINUTE
+                       DISPLAY ' '
+                   ELSE
+                       MOVE WS-I-HOUR TO WS-RS-A-HOUR
+                       MOVE WS-I-MINUTE TO WS-RS-A-MINUTES
+                       MOVE WS-I-TIME-FORMAT TO WS-RS-A-TIME-FORMAT
+                       MOVE 1 TO WS-BOOL
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
+       CAPTURE-RECURRING-DAYS-OF-WEEK.
+           MOVE SPACES TO WS-RS-DOW-TABLE
+           DISPLAY ' '
+           DISPLAY "***************************************************"
+           DISPLAY "*       RECURRING SCHEDULE - REPEAT DAYS          *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           PERFORM VARYING WS-RS-DOW-INDEX FROM 1 BY 1
+               UNTIL WS-RS-DOW-INDEX > 7
+
+               EVALUATE WS-RS-DOW-INDEX
+                   WHEN 1
+                       DISPLAY 'Repeat on Monday? [Y/N] : '
+                           WITH NO ADVANCING
+                   WHEN 2
+                       DISPLAY 'Repeat on Tuesday? [Y/N] : '
+                           WITH NO ADVANCING
+                   WHEN 3
+                       DISPLAY 'Repeat on Wednesday? [Y/N] : '
+                           WITH NO ADVANCING
+                   WHEN 4
+                       DISPLAY 'Repeat on Thursday? [Y/N] : '
+                           WITH NO ADVANCING
+                   WHEN 5
+                       DISPLAY 'Repeat on Friday? [Y/N] : '
+                           WITH NO ADVANCING
+                   WHEN 6
+                       DISPLAY 'Repeat on Saturday? [Y/N] : '
+                           WITH NO ADVANCING
+                   WHEN 7
+                       DISPLAY 'Repeat on Sunday? [Y/N] : '
+                           WITH NO ADVANCING
+               END-EVALUATE
+
+               ACCEPT WS-RS-DOW-ANSWER
+               MOVE WS-RS-DOW-ANSWER TO WS-RS-DOW-FLAG(WS-RS-DOW-INDEX)
+           END-PERFORM
+           .
+
+       GENERATE-RECURRING-SCHEDULES.
+           MOVE 0 TO WS-RS-GENERATED-COUNT
+           MOVE 0 TO WS-RS-SKIPPED-COUNT
+           MOVE WS-RS-START-DAY-NUMBER TO WS-RS-CURRENT-DAY-NUMBER
+
+           PERFORM CHECK-RECURRING-CHECKPOINT
+           IF WS-RS-RESUMED = 'Y' THEN
+               PERFORM RESUMING-RECURRING-SCHEDULE-MESSAGE
+           END-IF
+
+           PERFORM UNTIL WS-RS-CURRENT-DAY-NUMBER > WS-RS-END-DAY-NUMBER
+               COMPUTE WS-RS-WEEKDAY-NUMBER =
+                   FUNCTION MOD(WS-RS-CURRENT-DAY-NUMBER - 1, 7) + 1
+
+               IF WS-RS-DOW-FLAG(WS-RS-WEEKDAY-NUMBER) = 'Y' THEN
+                   COMPUTE WS-RS-CURRENT-DATE-INT =
+                       FUNCTION DATE-OF-INTEGER
+                           (WS-RS-CURRENT-DAY-NUMBER)
+
+                   MOVE WS-RS-CURRENT-DATE-INT(5:2) TO WS-S-D-DATE(1:2)
+                   MOVE WS-RS-CURRENT-DATE-INT(7:2) TO WS-S-D-DATE(4:2)
+                   MOVE WS-RS-CURRENT-DATE-INT(3:2) TO WS-S-D-DATE(7:2)
+                   MOVE WS-S-D-DATE TO WS-S-A-DATE
+
+                   MOVE WS-RS-D-HOUR TO WS-S-D-HOUR
+                   MOVE WS-RS-D-MINUTES TO WS-S-D-MINUTES
+                   MOVE WS-RS-D-TIME-FORMAT TO WS-S-D-TIME-FORMAT
+
+                   MOVE WS-RS-A-HOUR TO WS-S-A-HOUR
+                   MOVE WS-RS-A-MINUTES TO WS-S-A-MINUTES
+                   MOVE WS-RS-A-TIME-FORMAT TO WS-S-A-TIME-FORMAT
+
+                   MOVE 'active' TO WS-S-STATUS
+
+                   PERFORM CHECK-VEHICLE-AVAILABILITY
+                   IF WS-VA-HAS-CONFLICT THEN
+                       ADD 1 TO WS-RS-SKIPPED-COUNT
+                   ELSE
+                       PERFORM CHECK-DRIVER-AVAILABILITY
+                       IF WS-DRVA-HAS-CONFLICT THEN
+                           ADD 1 TO WS-RS-SKIPPED-COUNT
+                       ELSE
+                           PERFORM RECORD-SCHEDULE
+                           PERFORM INITIALIZE-SEAT-MAP
+                           ADD 1 TO WS-RS-GENERATED-COUNT
+
+                           MOVE 'ADD-RECURRING-SCHED' TO WS-AUDIT-ACTION
+                           MOVE FS-SCHEDULE-ID TO WS-AUDIT-RECORD-KEY
+                           PERFORM WRITE-AUDIT-LOG
+                       END-IF
+                   END-IF
+               END-IF
+
+               PERFORM RECORD-RECURRING-CHECKPOINT
+
+               ADD 1 TO WS-RS-CURRENT-DAY-NUMBER
+           END-PERFORM
+
+           PERFORM CLEAR-RECURRING-CHECKPOINT
+           .
+
+       CHECK-RECURRING-CHECKPOINT.
+           MOVE 'N' TO WS-RS-RESUMED
+           MOVE WS-FK-ROUTE-ID TO FS-CKPT-FK-ROUTE-ID
+           MOVE WS-FK-VEHICLE-ID TO FS-CKPT-FK-VEHICLE-ID
+
+           OPEN INPUT FS-RS-CHECKPOINT-FILE
+               READ FS-RS-CHECKPOINT-FILE
+               KEY IS FS-CKPT-KEY
+               NOT INVALID KEY
+                   IF FS-CKPT-LAST-DAY-NUMBER >=
+                   WS-RS-START-DAY-NUMBER AND
+                   FS-CKPT-LAST-DAY-NUMBER < WS-RS-END-DAY-NUMBER THEN
+                       COMPUTE WS-RS-CURRENT-DAY-NUMBER =
+                           FS-CKPT-LAST-DAY-NUMBER + 1
+                       MOVE 'Y' TO WS-RS-RESUMED
+                   END-IF
+               END-READ
+           CLOSE FS-RS-CHECKPOINT-FILE
+           .
+
+       RECORD-RECURRING-CHECKPOINT.
+           MOVE WS-FK-ROUTE-ID TO FS-CKPT-FK-ROUTE-ID
+           MOVE WS-FK-VEHICLE-ID TO FS-CKPT-FK-VEHICLE-ID
+           MOVE WS-RS-CURRENT-DAY-NUMBER TO FS-CKPT-LAST-DAY-NUMBER
+
+           OPEN I-O FS-RS-CHECKPOINT-FILE
+               READ FS-RS-CHECKPOINT-FILE
+               KEY IS FS-CKPT-KEY
+               INVALID KEY
+                   WRITE FS-RS-CHECKPOINT-RECORD
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE WS-RS-CURRENT-DAY-NUMBER TO
+                   FS-CKPT-LAST-DAY-NUMBER
+                   REWRITE FS-RS-CHECKPOINT-RECORD
+                   END-REWRITE
+               END-READ
+           CLOSE FS-RS-CHECKPOINT-FILE
+           .
+
+       CLEAR-RECURRING-CHECKPOINT.
+           MOVE WS-FK-ROUTE-ID TO FS-CKPT-FK-ROUTE-ID
+           MOVE WS-FK-VEHICLE-ID TO FS-CKPT-FK-VEHICLE-ID
+
+           OPEN I-O FS-RS-CHECKPOINT-FILE
+           DELETE FS-RS-CHECKPOINT-FILE
+               INVALID KEY CONTINUE
+           END-DELETE
+           CLOSE FS-RS-CHECKPOINT-FILE
+           .
+
+       UPDATE-SCHEDULE.
+           PERFORM CLEAR
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*                  UPDATE SCHEDULE                *"
+           DISPLAY "***************************************************"
+           PERFORM TRAVERSAL-SCHEDULE
+           DISPLAY ' '
+           DISPLAY 'Search ID: ' WITH NO ADVANCING
+           ACCEPT FS-SCHEDULE-ID
 
 
            OPEN I-O FS-SCHEDULES-FILE
@@ -1138,13 +2694,18 @@
                                PERFORM UPDATE-FAILED-DISPLAY
                             NOT INVALID KEY
                                 PERFORM SUCCESS-UPDATE-MESSAGE
+                                MOVE 'UPDATE-SCHEDULE' TO
+                                WS-AUDIT-ACTION
+                                MOVE FS-SCHEDULE-ID TO
+                                WS-AUDIT-RECORD-KEY
+                                PERFORM WRITE-AUDIT-LOG
                        END-REWRITE
                    END-IF
                END-READ
            CLOSE FS-SCHEDULES-FILE
            ACCEPT WS-BUFFER
            .
-       
+
        CANCEL-SCHEDULE.
            PERFORM CLEAR
            DISPLAY "***************************************************"
@@ -1188,15 +2749,61 @@
                    END-EVALUATE
 
                    REWRITE FS-SCHEDULES-RECORD
-                       INVALID KEY 
+                       INVALID KEY
                            PERFORM FAILED-UPDATE-SCHED
                        NOT INVALID KEY
                            PERFORM SUCCESS-UPDATE-MESSAGE
+                           MOVE 'CANCEL-SCHEDULE' TO WS-AUDIT-ACTION
+                           MOVE FS-SCHEDULE-ID TO
+                           WS-AUDIT-RECORD-KEY
+                           PERFORM WRITE-AUDIT-LOG
+                           IF FS-S-STATUS NOT = 'ACTIVE'
+                               PERFORM NOTIFY-AFFECTED-PASSENGERS
+                           END-IF
                    END-REWRITE
                END-READ
            CLOSE FS-SCHEDULES-FILE
            .
 
+       NOTIFY-AFFECTED-PASSENGERS.
+           MOVE SPACES TO WS-EOF
+           OPEN INPUT FS-BOOKING-FILE
+           OPEN INPUT FS-PASSENGER-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-BOOKING-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF FS-FK-SCHEDULE-ID = FS-SCHEDULE-ID
+                       AND (FS-BOOKING-STATUS = 'reserved' OR
+                       FS-BOOKING-STATUS = 'paid') THEN
+                       MOVE FS-FK-USER-ID TO FS-P-USER-ID
+                       READ FS-PASSENGER-FILE
+                           INVALID KEY CONTINUE
+                           NOT INVALID KEY
+                               IF FS-P-NOTIFY-SMS-ONLY OR
+                               FS-P-NOTIFY-BOTH THEN
+                                   STRING "python3 backend/python_"-
+                                   "script_for_sms.py "
+                                   FS-P-PHONE-NUMBER
+                                   DELIMITED BY SIZE INTO
+                                   WS-NOTIFY-COMMAND
+                                   CALL "SYSTEM" USING WS-NOTIFY-COMMAND
+                                       RETURNING WS-NOTIFY-RETURN-CODE
+                               END-IF
+                               IF NOT FS-P-NOTIFY-SMS-ONLY THEN
+                               STRING "python3 backend/python_script"-
+                               "_for_email.py " FS-P-EMAIL
+                               DELIMITED BY SIZE INTO WS-NOTIFY-COMMAND
+                               CALL "SYSTEM" USING WS-NOTIFY-COMMAND
+                                   RETURNING WS-NOTIFY-RETURN-CODE
+                               END-IF
+                       END-READ
+                   END-IF
+           END-PERFORM
+           CLOSE FS-PASSENGER-FILE
+           CLOSE FS-BOOKING-FILE
+           .
+
        REMOVE-SCHEDULE.
            PERFORM CLEAR
            DISPLAY "***************************************************"
@@ -1211,11 +2818,3186 @@
            OPEN I-O FS-SCHEDULES-FILE
            DELETE FS-SCHEDULES-FILE
                INVALID KEY PERFORM SCHEDULE-NOT-FOUND-DISPLAY
-               NOT INVALID KEY PERFORM  SUCCESS-REMOVE-DISPLAY
+               NOT INVALID KEY
+                   PERFORM SUCCESS-REMOVE-DISPLAY
+                   MOVE 'REMOVE-SCHEDULE' TO WS-AUDIT-ACTION
+                   MOVE FS-SCHEDULE-ID TO WS-AUDIT-RECORD-KEY
+                   PERFORM WRITE-AUDIT-LOG
            END-DELETE
            CLOSE FS-SCHEDULES-FILE
            .
 
+       PROMO-CODE-PAGE.
+           MOVE SPACES TO WS-PROMO-MENU-CHOICE
+           PERFORM UNTIL WS-PROMO-MENU-CHOICE = '4'
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*                Promo Code Page                  *"
+           DISPLAY "***************************************************"
+
+           PERFORM TRAVERSAL-PROMO-RECORD
+
+           DISPLAY ' '
+           DISPLAY '1 - Add Promo Code'
+           DISPLAY '2 - Update Promo Code'
+           DISPLAY '3 - Remove Promo Code'
+           DISPLAY '4 - back to schedule menu'
+           DISPLAY ' '
+           DISPLAY 'Enter your choice : ' WITH NO ADVANCING
+           ACCEPT WS-PROMO-MENU-CHOICE
+
+           DISPLAY ' '
+
+           EVALUATE WS-PROMO-MENU-CHOICE
+               WHEN '1'
+                   PERFORM ADD-PROMO
+               WHEN '2'
+                   PERFORM UPDATE-PROMO
+               WHEN '3'
+                   PERFORM REMOVE-PROMO
+               WHEN '4'
+                   PERFORM SCHEDULE-MAIN-MENU
+               WHEN OTHER
+                   PERFORM INVALID-INPUT-MESSAGE
+                   PERFORM PROMO-CODE-PAGE
+           END-EVALUATE
+
+           END-PERFORM
+           .
+
+       ADD-PROMO.
+           PERFORM CLEAR
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*                    ADD PROMO CODE               *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           DISPLAY " Enter Promo Code: " WITH NO ADVANCING
+           ACCEPT WS-PROMO-CODE
+           DISPLAY " Discount Type - [P]ercent-off or [F]lat-off: "
+           WITH NO ADVANCING
+           ACCEPT WS-PROMO-TYPE-CHOICE
+           DISPLAY " Enter Discount Value: " WITH NO ADVANCING
+           ACCEPT WS-PROMO-DISCOUNT-VALUE
+           DISPLAY " Enter Expiry Date [MM/DD/YY]: " WITH NO ADVANCING
+           ACCEPT WS-PROMO-EXPIRY-DATE
+
+           MOVE FUNCTION UPPER-CASE(WS-PROMO-CODE) TO WS-PROMO-CODE
+           MOVE FUNCTION UPPER-CASE(WS-PROMO-TYPE-CHOICE) TO
+           WS-PROMO-TYPE-CHOICE
+
+           IF WS-PROMO-CODE = SPACES OR WS-PROMO-DISCOUNT-VALUE =
+           ZEROES OR WS-PROMO-EXPIRY-DATE = SPACES THEN
+               PERFORM FILL-ALL-THE-FIELDS
+               PERFORM PROMO-CODE-PAGE
+           END-IF
+
+           EVALUATE WS-PROMO-TYPE-CHOICE
+               WHEN 'P'
+                   MOVE 'P' TO WS-PROMO-DISCOUNT-TYPE
+               WHEN 'F'
+                   MOVE 'F' TO WS-PROMO-DISCOUNT-TYPE
+               WHEN OTHER
+                   PERFORM INVALID-CHOICE-MESSAGE
+                   PERFORM PROMO-CODE-PAGE
+           END-EVALUATE
+
+           MOVE 'active' TO WS-PROMO-STATUS
+
+           PERFORM RECORD-PROMO
+
+           MOVE 'ADD-PROMO' TO WS-AUDIT-ACTION
+           MOVE WS-PROMO-CODE TO WS-AUDIT-RECORD-KEY
+           PERFORM WRITE-AUDIT-LOG
+
+           DISPLAY ' '
+           PERFORM SUCCESS-ADD-PROMO-DISPLAY
+
+           ACCEPT WS-BUFFER
+           .
+
+       UPDATE-PROMO.
+           PERFORM CLEAR
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*                  UPDATE PROMO CODE              *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           PERFORM TRAVERSAL-PROMO-RECORD
+           DISPLAY ' '
+           DISPLAY 'Search Code : ' WITH NO ADVANCING
+           ACCEPT FS-PROMO-CODE
+
+           MOVE FUNCTION UPPER-CASE(FS-PROMO-CODE) TO FS-PROMO-CODE
+
+           OPEN I-O FS-PROMO-FILE
+               READ FS-PROMO-FILE
+               KEY IS FS-PROMO-CODE
+               INVALID KEY PERFORM PROMO-RECORD-NOTFOUND
+               NOT INVALID KEY
+                   DISPLAY ' '
+                   DISPLAY " Discount Type - [P]ercent-off or "
+                   "[F]lat-off: " WITH NO ADVANCING
+                   ACCEPT WS-PROMO-TYPE-CHOICE
+                   DISPLAY " Enter Discount Value: " WITH NO ADVANCING
+                   ACCEPT WS-PROMO-DISCOUNT-VALUE
+                   DISPLAY " Enter Expiry Date [MM/DD/YY]: "
+                   WITH NO ADVANCING
+                   ACCEPT WS-PROMO-EXPIRY-DATE
+                   DISPLAY " Status - [ACTIVE] or [INACTIVE]: "
+                   WITH NO ADVANCING
+                   ACCEPT WS-PROMO-STATUS
+
+                   MOVE FUNCTION UPPER-CASE(WS-PROMO-TYPE-CHOICE) TO
+                   WS-PROMO-TYPE-CHOICE
+                   MOVE FUNCTION LOWER-CASE(WS-PROMO-STATUS) TO
+                   WS-PROMO-STATUS
+
+                   IF WS-PROMO-DISCOUNT-VALUE = ZEROES OR
+                   WS-PROMO-EXPIRY-DATE = SPACES THEN
+                       PERFORM FILL-ALL-THE-FIELDS
+                       PERFORM PROMO-CODE-PAGE
+                   ELSE
+                       MOVE WS-PROMO-DISCOUNT-VALUE TO
+                       FS-PROMO-DISCOUNT-VALUE
+                       MOVE WS-PROMO-EXPIRY-DATE TO FS-PROMO-EXPIRY-DATE
+                       MOVE WS-PROMO-STATUS TO FS-PROMO-STATUS
+
+                       EVALUATE WS-PROMO-TYPE-CHOICE
+                           WHEN 'P'
+                               MOVE 'P' TO FS-PROMO-DISCOUNT-TYPE
+                           WHEN 'F'
+                               MOVE 'F' TO FS-PROMO-DISCOUNT-TYPE
+                           WHEN OTHER
+                               PERFORM INVALID-CHOICE-MESSAGE
+                       END-EVALUATE
+
+                       REWRITE FS-PROMO-RECORD
+                           INVALID KEY
+                               PERFORM ERROR-UPDATE-MESSAGE
+                           NOT INVALID KEY
+                               PERFORM SUCCESS-UPDATE-MESSAGE
+                               MOVE 'UPDATE-PROMO' TO WS-AUDIT-ACTION
+                               MOVE FS-PROMO-CODE TO
+                               WS-AUDIT-RECORD-KEY
+                               PERFORM WRITE-AUDIT-LOG
+                       END-REWRITE
+                   END-IF
+               END-READ
+           CLOSE FS-PROMO-FILE
+           ACCEPT WS-BUFFER
+           .
+
+       REMOVE-PROMO.
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*                 DELETE PROMO CODE               *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           PERFORM TRAVERSAL-PROMO-RECORD
+           DISPLAY " "
+           DISPLAY 'Search Code : ' WITH NO ADVANCING
+           ACCEPT FS-PROMO-CODE
+
+           MOVE FUNCTION UPPER-CASE(FS-PROMO-CODE) TO FS-PROMO-CODE
+
+           OPEN I-O FS-PROMO-FILE
+           DELETE FS-PROMO-FILE
+               INVALID KEY PERFORM PROMO-RECORD-NOTFOUND
+               NOT INVALID KEY
+                   PERFORM SUCCESS-REMOVE-DISPLAY
+                   MOVE 'REMOVE-PROMO' TO WS-AUDIT-ACTION
+                   MOVE FS-PROMO-CODE TO WS-AUDIT-RECORD-KEY
+                   PERFORM WRITE-AUDIT-LOG
+           END-DELETE
+           CLOSE FS-PROMO-FILE
+           .
+
+       FARE-MATRIX-PAGE.
+           MOVE SPACES TO WS-FARE-MATRIX-MENU-CHOICE
+           PERFORM UNTIL WS-FARE-MATRIX-MENU-CHOICE = '4'
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*                Fare Matrix Page                 *"
+           DISPLAY "***************************************************"
+
+           PERFORM TRAVERSAL-FARE-MATRIX-RECORD
+
+           DISPLAY ' '
+           DISPLAY '1 - Add Fare Matrix Row'
+           DISPLAY '2 - Update Fare Matrix Row'
+           DISPLAY '3 - Remove Fare Matrix Row'
+           DISPLAY '4 - back to schedule menu'
+           DISPLAY ' '
+           DISPLAY 'Enter your choice : ' WITH NO ADVANCING
+           ACCEPT WS-FARE-MATRIX-MENU-CHOICE
+
+           DISPLAY ' '
+
+           EVALUATE WS-FARE-MATRIX-MENU-CHOICE
+               WHEN '1'
+                   PERFORM ADD-FARE-MATRIX
+               WHEN '2'
+                   PERFORM UPDATE-FARE-MATRIX
+               WHEN '3'
+                   PERFORM REMOVE-FARE-MATRIX
+               WHEN '4'
+                   PERFORM SCHEDULE-MAIN-MENU
+               WHEN OTHER
+                   PERFORM INVALID-CHOICE-MESSAGE
+                   PERFORM FARE-MATRIX-PAGE
+           END-EVALUATE
+
+           END-PERFORM
+           .
+
+       ADD-FARE-MATRIX.
+           PERFORM CLEAR
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*              ADD FARE MATRIX ROW                *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           DISPLAY " Vehicle Class - [S]td, [D]eluxe, [F]irst-class: "
+           WITH NO ADVANCING
+           ACCEPT WS-FARE-CLASS
+           DISPLAY " Fare Factor - Distance 0-50: " WITH NO ADVANCING
+           ACCEPT WS-FARE-TIER-1-FACTOR
+           DISPLAY " Fare Factor - Distance 51-150: " WITH NO ADVANCING
+           ACCEPT WS-FARE-TIER-2-FACTOR
+           DISPLAY " Fare Factor - Distance 151+: " WITH NO ADVANCING
+           ACCEPT WS-FARE-TIER-3-FACTOR
+
+           MOVE FUNCTION LOWER-CASE(WS-FARE-CLASS) TO WS-FARE-CLASS
+
+           IF WS-FARE-CLASS = SPACES OR WS-FARE-TIER-1-FACTOR = ZEROES
+           OR WS-FARE-TIER-2-FACTOR = ZEROES OR
+           WS-FARE-TIER-3-FACTOR = ZEROES
+               PERFORM FILL-ALL-THE-FIELDS
+               PERFORM FARE-MATRIX-PAGE
+           END-IF
+
+           PERFORM RECORD-FARE-MATRIX
+
+           MOVE 'ADD-FARE-MATRIX' TO WS-AUDIT-ACTION
+           MOVE WS-FARE-CLASS TO WS-AUDIT-RECORD-KEY
+           PERFORM WRITE-AUDIT-LOG
+
+           DISPLAY ' '
+           PERFORM SUCCESS-ADD-FARE-MATRIX-DISPLAY
+
+           ACCEPT WS-BUFFER
+           .
+
+       UPDATE-FARE-MATRIX.
+           PERFORM CLEAR
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*             UPDATE FARE MATRIX ROW              *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           PERFORM TRAVERSAL-FARE-MATRIX-RECORD
+           DISPLAY ' '
+           DISPLAY 'Search Class : ' WITH NO ADVANCING
+           ACCEPT FS-FARE-CLASS
+
+           MOVE FUNCTION LOWER-CASE(FS-FARE-CLASS) TO FS-FARE-CLASS
+
+           OPEN I-O FS-FARE-MATRIX-FILE
+               READ FS-FARE-MATRIX-FILE
+               KEY IS FS-FARE-CLASS
+               INVALID KEY PERFORM FARE-MATRIX-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY ' '
+                   DISPLAY " Fare Factor - Distance 0-50: "
+                   WITH NO ADVANCING
+                   ACCEPT WS-FARE-TIER-1-FACTOR
+                   DISPLAY " Fare Factor - Distance 51-150: "
+                   WITH NO ADVANCING
+                   ACCEPT WS-FARE-TIER-2-FACTOR
+                   DISPLAY " Fare Factor - Distance 151+: "
+                   WITH NO ADVANCING
+                   ACCEPT WS-FARE-TIER-3-FACTOR
+
+                   IF WS-FARE-TIER-1-FACTOR = ZEROES OR
+                   WS-FARE-TIER-2-FACTOR = ZEROES OR
+                   WS-FARE-TIER-3-FACTOR = ZEROES
+                       PERFORM FILL-ALL-THE-FIELDS
+                       PERFORM FARE-MATRIX-PAGE
+                   ELSE
+                       MOVE WS-FARE-TIER-1-FACTOR TO
+                       FS-FARE-TIER-1-FACTOR
+                       MOVE WS-FARE-TIER-2-FACTOR TO
+                       FS-FARE-TIER-2-FACTOR
+                       MOVE WS-FARE-TIER-3-FACTOR TO
+                       FS-FARE-TIER-3-FACTOR
+                       REWRITE FS-FARE-MATRIX-RECORD
+                           INVALID KEY
+                               PERFORM ERROR-UPDATE-MESSAGE
+                           NOT INVALID KEY
+                               PERFORM SUCCESS-UPDATE-MESSAGE
+                               MOVE 'UPDATE-FARE-MATRIX' TO
+                               WS-AUDIT-ACTION
+                               MOVE FS-FARE-CLASS TO
+                               WS-AUDIT-RECORD-KEY
+                               PERFORM WRITE-AUDIT-LOG
+                       END-REWRITE
+                   END-IF
+               END-READ
+           CLOSE FS-FARE-MATRIX-FILE
+           ACCEPT WS-BUFFER
+           .
+
+       REMOVE-FARE-MATRIX.
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*             DELETE FARE MATRIX ROW              *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           PERFORM TRAVERSAL-FARE-MATRIX-RECORD
+           DISPLAY " "
+           DISPLAY 'Search Class : ' WITH NO ADVANCING
+           ACCEPT FS-FARE-CLASS
+
+           MOVE FUNCTION LOWER-CASE(FS-FARE-CLASS) TO FS-FARE-CLASS
+
+           OPEN I-O FS-FARE-MATRIX-FILE
+           DELETE FS-FARE-MATRIX-FILE
+               INVALID KEY PERFORM FARE-MATRIX-NOT-FOUND
+               NOT INVALID KEY
+                   PERFORM SUCCESS-REMOVE-DISPLAY
+                   MOVE 'REMOVE-FARE-MATRIX' TO WS-AUDIT-ACTION
+                   MOVE FS-FARE-CLASS TO WS-AUDIT-RECORD-KEY
+                   PERFORM WRITE-AUDIT-LOG
+           END-DELETE
+           CLOSE FS-FARE-MATRIX-FILE
+           .
+
+       EXCHANGE-RATE-PAGE.
+           MOVE SPACES TO WS-EXCHANGE-RATE-MENU-CHOICE
+           PERFORM UNTIL WS-EXCHANGE-RATE-MENU-CHOICE = '4'
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*              Exchange Rate Page                 *"
+           DISPLAY "***************************************************"
+
+           PERFORM TRAVERSAL-EXCHANGE-RATE-RECORD
+
+           DISPLAY ' '
+           DISPLAY '1 - Add Exchange Rate'
+           DISPLAY '2 - Update Exchange Rate'
+           DISPLAY '3 - Remove Exchange Rate'
+           DISPLAY '4 - back to schedule menu'
+           DISPLAY ' '
+           DISPLAY 'Enter your choice : ' WITH NO ADVANCING
+           ACCEPT WS-EXCHANGE-RATE-MENU-CHOICE
+
+           DISPLAY ' '
+
+           EVALUATE WS-EXCHANGE-RATE-MENU-CHOICE
+               WHEN '1'
+                   PERFORM ADD-EXCHANGE-RATE
+               WHEN '2'
+                   PERFORM UPDATE-EXCHANGE-RATE
+               WHEN '3'
+                   PERFORM REMOVE-EXCHANGE-RATE
+               WHEN '4'
+                   PERFORM SCHEDULE-MAIN-MENU
+               WHEN OTHER
+                   PERFORM INVALID-CHOICE-MESSAGE
+                   PERFORM EXCHANGE-RATE-PAGE
+           END-EVALUATE
+
+           END-PERFORM
+           .
+
+       ADD-EXCHANGE-RATE.
+           PERFORM CLEAR
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*              ADD EXCHANGE RATE                  *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           DISPLAY " Currency Code (e.g. USD): " WITH NO ADVANCING
+           ACCEPT WS-EXR-CURRENCY-CODE
+           DISPLAY " Rate to PHP (1 unit = ? PHP): " WITH NO ADVANCING
+           ACCEPT WS-EXR-RATE-TO-PHP
+
+           MOVE FUNCTION UPPER-CASE(WS-EXR-CURRENCY-CODE) TO
+           WS-EXR-CURRENCY-CODE
+
+           IF WS-EXR-CURRENCY-CODE = SPACES OR
+           WS-EXR-RATE-TO-PHP = ZEROES
+               PERFORM FILL-ALL-THE-FIELDS
+               PERFORM EXCHANGE-RATE-PAGE
+           END-IF
+
+           PERFORM RECORD-EXCHANGE-RATE
+
+           MOVE 'ADD-EXCHANGE-RATE' TO WS-AUDIT-ACTION
+           MOVE WS-EXR-CURRENCY-CODE TO WS-AUDIT-RECORD-KEY
+           PERFORM WRITE-AUDIT-LOG
+
+           DISPLAY ' '
+           PERFORM SUCCESS-ADD-EXCHANGE-RATE-DISPLAY
+
+           ACCEPT WS-BUFFER
+           .
+
+       UPDATE-EXCHANGE-RATE.
+           PERFORM CLEAR
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*             UPDATE EXCHANGE RATE                *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           PERFORM TRAVERSAL-EXCHANGE-RATE-RECORD
+           DISPLAY ' '
+           DISPLAY 'Search Currency Code : ' WITH NO ADVANCING
+           ACCEPT FS-EXR-CURRENCY-CODE
+
+           MOVE FUNCTION UPPER-CASE(FS-EXR-CURRENCY-CODE) TO
+           FS-EXR-CURRENCY-CODE
+
+           OPEN I-O FS-EXCHANGE-RATE-FILE
+               READ FS-EXCHANGE-RATE-FILE
+               KEY IS FS-EXR-CURRENCY-CODE
+               INVALID KEY PERFORM EXCHANGE-RATE-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY ' '
+                   DISPLAY " Rate to PHP (1 unit = ? PHP): "
+                   WITH NO ADVANCING
+                   ACCEPT WS-EXR-RATE-TO-PHP
+
+                   IF WS-EXR-RATE-TO-PHP = ZEROES
+                       PERFORM FILL-ALL-THE-FIELDS
+                       PERFORM EXCHANGE-RATE-PAGE
+                   ELSE
+                       MOVE WS-EXR-RATE-TO-PHP TO FS-EXR-RATE-TO-PHP
+                       REWRITE FS-EXCHANGE-RATE-RECORD
+                           INVALID KEY
+                               PERFORM ERROR-UPDATE-MESSAGE
+                           NOT INVALID KEY
+                               PERFORM SUCCESS-UPDATE-MESSAGE
+                               MOVE 'UPDATE-EXCHANGE-RATE' TO
+                               WS-AUDIT-ACTION
+                               MOVE FS-EXR-CURRENCY-CODE TO
+                               WS-AUDIT-RECORD-KEY
+                               PERFORM WRITE-AUDIT-LOG
+                       END-REWRITE
+                   END-IF
+               END-READ
+           CLOSE FS-EXCHANGE-RATE-FILE
+           ACCEPT WS-BUFFER
+           .
+
+       REMOVE-EXCHANGE-RATE.
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*             DELETE EXCHANGE RATE                *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           PERFORM TRAVERSAL-EXCHANGE-RATE-RECORD
+           DISPLAY " "
+           DISPLAY 'Search Currency Code : ' WITH NO ADVANCING
+           ACCEPT FS-EXR-CURRENCY-CODE
+
+           MOVE FUNCTION UPPER-CASE(FS-EXR-CURRENCY-CODE) TO
+           FS-EXR-CURRENCY-CODE
+
+           OPEN I-O FS-EXCHANGE-RATE-FILE
+           DELETE FS-EXCHANGE-RATE-FILE
+               INVALID KEY PERFORM EXCHANGE-RATE-NOT-FOUND
+               NOT INVALID KEY
+                   PERFORM SUCCESS-REMOVE-DISPLAY
+                   MOVE 'REMOVE-EXCHANGE-RATE' TO WS-AUDIT-ACTION
+                   MOVE FS-EXR-CURRENCY-CODE TO WS-AUDIT-RECORD-KEY
+                   PERFORM WRITE-AUDIT-LOG
+           END-DELETE
+           CLOSE FS-EXCHANGE-RATE-FILE
+           .
+
+       VEHICLE-LOCATION-PAGE.
+           MOVE SPACES TO WS-VEHICLE-LOCATION-MENU-CHOICE
+           PERFORM UNTIL WS-VEHICLE-LOCATION-MENU-CHOICE = '3'
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*           Vehicle Location Tracking             *"
+           DISPLAY "***************************************************"
+
+           PERFORM TRAVERSAL-VEHICLE-LOCATION
+
+           DISPLAY ' '
+           DISPLAY '1 - Update Vehicle Location'
+           DISPLAY '2 - Remove Vehicle Location'
+           DISPLAY '3 - back to schedule menu'
+           DISPLAY ' '
+           DISPLAY 'Enter your choice : ' WITH NO ADVANCING
+           ACCEPT WS-VEHICLE-LOCATION-MENU-CHOICE
+
+           DISPLAY ' '
+
+           EVALUATE WS-VEHICLE-LOCATION-MENU-CHOICE
+               WHEN '1'
+                   PERFORM UPDATE-VEHICLE-LOCATION
+               WHEN '2'
+                   PERFORM REMOVE-VEHICLE-LOCATION
+               WHEN '3'
+                   PERFORM SCHEDULE-MAIN-MENU
+               WHEN OTHER
+                   PERFORM INVALID-CHOICE-MESSAGE
+                   PERFORM VEHICLE-LOCATION-PAGE
+           END-EVALUATE
+
+           END-PERFORM
+           .
+
+       UPDATE-VEHICLE-LOCATION.
+           PERFORM CLEAR
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*           UPDATE VEHICLE LOCATION               *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           DISPLAY " Vehicle ID: " WITH NO ADVANCING
+           ACCEPT WS-VL-VEHICLE-ID
+
+           OPEN INPUT FS-VEHICLES-FILE
+               MOVE WS-VL-VEHICLE-ID TO FS-VEHICLE-ID
+               READ FS-VEHICLES-FILE
+               KEY IS FS-VEHICLE-ID
+               INVALID KEY
+                   CLOSE FS-VEHICLES-FILE
+                   PERFORM VEHICLE-NOT-FOUND
+                   PERFORM VEHICLE-LOCATION-PAGE
+           END-READ
+           CLOSE FS-VEHICLES-FILE
+
+           DISPLAY " Checkpoint Code [blank if using coordinates]: "
+           WITH NO ADVANCING
+           ACCEPT WS-VL-CHECKPOINT-CODE
+
+           IF WS-VL-CHECKPOINT-CODE = SPACES THEN
+               DISPLAY " Latitude: " WITH NO ADVANCING
+               ACCEPT WS-VL-LATITUDE
+               DISPLAY " Longitude: " WITH NO ADVANCING
+               ACCEPT WS-VL-LONGITUDE
+           ELSE
+               MOVE ZEROES TO WS-VL-LATITUDE
+               MOVE ZEROES TO WS-VL-LONGITUDE
+           END-IF
+
+           PERFORM GENERATE-TIME-STAMP
+           MOVE WS-TIME-STAMP TO WS-VL-TIME-STAMP
+
+           OPEN I-O FS-VEHICLE-LOCATION-FILE
+               MOVE WS-VL-VEHICLE-ID TO FS-VL-VEHICLE-ID
+               READ FS-VEHICLE-LOCATION-FILE
+               KEY IS FS-VL-VEHICLE-ID
+               INVALID KEY
+                   MOVE WS-VEHICLE-LOCATION-RECORD TO
+                   FS-VEHICLE-LOCATION-RECORD
+                   WRITE FS-VEHICLE-LOCATION-RECORD
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE WS-VL-LATITUDE TO FS-VL-LATITUDE
+                   MOVE WS-VL-LONGITUDE TO FS-VL-LONGITUDE
+                   MOVE WS-VL-CHECKPOINT-CODE TO FS-VL-CHECKPOINT-CODE
+                   MOVE WS-VL-TIME-STAMP TO FS-VL-TIME-STAMP
+                   REWRITE FS-VEHICLE-LOCATION-RECORD
+                   END-REWRITE
+           END-READ
+           CLOSE FS-VEHICLE-LOCATION-FILE
+
+           MOVE 'UPDATE-VEHICLE-LOC' TO WS-AUDIT-ACTION
+           MOVE WS-VL-VEHICLE-ID TO WS-AUDIT-RECORD-KEY
+           PERFORM WRITE-AUDIT-LOG
+
+           PERFORM SUCCESS-UPDATE-MESSAGE
+           ACCEPT WS-BUFFER
+           .
+
+       REMOVE-VEHICLE-LOCATION.
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*           REMOVE VEHICLE LOCATION               *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           PERFORM TRAVERSAL-VEHICLE-LOCATION
+           DISPLAY " "
+           DISPLAY 'Search Vehicle ID : ' WITH NO ADVANCING
+           ACCEPT FS-VL-VEHICLE-ID
+
+           OPEN I-O FS-VEHICLE-LOCATION-FILE
+           DELETE FS-VEHICLE-LOCATION-FILE
+               INVALID KEY PERFORM VEHICLE-NOT-FOUND
+               NOT INVALID KEY
+                   PERFORM SUCCESS-REMOVE-DISPLAY
+                   MOVE 'REMOVE-VEHICLE-LOC' TO WS-AUDIT-ACTION
+                   MOVE FS-VL-VEHICLE-ID TO WS-AUDIT-RECORD-KEY
+                   PERFORM WRITE-AUDIT-LOG
+           END-DELETE
+           CLOSE FS-VEHICLE-LOCATION-FILE
+           .
+
+       NOSHOW-PAGE.
+           MOVE SPACES TO WS-NOSHOW-MENU-CHOICE
+           PERFORM UNTIL WS-NOSHOW-MENU-CHOICE = '5'
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*             Boarding Desk / No-Shows            *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           DISPLAY '1 - Mark Booking as No-Show'
+           DISPLAY '2 - No-Show Report by Route'
+           DISPLAY '3 - No-Show Report by Passenger'
+           DISPLAY '4 - Validate / Board a Ticket'
+           DISPLAY '5 - back to schedule menu'
+           DISPLAY ' '
+           DISPLAY 'Enter your choice : ' WITH NO ADVANCING
+           ACCEPT WS-NOSHOW-MENU-CHOICE
+
+           DISPLAY ' '
+
+           EVALUATE WS-NOSHOW-MENU-CHOICE
+               WHEN '1'
+                   PERFORM MARK-NO-SHOW
+               WHEN '2'
+                   PERFORM NOSHOW-REPORT-BY-ROUTE
+               WHEN '3'
+                   PERFORM NOSHOW-REPORT-BY-PASSENGER
+               WHEN '4'
+                   PERFORM VALIDATE-BOARDING-TICKET
+               WHEN '5'
+                   PERFORM SCHEDULE-MAIN-MENU
+               WHEN OTHER
+                   PERFORM INVALID-INPUT-MESSAGE
+                   PERFORM NOSHOW-PAGE
+           END-EVALUATE
+
+           END-PERFORM
+           .
+
+       MARK-NO-SHOW.
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*              MARK BOOKING AS NO-SHOW            *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           PERFORM TRAVERSAL-NOSHOW-CANDIDATES
+           DISPLAY ' '
+           DISPLAY 'Search Booking ID : ' WITH NO ADVANCING
+           ACCEPT FS-BOOKING-ID
+
+           OPEN I-O FS-BOOKING-FILE
+           OPEN INPUT FS-SCHEDULES-FILE
+
+           READ FS-BOOKING-FILE
+               KEY IS FS-BOOKING-ID
+               INVALID KEY
+                   PERFORM BOOKING-NOT-FOUND-DISPLAY
+               NOT INVALID KEY
+                   IF FS-BOOKING-STATUS = 'reserved' OR
+                       FS-BOOKING-STATUS = 'paid' THEN
+                       PERFORM APPLY-NO-SHOW-STATUS
+                   ELSE
+                       PERFORM NOSHOW-INVALID-STATUS-DISPLAY
+                   END-IF
+           END-READ
+
+           CLOSE FS-SCHEDULES-FILE
+           CLOSE FS-BOOKING-FILE
+           .
+
+       APPLY-NO-SHOW-STATUS.
+           MOVE FS-FK-SCHEDULE-ID TO FS-SCHEDULE-ID
+           READ FS-SCHEDULES-FILE
+               INVALID KEY
+                   PERFORM SCHEDULE-NOT-FOUND-DISPLAY
+               NOT INVALID KEY
+                   PERFORM DETERMINE-NOSHOW-ELIGIBILITY
+                   IF WS-NOSHOW-IS-ELIGIBLE THEN
+                       MOVE 'no-show' TO FS-BOOKING-STATUS
+                       REWRITE FS-BOOKING-RECORD
+                           INVALID KEY
+                               PERFORM FAILED-UPDATE-SCHED
+                           NOT INVALID KEY
+                               PERFORM SUCCESS-UPDATE-MESSAGE
+                       END-REWRITE
+                   ELSE
+                       PERFORM NOSHOW-NOT-ELIGIBLE-DISPLAY
+                   END-IF
+           END-READ
+           .
+
+       VALIDATE-BOARDING-TICKET.
+           DISPLAY 'Scan or enter Booking ID : ' WITH NO ADVANCING
+           ACCEPT FS-BOOKING-ID
+
+           OPEN I-O FS-BOOKING-FILE
+           OPEN INPUT FS-SCHEDULES-FILE
+
+           READ FS-BOOKING-FILE
+               KEY IS FS-BOOKING-ID
+               INVALID KEY
+                   PERFORM BOOKING-NOT-FOUND-DISPLAY
+               NOT INVALID KEY
+                   IF FS-BOOKING-STATUS = 'canceled' OR
+                       FS-BOOKING-STATUS = 'waitlist' OR
+                       FS-BOOKING-STATUS = 'no-show' THEN
+                       PERFORM BOARDING-CANCELLED-DISPLAY
+                   ELSE
+                       IF FS-BOOKING-STATUS = 'boarded' THEN
+                           PERFORM BOARDING-ALREADY-BOARDED-DISPLAY
+                       ELSE
+                           IF FS-BOOKING-STATUS NOT = 'paid' THEN
+                               PERFORM BOARDING-NOT-PAID-DISPLAY
+                           ELSE
+                               PERFORM CHECK-BOARDING-EXPIRY
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ
+
+           CLOSE FS-SCHEDULES-FILE
+           CLOSE FS-BOOKING-FILE
+           .
+
+       CHECK-BOARDING-EXPIRY.
+           MOVE FS-FK-SCHEDULE-ID TO FS-SCHEDULE-ID
+           READ FS-SCHEDULES-FILE
+               INVALID KEY
+                   PERFORM SCHEDULE-NOT-FOUND-DISPLAY
+               NOT INVALID KEY
+                   ACCEPT WS-TODAY-DATE FROM DATE
+                   COMPUTE WS-CURRENT-DATE-INT = 20000000 +
+                       (WS-TODAY-YY * 10000) + (WS-TODAY-MM * 100) +
+                       WS-TODAY-DD
+                   COMPUTE WS-CURRENT-DAY-NUMBER =
+                       FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-INT)
+
+                   MOVE FS-S-D-DATE TO WS-CVM-DATE
+                   MOVE FS-S-D-HOUR TO WS-CVM-HOUR
+                   MOVE FS-S-D-MINUTES TO WS-CVM-MINUTES
+                   MOVE FS-S-D-TIME-FORMAT TO WS-CVM-TIME-FORMAT
+                   PERFORM CONVERT-TIME-TO-MINUTES
+
+                   IF WS-CVM-DAY-NUMBER < WS-CURRENT-DAY-NUMBER THEN
+                       PERFORM BOARDING-EXPIRED-DISPLAY
+                   ELSE
+                       MOVE 'boarded' TO FS-BOOKING-STATUS
+                       REWRITE FS-BOOKING-RECORD
+                           INVALID KEY
+                               PERFORM FAILED-UPDATE-SCHED
+                           NOT INVALID KEY
+                               PERFORM BOARDING-VALID-DISPLAY
+                       END-REWRITE
+                   END-IF
+           END-READ
+           .
+
+       TRAVERSAL-NOSHOW-CANDIDATES.
+           MOVE SPACES TO WS-EOF
+           MOVE 1 TO WS-COUNTER-I
+           DISPLAY ' '
+           DISPLAY '      BOOKING ID    |  SCHEDULE ID    |  SEAT  | '-
+           'STATUS   |'
+           DISPLAY '-----------------------------------------------'-
+           '-----------'
+           OPEN INPUT FS-BOOKING-FILE
+           OPEN INPUT FS-SCHEDULES-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-BOOKING-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF FS-BOOKING-STATUS = 'reserved' OR
+                       FS-BOOKING-STATUS = 'paid' THEN
+                       MOVE FS-FK-SCHEDULE-ID TO FS-SCHEDULE-ID
+                       READ FS-SCHEDULES-FILE
+                           INVALID KEY CONTINUE
+                           NOT INVALID KEY
+                               PERFORM DETERMINE-NOSHOW-ELIGIBILITY
+                               IF WS-NOSHOW-IS-ELIGIBLE THEN
+                                   DISPLAY WS-COUNTER-I '.  '
+                                       FS-BOOKING-ID ' | '
+                                       FS-FK-SCHEDULE-ID ' | '
+                                       FS-SEAT-NUMBER ' | '
+                                       FS-BOOKING-STATUS ' | '
+                                   ADD 1 TO WS-COUNTER-I
+                               END-IF
+                       END-READ
+                   END-IF
+           END-PERFORM
+           CLOSE FS-SCHEDULES-FILE
+           CLOSE FS-BOOKING-FILE
+           .
+
+       DETERMINE-NOSHOW-ELIGIBILITY.
+           MOVE 'N' TO WS-NOSHOW-ELIGIBLE
+           ACCEPT WS-TODAY-DATE FROM DATE
+           ACCEPT WS-TODAY-TIME FROM TIME
+           MOVE WS-TODAY-TIME(1:2) TO WS-TODAY-HOUR24
+           MOVE WS-TODAY-TIME(3:2) TO WS-TODAY-MINUTE
+
+           COMPUTE WS-CURRENT-DATE-INT = 20000000 +
+               (WS-TODAY-YY * 10000) + (WS-TODAY-MM * 100) + WS-TODAY-DD
+
+           MOVE FS-S-D-DATE(1:2) TO WS-DEPART-DATE-INT(5:2)
+           MOVE FS-S-D-DATE(4:2) TO WS-DEPART-DATE-INT(7:2)
+           MOVE FS-S-D-DATE(7:2) TO WS-DEPART-DATE-INT(3:2)
+           MOVE '20' TO WS-DEPART-DATE-INT(1:2)
+
+           IF FS-S-D-TIME-FORMAT = 'AM' THEN
+               IF FS-S-D-HOUR = 12 THEN
+                   MOVE 0 TO WS-DEPART-HOUR24
+               ELSE
+                   MOVE FS-S-D-HOUR TO WS-DEPART-HOUR24
+               END-IF
+           ELSE
+               IF FS-S-D-HOUR = 12 THEN
+                   MOVE 12 TO WS-DEPART-HOUR24
+               ELSE
+                   COMPUTE WS-DEPART-HOUR24 = FS-S-D-HOUR + 12
+               END-IF
+           END-IF
+
+           COMPUTE WS-CURRENT-DAY-NUMBER =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-INT)
+           COMPUTE WS-DEPART-DAY-NUMBER =
+               FUNCTION INTEGER-OF-DATE(WS-DEPART-DATE-INT)
+
+           COMPUTE WS-CURRENT-TOTAL-MINUTES =
+               (WS-CURRENT-DAY-NUMBER * 1440) +
+               (WS-TODAY-HOUR24 * 60) + WS-TODAY-MINUTE
+           COMPUTE WS-DEPART-TOTAL-MINUTES =
+               (WS-DEPART-DAY-NUMBER * 1440) +
+               (WS-DEPART-HOUR24 * 60) + FS-S-D-MINUTES
+
+           COMPUTE WS-MINUTES-TO-DEPARTURE =
+               WS-DEPART-TOTAL-MINUTES - WS-CURRENT-TOTAL-MINUTES
+
+           IF WS-MINUTES-TO-DEPARTURE <= 0 THEN
+               MOVE 'Y' TO WS-NOSHOW-ELIGIBLE
+           END-IF
+           .
+
+       CONVERT-TIME-TO-MINUTES.
+           MOVE WS-CVM-DATE(1:2) TO WS-CVM-DATE-INT(5:2)
+           MOVE WS-CVM-DATE(4:2) TO WS-CVM-DATE-INT(7:2)
+           MOVE WS-CVM-DATE(7:2) TO WS-CVM-DATE-INT(3:2)
+           MOVE '20' TO WS-CVM-DATE-INT(1:2)
+
+           IF WS-CVM-TIME-FORMAT = 'AM' THEN
+               IF WS-CVM-HOUR = 12 THEN
+                   MOVE 0 TO WS-CVM-HOUR24
+               ELSE
+                   MOVE WS-CVM-HOUR TO WS-CVM-HOUR24
+               END-IF
+           ELSE
+               IF WS-CVM-HOUR = 12 THEN
+                   MOVE 12 TO WS-CVM-HOUR24
+               ELSE
+                   COMPUTE WS-CVM-HOUR24 = WS-CVM-HOUR + 12
+               END-IF
+           END-IF
+
+           COMPUTE WS-CVM-DAY-NUMBER =
+               FUNCTION INTEGER-OF-DATE(WS-CVM-DATE-INT)
+
+           COMPUTE WS-CVM-TOTAL-MINUTES =
+               (WS-CVM-DAY-NUMBER * 1440) + (WS-CVM-HOUR24 * 60) +
+               WS-CVM-MINUTES
+           .
+
+       CONVERT-DATE-TO-DAY-NUMBER.
+           MOVE WS-CVM-DATE(1:2) TO WS-CVM-DATE-INT(5:2)
+           MOVE WS-CVM-DATE(4:2) TO WS-CVM-DATE-INT(7:2)
+           MOVE WS-CVM-DATE(7:2) TO WS-CVM-DATE-INT(3:2)
+           MOVE '20' TO WS-CVM-DATE-INT(1:2)
+
+           COMPUTE WS-OCC-SCHED-DAY-NUMBER =
+               FUNCTION INTEGER-OF-DATE(WS-CVM-DATE-INT)
+           .
+
+       CHECK-VEHICLE-AVAILABILITY.
+           MOVE 'N' TO WS-VA-CONFLICT
+
+           MOVE WS-S-D-DATE TO WS-CVM-DATE
+           MOVE WS-S-D-HOUR TO WS-CVM-HOUR
+           MOVE WS-S-D-MINUTES TO WS-CVM-MINUTES
+           MOVE WS-S-D-TIME-FORMAT TO WS-CVM-TIME-FORMAT
+           PERFORM CONVERT-TIME-TO-MINUTES
+           MOVE WS-CVM-TOTAL-MINUTES TO WS-VA-NEW-DEP-MINUTES
+
+           MOVE WS-S-A-DATE TO WS-CVM-DATE
+           MOVE WS-S-A-HOUR TO WS-CVM-HOUR
+           MOVE WS-S-A-MINUTES TO WS-CVM-MINUTES
+           MOVE WS-S-A-TIME-FORMAT TO WS-CVM-TIME-FORMAT
+           PERFORM CONVERT-TIME-TO-MINUTES
+           MOVE WS-CVM-TOTAL-MINUTES TO WS-VA-NEW-ARR-MINUTES
+
+           MOVE SPACES TO WS-EOF
+           OPEN INPUT FS-SCHEDULES-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-SCHEDULES-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF FS-FK-VEHICLE-ID = WS-FK-VEHICLE-ID
+                       AND FS-S-STATUS = 'active' THEN
+
+                       MOVE FS-S-D-DATE TO WS-CVM-DATE
+                       MOVE FS-S-D-HOUR TO WS-CVM-HOUR
+                       MOVE FS-S-D-MINUTES TO WS-CVM-MINUTES
+                       MOVE FS-S-D-TIME-FORMAT TO WS-CVM-TIME-FORMAT
+                       PERFORM CONVERT-TIME-TO-MINUTES
+                       MOVE WS-CVM-TOTAL-MINUTES TO
+                           WS-VA-EXIST-DEP-MINUTES
+
+                       MOVE FS-S-A-DATE TO WS-CVM-DATE
+                       MOVE FS-S-A-HOUR TO WS-CVM-HOUR
+                       MOVE FS-S-A-MINUTES TO WS-CVM-MINUTES
+                       MOVE FS-S-A-TIME-FORMAT TO WS-CVM-TIME-FORMAT
+                       PERFORM CONVERT-TIME-TO-MINUTES
+                       MOVE WS-CVM-TOTAL-MINUTES TO
+                           WS-VA-EXIST-ARR-MINUTES
+
+                       IF WS-VA-NEW-DEP-MINUTES <
+                               WS-VA-EXIST-ARR-MINUTES
+                           AND WS-VA-NEW-ARR-MINUTES >
+                               WS-VA-EXIST-DEP-MINUTES THEN
+                           MOVE 'Y' TO WS-VA-CONFLICT
+                       END-IF
+                   END-IF
+           END-PERFORM
+           CLOSE FS-SCHEDULES-FILE
+           .
+
+       FLAG-VEHICLE-SCHEDULES-FOR-REASSIGNMENT.
+           MOVE SPACES TO WS-EOF
+           MOVE 0 TO WS-COUNTER-I
+           OPEN INPUT FS-SCHEDULES-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-SCHEDULES-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF FS-FK-VEHICLE-ID = WS-FK-VEHICLE-ID
+                       AND FS-S-STATUS = 'active' THEN
+                       IF WS-COUNTER-I = 0
+                           PERFORM REASSIGNMENT-NEEDED-DISPLAY
+                       END-IF
+                       ADD 1 TO WS-COUNTER-I
+                       DISPLAY ' - Schedule ' FS-SCHEDULE-ID
+                       ' departs ' FS-S-DEPARTURE-TIME
+                   END-IF
+           END-PERFORM
+           CLOSE FS-SCHEDULES-FILE
+           .
+
+       VEHICLE-DOUBLE-BOOKED-MESSAGE.
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*    ERROR: Vehicle is already booked for that    *"
+           DISPLAY "*    date/time range. Pick a different vehicle    *"
+           DISPLAY "*    or time.                                     *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           ACCEPT WS-BUFFER
+           .
+
+       RESUMING-RECURRING-SCHEDULE-MESSAGE.
+           DISPLAY ' '
+           DISPLAY "***************************************************"
+           DISPLAY "*   Resuming an interrupted run - skipping dates  *"
+           DISPLAY "*   already generated for this route/vehicle.     *"
+           DISPLAY "***************************************************"
+           .
+
+       VEHICLE-UNDER-MAINTENANCE-MESSAGE.
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*    ERROR: Vehicle is under maintenance and      *"
+           DISPLAY "*    cannot be assigned to a schedule. Pick a     *"
+           DISPLAY "*    different vehicle.                           *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           ACCEPT WS-BUFFER
+           .
+
+       CHECK-DRIVER-AVAILABILITY.
+           MOVE 'N' TO WS-DRVA-CONFLICT
+
+           MOVE WS-S-D-DATE TO WS-CVM-DATE
+           MOVE WS-S-D-HOUR TO WS-CVM-HOUR
+           MOVE WS-S-D-MINUTES TO WS-CVM-MINUTES
+           MOVE WS-S-D-TIME-FORMAT TO WS-CVM-TIME-FORMAT
+           PERFORM CONVERT-TIME-TO-MINUTES
+           MOVE WS-CVM-TOTAL-MINUTES TO WS-DRVA-NEW-DEP-MINUTES
+
+           MOVE WS-S-A-DATE TO WS-CVM-DATE
+           MOVE WS-S-A-HOUR TO WS-CVM-HOUR
+           MOVE WS-S-A-MINUTES TO WS-CVM-MINUTES
+           MOVE WS-S-A-TIME-FORMAT TO WS-CVM-TIME-FORMAT
+           PERFORM CONVERT-TIME-TO-MINUTES
+           MOVE WS-CVM-TOTAL-MINUTES TO WS-DRVA-NEW-ARR-MINUTES
+
+           MOVE SPACES TO WS-EOF
+           OPEN INPUT FS-SCHEDULES-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-SCHEDULES-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF FS-FK-DRIVER-ID = WS-FK-DRIVER-ID
+                       AND FS-S-STATUS = 'active' THEN
+
+                       MOVE FS-S-D-DATE TO WS-CVM-DATE
+                       MOVE FS-S-D-HOUR TO WS-CVM-HOUR
+                       MOVE FS-S-D-MINUTES TO WS-CVM-MINUTES
+                       MOVE FS-S-D-TIME-FORMAT TO WS-CVM-TIME-FORMAT
+                       PERFORM CONVERT-TIME-TO-MINUTES
+                       MOVE WS-CVM-TOTAL-MINUTES TO
+                           WS-DRVA-EXIST-DEP-MINUTES
+
+                       MOVE FS-S-A-DATE TO WS-CVM-DATE
+                       MOVE FS-S-A-HOUR TO WS-CVM-HOUR
+                       MOVE FS-S-A-MINUTES TO WS-CVM-MINUTES
+                       MOVE FS-S-A-TIME-FORMAT TO WS-CVM-TIME-FORMAT
+                       PERFORM CONVERT-TIME-TO-MINUTES
+                       MOVE WS-CVM-TOTAL-MINUTES TO
+                           WS-DRVA-EXIST-ARR-MINUTES
+
+                       IF WS-DRVA-NEW-DEP-MINUTES <
+                               WS-DRVA-EXIST-ARR-MINUTES
+                           AND WS-DRVA-NEW-ARR-MINUTES >
+                               WS-DRVA-EXIST-DEP-MINUTES THEN
+                           MOVE 'Y' TO WS-DRVA-CONFLICT
+                       END-IF
+                   END-IF
+           END-PERFORM
+           CLOSE FS-SCHEDULES-FILE
+           .
+
+       DRIVER-DOUBLE-BOOKED-MESSAGE.
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*    ERROR: Driver is already assigned for that   *"
+           DISPLAY "*    date/time range. Pick a different driver     *"
+           DISPLAY "*    or time.                                     *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           ACCEPT WS-BUFFER
+           .
+
+       DRIVER-NOT-ACTIVE-MESSAGE.
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*    ERROR: Driver is not active and cannot be    *"
+           DISPLAY "*    assigned to a schedule. Pick a different     *"
+           DISPLAY "*    driver.                                      *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           ACCEPT WS-BUFFER
+           .
+
+       REASSIGNMENT-NEEDED-DISPLAY.
+           DISPLAY ' '
+           DISPLAY "***************************************************"
+           DISPLAY "*  WARNING: This vehicle has upcoming active      *"
+           DISPLAY "*  schedules. They need to be reassigned to a     *"
+           DISPLAY "*  different vehicle:                             *"
+           DISPLAY "***************************************************"
+           .
+
+       NOSHOW-REPORT-BY-ROUTE.
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*              NO-SHOWS BY ROUTE                  *"
+           DISPLAY "***************************************************"
+           MOVE 0 TO WS-ROUTE-TALLY-COUNT
+           MOVE SPACES TO WS-EOF
+           OPEN INPUT FS-BOOKING-FILE
+           OPEN INPUT FS-SCHEDULES-FILE
+           OPEN INPUT FS-ROUTES-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-BOOKING-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF FS-BOOKING-STATUS = 'no-show' THEN
+                       MOVE FS-FK-SCHEDULE-ID TO FS-SCHEDULE-ID
+                       READ FS-SCHEDULES-FILE
+                           INVALID KEY CONTINUE
+                           NOT INVALID KEY
+                               MOVE FS-FK-ROUTE-ID TO FS-ROUTE-ID
+                               READ FS-ROUTES-FILE
+                                   INVALID KEY CONTINUE
+                                   NOT INVALID KEY
+                                       PERFORM ADD-TO-ROUTE-TALLY
+                               END-READ
+                       END-READ
+                   END-IF
+           END-PERFORM
+           CLOSE FS-ROUTES-FILE
+           CLOSE FS-SCHEDULES-FILE
+           CLOSE FS-BOOKING-FILE
+
+           DISPLAY ' '
+           DISPLAY '            ROUTE                   | NO-SHOWS |'
+           DISPLAY '---------------------------------------------------'
+           PERFORM VARYING WS-COUNTER-I FROM 1 BY 1
+               UNTIL WS-COUNTER-I > WS-ROUTE-TALLY-COUNT
+               DISPLAY WS-RT-ORIGIN(WS-COUNTER-I) ' TO '
+                   WS-RT-DESTINATION(WS-COUNTER-I) ' | '
+                   WS-RT-COUNT(WS-COUNTER-I)
+           END-PERFORM
+           DISPLAY ' '
+           DISPLAY 'Press Enter to continue...' WITH NO ADVANCING
+           ACCEPT WS-BUFFER
+           .
+
+       ADD-TO-ROUTE-TALLY.
+           MOVE 'N' TO WS-TALLY-FOUND
+           PERFORM VARYING WS-COUNTER-I FROM 1 BY 1
+               UNTIL WS-COUNTER-I > WS-ROUTE-TALLY-COUNT
+               IF WS-RT-ROUTE-ID(WS-COUNTER-I) = FS-ROUTE-ID THEN
+                   ADD 1 TO WS-RT-COUNT(WS-COUNTER-I)
+                   MOVE 'Y' TO WS-TALLY-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-TALLY-FOUND NOT = 'Y'
+               AND WS-ROUTE-TALLY-COUNT < 100 THEN
+               ADD 1 TO WS-ROUTE-TALLY-COUNT
+               MOVE FS-ROUTE-ID TO
+                   WS-RT-ROUTE-ID(WS-ROUTE-TALLY-COUNT)
+               MOVE FS-ROUTE-ORIGIN TO
+                   WS-RT-ORIGIN(WS-ROUTE-TALLY-COUNT)
+               MOVE FS-ROUTE-DESTINATION TO
+                   WS-RT-DESTINATION(WS-ROUTE-TALLY-COUNT)
+               MOVE 1 TO WS-RT-COUNT(WS-ROUTE-TALLY-COUNT)
+           END-IF
+           .
+
+       NOSHOW-REPORT-BY-PASSENGER.
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*            NO-SHOWS BY PASSENGER                *"
+           DISPLAY "***************************************************"
+           MOVE 0 TO WS-PASSENGER-TALLY-COUNT
+           MOVE SPACES TO WS-EOF
+           OPEN INPUT FS-BOOKING-FILE
+           OPEN INPUT FS-PASSENGER-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-BOOKING-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF FS-BOOKING-STATUS = 'no-show' THEN
+                       MOVE FS-FK-USER-ID TO FS-P-USER-ID
+                       READ FS-PASSENGER-FILE
+                           INVALID KEY CONTINUE
+                           NOT INVALID KEY
+                               PERFORM ADD-TO-PASSENGER-TALLY
+                       END-READ
+                   END-IF
+           END-PERFORM
+           CLOSE FS-PASSENGER-FILE
+           CLOSE FS-BOOKING-FILE
+
+           DISPLAY ' '
+           DISPLAY '           PASSENGER                | NO-SHOWS |'
+           DISPLAY '---------------------------------------------------'
+           PERFORM VARYING WS-COUNTER-I FROM 1 BY 1
+               UNTIL WS-COUNTER-I > WS-PASSENGER-TALLY-COUNT
+               DISPLAY WS-PT-FIRST-NAME(WS-COUNTER-I) ' '
+                   WS-PT-LAST-NAME(WS-COUNTER-I) ' | '
+                   WS-PT-COUNT(WS-COUNTER-I)
+           END-PERFORM
+           DISPLAY ' '
+           DISPLAY 'Press Enter to continue...' WITH NO ADVANCING
+           ACCEPT WS-BUFFER
+           .
+
+       ADD-TO-PASSENGER-TALLY.
+           MOVE 'N' TO WS-TALLY-FOUND
+           PERFORM VARYING WS-COUNTER-I FROM 1 BY 1
+               UNTIL WS-COUNTER-I > WS-PASSENGER-TALLY-COUNT
+               IF WS-PT-USER-ID(WS-COUNTER-I) = FS-P-USER-ID THEN
+                   ADD 1 TO WS-PT-COUNT(WS-COUNTER-I)
+                   MOVE 'Y' TO WS-TALLY-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-TALLY-FOUND NOT = 'Y'
+               AND WS-PASSENGER-TALLY-COUNT < 100 THEN
+               ADD 1 TO WS-PASSENGER-TALLY-COUNT
+               MOVE FS-P-USER-ID TO
+                   WS-PT-USER-ID(WS-PASSENGER-TALLY-COUNT)
+               MOVE FS-P-FIRST-NAME TO
+                   WS-PT-FIRST-NAME(WS-PASSENGER-TALLY-COUNT)
+               MOVE FS-P-LAST-NAME TO
+                   WS-PT-LAST-NAME(WS-PASSENGER-TALLY-COUNT)
+               MOVE 1 TO WS-PT-COUNT(WS-PASSENGER-TALLY-COUNT)
+           END-IF
+           .
+
+       PAYMENT-RECONCILIATION-REPORT.
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*        PAYMENT / BOOKING RECONCILIATION         *"
+           DISPLAY "***************************************************"
+           MOVE 0 TO WS-RECON-BOOKING-COUNT
+           MOVE 0 TO WS-RECON-UNPAID-COUNT
+           MOVE 0 TO WS-RECON-ORPHAN-COUNT
+
+           MOVE SPACES TO WS-EOF
+           OPEN INPUT FS-BOOKING-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-BOOKING-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF FS-BOOKING-STATUS = 'paid' AND
+                       WS-RECON-BOOKING-COUNT < 200 THEN
+                       ADD 1 TO WS-RECON-BOOKING-COUNT
+                       MOVE FS-BOOKING-ID TO
+                           WS-RB-BOOKING-ID(WS-RECON-BOOKING-COUNT)
+                       MOVE 'N' TO
+                           WS-RB-MATCHED(WS-RECON-BOOKING-COUNT)
+                   END-IF
+           END-PERFORM
+           CLOSE FS-BOOKING-FILE
+
+           DISPLAY ' '
+           DISPLAY '-- Payments with no matching booking --'
+           MOVE SPACES TO WS-EOF
+           OPEN INPUT FS-PAYMENT-FILE
+           OPEN INPUT FS-BOOKING-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-PAYMENT-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   PERFORM VARYING WS-COUNTER-I FROM 1 BY 1
+                       UNTIL WS-COUNTER-I > WS-RECON-BOOKING-COUNT
+                       IF WS-RB-BOOKING-ID(WS-COUNTER-I) =
+                           FS-FK-BOOKING-ID THEN
+                           MOVE 'Y' TO WS-RB-MATCHED(WS-COUNTER-I)
+                       END-IF
+                   END-PERFORM
+
+                   MOVE FS-FK-BOOKING-ID TO FS-BOOKING-ID
+                   READ FS-BOOKING-FILE
+                       KEY IS FS-BOOKING-ID
+                       INVALID KEY
+                           ADD 1 TO WS-RECON-ORPHAN-COUNT
+                           DISPLAY ' Payment ' FS-PAYMENT-ID
+                               ' -> Booking ' FS-FK-BOOKING-ID
+                               ' (not found)'
+                   END-READ
+           END-PERFORM
+           CLOSE FS-PAYMENT-FILE
+           CLOSE FS-BOOKING-FILE
+
+           DISPLAY ' '
+           DISPLAY '-- Paid bookings with no matching payment --'
+           PERFORM VARYING WS-COUNTER-I FROM 1 BY 1
+               UNTIL WS-COUNTER-I > WS-RECON-BOOKING-COUNT
+               IF WS-RB-MATCHED(WS-COUNTER-I) NOT = 'Y' THEN
+                   ADD 1 TO WS-RECON-UNPAID-COUNT
+                   DISPLAY ' Booking ' WS-RB-BOOKING-ID(WS-COUNTER-I)
+                       ' (no payment record)'
+               END-IF
+           END-PERFORM
+
+           DISPLAY ' '
+           DISPLAY ' Paid bookings checked : ' WS-RECON-BOOKING-COUNT
+           DISPLAY ' Bookings missing a payment : '
+               WS-RECON-UNPAID-COUNT
+           DISPLAY ' Payments missing a booking : '
+               WS-RECON-ORPHAN-COUNT
+           DISPLAY ' '
+           DISPLAY 'Press Enter to continue...' WITH NO ADVANCING
+           ACCEPT WS-BUFFER
+           .
+
+       OCCUPANCY-REPORT.
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*         OCCUPANCY / UTILIZATION REPORT          *"
+           DISPLAY "***************************************************"
+
+           MOVE 0 TO WS-OCC-ROUTE-TALLY-COUNT
+           MOVE 0 TO WS-OCC-CLASS-TALLY-COUNT
+
+           PERFORM CAPTURE-OCCUPANCY-DATE-RANGE
+
+           MOVE SPACES TO WS-EOF
+           OPEN INPUT FS-SCHEDULES-FILE
+           OPEN INPUT FS-ROUTES-FILE
+           OPEN INPUT FS-VEHICLES-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-SCHEDULES-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF FS-S-STATUS = 'active' THEN
+                       MOVE FS-S-D-DATE TO WS-CVM-DATE
+                       PERFORM CONVERT-DATE-TO-DAY-NUMBER
+                       IF WS-OCC-SCHED-DAY-NUMBER >=
+                               WS-OCC-START-DAY-NUMBER
+                           AND WS-OCC-SCHED-DAY-NUMBER <=
+                               WS-OCC-END-DAY-NUMBER THEN
+                           MOVE FS-FK-ROUTE-ID TO FS-ROUTE-ID
+                           READ FS-ROUTES-FILE
+                               INVALID KEY CONTINUE
+                               NOT INVALID KEY
+                                   MOVE FS-FK-VEHICLE-ID TO
+                                       FS-VEHICLE-ID
+                                   READ FS-VEHICLES-FILE
+                                       INVALID KEY CONTINUE
+                                       NOT INVALID KEY
+                                         PERFORM
+                                         ADD-CAPACITY-TO-OCC-ROUTE
+                                         PERFORM
+                                         ADD-CAPACITY-TO-OCC-CLASS
+                                   END-READ
+                           END-READ
+                       END-IF
+                   END-IF
+           END-PERFORM
+           CLOSE FS-VEHICLES-FILE
+           CLOSE FS-ROUTES-FILE
+           CLOSE FS-SCHEDULES-FILE
+
+           MOVE SPACES TO WS-EOF
+           OPEN INPUT FS-BOOKING-FILE
+           OPEN INPUT FS-SCHEDULES-FILE
+           OPEN INPUT FS-ROUTES-FILE
+           OPEN INPUT FS-VEHICLES-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-BOOKING-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF FS-BOOKING-STATUS = 'reserved' OR
+                       FS-BOOKING-STATUS = 'paid' THEN
+                       MOVE FS-FK-SCHEDULE-ID TO FS-SCHEDULE-ID
+                       READ FS-SCHEDULES-FILE
+                           INVALID KEY CONTINUE
+                           NOT INVALID KEY
+                               IF FS-S-STATUS = 'active' THEN
+                                   MOVE FS-S-D-DATE TO WS-CVM-DATE
+                                   PERFORM CONVERT-DATE-TO-DAY-NUMBER
+                                   IF WS-OCC-SCHED-DAY-NUMBER >=
+                                         WS-OCC-START-DAY-NUMBER
+                                       AND WS-OCC-SCHED-DAY-NUMBER <=
+                                         WS-OCC-END-DAY-NUMBER THEN
+                                       MOVE FS-FK-ROUTE-ID TO
+                                           FS-ROUTE-ID
+                                       READ FS-ROUTES-FILE
+                                         INVALID KEY CONTINUE
+                                         NOT INVALID KEY
+                                           MOVE FS-FK-VEHICLE-ID TO
+                                               FS-VEHICLE-ID
+                                           READ FS-VEHICLES-FILE
+                                             INVALID KEY CONTINUE
+                                             NOT INVALID KEY
+                                               PERFORM
+                                               ADD-SOLD-TO-OCC-ROUTE
+                                               PERFORM
+                                               ADD-SOLD-TO-OCC-CLASS
+                                           END-READ
+                                       END-READ
+                                   END-IF
+                               END-IF
+                       END-READ
+                   END-IF
+           END-PERFORM
+           CLOSE FS-VEHICLES-FILE
+           CLOSE FS-ROUTES-FILE
+           CLOSE FS-SCHEDULES-FILE
+           CLOSE FS-BOOKING-FILE
+
+           PERFORM DISPLAY-OCCUPANCY-BY-ROUTE
+           PERFORM DISPLAY-OCCUPANCY-BY-CLASS
+
+           DISPLAY ' '
+           DISPLAY 'Press Enter to continue...' WITH NO ADVANCING
+           ACCEPT WS-BUFFER
+           .
+
+       CAPTURE-OCCUPANCY-DATE-RANGE.
+           MOVE 0 TO WS-BOOL
+           DISPLAY ' '
+           DISPLAY "***************************************************"
+           DISPLAY "*            REPORT - START DATE                  *"
+           DISPLAY "***************************************************"
+           PERFORM UNTIL WS-BOOL = 1
+               DISPLAY 'Enter Month[MM] : ' WITH NO ADVANCING
+               ACCEPT WS-OCC-I-MONTH
+               DISPLAY 'Enter Day[DD] : ' WITH NO ADVANCING
+               ACCEPT WS-OCC-I-DAY
+               DISPLAY 'Enter Year[YY] : ' WITH NO ADVANCING
+               ACCEPT WS-OCC-I-YEAR
+
+               MOVE WS-OCC-I-MONTH TO WS-MONTH-CHECKER
+
+               EVALUATE TRUE
+                   WHEN WS-MONTHS-31
+                       MOVE 31 TO WS-LIMIT-DAYS
+                   WHEN WS-MONTHS-30
+                       MOVE 30 TO WS-LIMIT-DAYS
+                   WHEN OTHER
+                       MOVE 28 TO WS-LIMIT-DAYS
+               END-EVALUATE
+
+               IF WS-OCC-I-MONTH > 12 THEN
+                   PERFORM INVALID-MONTH
+                   DISPLAY ' '
+               ELSE
+                   IF WS-OCC-I-DAY > WS-LIMIT-DAYS THEN
+                       PERFORM INVALID-DAY
+                       DISPLAY ' '
+                   ELSE
+                       COMPUTE WS-OCC-START-DATE-INT = 20000000 +
+                           (WS-OCC-I-YEAR * 10000) +
+                           (WS-OCC-I-MONTH * 100) + WS-OCC-I-DAY
+                       MOVE 1 TO WS-BOOL
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE 0 TO WS-BOOL
+           DISPLAY ' '
+           DISPLAY "***************************************************"
+           DISPLAY "*             REPORT - END DATE                   *"
+           DISPLAY "***************************************************"
+           PERFORM UNTIL WS-BOOL = 1
+               DISPLAY 'Enter Month[MM] : ' WITH NO ADVANCING
+               ACCEPT WS-OCC-I-MONTH
+               DISPLAY 'Enter Day[DD] : ' WITH NO ADVANCING
+               ACCEPT WS-OCC-I-DAY
+               DISPLAY 'Enter Year[YY] : ' WITH NO ADVANCING
+               ACCEPT WS-OCC-I-YEAR
+
+               MOVE WS-OCC-I-MONTH TO WS-MONTH-CHECKER
+
+               EVALUATE TRUE
+                   WHEN WS-MONTHS-31
+                       MOVE 31 TO WS-LIMIT-DAYS
+                   WHEN WS-MONTHS-30
+                       MOVE 30 TO WS-LIMIT-DAYS
+                   WHEN OTHER
+                       MOVE 28 TO WS-LIMIT-DAYS
+               END-EVALUATE
+
+               IF WS-OCC-I-MONTH > 12 THEN
+                   PERFORM INVALID-MONTH
+                   DISPLAY ' '
+               ELSE
+                   IF WS-OCC-I-DAY > WS-LIMIT-DAYS THEN
+                       PERFORM INVALID-DAY
+                       DISPLAY ' '
+                   ELSE
+                       COMPUTE WS-OCC-END-DATE-INT = 20000000 +
+                           (WS-OCC-I-YEAR * 10000) +
+                           (WS-OCC-I-MONTH * 100) + WS-OCC-I-DAY
+                       MOVE 1 TO WS-BOOL
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           COMPUTE WS-OCC-START-DAY-NUMBER =
+               FUNCTION INTEGER-OF-DATE(WS-OCC-START-DATE-INT)
+           COMPUTE WS-OCC-END-DAY-NUMBER =
+               FUNCTION INTEGER-OF-DATE(WS-OCC-END-DATE-INT)
+
+           IF WS-OCC-END-DAY-NUMBER < WS-OCC-START-DAY-NUMBER THEN
+               DISPLAY ' '
+               DISPLAY 'End date cannot be before the start date.'
+               DISPLAY ' '
+               PERFORM CAPTURE-OCCUPANCY-DATE-RANGE
+           END-IF
+           .
+
+       ADD-CAPACITY-TO-OCC-ROUTE.
+           MOVE 'N' TO WS-TALLY-FOUND
+           PERFORM VARYING WS-COUNTER-I FROM 1 BY 1
+               UNTIL WS-COUNTER-I > WS-OCC-ROUTE-TALLY-COUNT
+               IF WS-OCC-RT-ROUTE-ID(WS-COUNTER-I) = FS-ROUTE-ID THEN
+                   ADD FS-VEHICLE-CAPACITY TO
+                       WS-OCC-RT-CAPACITY(WS-COUNTER-I)
+                   MOVE 'Y' TO WS-TALLY-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-TALLY-FOUND NOT = 'Y'
+               AND WS-OCC-ROUTE-TALLY-COUNT < 100 THEN
+               ADD 1 TO WS-OCC-ROUTE-TALLY-COUNT
+               MOVE FS-ROUTE-ID TO
+                   WS-OCC-RT-ROUTE-ID(WS-OCC-ROUTE-TALLY-COUNT)
+               MOVE FS-ROUTE-ORIGIN TO
+                   WS-OCC-RT-ORIGIN(WS-OCC-ROUTE-TALLY-COUNT)
+               MOVE FS-ROUTE-DESTINATION TO
+                   WS-OCC-RT-DESTINATION(WS-OCC-ROUTE-TALLY-COUNT)
+               MOVE FS-VEHICLE-CAPACITY TO
+                   WS-OCC-RT-CAPACITY(WS-OCC-ROUTE-TALLY-COUNT)
+               MOVE 0 TO WS-OCC-RT-SOLD(WS-OCC-ROUTE-TALLY-COUNT)
+           END-IF
+           .
+
+       ADD-SOLD-TO-OCC-ROUTE.
+           MOVE 'N' TO WS-TALLY-FOUND
+           PERFORM VARYING WS-COUNTER-I FROM 1 BY 1
+               UNTIL WS-COUNTER-I > WS-OCC-ROUTE-TALLY-COUNT
+               IF WS-OCC-RT-ROUTE-ID(WS-COUNTER-I) = FS-ROUTE-ID THEN
+                   ADD 1 TO WS-OCC-RT-SOLD(WS-COUNTER-I)
+                   MOVE 'Y' TO WS-TALLY-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-TALLY-FOUND NOT = 'Y'
+               AND WS-OCC-ROUTE-TALLY-COUNT < 100 THEN
+               ADD 1 TO WS-OCC-ROUTE-TALLY-COUNT
+               MOVE FS-ROUTE-ID TO
+                   WS-OCC-RT-ROUTE-ID(WS-OCC-ROUTE-TALLY-COUNT)
+               MOVE FS-ROUTE-ORIGIN TO
+                   WS-OCC-RT-ORIGIN(WS-OCC-ROUTE-TALLY-COUNT)
+               MOVE FS-ROUTE-DESTINATION TO
+                   WS-OCC-RT-DESTINATION(WS-OCC-ROUTE-TALLY-COUNT)
+               MOVE 0 TO WS-OCC-RT-CAPACITY(WS-OCC-ROUTE-TALLY-COUNT)
+               MOVE 1 TO WS-OCC-RT-SOLD(WS-OCC-ROUTE-TALLY-COUNT)
+           END-IF
+           .
+
+       ADD-CAPACITY-TO-OCC-CLASS.
+           MOVE 'N' TO WS-TALLY-FOUND
+           PERFORM VARYING WS-COUNTER-I FROM 1 BY 1
+               UNTIL WS-COUNTER-I > WS-OCC-CLASS-TALLY-COUNT
+               IF WS-OCC-CT-CLASS(WS-COUNTER-I) = FS-VEHICLE-CLASS
+                   THEN
+                   ADD FS-VEHICLE-CAPACITY TO
+                       WS-OCC-CT-CAPACITY(WS-COUNTER-I)
+                   MOVE 'Y' TO WS-TALLY-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-TALLY-FOUND NOT = 'Y'
+               AND WS-OCC-CLASS-TALLY-COUNT < 10 THEN
+               ADD 1 TO WS-OCC-CLASS-TALLY-COUNT
+               MOVE FS-VEHICLE-CLASS TO
+                   WS-OCC-CT-CLASS(WS-OCC-CLASS-TALLY-COUNT)
+               MOVE FS-VEHICLE-CAPACITY TO
+                   WS-OCC-CT-CAPACITY(WS-OCC-CLASS-TALLY-COUNT)
+               MOVE 0 TO WS-OCC-CT-SOLD(WS-OCC-CLASS-TALLY-COUNT)
+           END-IF
+           .
+
+       ADD-SOLD-TO-OCC-CLASS.
+           MOVE 'N' TO WS-TALLY-FOUND
+           PERFORM VARYING WS-COUNTER-I FROM 1 BY 1
+               UNTIL WS-COUNTER-I > WS-OCC-CLASS-TALLY-COUNT
+               IF WS-OCC-CT-CLASS(WS-COUNTER-I) = FS-VEHICLE-CLASS
+                   THEN
+                   ADD 1 TO WS-OCC-CT-SOLD(WS-COUNTER-I)
+                   MOVE 'Y' TO WS-TALLY-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-TALLY-FOUND NOT = 'Y'
+               AND WS-OCC-CLASS-TALLY-COUNT < 10 THEN
+               ADD 1 TO WS-OCC-CLASS-TALLY-COUNT
+               MOVE FS-VEHICLE-CLASS TO
+                   WS-OCC-CT-CLASS(WS-OCC-CLASS-TALLY-COUNT)
+               MOVE 0 TO WS-OCC-CT-CAPACITY(WS-OCC-CLASS-TALLY-COUNT)
+               MOVE 1 TO WS-OCC-CT-SOLD(WS-OCC-CLASS-TALLY-COUNT)
+           END-IF
+           .
+
+       DISPLAY-OCCUPANCY-BY-ROUTE.
+           DISPLAY ' '
+           DISPLAY '              ROUTE                 | SOLD | '-
+           'CAPACITY | UTIL % |'
+           DISPLAY '---------------------------------------------------'
+           PERFORM VARYING WS-COUNTER-I FROM 1 BY 1
+               UNTIL WS-COUNTER-I > WS-OCC-ROUTE-TALLY-COUNT
+               IF WS-OCC-RT-CAPACITY(WS-COUNTER-I) > 0 THEN
+                   COMPUTE WS-OCC-PERCENT =
+                       (WS-OCC-RT-SOLD(WS-COUNTER-I) * 100) /
+                       WS-OCC-RT-CAPACITY(WS-COUNTER-I)
+               ELSE
+                   MOVE 0 TO WS-OCC-PERCENT
+               END-IF
+               DISPLAY WS-OCC-RT-ORIGIN(WS-COUNTER-I) ' TO '
+                   WS-OCC-RT-DESTINATION(WS-COUNTER-I) ' | '
+                   WS-OCC-RT-SOLD(WS-COUNTER-I) ' | '
+                   WS-OCC-RT-CAPACITY(WS-COUNTER-I) ' | '
+                   WS-OCC-PERCENT ' |'
+           END-PERFORM
+           .
+
+       DISPLAY-OCCUPANCY-BY-CLASS.
+           DISPLAY ' '
+           DISPLAY '   VEHICLE CLASS   | SOLD | CAPACITY | UTIL % |'
+           DISPLAY '---------------------------------------------------'
+           PERFORM VARYING WS-COUNTER-I FROM 1 BY 1
+               UNTIL WS-COUNTER-I > WS-OCC-CLASS-TALLY-COUNT
+               IF WS-OCC-CT-CAPACITY(WS-COUNTER-I) > 0 THEN
+                   COMPUTE WS-OCC-PERCENT =
+                       (WS-OCC-CT-SOLD(WS-COUNTER-I) * 100) /
+                       WS-OCC-CT-CAPACITY(WS-COUNTER-I)
+               ELSE
+                   MOVE 0 TO WS-OCC-PERCENT
+               END-IF
+               DISPLAY WS-OCC-CT-CLASS(WS-COUNTER-I) ' | '
+                   WS-OCC-CT-SOLD(WS-COUNTER-I) ' | '
+                   WS-OCC-CT-CAPACITY(WS-COUNTER-I) ' | '
+                   WS-OCC-PERCENT ' |'
+           END-PERFORM
+           .
+
+       REVENUE-REPORT.
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*            DAILY REVENUE REPORT                 *"
+           DISPLAY "***************************************************"
+
+           MOVE 0 TO WS-REV-ROUTE-TALLY-COUNT
+           MOVE 0 TO WS-REV-CLASS-TALLY-COUNT
+           MOVE 0 TO WS-REV-TOTAL-COUNT
+           MOVE ZEROES TO WS-REV-TOTAL-REVENUE
+
+           PERFORM CAPTURE-REVENUE-DATE-RANGE
+
+           MOVE SPACES TO WS-EOF
+           OPEN INPUT FS-PAYMENT-FILE
+           OPEN INPUT FS-BOOKING-FILE
+           OPEN INPUT FS-SCHEDULES-FILE
+           OPEN INPUT FS-ROUTES-FILE
+           OPEN INPUT FS-VEHICLES-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-PAYMENT-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF FS-PAYMENT-STATUS = 'paid' OR
+                       FS-PAYMENT-STATUS = 'partial' THEN
+
+                       MOVE '20' TO WS-REV-PAY-DATE-INT(1:2)
+                       MOVE FS-TT-DATE(1:2) TO
+                           WS-REV-PAY-DATE-INT(5:2)
+                       MOVE FS-TT-DATE(4:2) TO
+                           WS-REV-PAY-DATE-INT(7:2)
+                       MOVE FS-TT-DATE(7:2) TO
+                           WS-REV-PAY-DATE-INT(3:2)
+                       COMPUTE WS-REV-PAY-DAY-NUMBER =
+                           FUNCTION INTEGER-OF-DATE
+                           (WS-REV-PAY-DATE-INT)
+
+                       IF WS-REV-PAY-DAY-NUMBER >=
+                               WS-REV-START-DAY-NUMBER
+                           AND WS-REV-PAY-DAY-NUMBER <=
+                               WS-REV-END-DAY-NUMBER THEN
+                           MOVE FS-FK-BOOKING-ID TO FS-BOOKING-ID
+                           READ FS-BOOKING-FILE
+                               INVALID KEY CONTINUE
+                               NOT INVALID KEY
+                                   MOVE FS-FK-SCHEDULE-ID TO
+                                       FS-SCHEDULE-ID
+                                   READ FS-SCHEDULES-FILE
+                                     INVALID KEY CONTINUE
+                                     NOT INVALID KEY
+                                       MOVE FS-FK-ROUTE-ID TO
+                                           FS-ROUTE-ID
+                                       READ FS-ROUTES-FILE
+                                         INVALID KEY CONTINUE
+                                         NOT INVALID KEY
+                                           MOVE FS-FK-VEHICLE-ID TO
+                                               FS-VEHICLE-ID
+                                           READ FS-VEHICLES-FILE
+                                             INVALID KEY CONTINUE
+                                             NOT INVALID KEY
+                                               PERFORM
+                                               ADD-REVENUE-TO-ROUTE
+                                               PERFORM
+                                               ADD-REVENUE-TO-CLASS
+                                               ADD 1 TO
+                                                 WS-REV-TOTAL-COUNT
+                                               ADD FS-PAYMENT-AMOUNT
+                                                 TO
+                                                 WS-REV-TOTAL-REVENUE
+                                           END-READ
+                                       END-READ
+                                   END-READ
+                           END-READ
+                       END-IF
+                   END-IF
+           END-PERFORM
+           CLOSE FS-VEHICLES-FILE
+           CLOSE FS-ROUTES-FILE
+           CLOSE FS-SCHEDULES-FILE
+           CLOSE FS-BOOKING-FILE
+           CLOSE FS-PAYMENT-FILE
+
+           PERFORM DISPLAY-REVENUE-BY-ROUTE
+           PERFORM DISPLAY-REVENUE-BY-CLASS
+
+           DISPLAY ' '
+           DISPLAY ' TOTAL PAYMENTS COUNTED : ' WS-REV-TOTAL-COUNT
+           DISPLAY ' TOTAL REVENUE          : '
+               WS-REV-TOTAL-REVENUE
+           DISPLAY ' '
+           DISPLAY 'Press Enter to continue...' WITH NO ADVANCING
+           ACCEPT WS-BUFFER
+           .
+
+       CAPTURE-REVENUE-DATE-RANGE.
+           MOVE 0 TO WS-BOOL
+           DISPLAY ' '
+           DISPLAY "***************************************************"
+           DISPLAY "*            REPORT - START DATE                  *"
+           DISPLAY "***************************************************"
+           PERFORM UNTIL WS-BOOL = 1
+               DISPLAY 'Enter Month[MM] : ' WITH NO ADVANCING
+               ACCEPT WS-REV-I-MONTH
+               DISPLAY 'Enter Day[DD] : ' WITH NO ADVANCING
+               ACCEPT WS-REV-I-DAY
+               DISPLAY 'Enter Year[YY] : ' WITH NO ADVANCING
+               ACCEPT WS-REV-I-YEAR
+
+               MOVE WS-REV-I-MONTH TO WS-MONTH-CHECKER
+
+               EVALUATE TRUE
+                   WHEN WS-MONTHS-31
+                       MOVE 31 TO WS-LIMIT-DAYS
+                   WHEN WS-MONTHS-30
+                       MOVE 30 TO WS-LIMIT-DAYS
+                   WHEN OTHER
+                       MOVE 28 TO WS-LIMIT-DAYS
+               END-EVALUATE
+
+               IF WS-REV-I-MONTH > 12 THEN
+                   PERFORM INVALID-MONTH
+                   DISPLAY ' '
+               ELSE
+                   IF WS-REV-I-DAY > WS-LIMIT-DAYS THEN
+                       PERFORM INVALID-DAY
+                       DISPLAY ' '
+                   ELSE
+                       COMPUTE WS-REV-START-DATE-INT = 20000000 +
+                           (WS-REV-I-YEAR * 10000) +
+                           (WS-REV-I-MONTH * 100) + WS-REV-I-DAY
+                       MOVE 1 TO WS-BOOL
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE 0 TO WS-BOOL
+           DISPLAY ' '
+           DISPLAY "***************************************************"
+           DISPLAY "*             REPORT - END DATE                   *"
+           DISPLAY "***************************************************"
+           PERFORM UNTIL WS-BOOL = 1
+               DISPLAY 'Enter Month[MM] : ' WITH NO ADVANCING
+               ACCEPT WS-REV-I-MONTH
+               DISPLAY 'Enter Day[DD] : ' WITH NO ADVANCING
+               ACCEPT WS-REV-I-DAY
+               DISPLAY 'Enter Year[YY] : ' WITH NO ADVANCING
+               ACCEPT WS-REV-I-YEAR
+
+               MOVE WS-REV-I-MONTH TO WS-MONTH-CHECKER
+
+               EVALUATE TRUE
+                   WHEN WS-MONTHS-31
+                       MOVE 31 TO WS-LIMIT-DAYS
+                   WHEN WS-MONTHS-30
+                       MOVE 30 TO WS-LIMIT-DAYS
+                   WHEN OTHER
+                       MOVE 28 TO WS-LIMIT-DAYS
+               END-EVALUATE
+
+               IF WS-REV-I-MONTH > 12 THEN
+                   PERFORM INVALID-MONTH
+                   DISPLAY ' '
+               ELSE
+                   IF WS-REV-I-DAY > WS-LIMIT-DAYS THEN
+                       PERFORM INVALID-DAY
+                       DISPLAY ' '
+                   ELSE
+                       COMPUTE WS-REV-END-DATE-INT = 20000000 +
+                           (WS-REV-I-YEAR * 10000) +
+                           (WS-REV-I-MONTH * 100) + WS-REV-I-DAY
+                       MOVE 1 TO WS-BOOL
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           COMPUTE WS-REV-START-DAY-NUMBER =
+               FUNCTION INTEGER-OF-DATE(WS-REV-START-DATE-INT)
+           COMPUTE WS-REV-END-DAY-NUMBER =
+               FUNCTION INTEGER-OF-DATE(WS-REV-END-DATE-INT)
+
+           IF WS-REV-END-DAY-NUMBER < WS-REV-START-DAY-NUMBER THEN
+               DISPLAY ' '
+               DISPLAY 'End date cannot be before the start date.'
+               DISPLAY ' '
+               PERFORM CAPTURE-REVENUE-DATE-RANGE
+           END-IF
+           .
+
+       ADD-REVENUE-TO-ROUTE.
+           MOVE 'N' TO WS-TALLY-FOUND
+           PERFORM VARYING WS-COUNTER-I FROM 1 BY 1
+               UNTIL WS-COUNTER-I > WS-REV-ROUTE-TALLY-COUNT
+               IF WS-REV-RT-ROUTE-ID(WS-COUNTER-I) = FS-ROUTE-ID THEN
+                   ADD 1 TO WS-REV-RT-COUNT(WS-COUNTER-I)
+                   ADD FS-PAYMENT-AMOUNT TO
+                       WS-REV-RT-REVENUE(WS-COUNTER-I)
+                   MOVE 'Y' TO WS-TALLY-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-TALLY-FOUND NOT = 'Y'
+               AND WS-REV-ROUTE-TALLY-COUNT < 100 THEN
+               ADD 1 TO WS-REV-ROUTE-TALLY-COUNT
+               MOVE FS-ROUTE-ID TO
+                   WS-REV-RT-ROUTE-ID(WS-REV-ROUTE-TALLY-COUNT)
+               MOVE FS-ROUTE-ORIGIN TO
+                   WS-REV-RT-ORIGIN(WS-REV-ROUTE-TALLY-COUNT)
+               MOVE FS-ROUTE-DESTINATION TO
+                   WS-REV-RT-DESTINATION(WS-REV-ROUTE-TALLY-COUNT)
+               MOVE 1 TO WS-REV-RT-COUNT(WS-REV-ROUTE-TALLY-COUNT)
+               MOVE FS-PAYMENT-AMOUNT TO
+                   WS-REV-RT-REVENUE(WS-REV-ROUTE-TALLY-COUNT)
+           END-IF
+           .
+
+       ADD-REVENUE-TO-CLASS.
+           MOVE 'N' TO WS-TALLY-FOUND
+           PERFORM VARYING WS-COUNTER-I FROM 1 BY 1
+               UNTIL WS-COUNTER-I > WS-REV-CLASS-TALLY-COUNT
+               IF WS-REV-CT-CLASS(WS-COUNTER-I) = FS-VEHICLE-CLASS
+                   THEN
+                   ADD 1 TO WS-REV-CT-COUNT(WS-COUNTER-I)
+                   ADD FS-PAYMENT-AMOUNT TO
+                       WS-REV-CT-REVENUE(WS-COUNTER-I)
+                   MOVE 'Y' TO WS-TALLY-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-TALLY-FOUND NOT = 'Y'
+               AND WS-REV-CLASS-TALLY-COUNT < 10 THEN
+               ADD 1 TO WS-REV-CLASS-TALLY-COUNT
+               MOVE FS-VEHICLE-CLASS TO
+                   WS-REV-CT-CLASS(WS-REV-CLASS-TALLY-COUNT)
+               MOVE 1 TO WS-REV-CT-COUNT(WS-REV-CLASS-TALLY-COUNT)
+               MOVE FS-PAYMENT-AMOUNT TO
+                   WS-REV-CT-REVENUE(WS-REV-CLASS-TALLY-COUNT)
+           END-IF
+           .
+
+       DISPLAY-REVENUE-BY-ROUTE.
+           DISPLAY ' '
+           DISPLAY '              ROUTE                 | COUNT | '-
+           '   REVENUE   |'
+           DISPLAY '---------------------------------------------------'
+           PERFORM VARYING WS-COUNTER-I FROM 1 BY 1
+               UNTIL WS-COUNTER-I > WS-REV-ROUTE-TALLY-COUNT
+               DISPLAY WS-REV-RT-ORIGIN(WS-COUNTER-I) ' TO '
+                   WS-REV-RT-DESTINATION(WS-COUNTER-I) ' | '
+                   WS-REV-RT-COUNT(WS-COUNTER-I) ' | '
+                   WS-REV-RT-REVENUE(WS-COUNTER-I) ' |'
+           END-PERFORM
+           .
+
+       DISPLAY-REVENUE-BY-CLASS.
+           DISPLAY ' '
+           DISPLAY '   VEHICLE CLASS   | COUNT |    REVENUE   |'
+           DISPLAY '---------------------------------------------------'
+           PERFORM VARYING WS-COUNTER-I FROM 1 BY 1
+               UNTIL WS-COUNTER-I > WS-REV-CLASS-TALLY-COUNT
+               DISPLAY WS-REV-CT-CLASS(WS-COUNTER-I) ' | '
+                   WS-REV-CT-COUNT(WS-COUNTER-I) ' | '
+                   WS-REV-CT-REVENUE(WS-COUNTER-I) ' |'
+           END-PERFORM
+           .
+
+       EOD-CASH-SETTLEMENT.
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*        END-OF-DAY CASH SETTLEMENT               *"
+           DISPLAY "***************************************************"
+
+           MOVE 0 TO WS-EOD-SETTLED-COUNT
+           MOVE ZEROES TO WS-EOD-SETTLED-TOTAL
+
+           PERFORM CAPTURE-EOD-SETTLEMENT-DATE
+
+           DISPLAY ' '
+           DISPLAY 'This will lock in all cash payments recorded'
+           DISPLAY 'for that date and mark them settled.'
+           DISPLAY 'Continue? (Y/N): ' WITH NO ADVANCING
+           ACCEPT WS-EOD-CONFIRM
+
+           IF WS-EOD-CONFIRM = 'Y' OR WS-EOD-CONFIRM = 'y' THEN
+               MOVE SPACES TO WS-EOF
+               OPEN I-O FS-PAYMENT-FILE
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ FS-PAYMENT-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF FS-PAYMENT-METHOD = 'cash'
+                           AND (FS-PAYMENT-STATUS = 'paid'
+                               OR FS-PAYMENT-STATUS = 'partial')
+                           THEN
+
+                           MOVE '20' TO WS-EOD-PAY-DATE-INT(1:2)
+                           MOVE FS-TT-DATE(1:2) TO
+                               WS-EOD-PAY-DATE-INT(5:2)
+                           MOVE FS-TT-DATE(4:2) TO
+                               WS-EOD-PAY-DATE-INT(7:2)
+                           MOVE FS-TT-DATE(7:2) TO
+                               WS-EOD-PAY-DATE-INT(3:2)
+                           COMPUTE WS-EOD-PAY-DAY-NUMBER =
+                               FUNCTION INTEGER-OF-DATE
+                               (WS-EOD-PAY-DATE-INT)
+
+                           IF WS-EOD-PAY-DAY-NUMBER =
+                               WS-EOD-DAY-NUMBER THEN
+                               MOVE 'settled' TO FS-PAYMENT-STATUS
+                               REWRITE FS-PAYMENT-RECORD
+                               END-REWRITE
+                               ADD 1 TO WS-EOD-SETTLED-COUNT
+                               ADD FS-PAYMENT-AMOUNT TO
+                                   WS-EOD-SETTLED-TOTAL
+                           END-IF
+                       END-IF
+               END-PERFORM
+               CLOSE FS-PAYMENT-FILE
+
+               DISPLAY ' '
+               DISPLAY "***********************************************"
+               DISPLAY "*      CASH DRAWER RECONCILIATION            *"
+               DISPLAY "***********************************************"
+               DISPLAY ' Cash Payments Settled : '
+                   WS-EOD-SETTLED-COUNT
+               DISPLAY ' Total Cash Collected  : '
+                   WS-EOD-SETTLED-TOTAL
+               DISPLAY ' Compare this total against the physical'
+               DISPLAY ' cash count.'
+           ELSE
+               DISPLAY ' '
+               DISPLAY 'Settlement cancelled. No records were changed.'
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY 'Press Enter to continue...' WITH NO ADVANCING
+           ACCEPT WS-BUFFER
+           .
+
+       CAPTURE-EOD-SETTLEMENT-DATE.
+           MOVE 0 TO WS-BOOL
+           DISPLAY ' '
+           DISPLAY "***************************************************"
+           DISPLAY "*              SETTLEMENT DATE                    *"
+           DISPLAY "***************************************************"
+           PERFORM UNTIL WS-BOOL = 1
+               DISPLAY 'Enter Month[MM] : ' WITH NO ADVANCING
+               ACCEPT WS-EOD-I-MONTH
+               DISPLAY 'Enter Day[DD] : ' WITH NO ADVANCING
+               ACCEPT WS-EOD-I-DAY
+               DISPLAY 'Enter Year[YY] : ' WITH NO ADVANCING
+               ACCEPT WS-EOD-I-YEAR
+
+               MOVE WS-EOD-I-MONTH TO WS-MONTH-CHECKER
+
+               EVALUATE TRUE
+                   WHEN WS-MONTHS-31
+                       MOVE 31 TO WS-LIMIT-DAYS
+                   WHEN WS-MONTHS-30
+                       MOVE 30 TO WS-LIMIT-DAYS
+                   WHEN OTHER
+                       MOVE 28 TO WS-LIMIT-DAYS
+               END-EVALUATE
+
+               IF WS-EOD-I-MONTH > 12 THEN
+                   PERFORM INVALID-MONTH
+                   DISPLAY ' '
+               ELSE
+                   IF WS-EOD-I-DAY > WS-LIMIT-DAYS THEN
+                       PERFORM INVALID-DAY
+                       DISPLAY ' '
+                   ELSE
+                       COMPUTE WS-EOD-DATE-INT = 20000000 +
+                           (WS-EOD-I-YEAR * 10000) +
+                           (WS-EOD-I-MONTH * 100) + WS-EOD-I-DAY
+                       MOVE 1 TO WS-BOOL
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           COMPUTE WS-EOD-DAY-NUMBER =
+               FUNCTION INTEGER-OF-DATE(WS-EOD-DATE-INT)
+           .
+
+       ARCHIVE-OLD-RECORDS.
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*       ARCHIVE OLD BOOKINGS / SCHEDULES          *"
+           DISPLAY "***************************************************"
+
+           MOVE 0 TO WS-ARC-BOOKING-COUNT
+           MOVE 0 TO WS-ARC-SCHEDULE-COUNT
+
+           PERFORM CAPTURE-ARCHIVE-CUTOFF-DATE
+
+           DISPLAY ' '
+           DISPLAY 'Completed bookings and departed schedules dated'
+           DISPLAY 'before that date will be moved to the history'
+           DISPLAY 'files.'
+           DISPLAY 'Continue? (Y/N): ' WITH NO ADVANCING
+           ACCEPT WS-ARC-CONFIRM
+
+           IF WS-ARC-CONFIRM = 'Y' OR WS-ARC-CONFIRM = 'y' THEN
+               PERFORM ARCHIVE-OLD-BOOKINGS
+               PERFORM ARCHIVE-OLD-SCHEDULES
+
+               DISPLAY ' '
+               DISPLAY "***********************************************"
+               DISPLAY "*              ARCHIVAL SUMMARY              *"
+               DISPLAY "***********************************************"
+               DISPLAY ' Bookings Archived  : ' WS-ARC-BOOKING-COUNT
+               DISPLAY ' Schedules Archived : ' WS-ARC-SCHEDULE-COUNT
+           ELSE
+               DISPLAY ' '
+               DISPLAY 'Archival cancelled. No records were moved.'
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY 'Press Enter to continue...' WITH NO ADVANCING
+           ACCEPT WS-BUFFER
+           .
+
+       CAPTURE-ARCHIVE-CUTOFF-DATE.
+           MOVE 0 TO WS-BOOL
+           DISPLAY ' '
+           DISPLAY "***************************************************"
+           DISPLAY "*               CUTOFF DATE                       *"
+           DISPLAY "***************************************************"
+           PERFORM UNTIL WS-BOOL = 1
+               DISPLAY 'Enter Month[MM] : ' WITH NO ADVANCING
+               ACCEPT WS-ARC-I-MONTH
+               DISPLAY 'Enter Day[DD] : ' WITH NO ADVANCING
+               ACCEPT WS-ARC-I-DAY
+               DISPLAY 'Enter Year[YY] : ' WITH NO ADVANCING
+               ACCEPT WS-ARC-I-YEAR
+
+               MOVE WS-ARC-I-MONTH TO WS-MONTH-CHECKER
+
+               EVALUATE TRUE
+                   WHEN WS-MONTHS-31
+                       MOVE 31 TO WS-LIMIT-DAYS
+                   WHEN WS-MONTHS-30
+                       MOVE 30 TO WS-LIMIT-DAYS
+                   WHEN OTHER
+                       MOVE 28 TO WS-LIMIT-DAYS
+               END-EVALUATE
+
+               IF WS-ARC-I-MONTH > 12 THEN
+                   PERFORM INVALID-MONTH
+                   DISPLAY ' '
+               ELSE
+                   IF WS-ARC-I-DAY > WS-LIMIT-DAYS THEN
+                       PERFORM INVALID-DAY
+                       DISPLAY ' '
+                   ELSE
+                       COMPUTE WS-ARC-CUTOFF-DATE-INT = 20000000 +
+                           (WS-ARC-I-YEAR * 10000) +
+                           (WS-ARC-I-MONTH * 100) + WS-ARC-I-DAY
+                       MOVE 1 TO WS-BOOL
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           COMPUTE WS-ARC-CUTOFF-DAY-NUMBER =
+               FUNCTION INTEGER-OF-DATE(WS-ARC-CUTOFF-DATE-INT)
+           .
+
+       ARCHIVE-OLD-BOOKINGS.
+           MOVE SPACES TO WS-EOF
+           OPEN I-O FS-BOOKING-FILE
+           OPEN I-O FS-BOOKING-HISTORY-FILE
+               IF WS-FILE-STATUS NOT = '00' THEN
+                   OPEN OUTPUT FS-BOOKING-HISTORY-FILE
+               END-IF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-BOOKING-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF FS-BOOKING-STATUS = 'boarded'
+                       OR FS-BOOKING-STATUS = 'no-show'
+                       OR FS-BOOKING-STATUS = 'canceled' THEN
+
+                       MOVE '20' TO WS-ARC-REC-DATE-INT(1:2)
+                       MOVE FS-TS-DATE(1:2) TO
+                           WS-ARC-REC-DATE-INT(5:2)
+                       MOVE FS-TS-DATE(4:2) TO
+                           WS-ARC-REC-DATE-INT(7:2)
+                       MOVE FS-TS-DATE(7:2) TO
+                           WS-ARC-REC-DATE-INT(3:2)
+                       COMPUTE WS-ARC-REC-DAY-NUMBER =
+                           FUNCTION INTEGER-OF-DATE
+                           (WS-ARC-REC-DATE-INT)
+
+                       IF WS-ARC-REC-DAY-NUMBER <
+                           WS-ARC-CUTOFF-DAY-NUMBER THEN
+                           MOVE FS-BOOKING-RECORD TO
+                               FS-BOOKING-HISTORY-RECORD
+                           WRITE FS-BOOKING-HISTORY-RECORD
+                           END-WRITE
+                           DELETE FS-BOOKING-FILE
+                           END-DELETE
+                           ADD 1 TO WS-ARC-BOOKING-COUNT
+                       END-IF
+                   END-IF
+           END-PERFORM
+           CLOSE FS-BOOKING-FILE
+           CLOSE FS-BOOKING-HISTORY-FILE
+           .
+
+       ARCHIVE-OLD-SCHEDULES.
+           MOVE SPACES TO WS-EOF
+           OPEN I-O FS-SCHEDULES-FILE
+           OPEN I-O FS-SCHEDULES-HISTORY-FILE
+               IF WS-FILE-STATUS NOT = '00' THEN
+                   OPEN OUTPUT FS-SCHEDULES-HISTORY-FILE
+               END-IF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-SCHEDULES-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   MOVE '20' TO WS-ARC-REC-DATE-INT(1:2)
+                   MOVE FS-S-D-DATE(1:2) TO
+                       WS-ARC-REC-DATE-INT(5:2)
+                   MOVE FS-S-D-DATE(4:2) TO
+                       WS-ARC-REC-DATE-INT(7:2)
+                   MOVE FS-S-D-DATE(7:2) TO
+                       WS-ARC-REC-DATE-INT(3:2)
+                   COMPUTE WS-ARC-REC-DAY-NUMBER =
+                       FUNCTION INTEGER-OF-DATE(WS-ARC-REC-DATE-INT)
+
+                   IF WS-ARC-REC-DAY-NUMBER <
+                       WS-ARC-CUTOFF-DAY-NUMBER THEN
+                       MOVE FS-SCHEDULES-RECORD TO
+                           FS-SCHEDULES-HISTORY-RECORD
+                       WRITE FS-SCHEDULES-HISTORY-RECORD
+                       END-WRITE
+                       DELETE FS-SCHEDULES-FILE
+                       END-DELETE
+                       ADD 1 TO WS-ARC-SCHEDULE-COUNT
+                   END-IF
+           END-PERFORM
+           CLOSE FS-SCHEDULES-FILE
+           CLOSE FS-SCHEDULES-HISTORY-FILE
+           .
+
+       EXPORT-DATA-TO-CSV.
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*            EXPORT DATA TO CSV                   *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           DISPLAY 'This writes bookings, passengers, and schedules'
+           DISPLAY 'out to data/export/*.csv for use outside the'
+           DISPLAY 'system.'
+
+           MOVE 0 TO WS-EXPORT-BOOKING-COUNT
+           MOVE 0 TO WS-EXPORT-PASSENGER-COUNT
+           MOVE 0 TO WS-EXPORT-SCHEDULE-COUNT
+
+           PERFORM EXPORT-BOOKINGS-TO-CSV
+           PERFORM EXPORT-PASSENGERS-TO-CSV
+           PERFORM EXPORT-SCHEDULES-TO-CSV
+
+           DISPLAY ' '
+           DISPLAY "***********************************************"
+           DISPLAY "*               EXPORT SUMMARY                *"
+           DISPLAY "***********************************************"
+           DISPLAY ' Bookings Exported   : ' WS-EXPORT-BOOKING-COUNT
+           DISPLAY ' Passengers Exported : ' WS-EXPORT-PASSENGER-COUNT
+           DISPLAY ' Schedules Exported  : ' WS-EXPORT-SCHEDULE-COUNT
+           DISPLAY ' '
+           DISPLAY 'Press Enter to continue...' WITH NO ADVANCING
+           ACCEPT WS-BUFFER
+           .
+
+       EXPORT-BOOKINGS-TO-CSV.
+           MOVE SPACES TO WS-EOF
+           OPEN OUTPUT FS-BOOKING-EXPORT-FILE
+           STRING 'BookingID,UserID,ScheduleID,SeatNumber,Status,'
+               DELIMITED BY SIZE
+               'Price,GroupID,PassengerCategory,Timestamp'
+               DELIMITED BY SIZE
+               INTO WS-EXPORT-LINE
+           WRITE FS-BOOKING-EXPORT-RECORD FROM WS-EXPORT-LINE
+
+           OPEN INPUT FS-BOOKING-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-BOOKING-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   STRING
+                       FUNCTION TRIM(FS-BOOKING-ID) DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(FS-FK-USER-ID) DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(FS-FK-SCHEDULE-ID)
+                           DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FS-SEAT-NUMBER DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(FS-BOOKING-STATUS)
+                           DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FS-PRICE DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(FS-GROUP-ID) DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(FS-PASSENGER-CATEGORY)
+                           DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FS-TS-DATE DELIMITED BY SIZE
+                       INTO WS-EXPORT-LINE
+                   WRITE FS-BOOKING-EXPORT-RECORD FROM WS-EXPORT-LINE
+                   ADD 1 TO WS-EXPORT-BOOKING-COUNT
+           END-PERFORM
+           CLOSE FS-BOOKING-FILE
+           CLOSE FS-BOOKING-EXPORT-FILE
+           .
+
+       EXPORT-PASSENGERS-TO-CSV.
+           MOVE SPACES TO WS-EOF
+           OPEN OUTPUT FS-PASSENGER-EXPORT-FILE
+           MOVE 'UserID,FirstName,LastName,Email,PhoneNumber,Role' TO
+               WS-EXPORT-LINE
+           WRITE FS-PASSENGER-EXPORT-RECORD FROM WS-EXPORT-LINE
+
+           OPEN INPUT FS-PASSENGER-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-PASSENGER-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   STRING
+                       FUNCTION TRIM(FS-P-USER-ID) DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(FS-P-FIRST-NAME)
+                           DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(FS-P-LAST-NAME) DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(FS-P-EMAIL) DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(FS-P-PHONE-NUMBER)
+                           DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FS-P-ROLE DELIMITED BY SIZE
+                       INTO WS-EXPORT-LINE
+                   WRITE FS-PASSENGER-EXPORT-RECORD FROM WS-EXPORT-LINE
+                   ADD 1 TO WS-EXPORT-PASSENGER-COUNT
+           END-PERFORM
+           CLOSE FS-PASSENGER-FILE
+           CLOSE FS-PASSENGER-EXPORT-FILE
+           .
+
+       EXPORT-SCHEDULES-TO-CSV.
+           MOVE SPACES TO WS-EOF
+           OPEN OUTPUT FS-SCHEDULES-EXPORT-FILE
+           STRING 'ScheduleID,RouteID,VehicleID,DriverID,'
+               DELIMITED BY SIZE
+               'DepartureTime,ArrivalTime,Status'
+               DELIMITED BY SIZE
+               INTO WS-EXPORT-LINE
+           WRITE FS-SCHEDULES-EXPORT-RECORD FROM WS-EXPORT-LINE
+
+           OPEN INPUT FS-SCHEDULES-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-SCHEDULES-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   STRING
+                       FUNCTION TRIM(FS-SCHEDULE-ID) DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(FS-FK-ROUTE-ID) DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(FS-FK-VEHICLE-ID)
+                           DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(FS-FK-DRIVER-ID)
+                           DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FS-S-D-DATE DELIMITED BY SIZE
+                       ' ' DELIMITED BY SIZE
+                       FS-S-D-TIME DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FS-S-A-DATE DELIMITED BY SIZE
+                       ' ' DELIMITED BY SIZE
+                       FS-S-A-TIME DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(FS-S-STATUS) DELIMITED BY SIZE
+                       INTO WS-EXPORT-LINE
+                   WRITE FS-SCHEDULES-EXPORT-RECORD FROM WS-EXPORT-LINE
+                   ADD 1 TO WS-EXPORT-SCHEDULE-COUNT
+           END-PERFORM
+           CLOSE FS-SCHEDULES-FILE
+           CLOSE FS-SCHEDULES-EXPORT-FILE
+           .
+
+       DISPLAY-DASHBOARD-SUMMARY.
+           MOVE 0 TO WS-DASH-ACTIVE-SCHEDULES
+           MOVE 0 TO WS-DASH-TOTAL-VEHICLES
+           MOVE 0 TO WS-DASH-BOOKINGS-TODAY
+           MOVE 0 TO WS-DASH-REVENUE-TODAY
+
+           ACCEPT WS-TODAY-DATE FROM DATE
+           COMPUTE WS-DASH-TODAY-DATE-INT = 20000000 +
+               (WS-TODAY-YY * 10000) + (WS-TODAY-MM * 100) +
+               WS-TODAY-DD
+           COMPUTE WS-DASH-TODAY-DAY-NUMBER =
+               FUNCTION INTEGER-OF-DATE(WS-DASH-TODAY-DATE-INT)
+
+           MOVE SPACES TO WS-EOF
+           OPEN INPUT FS-SCHEDULES-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-SCHEDULES-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF FUNCTION UPPER-CASE(FS-S-STATUS) = 'ACTIVE' THEN
+                       ADD 1 TO WS-DASH-ACTIVE-SCHEDULES
+                   END-IF
+           END-PERFORM
+           CLOSE FS-SCHEDULES-FILE
+
+           MOVE SPACES TO WS-EOF
+           OPEN INPUT FS-VEHICLES-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-VEHICLES-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-DASH-TOTAL-VEHICLES
+           END-PERFORM
+           CLOSE FS-VEHICLES-FILE
+
+           MOVE SPACES TO WS-EOF
+           OPEN INPUT FS-BOOKING-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-BOOKING-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   MOVE '20' TO WS-DASH-REC-DATE-INT(1:2)
+                   MOVE FS-TS-DATE(1:2) TO
+                       WS-DASH-REC-DATE-INT(5:2)
+                   MOVE FS-TS-DATE(4:2) TO
+                       WS-DASH-REC-DATE-INT(7:2)
+                   MOVE FS-TS-DATE(7:2) TO
+                       WS-DASH-REC-DATE-INT(3:2)
+                   COMPUTE WS-DASH-REC-DAY-NUMBER =
+                       FUNCTION INTEGER-OF-DATE(WS-DASH-REC-DATE-INT)
+                   IF WS-DASH-REC-DAY-NUMBER =
+                       WS-DASH-TODAY-DAY-NUMBER THEN
+                       ADD 1 TO WS-DASH-BOOKINGS-TODAY
+                   END-IF
+           END-PERFORM
+           CLOSE FS-BOOKING-FILE
+
+           MOVE SPACES TO WS-EOF
+           OPEN INPUT FS-PAYMENT-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-PAYMENT-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF FS-PAYMENT-STATUS = 'paid' OR
+                       FS-PAYMENT-STATUS = 'partial' OR
+                       FS-PAYMENT-STATUS = 'settled' THEN
+                       MOVE '20' TO WS-DASH-REC-DATE-INT(1:2)
+                       MOVE FS-TT-DATE(1:2) TO
+                           WS-DASH-REC-DATE-INT(5:2)
+                       MOVE FS-TT-DATE(4:2) TO
+                           WS-DASH-REC-DATE-INT(7:2)
+                       MOVE FS-TT-DATE(7:2) TO
+                           WS-DASH-REC-DATE-INT(3:2)
+                       COMPUTE WS-DASH-REC-DAY-NUMBER = FUNCTION
+                           INTEGER-OF-DATE(WS-DASH-REC-DATE-INT)
+                       IF WS-DASH-REC-DAY-NUMBER =
+                           WS-DASH-TODAY-DAY-NUMBER THEN
+                           ADD FS-PAYMENT-AMOUNT TO
+                               WS-DASH-REVENUE-TODAY
+                       END-IF
+                   END-IF
+           END-PERFORM
+           CLOSE FS-PAYMENT-FILE
+
+           DISPLAY "***************************************************"
+           DISPLAY "*                 DASHBOARD SUMMARY               *"
+           DISPLAY "***************************************************"
+           DISPLAY " Active Schedules : " WS-DASH-ACTIVE-SCHEDULES
+           DISPLAY " Total Vehicles   : " WS-DASH-TOTAL-VEHICLES
+           DISPLAY " Bookings Today   : " WS-DASH-BOOKINGS-TODAY
+           DISPLAY " Revenue Today    : " WS-DASH-REVENUE-TODAY
+           DISPLAY "***************************************************"
+           .
+
+       JOURNEY-PAGE.
+           MOVE SPACES TO WS-JOURNEY-MENU-CHOICE
+           PERFORM UNTIL WS-JOURNEY-MENU-CHOICE = '4'
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*               Manage Journeys Page              *"
+           DISPLAY "***************************************************"
+
+               PERFORM TRAVERSAL-JOURNEY-RECORD
+
+               DISPLAY ' '
+               DISPLAY '1 - Add Journey'
+               DISPLAY '2 - Update Journey'
+               DISPLAY '3 - Remove Journey'
+               DISPLAY '4 - Go Back'
+               DISPLAY ' '
+               DISPLAY 'Enter your choice : ' WITH NO ADVANCING
+               ACCEPT WS-JOURNEY-MENU-CHOICE
+
+               DISPLAY ' '
+
+               EVALUATE WS-JOURNEY-MENU-CHOICE
+                   WHEN '1'
+                       PERFORM ADD-JOURNEY
+                   WHEN '2'
+                       PERFORM UPDATE-JOURNEY
+                   WHEN '3'
+                       PERFORM REMOVE-JOURNEY
+                   WHEN '4'
+                       PERFORM SCHEDULE-MAIN-MENU
+                   WHEN OTHER
+                       PERFORM INVALID-INPUT-MESSAGE
+                       PERFORM JOURNEY-PAGE
+               END-EVALUATE
+           END-PERFORM
+           .
+
+       ADD-JOURNEY.
+           PERFORM CLEAR
+           PERFORM ADD-JOURNEY-DISPLAY
+           DISPLAY ' '
+           DISPLAY " Enter Journey Name: " WITH NO ADVANCING
+           ACCEPT WS-JOURNEY-NAME
+           DISPLAY " Enter Number Of Legs [2-5]: " WITH NO ADVANCING
+           ACCEPT WS-JOURNEY-LEG-COUNT-INPUT
+           DISPLAY " Enter Minimum Transfer Window (minutes): "
+            WITH NO ADVANCING
+           ACCEPT WS-JOURNEY-TRANSFER-MINUTES
+
+           IF WS-JOURNEY-NAME = SPACES
+               OR WS-JOURNEY-TRANSFER-MINUTES = ZEROES
+               DISPLAY ' '
+               PERFORM FILL-ALL-THE-FIELDS
+               PERFORM JOURNEY-PAGE
+           ELSE
+               IF WS-JOURNEY-LEG-COUNT-INPUT < 2
+                   OR WS-JOURNEY-LEG-COUNT-INPUT > 5
+                   DISPLAY ' '
+                   PERFORM INVALID-INPUT-MESSAGE
+                   PERFORM JOURNEY-PAGE
+               ELSE
+                   MOVE 'N' TO WS-JOURNEY-CHAIN-BROKEN
+                   MOVE SPACES TO WS-JL-PREV-DESTINATION
+                   PERFORM VARYING WS-COUNTER-I FROM 1 BY 1
+                       UNTIL WS-COUNTER-I > WS-JOURNEY-LEG-COUNT-INPUT
+                       PERFORM CAPTURE-JOURNEY-LEG-ROUTE
+                   END-PERFORM
+
+                   IF WS-JOURNEY-CHAIN-BROKEN = 'Y'
+                       DISPLAY ' '
+                       PERFORM JOURNEY-CHAIN-BROKEN-MESSAGE
+                       PERFORM JOURNEY-PAGE
+                   ELSE
+                       MOVE 'active' TO WS-JOURNEY-STATUS
+                       MOVE WS-JOURNEY-LEG-COUNT-INPUT TO
+                           WS-JOURNEY-LEG-COUNT
+                       PERFORM RECORD-JOURNEY
+                       PERFORM VARYING WS-COUNTER-I FROM 1 BY 1
+                           UNTIL WS-COUNTER-I >
+                               WS-JOURNEY-LEG-COUNT-INPUT
+                           PERFORM RECORD-JOURNEY-LEG
+                       END-PERFORM
+
+                       MOVE 'ADD-JOURNEY' TO WS-AUDIT-ACTION
+                       MOVE FS-JOURNEY-ID TO WS-AUDIT-RECORD-KEY
+                       PERFORM WRITE-AUDIT-LOG
+
+                       DISPLAY ' '
+                       PERFORM SUCCESS-ADD-JOURNEY-MESSAGE
+                   END-IF
+               END-IF
+           END-IF
+
+           ACCEPT WS-BUFFER
+           .
+
+       CAPTURE-JOURNEY-LEG-ROUTE.
+           PERFORM CLEAR
+           PERFORM TRAVERSAL-ROUTE-RECORD
+           DISPLAY ' '
+           DISPLAY "Leg " WS-COUNTER-I " - Enter Route ID: "
+            WITH NO ADVANCING
+           ACCEPT FS-ROUTE-ID
+
+           MOVE 'N' TO WS-JOURNEY-LEG-VALID
+           OPEN INPUT FS-ROUTES-FILE
+               READ FS-ROUTES-FILE
+               KEY IS FS-ROUTE-ID
+               INVALID KEY
+                   DISPLAY ' '
+                   PERFORM ROUTE-RECORD-NOTFOUND
+               NOT INVALID KEY
+                   IF WS-COUNTER-I > 1
+                       AND FS-ROUTE-ORIGIN NOT = WS-JL-PREV-DESTINATION
+                       DISPLAY ' '
+                       PERFORM JOURNEY-CHAIN-BROKEN-MESSAGE
+                       MOVE 'Y' TO WS-JOURNEY-CHAIN-BROKEN
+                   ELSE
+                       MOVE FS-ROUTE-ID TO
+                           WS-JL-ROUTE-ID(WS-COUNTER-I)
+                       MOVE FS-ROUTE-DESTINATION TO
+                           WS-JL-PREV-DESTINATION
+                       MOVE 'Y' TO WS-JOURNEY-LEG-VALID
+                   END-IF
+               END-READ
+           CLOSE FS-ROUTES-FILE
+
+           IF WS-JOURNEY-LEG-WAS-VALID
+               CONTINUE
+           ELSE
+               IF WS-JOURNEY-CHAIN-WAS-BROKEN
+                   CONTINUE
+               ELSE
+                   SUBTRACT 1 FROM WS-COUNTER-I
+               END-IF
+           END-IF
+           .
+
+       UPDATE-JOURNEY.
+           PERFORM CLEAR
+           PERFORM UPDATE-JOURNEY-DISPLAY
+           DISPLAY ' '
+           PERFORM TRAVERSAL-JOURNEY-RECORD
+           DISPLAY 'Search ID : ' WITH NO ADVANCING
+           ACCEPT FS-JOURNEY-ID
+
+           OPEN I-O FS-JOURNEYS-FILE
+               READ FS-JOURNEYS-FILE
+               KEY IS FS-JOURNEY-ID
+               INVALID KEY
+                   DISPLAY ' '
+                   PERFORM JOURNEY-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY " Enter Journey Name: " WITH NO ADVANCING
+                   ACCEPT WS-JOURNEY-NAME
+                   DISPLAY " Status - [ACTIVE] or [INACTIVE]: "
+                    WITH NO ADVANCING
+                   ACCEPT WS-JOURNEY-STATUS
+
+                   MOVE FUNCTION LOWER-CASE(WS-JOURNEY-STATUS) TO
+                   WS-JOURNEY-STATUS
+
+                   IF WS-JOURNEY-NAME = SPACES OR
+                       WS-JOURNEY-STATUS = SPACES
+                           PERFORM FILL-ALL-THE-FIELDS
+                           PERFORM JOURNEY-PAGE
+                   ELSE
+                       MOVE WS-JOURNEY-NAME TO FS-JOURNEY-NAME
+                       MOVE WS-JOURNEY-STATUS TO FS-JOURNEY-STATUS
+                       REWRITE FS-JOURNEYS-RECORD
+                           INVALID KEY
+                               PERFORM UPDATE-FAILED-DISPLAY
+                           NOT INVALID KEY
+                               PERFORM SUCCESS-UPDATE-MESSAGE
+                               MOVE 'UPDATE-JOURNEY' TO WS-AUDIT-ACTION
+                               MOVE FS-JOURNEY-ID TO
+                               WS-AUDIT-RECORD-KEY
+                               PERFORM WRITE-AUDIT-LOG
+                       END-REWRITE
+                   END-IF
+               END-READ
+           CLOSE FS-JOURNEYS-FILE
+           ACCEPT WS-BUFFER
+           .
+
+       REMOVE-JOURNEY.
+           PERFORM CLEAR
+           PERFORM REMOVE-JOURNEY-DISPLAY
+           DISPLAY ' '
+           PERFORM TRAVERSAL-JOURNEY-RECORD
+           DISPLAY ' '
+           DISPLAY 'Search ID : ' WITH NO ADVANCING
+           ACCEPT FS-JOURNEY-ID
+
+           OPEN I-O FS-JOURNEYS-FILE
+               READ FS-JOURNEYS-FILE
+               KEY IS FS-JOURNEY-ID
+               INVALID KEY
+                   DISPLAY ' '
+                   PERFORM JOURNEY-NOT-FOUND
+               NOT INVALID KEY
+                   MOVE FS-JOURNEY-LEG-COUNT TO
+                       WS-JOURNEY-LEG-COUNT-INPUT
+                   DELETE FS-JOURNEYS-FILE
+                       INVALID KEY PERFORM JOURNEY-NOT-FOUND
+                       NOT INVALID KEY
+                           PERFORM REMOVE-JOURNEY-LEGS
+                           PERFORM SUCCESS-REMOVE-DISPLAY
+                           MOVE 'REMOVE-JOURNEY' TO WS-AUDIT-ACTION
+                           MOVE FS-JOURNEY-ID TO WS-AUDIT-RECORD-KEY
+                           PERFORM WRITE-AUDIT-LOG
+               END-READ
+           CLOSE FS-JOURNEYS-FILE
+           ACCEPT WS-BUFFER
+           .
+
+       REMOVE-JOURNEY-LEGS.
+           OPEN I-O FS-JOURNEY-LEGS-FILE
+           PERFORM VARYING WS-COUNTER-I FROM 1 BY 1
+               UNTIL WS-COUNTER-I > WS-JOURNEY-LEG-COUNT-INPUT
+               MOVE FS-JOURNEY-ID TO FS-JL-JOURNEY-ID
+               MOVE WS-COUNTER-I TO FS-JL-LEG-NUMBER
+               DELETE FS-JOURNEY-LEGS-FILE
+                   INVALID KEY CONTINUE
+           END-PERFORM
+           CLOSE FS-JOURNEY-LEGS-FILE
+           .
+
+       TRAVERSAL-JOURNEY-RECORD.
+           MOVE SPACES TO WS-EOF
+           MOVE 1 TO WS-COUNTER-I
+           OPEN INPUT FS-JOURNEYS-FILE
+           DISPLAY ' '
+           DISPLAY '   JOURNEY ID       |       NAME         |  LEGS  |'-
+           '  TRANSFER MIN  |  STATUS   |       CREATED       |'
+           DISPLAY '---------------------------------------------------'-
+           '-----------------------------------------------------------'
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-JOURNEYS-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+               DISPLAY WS-COUNTER-I '. ' FS-JOURNEY-ID ' | '
+               FS-JOURNEY-NAME ' | ' FS-JOURNEY-LEG-COUNT ' | '
+               FS-JOURNEY-TRANSFER-MINUTES ' | ' FS-JOURNEY-STATUS ' | '
+               FS-JOURNEY-TIME-STAMP ' | '
+               DISPLAY '-----------------------------------------------'-
+               '-------------------------------------------------------'-
+               '--------'
+               END-READ
+               ADD 1 TO WS-COUNTER-I
+            END-PERFORM
+           CLOSE FS-JOURNEYS-FILE
+           .
+
+       TRAVERSAL-JOURNEY-LEGS.
+           MOVE SPACES TO WS-EOF
+           MOVE 1 TO WS-COUNTER-I
+           OPEN INPUT FS-JOURNEY-LEGS-FILE
+           OPEN INPUT FS-ROUTES-FILE
+           DISPLAY ' '
+           DISPLAY '  LEG  |     ROUTE ID    |           ORIGIN       '-
+           '      |         DESTINATION          |'
+           PERFORM VARYING WS-COUNTER-I FROM 1 BY 1
+               UNTIL WS-COUNTER-I > WS-JOURNEY-LEG-COUNT
+               MOVE FS-JOURNEY-ID TO FS-JL-JOURNEY-ID
+               MOVE WS-COUNTER-I TO FS-JL-LEG-NUMBER
+               READ FS-JOURNEY-LEGS-FILE
+               KEY IS FS-JL-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE FS-JL-FK-ROUTE-ID TO FS-ROUTE-ID
+                   READ FS-ROUTES-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY '  ' WS-COUNTER-I '    | '
+                       FS-JL-FK-ROUTE-ID ' | ' FS-ROUTE-ORIGIN ' | '
+                       FS-ROUTE-DESTINATION ' |'
+                   END-READ
+               END-READ
+           END-PERFORM
+           CLOSE FS-ROUTES-FILE
+           CLOSE FS-JOURNEY-LEGS-FILE
+           .
+
+       RECORD-JOURNEY.
+           MOVE SPACES TO WS-EOF
+           MOVE ZEROES TO WS-INCREMENT-VALUE
+           MOVE LOW-VALUES TO FS-JOURNEY-ID
+
+           MOVE 'JOURNEY' TO WS-SEQ-NAME
+           PERFORM NEXT-SEQUENCE-VALUE
+
+           OPEN I-O FS-JOURNEYS-FILE
+
+           PERFORM GENERATE-ID-SEQUENCE
+
+           MOVE WS-GENERATED-ID TO WS-JOURNEY-ID
+
+           PERFORM GENERATE-TIME-STAMP
+
+           MOVE WS-TIME-STAMP TO WS-JOURNEY-TIME-STAMP
+
+           MOVE WS-JOURNEYS-RECORD TO FS-JOURNEYS-RECORD
+
+           WRITE FS-JOURNEYS-RECORD
+           END-WRITE
+
+           CLOSE FS-JOURNEYS-FILE
+           .
+
+       RECORD-JOURNEY-LEG.
+           OPEN I-O FS-JOURNEY-LEGS-FILE
+               IF WS-FILE-STATUS NOT = '00' THEN
+                   OPEN OUTPUT FS-JOURNEY-LEGS-FILE
+               END-IF
+
+           MOVE FS-JOURNEY-ID TO FS-JL-JOURNEY-ID
+           MOVE WS-COUNTER-I TO FS-JL-LEG-NUMBER
+           MOVE WS-JL-ROUTE-ID(WS-COUNTER-I) TO FS-JL-FK-ROUTE-ID
+
+           WRITE FS-JOURNEY-LEG-RECORD
+           END-WRITE
+
+           CLOSE FS-JOURNEY-LEGS-FILE
+           .
+
+       ADD-JOURNEY-DISPLAY.
+           DISPLAY "***************************************************"
+           DISPLAY "*                 Add Journey                     *"
+           DISPLAY "***************************************************"
+           .
+
+       UPDATE-JOURNEY-DISPLAY.
+           DISPLAY "***************************************************"
+           DISPLAY "*                Update Journey                   *"
+           DISPLAY "***************************************************"
+           .
+
+       REMOVE-JOURNEY-DISPLAY.
+           DISPLAY "***************************************************"
+           DISPLAY "*                Remove Journey                   *"
+           DISPLAY "***************************************************"
+           .
+
+       JOURNEY-NOT-FOUND.
+           DISPLAY "***************************************************"
+           DISPLAY "*         ERROR: Journey Record Not Found         *"
+           DISPLAY "***************************************************"
+           .
+
+       SUCCESS-ADD-JOURNEY-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*          Journey Added Successfully!            *"
+           DISPLAY "***************************************************"
+           .
+
+       JOURNEY-CHAIN-BROKEN-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*  ERROR: Leg origin must match previous leg's    *"
+           DISPLAY "*  destination to form a connecting journey.      *"
+           DISPLAY "***************************************************"
+           .
+
+       PRICING-CALENDAR-PAGE.
+           MOVE SPACES TO WS-PRICING-CALENDAR-MENU-CHOICE
+           PERFORM UNTIL WS-PRICING-CALENDAR-MENU-CHOICE = '4'
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*            Manage Pricing Calendar              *"
+           DISPLAY "***************************************************"
+
+               PERFORM TRAVERSAL-PRICING-CALENDAR-RECORD
+
+               DISPLAY ' '
+               DISPLAY '1 - Add Pricing Calendar Entry'
+               DISPLAY '2 - Update Pricing Calendar Entry'
+               DISPLAY '3 - Remove Pricing Calendar Entry'
+               DISPLAY '4 - Go Back'
+               DISPLAY ' '
+               DISPLAY 'Enter your choice : ' WITH NO ADVANCING
+               ACCEPT WS-PRICING-CALENDAR-MENU-CHOICE
+
+               DISPLAY ' '
+
+               EVALUATE WS-PRICING-CALENDAR-MENU-CHOICE
+                   WHEN '1'
+                       PERFORM ADD-PRICING-CALENDAR
+                   WHEN '2'
+                       PERFORM UPDATE-PRICING-CALENDAR
+                   WHEN '3'
+                       PERFORM REMOVE-PRICING-CALENDAR
+                   WHEN '4'
+                       PERFORM SCHEDULE-MAIN-MENU
+                   WHEN OTHER
+                       PERFORM INVALID-INPUT-MESSAGE
+                       PERFORM PRICING-CALENDAR-PAGE
+               END-EVALUATE
+           END-PERFORM
+           .
+
+       ADD-PRICING-CALENDAR.
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*            Add Pricing Calendar Entry           *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           PERFORM TRAVERSAL-ROUTE-RECORD
+           DISPLAY ' '
+           DISPLAY ' Enter Route ID: ' WITH NO ADVANCING
+           ACCEPT FS-ROUTE-ID
+
+           OPEN INPUT FS-ROUTES-FILE
+               READ FS-ROUTES-FILE
+               KEY IS FS-ROUTE-ID
+               INVALID KEY
+                   DISPLAY ' '
+                   PERFORM ROUTE-RECORD-NOTFOUND
+                   MOVE 'N' TO WS-PC-ROUTE-VALID
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-PC-ROUTE-VALID
+           END-READ
+           CLOSE FS-ROUTES-FILE
+
+           IF WS-PC-ROUTE-WAS-VALID
+               DISPLAY ' '
+               DISPLAY ' Enter Label (e.g. Christmas, Holy Week): '
+                WITH NO ADVANCING
+               ACCEPT WS-PC-LABEL
+
+               PERFORM CAPTURE-PRICING-CALENDAR-DATE-RANGE
+
+               DISPLAY ' '
+               DISPLAY ' Enter Price Multiplier (e.g. 1.50 for a '-
+               '50% surcharge, 0.80 for a 20% discount): '
+                WITH NO ADVANCING
+               ACCEPT WS-PC-MULTIPLIER
+
+               IF WS-PC-LABEL = SPACES OR WS-PC-MULTIPLIER = ZEROES
+                   DISPLAY ' '
+                   PERFORM FILL-ALL-THE-FIELDS
+                   PERFORM PRICING-CALENDAR-PAGE
+               ELSE
+                   MOVE FS-ROUTE-ID TO WS-PC-FK-ROUTE-ID
+                   MOVE 'active' TO WS-PC-STATUS
+                   PERFORM RECORD-PRICING-CALENDAR
+
+                   MOVE 'ADD-PRICING-CAL' TO WS-AUDIT-ACTION
+                   MOVE FS-PRICING-CALENDAR-ID TO WS-AUDIT-RECORD-KEY
+                   PERFORM WRITE-AUDIT-LOG
+
+                   DISPLAY ' '
+                   PERFORM SUCCESS-ADD-PRICING-CALENDAR-MESSAGE
+               END-IF
+           END-IF
+
+           ACCEPT WS-BUFFER
+           .
+
+       CAPTURE-PRICING-CALENDAR-DATE-RANGE.
+           MOVE 0 TO WS-BOOL
+           DISPLAY ' '
+           DISPLAY "***************************************************"
+           DISPLAY "*             CALENDAR - START DATE               *"
+           DISPLAY "***************************************************"
+           PERFORM UNTIL WS-BOOL = 1
+               DISPLAY 'Enter Month[MM] : ' WITH NO ADVANCING
+               ACCEPT WS-PC-I-MONTH
+               DISPLAY 'Enter Day[DD] : ' WITH NO ADVANCING
+               ACCEPT WS-PC-I-DAY
+               DISPLAY 'Enter Year[YY] : ' WITH NO ADVANCING
+               ACCEPT WS-PC-I-YEAR
+
+               MOVE WS-PC-I-MONTH TO WS-MONTH-CHECKER
+
+               EVALUATE TRUE
+                   WHEN WS-MONTHS-31
+                       MOVE 31 TO WS-LIMIT-DAYS
+                   WHEN WS-MONTHS-30
+                       MOVE 30 TO WS-LIMIT-DAYS
+                   WHEN OTHER
+                       MOVE 28 TO WS-LIMIT-DAYS
+               END-EVALUATE
+
+               IF WS-PC-I-MONTH > 12 THEN
+                   PERFORM INVALID-MONTH
+                   DISPLAY ' '
+               ELSE
+                   IF WS-PC-I-DAY > WS-LIMIT-DAYS THEN
+                       PERFORM INVALID-DAY
+                       DISPLAY ' '
+                   ELSE
+                       COMPUTE WS-PC-START-DATE-INT = 20000000 +
+                           (WS-PC-I-YEAR * 10000) +
+                           (WS-PC-I-MONTH * 100) + WS-PC-I-DAY
+                       MOVE WS-PC-I-MONTH TO WS-PC-START-DATE(1:2)
+                       MOVE WS-PC-I-DAY TO WS-PC-START-DATE(4:2)
+                       MOVE WS-PC-I-YEAR TO WS-PC-START-DATE(7:2)
+                       MOVE 1 TO WS-BOOL
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE 0 TO WS-BOOL
+           DISPLAY ' '
+           DISPLAY "***************************************************"
+           DISPLAY "*              CALENDAR - END DATE                *"
+           DISPLAY "***************************************************"
+           PERFORM UNTIL WS-BOOL = 1
+               DISPLAY 'Enter Month[MM] : ' WITH NO ADVANCING
+               ACCEPT WS-PC-I-MONTH
+               DISPLAY 'Enter Day[DD] : ' WITH NO ADVANCING
+               ACCEPT WS-PC-I-DAY
+               DISPLAY 'Enter Year[YY] : ' WITH NO ADVANCING
+               ACCEPT WS-PC-I-YEAR
+
+               MOVE WS-PC-I-MONTH TO WS-MONTH-CHECKER
+
+               EVALUATE TRUE
+                   WHEN WS-MONTHS-31
+                       MOVE 31 TO WS-LIMIT-DAYS
+                   WHEN WS-MONTHS-30
+                       MOVE 30 TO WS-LIMIT-DAYS
+                   WHEN OTHER
+                       MOVE 28 TO WS-LIMIT-DAYS
+               END-EVALUATE
+
+               IF WS-PC-I-MONTH > 12 THEN
+                   PERFORM INVALID-MONTH
+                   DISPLAY ' '
+               ELSE
+                   IF WS-PC-I-DAY > WS-LIMIT-DAYS THEN
+                       PERFORM INVALID-DAY
+                       DISPLAY ' '
+                   ELSE
+                       COMPUTE WS-PC-END-DATE-INT = 20000000 +
+                           (WS-PC-I-YEAR * 10000) +
+                           (WS-PC-I-MONTH * 100) + WS-PC-I-DAY
+                       MOVE WS-PC-I-MONTH TO WS-PC-END-DATE(1:2)
+                       MOVE WS-PC-I-DAY TO WS-PC-END-DATE(4:2)
+                       MOVE WS-PC-I-YEAR TO WS-PC-END-DATE(7:2)
+                       MOVE 1 TO WS-BOOL
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           COMPUTE WS-PC-START-DAY-NUMBER =
+               FUNCTION INTEGER-OF-DATE(WS-PC-START-DATE-INT)
+           COMPUTE WS-PC-END-DAY-NUMBER =
+               FUNCTION INTEGER-OF-DATE(WS-PC-END-DATE-INT)
+
+           IF WS-PC-END-DAY-NUMBER < WS-PC-START-DAY-NUMBER THEN
+               DISPLAY ' '
+               DISPLAY 'End date cannot be before the start date.'
+               DISPLAY ' '
+               PERFORM CAPTURE-PRICING-CALENDAR-DATE-RANGE
+           END-IF
+           .
+
+       UPDATE-PRICING-CALENDAR.
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*           Update Pricing Calendar Entry         *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           PERFORM TRAVERSAL-PRICING-CALENDAR-RECORD
+           DISPLAY ' '
+           DISPLAY 'Search ID : ' WITH NO ADVANCING
+           ACCEPT FS-PRICING-CALENDAR-ID
+
+           OPEN I-O FS-PRICING-CALENDAR-FILE
+               READ FS-PRICING-CALENDAR-FILE
+               KEY IS FS-PRICING-CALENDAR-ID
+               INVALID KEY
+                   DISPLAY ' '
+                   PERFORM PRICING-CALENDAR-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY ' '
+                   DISPLAY ' Enter Label: ' WITH NO ADVANCING
+                   ACCEPT WS-PC-LABEL
+                   PERFORM CAPTURE-PRICING-CALENDAR-DATE-RANGE
+                   DISPLAY ' '
+                   DISPLAY ' Enter Price Multiplier: ' WITH NO ADVANCING
+                   ACCEPT WS-PC-MULTIPLIER
+                   DISPLAY ' Status - [ACTIVE] or [INACTIVE]: '
+                    WITH NO ADVANCING
+                   ACCEPT WS-PC-STATUS
+
+                   MOVE FUNCTION LOWER-CASE(WS-PC-STATUS) TO
+                   WS-PC-STATUS
+
+                   IF WS-PC-LABEL = SPACES OR
+                       WS-PC-MULTIPLIER = ZEROES OR
+                       WS-PC-STATUS = SPACES
+                           DISPLAY ' '
+                           PERFORM FILL-ALL-THE-FIELDS
+                           PERFORM PRICING-CALENDAR-PAGE
+                   ELSE
+                       MOVE WS-PC-LABEL TO FS-PC-LABEL
+                       MOVE WS-PC-START-DATE TO FS-PC-START-DATE
+                       MOVE WS-PC-END-DATE TO FS-PC-END-DATE
+                       MOVE WS-PC-MULTIPLIER TO FS-PC-MULTIPLIER
+                       MOVE WS-PC-STATUS TO FS-PC-STATUS
+                       REWRITE FS-PRICING-CALENDAR-RECORD
+                           INVALID KEY
+                               PERFORM UPDATE-FAILED-DISPLAY
+                           NOT INVALID KEY
+                               PERFORM SUCCESS-UPDATE-MESSAGE
+                               MOVE 'UPDATE-PRICING-CAL' TO
+                               WS-AUDIT-ACTION
+                               MOVE FS-PRICING-CALENDAR-ID TO
+                               WS-AUDIT-RECORD-KEY
+                               PERFORM WRITE-AUDIT-LOG
+                       END-REWRITE
+                   END-IF
+               END-READ
+           CLOSE FS-PRICING-CALENDAR-FILE
+           ACCEPT WS-BUFFER
+           .
+
+       REMOVE-PRICING-CALENDAR.
+           PERFORM CLEAR
+           DISPLAY "***************************************************"
+           DISPLAY "*           Remove Pricing Calendar Entry         *"
+           DISPLAY "***************************************************"
+           DISPLAY ' '
+           PERFORM TRAVERSAL-PRICING-CALENDAR-RECORD
+           DISPLAY ' '
+           DISPLAY 'Search ID : ' WITH NO ADVANCING
+           ACCEPT FS-PRICING-CALENDAR-ID
+
+           OPEN I-O FS-PRICING-CALENDAR-FILE
+           DELETE FS-PRICING-CALENDAR-FILE
+               INVALID KEY PERFORM PRICING-CALENDAR-NOT-FOUND
+               NOT INVALID KEY
+                   PERFORM SUCCESS-REMOVE-DISPLAY
+                   MOVE 'REMOVE-PRICING-CAL' TO WS-AUDIT-ACTION
+                   MOVE FS-PRICING-CALENDAR-ID TO WS-AUDIT-RECORD-KEY
+                   PERFORM WRITE-AUDIT-LOG
+           END-DELETE
+           CLOSE FS-PRICING-CALENDAR-FILE
+           ACCEPT WS-BUFFER
+           .
+
+       TRAVERSAL-PRICING-CALENDAR-RECORD.
+           MOVE SPACES TO WS-EOF
+           MOVE 1 TO WS-COUNTER-I
+           OPEN INPUT FS-PRICING-CALENDAR-FILE
+           DISPLAY ' '
+           DISPLAY '   CALENDAR ID     |    ROUTE ID     |    LABEL   '-
+           '     |  START  |   END   | MULTIPLIER | STATUS  |'
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-PRICING-CALENDAR-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+               DISPLAY WS-COUNTER-I '. ' FS-PRICING-CALENDAR-ID ' | '
+               FS-PC-FK-ROUTE-ID ' | ' FS-PC-LABEL ' | '
+               FS-PC-START-DATE ' | ' FS-PC-END-DATE ' | '
+               FS-PC-MULTIPLIER ' | ' FS-PC-STATUS ' | '
+               ADD 1 TO WS-COUNTER-I
+               END-READ
+           END-PERFORM
+           CLOSE FS-PRICING-CALENDAR-FILE
+           .
+
+       RECORD-PRICING-CALENDAR.
+           MOVE SPACES TO WS-EOF
+           MOVE ZEROES TO WS-INCREMENT-VALUE
+           MOVE LOW-VALUES TO FS-PRICING-CALENDAR-ID
+
+           MOVE 'CALENDAR' TO WS-SEQ-NAME
+           PERFORM NEXT-SEQUENCE-VALUE
+
+           OPEN I-O FS-PRICING-CALENDAR-FILE
+               IF WS-FILE-STATUS NOT = '00' THEN
+                   OPEN OUTPUT FS-PRICING-CALENDAR-FILE
+               END-IF
+
+           PERFORM GENERATE-ID-SEQUENCE
+
+           MOVE WS-GENERATED-ID TO WS-PRICING-CALENDAR-ID
+
+           PERFORM GENERATE-TIME-STAMP
+
+           MOVE WS-TIME-STAMP TO WS-PC-TIME-STAMP
+
+           MOVE WS-PRICING-CALENDAR-RECORD TO FS-PRICING-CALENDAR-RECORD
+
+           WRITE FS-PRICING-CALENDAR-RECORD
+           END-WRITE
+
+           CLOSE FS-PRICING-CALENDAR-FILE
+           .
+
+       PRICING-CALENDAR-NOT-FOUND.
+           DISPLAY "***************************************************"
+           DISPLAY "*     ERROR: Pricing Calendar Entry Not Found     *"
+           DISPLAY "***************************************************"
+           .
+
+       SUCCESS-ADD-PRICING-CALENDAR-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*    Pricing Calendar Entry Added Successfully!   *"
+           DISPLAY "***************************************************"
+           .
+
+       BOOKING-NOT-FOUND-DISPLAY.
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*           ERROR: Booking Record Not Found      *"
+           DISPLAY "***************************************************"
+           .
+
+       NOSHOW-NOT-ELIGIBLE-DISPLAY.
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*   ERROR: Departure time has not passed yet.     *"
+           DISPLAY "***************************************************"
+           .
+
+       NOSHOW-INVALID-STATUS-DISPLAY.
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*  ERROR: Only reserved/paid bookings can be      *"
+           DISPLAY "*         marked as a no-show.                    *"
+           DISPLAY "***************************************************"
+           .
+
+       BOARDING-CANCELLED-DISPLAY.
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*  ERROR: This booking is cancelled/waitlisted/   *"
+           DISPLAY "*         no-show and cannot board.               *"
+           DISPLAY "***************************************************"
+           .
+
+       BOARDING-ALREADY-BOARDED-DISPLAY.
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*   ERROR: This ticket has already boarded.       *"
+           DISPLAY "***************************************************"
+           .
+
+       BOARDING-NOT-PAID-DISPLAY.
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*   ERROR: This booking has not been paid and     *"
+           DISPLAY "*          cannot board.                          *"
+           DISPLAY "***************************************************"
+           .
+
+       BOARDING-EXPIRED-DISPLAY.
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*   ERROR: This ticket has expired; the trip has  *"
+           DISPLAY "*          already departed.                      *"
+           DISPLAY "***************************************************"
+           .
+
+       BOARDING-VALID-DISPLAY.
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*   Ticket validated - Passenger cleared to board *"
+           DISPLAY "***************************************************"
+           .
+
        SUCCESS-ADD-SCHEDULE-MESSAGE.
            DISPLAY "***************************************************"
            DISPLAY "*           Success: Schedule Added!              *"
@@ -1230,18 +6012,19 @@
            OPEN INPUT FS-VEHICLES-FILE
            DISPLAY ' '
            DISPLAY '   VEHICLE ID        | SERIAL | TYPE | CAPACITY |  '-
-           'LICENSE PLATE       |  PRICE FACTOR |       CREATED       |'
+           'LICENSE PLATE       |  PRICE FACTOR |    STATUS   |'-
+           '       CREATED       |'
            DISPLAY '---------------------------------------------------'-
            '-----------------------------------------------------------'
-           PERFORM UNTIL WS-EOF = 'Y'    
+           PERFORM UNTIL WS-EOF = 'Y'
                READ FS-VEHICLES-FILE NEXT RECORD
                AT END MOVE 'Y' TO WS-EOF
-               NOT AT END 
-               DISPLAY WS-COUNTER-I '. 'FS-VEHICLE-ID ' | ' 
+               NOT AT END
+               DISPLAY WS-COUNTER-I '. 'FS-VEHICLE-ID ' | '
                FS-VEHICLE-SERIAL' |  '
-               FS-VEHICLE-CLASS '   |   ' FS-VEHICLE-CAPACITY '    | ' 
-               FS-VEHICLE-LICENSE-PLATE ' | ' FS-VEHICLE-PRICE-FACTOR 
-               ' | ' FS-VEHICLE-TIME-STAMP ' | ' 
+               FS-VEHICLE-CLASS '   |   ' FS-VEHICLE-CAPACITY '    | '
+               FS-VEHICLE-LICENSE-PLATE ' | ' FS-VEHICLE-PRICE-FACTOR
+               ' | ' FS-VEHICLE-STATUS ' | ' FS-VEHICLE-TIME-STAMP ' | '
                DISPLAY '-----------------------------------------------'-
                '-------------------------------------------------------'-
                '--------'
@@ -1251,25 +6034,51 @@
            CLOSE FS-VEHICLES-FILE
            .
 
+       TRAVERSAL-DRIVER-RECORD.
+           MOVE SPACES TO WS-EOF
+           MOVE 1 TO WS-COUNTER-I
+           OPEN INPUT FS-DRIVERS-FILE
+           DISPLAY ' '
+           DISPLAY '   DRIVER ID        |          NAME          |  '-
+           'LICENSE NUMBER  |  STATUS   |       CREATED       |'
+           DISPLAY '---------------------------------------------------'-
+           '-----------------------------------------------------------'
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-DRIVERS-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+               DISPLAY WS-COUNTER-I '. 'FS-DRIVER-ID ' | '
+               FS-DRIVER-NAME ' | ' FS-DRIVER-LICENSE-NUMBER ' | '
+               FS-DRIVER-STATUS ' | ' FS-DRIVER-TIME-STAMP ' | '
+               DISPLAY '-----------------------------------------------'-
+               '-------------------------------------------------------'-
+               '--------'
+               END-READ
+               ADD 1 TO WS-COUNTER-I
+            END-PERFORM
+           CLOSE FS-DRIVERS-FILE
+           .
+
        TRAVERSAL-ROUTE-RECORD.
            MOVE SPACES TO WS-EOF
            MOVE 1 TO WS-COUNTER-I
            DISPLAY ' '
            DISPLAY '       ROUTE ID      |                ORIGIN       '-
            '   |          DESTINATION           | DISTANCE [km] | '     -
-           'BASE PRICE [Peso] |       CREATED       |                  '-
+           'BASE PRICE | CCY |       CREATED       |                   '-
            DISPLAY '---------------------------------------------------'-
            '-----------------------------------------------------------'-
            '------------------------------------'
-           OPEN INPUT FS-ROUTES-FILE 
-           PERFORM UNTIL WS-EOF = 'Y'   
+           OPEN INPUT FS-ROUTES-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
                READ FS-ROUTES-FILE NEXT RECORD
                AT END MOVE 'Y' TO WS-EOF
-               NOT AT END 
-               DISPLAY WS-COUNTER-I '. ' FS-ROUTE-ID ' | ' 
-               FS-ROUTE-ORIGIN ' | ' 
+               NOT AT END
+               DISPLAY WS-COUNTER-I '. ' FS-ROUTE-ID ' | '
+               FS-ROUTE-ORIGIN ' | '
                FS-ROUTE-DESTINATION ' | ' FS-ROUTE-DISTANCE ' | '
-               FS-ROUTE-BASE-PRICE '     | ' FS-ROUTE-TIME-STAMP ' |'
+               FS-ROUTE-BASE-PRICE '  | ' FS-ROUTE-CURRENCY-CODE ' | '
+               FS-ROUTE-TIME-STAMP ' |'
                DISPLAY '-----------------------------------------------'-
                '-------------------------------------------------------'-
                '--------------------------------------------'
@@ -1279,6 +6088,100 @@
            CLOSE FS-ROUTES-FILE
            .
 
+       TRAVERSAL-PROMO-RECORD.
+           MOVE SPACES TO WS-EOF
+           MOVE 1 TO WS-COUNTER-I
+           DISPLAY ' '
+           DISPLAY '   PROMO CODE   | TYPE | DISCOUNT VALUE | EXPIRY   '-
+           '  |  STATUS  |       CREATED       |'
+           DISPLAY '---------------------------------------------------'-
+           '-----------------------------------------------------------'
+           OPEN INPUT FS-PROMO-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-PROMO-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+               DISPLAY WS-COUNTER-I '. ' FS-PROMO-CODE ' | '
+               FS-PROMO-DISCOUNT-TYPE ' | ' FS-PROMO-DISCOUNT-VALUE
+               ' | ' FS-PROMO-EXPIRY-DATE ' | ' FS-PROMO-STATUS ' | '
+               FS-PROMO-TIME-STAMP ' |'
+               DISPLAY '-----------------------------------------------'-
+               '-------------------------------------------------------'
+               END-READ
+               ADD 1 TO WS-COUNTER-I
+            END-PERFORM
+           CLOSE FS-PROMO-FILE
+           .
+
+       TRAVERSAL-FARE-MATRIX-RECORD.
+           MOVE SPACES TO WS-EOF
+           MOVE 1 TO WS-COUNTER-I
+           DISPLAY ' '
+           DISPLAY ' CLASS | TIER 1 (0-50) | TIER 2 (51-150) | '-
+           'TIER 3 (151+) |       CREATED       |'
+           DISPLAY '-------------------------------------------------'-
+           '-----------------------------------------------------------'
+           OPEN INPUT FS-FARE-MATRIX-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-FARE-MATRIX-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+               DISPLAY WS-COUNTER-I '. ' FS-FARE-CLASS ' | '
+               FS-FARE-TIER-1-FACTOR '       | ' FS-FARE-TIER-2-FACTOR
+               '         | ' FS-FARE-TIER-3-FACTOR '       | '
+               FS-FARE-TIME-STAMP ' |'
+               DISPLAY '---------------------------------------------'-
+               '-------------------------------------------------------'
+               END-READ
+               ADD 1 TO WS-COUNTER-I
+            END-PERFORM
+           CLOSE FS-FARE-MATRIX-FILE
+           .
+
+       TRAVERSAL-EXCHANGE-RATE-RECORD.
+           MOVE SPACES TO WS-EOF
+           MOVE 1 TO WS-COUNTER-I
+           DISPLAY ' '
+           DISPLAY ' CCY | RATE TO PHP |       CREATED       |'
+           DISPLAY '---------------------------------------------------'
+           OPEN INPUT FS-EXCHANGE-RATE-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-EXCHANGE-RATE-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+               DISPLAY WS-COUNTER-I '. ' FS-EXR-CURRENCY-CODE ' | '
+               FS-EXR-RATE-TO-PHP '    | ' FS-EXR-TIME-STAMP ' |'
+               DISPLAY '-----------------------------------------------'
+               END-READ
+               ADD 1 TO WS-COUNTER-I
+            END-PERFORM
+           CLOSE FS-EXCHANGE-RATE-FILE
+           .
+
+       TRAVERSAL-VEHICLE-LOCATION.
+           MOVE SPACES TO WS-EOF
+           MOVE 1 TO WS-COUNTER-I
+           DISPLAY ' '
+           DISPLAY ' VEHICLE ID      | LATITUDE    | LONGITUDE   |'-
+           ' CHECKPOINT           |      LAST UPDATED    |'
+           DISPLAY '---------------------------------------------------'-
+           '-------------------------------------------'
+           OPEN INPUT FS-VEHICLE-LOCATION-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-VEHICLE-LOCATION-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+               DISPLAY WS-COUNTER-I '. ' FS-VL-VEHICLE-ID ' | '
+               FS-VL-LATITUDE ' | ' FS-VL-LONGITUDE ' | '
+               FS-VL-CHECKPOINT-CODE ' | ' FS-VL-TIME-STAMP ' |'
+               DISPLAY '-----------------------------------------------'-
+               '---------------------------------------'
+               END-READ
+               ADD 1 TO WS-COUNTER-I
+            END-PERFORM
+           CLOSE FS-VEHICLE-LOCATION-FILE
+           .
+
        TRAVERSAL-SCHEDULE.
            MOVE SPACES TO WS-EOF
            MOVE 1 TO WS-COUNTER-I
@@ -1326,30 +6229,12 @@
            MOVE SPACES TO WS-EOF
            MOVE ZEROES TO WS-INCREMENT-VALUE
            MOVE LOW-VALUES TO FS-ROUTE-ID
-       
+
+           MOVE 'ROUTE' TO WS-SEQ-NAME
+           PERFORM NEXT-SEQUENCE-VALUE
+
            OPEN I-O FS-ROUTES-FILE
-       
-           START FS-ROUTES-FILE KEY IS GREATER THAN FS-ROUTE-ID
-           READ FS-ROUTES-FILE NEXT RECORD
-               AT END MOVE 1 TO WS-INCREMENT-VALUE    
-               NOT AT END 
-                   PERFORM UNTIL WS-EOF = 'Y'
-                       MOVE FS-ROUTE-ID TO WS-LAST-GENERATED-ID
-                       READ FS-ROUTES-FILE NEXT RECORD
-                           AT END MOVE 'Y' TO WS-EOF
-                           NOT AT END
-                               CONTINUE
-                       END-READ
-                   END-PERFORM
-           END-READ
-       
-           IF WS-LAST-GENERATED-ID NOT EQUAL TO SPACES THEN
-               MOVE WS-L-INCREMENT-VALUE TO WS-INCREMENT-VALUE
-               ADD 1 TO WS-INCREMENT-VALUE
-           ELSE 
-               MOVE 1 TO WS-INCREMENT-VALUE
-           END-IF
-           
+
            PERFORM GENERATE-ID-SEQUENCE
            
            MOVE WS-GENERATED-ID TO WS-ROUTE-ID
@@ -1362,38 +6247,65 @@
            
            WRITE FS-ROUTES-RECORD
            END-WRITE
-       
+
            CLOSE FS-ROUTES-FILE
            .
 
+       RECORD-PROMO.
+           MOVE WS-PROMO-CODE TO FS-PROMO-CODE
+
+           PERFORM GENERATE-TIME-STAMP
+
+           MOVE WS-TIME-STAMP TO WS-PROMO-TIME-STAMP
+
+           MOVE WS-PROMO-RECORD TO FS-PROMO-RECORD
+
+           OPEN I-O FS-PROMO-FILE
+               WRITE FS-PROMO-RECORD
+               END-WRITE
+           CLOSE FS-PROMO-FILE
+           .
+
+       RECORD-FARE-MATRIX.
+           MOVE WS-FARE-CLASS TO FS-FARE-CLASS
+
+           PERFORM GENERATE-TIME-STAMP
+
+           MOVE WS-TIME-STAMP TO WS-FARE-TIME-STAMP
+
+           MOVE WS-FARE-MATRIX-RECORD TO FS-FARE-MATRIX-RECORD
+
+           OPEN I-O FS-FARE-MATRIX-FILE
+               WRITE FS-FARE-MATRIX-RECORD
+               END-WRITE
+           CLOSE FS-FARE-MATRIX-FILE
+           .
+
+       RECORD-EXCHANGE-RATE.
+           MOVE WS-EXR-CURRENCY-CODE TO FS-EXR-CURRENCY-CODE
+
+           PERFORM GENERATE-TIME-STAMP
+
+           MOVE WS-TIME-STAMP TO WS-EXR-TIME-STAMP
+
+           MOVE WS-EXCHANGE-RATE-RECORD TO FS-EXCHANGE-RATE-RECORD
+
+           OPEN I-O FS-EXCHANGE-RATE-FILE
+               WRITE FS-EXCHANGE-RATE-RECORD
+               END-WRITE
+           CLOSE FS-EXCHANGE-RATE-FILE
+           .
+
        RECORD-VEHICLE.
            MOVE SPACES TO WS-EOF
            MOVE ZEROES TO WS-INCREMENT-VALUE
            MOVE LOW-VALUES TO FS-VEHICLE-ID
-       
+
+           MOVE 'VEHICLE' TO WS-SEQ-NAME
+           PERFORM NEXT-SEQUENCE-VALUE
+
            OPEN I-O FS-VEHICLES-FILE
-       
-           START FS-VEHICLES-FILE KEY IS GREATER THAN FS-VEHICLE-ID
-           READ FS-VEHICLES-FILE NEXT RECORD
-               AT END MOVE 1 TO WS-INCREMENT-VALUE    
-               NOT AT END 
-                   PERFORM UNTIL WS-EOF = 'Y'
-                       MOVE FS-VEHICLE-ID TO WS-LAST-GENERATED-ID
-                       READ FS-VEHICLES-FILE NEXT RECORD
-                           AT END MOVE 'Y' TO WS-EOF
-                           NOT AT END
-                               CONTINUE
-                       END-READ
-                   END-PERFORM
-           END-READ
-       
-           IF WS-LAST-GENERATED-ID NOT EQUAL TO SPACES THEN
-               MOVE WS-L-INCREMENT-VALUE TO WS-INCREMENT-VALUE
-               ADD 1 TO WS-INCREMENT-VALUE
-           ELSE 
-               MOVE 1 TO WS-INCREMENT-VALUE
-           END-IF
-           
+
            PERFORM GENERATE-ID-SEQUENCE
            
            MOVE WS-GENERATED-ID TO WS-VEHICLE-ID
@@ -1410,34 +6322,42 @@
            CLOSE FS-VEHICLES-FILE
            .
 
+       RECORD-DRIVER.
+           MOVE SPACES TO WS-EOF
+           MOVE ZEROES TO WS-INCREMENT-VALUE
+           MOVE LOW-VALUES TO FS-DRIVER-ID
+
+           MOVE 'DRIVER' TO WS-SEQ-NAME
+           PERFORM NEXT-SEQUENCE-VALUE
+
+           OPEN I-O FS-DRIVERS-FILE
+
+           PERFORM GENERATE-ID-SEQUENCE
+
+           MOVE WS-GENERATED-ID TO WS-DRIVER-ID
+
+           PERFORM GENERATE-TIME-STAMP
+
+           MOVE WS-TIME-STAMP TO WS-DRIVER-TIME-STAMP
+
+           MOVE WS-DRIVERS-RECORD TO FS-DRIVERS-RECORD
+
+           WRITE FS-DRIVERS-RECORD
+           END-WRITE
+
+           CLOSE FS-DRIVERS-FILE
+           .
+
        RECORD-SCHEDULE.
            MOVE SPACES TO WS-EOF
            MOVE ZEROES TO WS-INCREMENT-VALUE
            MOVE LOW-VALUES TO FS-SCHEDULE-ID
-       
+
+           MOVE 'SCHEDULE' TO WS-SEQ-NAME
+           PERFORM NEXT-SEQUENCE-VALUE
+
            OPEN I-O FS-SCHEDULES-FILE
-       
-           START FS-SCHEDULES-FILE KEY IS GREATER THAN FS-SCHEDULE-ID
-           READ FS-SCHEDULES-FILE NEXT RECORD
-               AT END MOVE 1 TO WS-INCREMENT-VALUE    
-               NOT AT END 
-                   PERFORM UNTIL WS-EOF = 'Y'
-                       MOVE FS-SCHEDULE-ID TO WS-LAST-GENERATED-ID
-                       READ FS-SCHEDULES-FILE NEXT RECORD
-                           AT END MOVE 'Y' TO WS-EOF
-                           NOT AT END
-                               CONTINUE
-                       END-READ
-                   END-PERFORM
-           END-READ
-       
-           IF WS-LAST-GENERATED-ID NOT EQUAL TO SPACES THEN
-               MOVE WS-L-INCREMENT-VALUE TO WS-INCREMENT-VALUE
-               ADD 1 TO WS-INCREMENT-VALUE
-           ELSE 
-               MOVE 1 TO WS-INCREMENT-VALUE
-           END-IF
-           
+
            PERFORM GENERATE-ID-SEQUENCE
            
            MOVE WS-GENERATED-ID TO WS-SCHEDULE-ID
@@ -1454,6 +6374,29 @@
            CLOSE FS-SCHEDULES-FILE
            .
 
+       INITIALIZE-SEAT-MAP.
+      *    Seeds one open seat row per vehicle seat for the schedule
+      *    that was just recorded, so booking_engine.cbl can sell
+      *    real seats instead of a bare capacity counter.
+           OPEN I-O FS-SEAT-MAP-FILE
+               IF WS-FILE-STATUS NOT = '00' THEN
+                   OPEN OUTPUT FS-SEAT-MAP-FILE
+               END-IF
+
+           MOVE 1 TO WS-SEAT-NO
+           PERFORM UNTIL WS-SEAT-NO > WS-SEED-CAPACITY
+               MOVE FS-SCHEDULE-ID TO FS-SEAT-SCHEDULE-ID
+               MOVE WS-SEAT-NO TO FS-SEAT-NO
+               MOVE 'OPEN' TO FS-SEAT-STATUS
+               MOVE SPACES TO FS-SEAT-FK-BOOKING-ID
+               WRITE FS-SEAT-RECORD
+               END-WRITE
+               ADD 1 TO WS-SEAT-NO
+           END-PERFORM
+
+           CLOSE FS-SEAT-MAP-FILE
+           .
+
        CHECK-FILE-STATUS.
            MOVE SPACES TO WS-FILE-STATUS
            OPEN I-O FS-ROUTES-FILE
@@ -1475,6 +6418,16 @@
                END-IF
            CLOSE FS-VEHICLES-FILE
 
+           MOVE SPACES TO WS-FILE-STATUS
+           OPEN I-O FS-DRIVERS-FILE
+               IF WS-FILE-STATUS NOT = '00' THEN
+                   OPEN OUTPUT FS-DRIVERS-FILE
+                   IF WS-FILE-STATUS NOT = '00' THEN
+                       PERFORM UNABLE-TO-OPEN-DISPLAY
+                   END-IF
+               END-IF
+           CLOSE FS-DRIVERS-FILE
+
            MOVE SPACES TO WS-FILE-STATUS
            OPEN I-O FS-SCHEDULES-FILE
                IF WS-FILE-STATUS NOT = '00' THEN
@@ -1484,6 +6437,66 @@
                    END-IF
                END-IF
            CLOSE FS-SCHEDULES-FILE
+
+           MOVE SPACES TO WS-FILE-STATUS
+           OPEN I-O FS-SEAT-MAP-FILE
+               IF WS-FILE-STATUS NOT = '00' THEN
+                   OPEN OUTPUT FS-SEAT-MAP-FILE
+                   IF WS-FILE-STATUS NOT = '00' THEN
+                       PERFORM UNABLE-TO-OPEN-DISPLAY
+                   END-IF
+               END-IF
+           CLOSE FS-SEAT-MAP-FILE
+
+           MOVE SPACES TO WS-FILE-STATUS
+           OPEN I-O FS-SEQUENCE-FILE
+               IF WS-FILE-STATUS NOT = '00' THEN
+                   OPEN OUTPUT FS-SEQUENCE-FILE
+                   IF WS-FILE-STATUS NOT = '00' THEN
+                       PERFORM UNABLE-TO-OPEN-DISPLAY
+                   END-IF
+               END-IF
+           CLOSE FS-SEQUENCE-FILE
+
+           MOVE SPACES TO WS-FILE-STATUS
+           OPEN I-O FS-JOURNEYS-FILE
+               IF WS-FILE-STATUS NOT = '00' THEN
+                   OPEN OUTPUT FS-JOURNEYS-FILE
+                   IF WS-FILE-STATUS NOT = '00' THEN
+                       PERFORM UNABLE-TO-OPEN-DISPLAY
+                   END-IF
+               END-IF
+           CLOSE FS-JOURNEYS-FILE
+
+           MOVE SPACES TO WS-FILE-STATUS
+           OPEN I-O FS-JOURNEY-LEGS-FILE
+               IF WS-FILE-STATUS NOT = '00' THEN
+                   OPEN OUTPUT FS-JOURNEY-LEGS-FILE
+                   IF WS-FILE-STATUS NOT = '00' THEN
+                       PERFORM UNABLE-TO-OPEN-DISPLAY
+                   END-IF
+               END-IF
+           CLOSE FS-JOURNEY-LEGS-FILE
+           .
+
+       NEXT-SEQUENCE-VALUE.
+           OPEN I-O FS-SEQUENCE-FILE
+               READ FS-SEQUENCE-FILE
+               KEY IS FS-SEQ-NAME
+               INVALID KEY
+                   MOVE 1 TO WS-INCREMENT-VALUE
+                   MOVE WS-SEQ-NAME TO FS-SEQ-NAME
+                   MOVE WS-INCREMENT-VALUE TO FS-SEQ-LAST-INCREMENT
+                   WRITE FS-SEQUENCE-RECORD
+                   END-WRITE
+               NOT INVALID KEY
+                   COMPUTE WS-INCREMENT-VALUE =
+                       FS-SEQ-LAST-INCREMENT + 1
+                   MOVE WS-INCREMENT-VALUE TO FS-SEQ-LAST-INCREMENT
+                   REWRITE FS-SEQUENCE-RECORD
+                   END-REWRITE
+               END-READ
+           CLOSE FS-SEQUENCE-FILE
            .
 
        GENERATE-ID-SEQUENCE.
@@ -1502,7 +6515,20 @@
            MOVE WS-MINUTE TO WS-TS-MINUTES
            MOVE WS-SECOND TO WS-TS-SECOND
            .
-       
+
+       WRITE-AUDIT-LOG.
+           MOVE WS-AUDIT-ADMIN-ID TO FS-AUD-ADMIN-ID
+           MOVE WS-AUDIT-ACTION TO FS-AUD-ACTION
+           MOVE WS-AUDIT-RECORD-KEY TO FS-AUD-RECORD-KEY
+
+           PERFORM GENERATE-TIME-STAMP
+           MOVE WS-TIME-STAMP TO FS-AUD-TIME-STAMP
+
+           OPEN EXTEND FS-AUDIT-FILE
+           WRITE FS-AUDIT-RECORD
+           CLOSE FS-AUDIT-FILE
+           .
+
        REPEAT-STATEMENT.
            DISPLAY "Do you want to repeat? YES/NO: " WITH NO ADVANCING
            ACCEPT WS-REPEAT
@@ -1664,6 +6690,41 @@
            DISPLAY " Press 'enter' key to continue..."
        .
 
+       ADD-DRIVER-DISPLAY.
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*                    ADD DRIVER!                  *"
+           DISPLAY "***************************************************"
+       .
+
+       UPDATE-DRIVER-DISPLAY.
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*                   UPDATE DRIVER!                *"
+           DISPLAY "***************************************************"
+       .
+
+       REMOVE-DRIVER-DISPLAY.
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*                 REMOVE DRIVER                   *"
+           DISPLAY "***************************************************"
+       .
+
+       DRIVER-NOT-FOUND.
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*              ERROR: Driver Not Found!           *"
+           DISPLAY "***************************************************"
+       .
+
+       SUCCESS-ADD-DRIVER-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*             Success: Driver Added!              *"
+           DISPLAY "***************************************************"
+           DISPLAY " Press 'enter' key to continue..."
+       .
+
        INVALID-CHOICE-MESSAGE.
            DISPLAY "***************************************************"
            DISPLAY "*              ERROR: INVALID CHOICE!             *"
@@ -1700,6 +6761,15 @@
 
            ACCEPT WS-BUFFER.
 
+       PERMISSION-DENIED-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*     Your permission level does not allow this   *"
+           DISPLAY "*     action. Contact a super-admin for access.   *"
+           DISPLAY "***************************************************"
+           DISPLAY " Press [enter] key to continue..."
+
+           ACCEPT WS-BUFFER.
+
        ROUTE-RECORD-NOTFOUND.
            DISPLAY " "
            DISPLAY "***************************************************"
@@ -1714,3 +6784,48 @@
            DISPLAY " Press [enter] key to continue..."
 
            ACCEPT WS-BUFFER.
+
+       PROMO-RECORD-NOTFOUND.
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*              PROMO CODE NOT FOUND               *"
+           DISPLAY "***************************************************"
+       .
+
+       SUCCESS-ADD-PROMO-DISPLAY.
+           DISPLAY "***************************************************"
+           DISPLAY "*            Success: Promo Code Added!           *"
+           DISPLAY "***************************************************"
+           DISPLAY " Press [enter] key to continue..."
+
+           ACCEPT WS-BUFFER.
+
+       FARE-MATRIX-NOT-FOUND.
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*             FARE MATRIX ROW NOT FOUND           *"
+           DISPLAY "***************************************************"
+       .
+
+       SUCCESS-ADD-FARE-MATRIX-DISPLAY.
+           DISPLAY "***************************************************"
+           DISPLAY "*          Success: Fare Matrix Row Added!        *"
+           DISPLAY "***************************************************"
+           DISPLAY " Press [enter] key to continue..."
+
+           ACCEPT WS-BUFFER.
+
+       EXCHANGE-RATE-NOT-FOUND.
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*             EXCHANGE RATE NOT FOUND             *"
+           DISPLAY "***************************************************"
+       .
+
+       SUCCESS-ADD-EXCHANGE-RATE-DISPLAY.
+           DISPLAY "***************************************************"
+           DISPLAY "*          Success: Exchange Rate Added!          *"
+           DISPLAY "***************************************************"
+           DISPLAY " Press [enter] key to continue..."
+
+           ACCEPT WS-BUFFER.
