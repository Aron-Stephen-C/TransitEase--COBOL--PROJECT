@@ -7,10 +7,11 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT FS-CURRENT-USER-FILE ASSIGN 
-           TO 'data/artifact/current_user.dat'
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL
+           SELECT FS-SESSION-FILE ASSIGN
+           TO 'data/artifact/session_file.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-SESSION-TOKEN
            FILE STATUS IS WS-FILE-STATUS.
 
 
@@ -20,7 +21,7 @@
            RECORD KEY IS FS-P-USER-ID
            FILE STATUS IS WS-FILE-STATUS.
        
-           SELECT FS-ADMIN-FILE ASSIGN TO 'data/admin_file.dat'
+           SELECT FS-ADMIN-FILE ASSIGN TO 'data/admin_file.txt'
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS FS-A-USER-ID
@@ -32,11 +33,20 @@
 
            SELECT FS-OTP-FILE ASSIGN TO 'data/otp.txt'
            ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT FS-SEQUENCE-FILE ASSIGN TO 'data/id_sequence.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-SEQ-NAME
+           FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       FD  FS-CURRENT-USER-FILE.
-       01  FS-CURRENT-USER    PIC X(15).
+       FD  FS-SESSION-FILE.
+       01  FS-SESSION-RECORD.
+           02    FS-SESSION-TOKEN    PIC X(15).
+           02    FS-SESSION-USER-ID    PIC X(15).
+           02    FS-SESSION-ROLE    PIC X.
 
        FD  FS-HASHED-PASSWORD-FILE.
        01  FS-HASHED-PASSWORD    PIC X(64).
@@ -59,6 +69,15 @@
                    04    FS-P-MINUTES    PIC 99.
                    04    FS-P-COLON-2    PIC X.
                    04    FS-P-SECOND    PIC 99.
+           02    FS-P-FAILED-ATTEMPTS    PIC 9(2).
+           02    FS-P-LOCKOUT-UNTIL    PIC 9(11).
+           02    FS-P-STATUS    PIC X(8).
+           02    FS-P-PASSWORD-CHANGED-DAY    PIC 9(9).
+           02    FS-P-NOTIFY-PREF    PIC X.
+               88    FS-P-NOTIFY-EMAIL-ONLY    VALUE 'E'.
+               88    FS-P-NOTIFY-SMS-ONLY    VALUE 'S'.
+               88    FS-P-NOTIFY-BOTH    VALUE 'B'.
+
        FD  FS-ADMIN-FILE.
        01  FS-ADMIN-RECORD.
            02    FS-A-USER-ID    PIC X(15).
@@ -77,10 +96,21 @@
                    04    FS-A-MINUTES    PIC 99.
                    04    FS-A-COLON-2    PIC X.
                    04    FS-A-SECOND    PIC 99.
+           02    FS-A-FAILED-ATTEMPTS    PIC 9(2).
+           02    FS-A-LOCKOUT-UNTIL    PIC 9(11).
+           02    FS-A-PERMISSION-LEVEL    PIC X.
+               88    FS-A-IS-SUPER-ADMIN    VALUE 'S'.
+               88    FS-A-IS-SUPPORT-ADMIN    VALUE 'F'.
+           02    FS-A-PASSWORD-CHANGED-DAY    PIC 9(9).
 
        FD  FS-OTP-FILE.
        01  FS-OTP    PIC X(6).
-       
+
+       FD  FS-SEQUENCE-FILE.
+       01  FS-SEQUENCE-RECORD.
+           02    FS-SEQ-NAME    PIC X(10).
+           02    FS-SEQ-LAST-INCREMENT    PIC 9(3).
+
        WORKING-STORAGE SECTION.
        01  WS-DATE    PIC 9(6).
        01  WS-TIME    PIC 9(8).
@@ -90,11 +120,7 @@
            02    WS-GSI-TIME    PIC 9(6).
            02    WS-GSI-INCREMENT-VALUE    PIC 9(3).
        01  WS-EOF    PIC X.
-       01  WS-LAST-GENERATED-ID.
-           02    WS-LGSI-DATE    PIC 9(6).
-           02    WS-LGSI-TIME    PIC 9(6).
-           02    WS-L-INCREMENT-VALUE    PIC 9(3).
-           
+       01  WS-SEQ-NAME    PIC X(10).
        01  WS-INCREMENT-VALUE PIC 9(3).
        01  WS-COMMAND             PIC X(255).
        01  WS-RETURN-CODE         PIC 9(4).
@@ -129,7 +155,51 @@
        01  WS-RETURN-MAINPAGE PIC X(3).
        01  WS-CONFIRM-PASSWORD    PIC X(64).
        01  WS-REENTER-CHOICE     PIC X(3) VALUE 'N'.
-       
+       01  WS-LOGIN-RETRY-CHOICE    PIC X(6).
+       01  WS-CURRENT-DATE-TIME    PIC X(21).
+       01  WS-NOW-DATE-INT    PIC 9(8).
+       01  WS-NOW-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-NOW-HOUR    PIC 99.
+       01  WS-NOW-MINUTE    PIC 99.
+       01  WS-NOW-SECOND    PIC 99.
+       01  WS-NOW-SECONDS-OF-DAY    PIC 9(5).
+       01  WS-NOW-TOTAL-SECONDS    PIC 9(11).
+       01  WS-LOCKOUT-COOLDOWN-SECONDS    PIC 9(11) VALUE 300.
+       01  WS-MAX-FAILED-ATTEMPTS    PIC 9(2) VALUE 5.
+       01  WS-ACCOUNT-LOCKED    PIC X.
+           88    WS-ACCOUNT-IS-LOCKED    VALUE 'Y'.
+       01  WS-ACCOUNT-DEACTIVATED    PIC X.
+           88    WS-ACCOUNT-IS-DEACTIVATED    VALUE 'Y'.
+       01  WS-DEACTIVATE-CHOICE    PIC X(3).
+       01  WS-SESSION-TOKEN    PIC X(15).
+       01  WS-FORMAT-VALID    PIC X.
+           88    WS-FORMAT-IS-VALID    VALUE 'Y'.
+       01  WS-AT-COUNT    PIC 9.
+       01  WS-DOT-COUNT    PIC 9.
+       01  WS-EMAIL-LOCAL-PART    PIC X(100).
+       01  WS-EMAIL-DOMAIN-PART    PIC X(100).
+       01  WS-MIN-PASSWORD-LENGTH    PIC 9(2) VALUE 8.
+       01  WS-PW-LENGTH    PIC 9(2).
+       01  WS-PW-INDEX    PIC 9(2) COMP.
+       01  WS-HAS-LETTER    PIC X.
+       01  WS-HAS-DIGIT    PIC X.
+       01  WS-PASSWORD-EXPIRY-DAYS    PIC 9(3) VALUE 90.
+       01  WS-ADMIN-PASSWORD-EXPIRY-DAYS    PIC 9(3) VALUE 60.
+       01  WS-PASSWORD-AGE-DAYS    PIC S9(9) COMP.
+       01  WS-PASSWORD-EXPIRED    PIC X.
+           88    WS-PASSWORD-IS-EXPIRED    VALUE 'Y'.
+       01  WS-PERMISSION-LEVEL    PIC X.
+           88    WS-IS-SUPER-ADMIN    VALUE 'S'.
+           88    WS-IS-SUPPORT-ADMIN    VALUE 'F'.
+       01  WS-OTP-LOGIN-CHOICE    PIC X(3).
+       01  WS-OTP-VERIFIED    PIC X.
+           88    WS-OTP-WAS-VERIFIED    VALUE 'Y'.
+       01  WS-NOTIFY-PREF    PIC X.
+           88    WS-NOTIFY-EMAIL-ONLY    VALUE 'E'.
+           88    WS-NOTIFY-SMS-ONLY    VALUE 'S'.
+           88    WS-NOTIFY-BOTH    VALUE 'B'.
+       01  WS-NOTIFY-CHOICE    PIC X(3).
+
        PROCEDURE DIVISION.
            PERFORM CHECK-FILE-STATUS
            
@@ -180,20 +250,23 @@
            DISPLAY "*                [1] Login                        *"
            DISPLAY "*                [2] Sign Up                      *"
            DISPLAY "*                [3] Go Back                      *"
+           DISPLAY "*                [4] My Profile                   *"
            DISPLAY "*                                                 *"
            DISPLAY "***************************************************"
            DISPLAY " Enter your choice: " WITH NO ADVANCING
            ACCEPT WS-USER-MAIN-PAGE-CHOICE
 
            EVALUATE WS-USER-MAIN-PAGE-CHOICE
-               
-               WHEN '1' 
+
+               WHEN '1'
                    PERFORM PASSENGER-LOGIN-PAGE
-               WHEN '2' 
+               WHEN '2'
                    PERFORM PASSENGER-SIGNUP-PAGE
-               WHEN '3' 
+               WHEN '3'
                    PERFORM MAIN-PAGE
-               WHEN OTHER 
+               WHEN '4'
+                   PERFORM PASSENGER-PROFILE-PAGE
+               WHEN OTHER
                    PERFORM CLEAR
                    PERFORM INVALID-INPUT-MESSAGE
            END-EVALUATE
@@ -205,11 +278,14 @@
            PERFORM CLEAR
            MOVE SPACES TO WS-EOF
            MOVE ZEROES TO WS-BOOL
+           MOVE SPACES TO WS-ACCOUNT-LOCKED
+           MOVE SPACES TO WS-ACCOUNT-DEACTIVATED
+           MOVE SPACES TO WS-PASSWORD-EXPIRED
            DISPLAY "***************************************************"
            DISPLAY "*            Welcome to TransitEase!              *"
            DISPLAY "*            Login Page - Passenger               *"
            DISPLAY "***************************************************"
-         
+
            DISPLAY " Enter your email: " WITH NO ADVANCING
            ACCEPT WS-EMAIL
            DISPLAY " Enter your password: " WITH NO ADVANCING
@@ -218,15 +294,15 @@
            MOVE FUNCTION LOWER-CASE(WS-EMAIL) TO WS-EMAIL
 
            PERFORM HASH-PASSWORD
+           PERFORM GET-CURRENT-TOTAL-SECONDS
 
-           OPEN INPUT FS-PASSENGER-FILE
+           OPEN I-O FS-PASSENGER-FILE
                READ FS-PASSENGER-FILE NEXT RECORD
                    AT END CONTINUE
-                   NOT AT END 
+                   NOT AT END
                        PERFORM UNTIL WS-EOF = 'Y'
-                           IF FS-P-EMAIL = WS-EMAIL AND FS-P-PASSWORD 
-                               = WS-HASHED-PASSWORD THEN    
-                               MOVE 1 TO WS-BOOL
+                           IF FS-P-EMAIL = WS-EMAIL THEN
+                               PERFORM CHECK-PASSENGER-LOGIN-ATTEMPT
                                MOVE 'Y' TO WS-EOF
                            END-IF
                            READ FS-PASSENGER-FILE NEXT RECORD
@@ -234,38 +310,365 @@
                            END-READ
                        END-PERFORM
                END-READ
-               
-           CLOSE FS-PASSENGER-FILE
 
-           MOVE FS-P-USER-ID TO FS-CURRENT-USER
-
-           OPEN OUTPUT FS-CURRENT-USER-FILE
-               WRITE FS-CURRENT-USER
-               END-WRITE
-           CLOSE FS-CURRENT-USER-FILE
+           CLOSE FS-PASSENGER-FILE
 
            IF WS-BOOL = 1 THEN
+               MOVE 'SESSION' TO WS-SEQ-NAME
+               PERFORM NEXT-SEQUENCE-VALUE
+               PERFORM GENERATE-ID-SEQUENCE
+               MOVE WS-GENERATED-USER-ID TO WS-SESSION-TOKEN
+
+               OPEN I-O FS-SESSION-FILE
+                   MOVE WS-SESSION-TOKEN TO FS-SESSION-TOKEN
+                   MOVE FS-P-USER-ID TO FS-SESSION-USER-ID
+                   MOVE 'p' TO FS-SESSION-ROLE
+                   WRITE FS-SESSION-RECORD
+                   END-WRITE
+               CLOSE FS-SESSION-FILE
+
+               DISPLAY ' '
+               DISPLAY ' Your session token is: ' WS-SESSION-TOKEN
+               DISPLAY ' Supply this token to other TransitEase'
+               DISPLAY ' programs to resume this session.'
                PERFORM SUCCESS-LOGIN-MESSAGE
-           ELSE 
+           ELSE
                PERFORM CLEAR
-               PERFORM INVALID-ACCOUNT-MESSAGE
-               DISPLAY'Do you want to login again? [YES/NO]: ' WITH NO 
-               ADVANCING
-               ACCEPT WS-REENTER-CHOICE
+               IF WS-ACCOUNT-IS-LOCKED THEN
+                   PERFORM ACCOUNT-LOCKED-MESSAGE
+               ELSE
+                   IF WS-ACCOUNT-IS-DEACTIVATED THEN
+                       PERFORM ACCOUNT-DEACTIVATED-MESSAGE
+                   ELSE
+                       IF WS-PASSWORD-IS-EXPIRED THEN
+                           PERFORM PASSWORD-EXPIRED-MESSAGE
+                       ELSE
+                           PERFORM INVALID-ACCOUNT-MESSAGE
+                       END-IF
+                   END-IF
+               END-IF
+               DISPLAY'Login again, go back, or reset your password?'
+               DISPLAY'[YES/NO/FORGOT]: ' WITH NO ADVANCING
+               ACCEPT WS-LOGIN-RETRY-CHOICE
 
-               MOVE FUNCTION UPPER-CASE(WS-REENTER-CHOICE) TO 
-               WS-REENTER-CHOICE
+               MOVE FUNCTION UPPER-CASE(WS-LOGIN-RETRY-CHOICE) TO
+               WS-LOGIN-RETRY-CHOICE
 
-               EVALUATE WS-REENTER-CHOICE
+               EVALUATE WS-LOGIN-RETRY-CHOICE
                    WHEN 'YES'
                        PERFORM PASSENGER-LOGIN-PAGE
                    WHEN 'NO'
                        PERFORM MAIN-PAGE
+                   WHEN 'FORGOT'
+                       PERFORM PASSENGER-FORGOT-PASSWORD
                    WHEN OTHER
                        DISPLAY'Your choice is invalid'
                    END-EVALUATE
            END-IF.
 
+       CHECK-PASSENGER-LOGIN-ATTEMPT.
+      *    Locks the account once WS-MAX-FAILED-ATTEMPTS consecutive
+      *    wrong passwords are entered, for WS-LOCKOUT-COOLDOWN-SECONDS
+           IF FS-P-STATUS = 'inactive' THEN
+               MOVE 'Y' TO WS-ACCOUNT-DEACTIVATED
+           ELSE
+           IF FS-P-LOCKOUT-UNTIL > WS-NOW-TOTAL-SECONDS THEN
+               MOVE 'Y' TO WS-ACCOUNT-LOCKED
+           ELSE
+               IF FS-P-PASSWORD = WS-HASHED-PASSWORD THEN
+                   MOVE ZEROES TO FS-P-FAILED-ATTEMPTS
+                   MOVE ZEROES TO FS-P-LOCKOUT-UNTIL
+
+                   COMPUTE WS-PASSWORD-AGE-DAYS =
+                       WS-NOW-DAY-NUMBER - FS-P-PASSWORD-CHANGED-DAY
+                   IF WS-PASSWORD-AGE-DAYS > WS-PASSWORD-EXPIRY-DAYS
+                       THEN
+                       MOVE 'Y' TO WS-PASSWORD-EXPIRED
+                       MOVE 0 TO WS-BOOL
+                   ELSE
+                   DISPLAY'Verify this login with an OTP? [YES/NO]: '
+                   WITH NO ADVANCING
+                   ACCEPT WS-OTP-LOGIN-CHOICE
+
+                   MOVE FUNCTION UPPER-CASE(WS-OTP-LOGIN-CHOICE) TO
+                   WS-OTP-LOGIN-CHOICE
+
+                   IF WS-OTP-LOGIN-CHOICE = 'YES' THEN
+                       MOVE FS-P-NOTIFY-PREF TO WS-NOTIFY-PREF
+                       MOVE FS-P-PHONE-NUMBER TO WS-PHONE-NUMBER
+                       PERFORM VERIFY-LOGIN-OTP
+                       IF WS-OTP-WAS-VERIFIED THEN
+                           MOVE 1 TO WS-BOOL
+                       ELSE
+                           MOVE 0 TO WS-BOOL
+                       END-IF
+                   ELSE
+                       MOVE 1 TO WS-BOOL
+                   END-IF
+                   END-IF
+               ELSE
+                   ADD 1 TO FS-P-FAILED-ATTEMPTS
+                   IF FS-P-FAILED-ATTEMPTS >=
+                       WS-MAX-FAILED-ATTEMPTS THEN
+                       COMPUTE FS-P-LOCKOUT-UNTIL =
+                           WS-NOW-TOTAL-SECONDS +
+                           WS-LOCKOUT-COOLDOWN-SECONDS
+                       MOVE 'Y' TO WS-ACCOUNT-LOCKED
+                   END-IF
+               END-IF
+               REWRITE FS-PASSENGER-RECORD
+               END-REWRITE
+           END-IF
+           END-IF
+           .
+
+       PASSENGER-FORGOT-PASSWORD.
+           PERFORM CLEAR
+           MOVE SPACES TO WS-EOF
+           MOVE ZEROES TO WS-BOOL
+           DISPLAY "***************************************************"
+           DISPLAY "*            Welcome to TransitEase!              *"
+           DISPLAY "*          Forgot Password - Passenger            *"
+           DISPLAY "***************************************************"
+
+           DISPLAY " Enter your email: " WITH NO ADVANCING
+           ACCEPT WS-EMAIL
+
+           MOVE FUNCTION LOWER-CASE(WS-EMAIL) TO WS-EMAIL
+
+           OPEN INPUT FS-PASSENGER-FILE
+               READ FS-PASSENGER-FILE NEXT RECORD
+                   AT END CONTINUE
+                   NOT AT END
+                       PERFORM UNTIL WS-EOF = 'Y'
+                           IF FS-P-EMAIL = WS-EMAIL THEN
+                               MOVE 1 TO WS-BOOL
+                               MOVE FS-P-USER-ID TO WS-USER-ID
+                               MOVE FS-P-NOTIFY-PREF TO WS-NOTIFY-PREF
+                               MOVE FS-P-PHONE-NUMBER TO WS-PHONE-NUMBER
+                           END-IF
+                           READ FS-PASSENGER-FILE NEXT RECORD
+                           AT END MOVE 'Y' TO WS-EOF
+                           END-READ
+                       END-PERFORM
+               END-READ
+           CLOSE FS-PASSENGER-FILE
+
+           IF WS-BOOL NOT = 1 THEN
+               PERFORM INVALID-ACCOUNT-MESSAGE
+           ELSE
+               IF WS-NOTIFY-SMS-ONLY OR WS-NOTIFY-BOTH THEN
+                   STRING "python3 backend/python_script_for_sms.py "
+                   WS-PHONE-NUMBER DELIMITED BY SIZE INTO WS-COMMAND
+                   CALL "SYSTEM" USING WS-COMMAND
+                       RETURNING WS-RETURN-CODE
+               END-IF
+
+               IF NOT WS-NOTIFY-SMS-ONLY THEN
+               STRING "python3 backend/python_script_for_email.py "
+               WS-EMAIL DELIMITED BY SIZE INTO WS-COMMAND
+
+               CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN-CODE
+               END-IF
+
+               IF WS-RETURN-CODE = 0
+                   PERFORM CLEAR
+                   PERFORM USER-SUCCESS-OTP-MESSAGE
+                   OPEN INPUT FS-OTP-FILE
+                       READ FS-OTP-FILE INTO FS-OTP
+                       END-READ
+                   CLOSE FS-OTP-FILE
+                   DISPLAY " Enter OTP: " WITH NO ADVANCING
+                   ACCEPT WS-OTP
+
+                   IF WS-OTP = FS-OTP THEN
+                       PERFORM CLEAR
+                       PERFORM CORRECT-OTP-MESSAGE
+                       DISPLAY " Enter your new password: "
+                       WITH NO ADVANCING
+                       ACCEPT WS-PASSWORD
+                       PERFORM VALIDATE-PASSWORD-COMPLEXITY
+                       PERFORM UNTIL WS-FORMAT-IS-VALID
+                           PERFORM INVALID-PASSWORD-COMPLEXITY-MESSAGE
+                           DISPLAY " Enter your new password: "
+                           WITH NO ADVANCING
+                           ACCEPT WS-PASSWORD
+                           PERFORM VALIDATE-PASSWORD-COMPLEXITY
+                       END-PERFORM
+                       DISPLAY " Confirm your new password: "
+                       WITH NO ADVANCING
+                       ACCEPT WS-CONFIRM-PASSWORD
+
+                       IF WS-PASSWORD = WS-CONFIRM-PASSWORD THEN
+                           PERFORM HASH-PASSWORD
+                           PERFORM GET-CURRENT-TOTAL-SECONDS
+                           OPEN I-O FS-PASSENGER-FILE
+                               MOVE WS-USER-ID TO FS-P-USER-ID
+                               READ FS-PASSENGER-FILE
+                               KEY IS FS-P-USER-ID
+                               INVALID KEY
+                                   CONTINUE
+                               NOT INVALID KEY
+                                   MOVE WS-HASHED-PASSWORD TO
+                                       FS-P-PASSWORD
+                                   MOVE ZEROES TO
+                                       FS-P-FAILED-ATTEMPTS
+                                   MOVE ZEROES TO
+                                       FS-P-LOCKOUT-UNTIL
+                                   MOVE WS-NOW-DAY-NUMBER TO
+                                       FS-P-PASSWORD-CHANGED-DAY
+                                   REWRITE FS-PASSENGER-RECORD
+                                   END-REWRITE
+                               END-READ
+                           CLOSE FS-PASSENGER-FILE
+                           PERFORM PASSWORD-RESET-SUCCESS-MESSAGE
+                           PERFORM PASSENGER-LOGIN-PAGE
+                       ELSE
+                           PERFORM PASSWORD-MISMATCH-MESSAGE
+                           PERFORM PASSENGER-FORGOT-PASSWORD
+                       END-IF
+                   ELSE
+                       PERFORM INCORRECT-OTP-MESSAGE
+                   END-IF
+               ELSE
+                   PERFORM FAILED-OTP-MESSAGE
+               END-IF
+           END-IF
+           .
+
+       PASSENGER-PROFILE-PAGE.
+           PERFORM CLEAR
+           MOVE SPACES TO WS-EOF
+           MOVE ZEROES TO WS-BOOL
+
+           DISPLAY " Enter your session token: " WITH NO ADVANCING
+           ACCEPT WS-SESSION-TOKEN
+
+           OPEN INPUT FS-SESSION-FILE
+               MOVE WS-SESSION-TOKEN TO FS-SESSION-TOKEN
+               READ FS-SESSION-FILE
+               KEY IS FS-SESSION-TOKEN
+               INVALID KEY
+                   MOVE SPACES TO FS-SESSION-USER-ID
+               END-READ
+           CLOSE FS-SESSION-FILE
+
+           IF FS-SESSION-USER-ID = SPACES THEN
+               PERFORM PROFILE-NOT-LOGGED-IN-MESSAGE
+           ELSE
+               MOVE FS-SESSION-USER-ID TO FS-P-USER-ID
+
+               OPEN I-O FS-PASSENGER-FILE
+                   READ FS-PASSENGER-FILE
+                   KEY IS FS-P-USER-ID
+                   INVALID KEY
+                       PERFORM PROFILE-NOT-LOGGED-IN-MESSAGE
+                   NOT INVALID KEY
+                       DISPLAY "***************************************"
+                       DISPLAY "*               My Profile            *"
+                       DISPLAY "***************************************"
+                       DISPLAY " First name [" FS-P-FIRST-NAME "]"
+                       DISPLAY " Last name  [" FS-P-LAST-NAME "]"
+                       DISPLAY " Phone      [" FS-P-PHONE-NUMBER "]"
+                       DISPLAY " Email      [" FS-P-EMAIL "]"
+                       DISPLAY " Notify by  [" FS-P-NOTIFY-PREF "]"
+                       "  (E-Email, S-SMS, B-Both)"
+                       DISPLAY " "
+
+                       DISPLAY " Deactivate your account? [YES/NO]: "
+                       WITH NO ADVANCING
+                       ACCEPT WS-DEACTIVATE-CHOICE
+
+                       MOVE FUNCTION UPPER-CASE(WS-DEACTIVATE-CHOICE) TO
+                       WS-DEACTIVATE-CHOICE
+
+                       IF WS-DEACTIVATE-CHOICE = 'YES' THEN
+                           MOVE 'inactive' TO FS-P-STATUS
+                           REWRITE FS-PASSENGER-RECORD
+                           END-REWRITE
+                           PERFORM ACCOUNT-DEACTIVATE-SUCCESS-MESSAGE
+                       ELSE
+                       DISPLAY " Enter new first name: " WITH NO
+                       ADVANCING
+                       ACCEPT WS-FIRST-NAME
+                       DISPLAY " Enter new last name: " WITH NO
+                       ADVANCING
+                       ACCEPT WS-LAST-NAME
+                       DISPLAY " Enter new phone number: " WITH NO
+                       ADVANCING
+                       ACCEPT WS-PHONE-NUMBER
+                       DISPLAY " Enter new email: " WITH NO ADVANCING
+                       ACCEPT WS-EMAIL
+                       DISPLAY " Notify by [E]mail, [S]MS, or [B]oth: "
+                       WITH NO ADVANCING
+                       ACCEPT WS-NOTIFY-PREF
+                       MOVE FUNCTION UPPER-CASE(WS-NOTIFY-PREF) TO
+                       WS-NOTIFY-PREF
+                       PERFORM UNTIL WS-NOTIFY-EMAIL-ONLY OR
+                           WS-NOTIFY-SMS-ONLY OR WS-NOTIFY-BOTH
+                           DISPLAY ' '
+                           DISPLAY 'Invalid Input'
+                           DISPLAY " Notify by [E]mail, [S]MS, or "-
+                           "[B]oth: " WITH NO ADVANCING
+                           ACCEPT WS-NOTIFY-PREF
+                           MOVE FUNCTION UPPER-CASE(WS-NOTIFY-PREF) TO
+                           WS-NOTIFY-PREF
+                       END-PERFORM
+
+                       MOVE FUNCTION LOWER-CASE(WS-EMAIL) TO WS-EMAIL
+
+                       IF WS-EMAIL NOT = FS-P-EMAIL THEN
+                           PERFORM VERIFY-PROFILE-EMAIL-CHANGE
+                       ELSE
+                           MOVE 1 TO WS-BOOL
+                       END-IF
+
+                       IF WS-BOOL = 1 THEN
+                           MOVE WS-FIRST-NAME TO FS-P-FIRST-NAME
+                           MOVE WS-LAST-NAME TO FS-P-LAST-NAME
+                           MOVE WS-PHONE-NUMBER TO FS-P-PHONE-NUMBER
+                           MOVE WS-EMAIL TO FS-P-EMAIL
+                           MOVE WS-NOTIFY-PREF TO FS-P-NOTIFY-PREF
+                           REWRITE FS-PASSENGER-RECORD
+                           END-REWRITE
+                           PERFORM PROFILE-UPDATE-SUCCESS-MESSAGE
+                       END-IF
+                       END-IF
+                   END-READ
+               CLOSE FS-PASSENGER-FILE
+           END-IF
+           .
+
+       VERIFY-PROFILE-EMAIL-CHANGE.
+      *    Re-verifies a changed email address by OTP before the
+      *    profile update is allowed to go through
+           MOVE ZEROES TO WS-BOOL
+
+           STRING "python3 backend/python_script_for_email.py " WS-EMAIL
+           DELIMITED BY SIZE INTO WS-COMMAND
+
+           CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN-CODE
+
+           IF WS-RETURN-CODE = 0
+               PERFORM USER-SUCCESS-OTP-MESSAGE
+               OPEN INPUT FS-OTP-FILE
+                   READ FS-OTP-FILE INTO FS-OTP
+                   END-READ
+               CLOSE FS-OTP-FILE
+               DISPLAY " Enter OTP: " WITH NO ADVANCING
+               ACCEPT WS-OTP
+
+               IF WS-OTP = FS-OTP THEN
+                   PERFORM CORRECT-OTP-MESSAGE
+                   MOVE 1 TO WS-BOOL
+               ELSE
+                   PERFORM INCORRECT-OTP-MESSAGE
+               END-IF
+           ELSE
+               PERFORM FAILED-OTP-MESSAGE
+           END-IF
+           .
+
        PASSENGER-SIGNUP-PAGE.
            PERFORM CLEAR
            MOVE 1 TO WS-BOOL
@@ -280,14 +683,44 @@
            ACCEPT WS-FIRST-NAME
            DISPLAY " Enter last name: " WITH NO ADVANCING
            ACCEPT WS-LAST-NAME
+
            DISPLAY " Enter your phone number: " WITH NO ADVANCING
            ACCEPT WS-PHONE-NUMBER
-           DISPLAY " Enter your email: " WITH NO ADVANCING
-           ACCEPT WS-EMAIL
+           PERFORM VALIDATE-PHONE-FORMAT
+           PERFORM UNTIL WS-FORMAT-IS-VALID
+               PERFORM INVALID-PHONE-FORMAT-MESSAGE
+               DISPLAY " Enter your phone number: " WITH NO ADVANCING
+               ACCEPT WS-PHONE-NUMBER
+               PERFORM VALIDATE-PHONE-FORMAT
+           END-PERFORM
 
+           DISPLAY " How should we send your OTPs and alerts?"
+           DISPLAY "   [E] Email only   [S] SMS only   [B] Both"
+           DISPLAY " Enter your choice: " WITH NO ADVANCING
+           ACCEPT WS-NOTIFY-PREF
+           MOVE FUNCTION UPPER-CASE(WS-NOTIFY-PREF) TO WS-NOTIFY-PREF
+           PERFORM UNTIL WS-NOTIFY-EMAIL-ONLY OR WS-NOTIFY-SMS-ONLY
+               OR WS-NOTIFY-BOTH
+               DISPLAY ' '
+               DISPLAY 'Invalid Input'
+               DISPLAY " Enter your choice: " WITH NO ADVANCING
+               ACCEPT WS-NOTIFY-PREF
+               MOVE FUNCTION UPPER-CASE(WS-NOTIFY-PREF) TO
+               WS-NOTIFY-PREF
+           END-PERFORM
 
+           DISPLAY " Enter your email: " WITH NO ADVANCING
+           ACCEPT WS-EMAIL
            MOVE FUNCTION LOWER-CASE(WS-EMAIL) TO WS-EMAIL
-           
+           PERFORM VALIDATE-EMAIL-FORMAT
+           PERFORM UNTIL WS-FORMAT-IS-VALID
+               PERFORM INVALID-EMAIL-FORMAT-MESSAGE
+               DISPLAY " Enter your email: " WITH NO ADVANCING
+               ACCEPT WS-EMAIL
+               MOVE FUNCTION LOWER-CASE(WS-EMAIL) TO WS-EMAIL
+               PERFORM VALIDATE-EMAIL-FORMAT
+           END-PERFORM
+
            OPEN INPUT FS-PASSENGER-FILE
                READ FS-PASSENGER-FILE NEXT RECORD
                    AT END CONTINUE
@@ -342,6 +775,14 @@
                PERFORM CORRECT-OTP-MESSAGE
                DISPLAY " Enter your password: " WITH NO ADVANCING
                ACCEPT WS-PASSWORD
+               PERFORM VALIDATE-PASSWORD-COMPLEXITY
+               PERFORM UNTIL WS-FORMAT-IS-VALID
+                   PERFORM INVALID-PASSWORD-COMPLEXITY-MESSAGE
+                   DISPLAY " Enter your password: " WITH NO
+                       ADVANCING
+                   ACCEPT WS-PASSWORD
+                   PERFORM VALIDATE-PASSWORD-COMPLEXITY
+               END-PERFORM
                DISPLAY " Confirm your password: " WITH NO ADVANCING
                ACCEPT WS-CONFIRM-PASSWORD
 
@@ -400,61 +841,274 @@
 
        ADMIN-LOGIN-PAGE.
            PERFORM CLEAR
+           MOVE SPACES TO WS-EOF
            MOVE ZEROES TO WS-BOOL
+           MOVE SPACES TO WS-ACCOUNT-LOCKED
+           MOVE SPACES TO WS-PASSWORD-EXPIRED
            DISPLAY "***************************************************"
            DISPLAY "*            Welcome to TransitEase!              *"
            DISPLAY "*              Login Page - Admin                 *"
            DISPLAY "***************************************************"
-         
+
            DISPLAY " Enter your email: " WITH NO ADVANCING
            ACCEPT WS-EMAIL
            DISPLAY " Enter your password: " WITH NO ADVANCING
            ACCEPT WS-PASSWORD
-           
-           
+
            MOVE FUNCTION LOWER-CASE(WS-EMAIL) TO WS-EMAIL
 
            PERFORM HASH-PASSWORD
+           PERFORM GET-CURRENT-TOTAL-SECONDS
 
-           OPEN INPUT FS-ADMIN-FILE
+           OPEN I-O FS-ADMIN-FILE
                READ FS-ADMIN-FILE NEXT RECORD
                    AT END CONTINUE
-                   NOT AT END 
+                   NOT AT END
                        PERFORM UNTIL WS-EOF = 'Y'
-                           IF FS-A-EMAIL = WS-EMAIL AND FS-A-PASSWORD 
-                               = WS-HASHED-PASSWORD THEN    
-                               MOVE 1 TO WS-BOOL
+                           IF FS-A-EMAIL = WS-EMAIL THEN
+                               PERFORM CHECK-ADMIN-LOGIN-ATTEMPT
+                               MOVE 'Y' TO WS-EOF
                            END-IF
                            READ FS-ADMIN-FILE NEXT RECORD
                            AT END MOVE 'Y' TO WS-EOF
                            END-READ
                        END-PERFORM
                END-READ
-               
-           CLOSE FS-PASSENGER-FILE
+
+           CLOSE FS-ADMIN-FILE
 
            IF WS-BOOL = 1 THEN
+               MOVE 'SESSION' TO WS-SEQ-NAME
+               PERFORM NEXT-SEQUENCE-VALUE
+               PERFORM GENERATE-ID-SEQUENCE
+               MOVE WS-GENERATED-USER-ID TO WS-SESSION-TOKEN
+
+               OPEN I-O FS-SESSION-FILE
+                   MOVE WS-SESSION-TOKEN TO FS-SESSION-TOKEN
+                   MOVE FS-A-USER-ID TO FS-SESSION-USER-ID
+                   MOVE 'a' TO FS-SESSION-ROLE
+                   WRITE FS-SESSION-RECORD
+                   END-WRITE
+               CLOSE FS-SESSION-FILE
+
+               DISPLAY ' '
+               DISPLAY ' Your session token is: ' WS-SESSION-TOKEN
+               DISPLAY ' Supply this token to other TransitEase'
+               DISPLAY ' programs to resume this session.'
                PERFORM SUCCESS-LOGIN-MESSAGE
                PERFORM MAIN-PAGE
-           ELSE 
-               PERFORM INVALID-ACCOUNT-MESSAGE
-               DISPLAY'Do you want to sign up again? [YES/NO]: ' WITH NO 
-               ADVANCING
-               ACCEPT WS-REENTER-CHOICE
+           ELSE
+               PERFORM CLEAR
+               IF WS-ACCOUNT-IS-LOCKED THEN
+                   PERFORM ACCOUNT-LOCKED-MESSAGE
+               ELSE
+                   IF WS-PASSWORD-IS-EXPIRED THEN
+                       PERFORM PASSWORD-EXPIRED-MESSAGE
+                   ELSE
+                       PERFORM INVALID-ACCOUNT-MESSAGE
+                   END-IF
+               END-IF
+               DISPLAY'Login again, go back, or reset your password?'
+               DISPLAY'[YES/NO/FORGOT]: ' WITH NO ADVANCING
+               ACCEPT WS-LOGIN-RETRY-CHOICE
 
-               MOVE FUNCTION UPPER-CASE(WS-REENTER-CHOICE) TO 
-               WS-REENTER-CHOICE
+               MOVE FUNCTION UPPER-CASE(WS-LOGIN-RETRY-CHOICE) TO
+               WS-LOGIN-RETRY-CHOICE
 
-               EVALUATE WS-REENTER-CHOICE
+               EVALUATE WS-LOGIN-RETRY-CHOICE
                    WHEN 'YES'
                        PERFORM ADMIN-LOGIN-PAGE
                    WHEN 'NO'
                        PERFORM ADMIN-MAIN-PAGE
+                   WHEN 'FORGOT'
+                       PERFORM ADMIN-FORGOT-PASSWORD
                    WHEN OTHER
                        DISPLAY'Your choice is invalid'
                    END-EVALUATE
            END-IF.
 
+       CHECK-ADMIN-LOGIN-ATTEMPT.
+      *    Locks the account once WS-MAX-FAILED-ATTEMPTS consecutive
+      *    wrong passwords are entered, for WS-LOCKOUT-COOLDOWN-SECONDS
+           IF FS-A-LOCKOUT-UNTIL > WS-NOW-TOTAL-SECONDS THEN
+               MOVE 'Y' TO WS-ACCOUNT-LOCKED
+           ELSE
+               IF FS-A-PASSWORD = WS-HASHED-PASSWORD THEN
+                   MOVE ZEROES TO FS-A-FAILED-ATTEMPTS
+                   MOVE ZEROES TO FS-A-LOCKOUT-UNTIL
+
+                   COMPUTE WS-PASSWORD-AGE-DAYS =
+                       WS-NOW-DAY-NUMBER - FS-A-PASSWORD-CHANGED-DAY
+                   IF WS-PASSWORD-AGE-DAYS >
+                       WS-ADMIN-PASSWORD-EXPIRY-DAYS THEN
+                       MOVE 'Y' TO WS-PASSWORD-EXPIRED
+                       MOVE 0 TO WS-BOOL
+                   ELSE
+                   MOVE 'E' TO WS-NOTIFY-PREF
+                   PERFORM VERIFY-LOGIN-OTP
+                   IF WS-OTP-WAS-VERIFIED THEN
+                       MOVE 1 TO WS-BOOL
+                   ELSE
+                       MOVE 0 TO WS-BOOL
+                   END-IF
+                   END-IF
+               ELSE
+                   ADD 1 TO FS-A-FAILED-ATTEMPTS
+                   IF FS-A-FAILED-ATTEMPTS >=
+                       WS-MAX-FAILED-ATTEMPTS THEN
+                       COMPUTE FS-A-LOCKOUT-UNTIL =
+                           WS-NOW-TOTAL-SECONDS +
+                           WS-LOCKOUT-COOLDOWN-SECONDS
+                       MOVE 'Y' TO WS-ACCOUNT-LOCKED
+                   END-IF
+               END-IF
+               REWRITE FS-ADMIN-RECORD
+               END-REWRITE
+           END-IF
+           .
+
+       VERIFY-LOGIN-OTP.
+      *    Second-factor check used by both login paragraphs once the
+      *    password has already matched; WS-EMAIL still holds the
+      *    email just typed in at the login prompt
+           MOVE SPACES TO WS-OTP-VERIFIED
+
+           IF WS-NOTIFY-SMS-ONLY OR WS-NOTIFY-BOTH THEN
+               STRING "python3 backend/python_script_for_sms.py "
+               WS-PHONE-NUMBER DELIMITED BY SIZE INTO WS-COMMAND
+               CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN-CODE
+           END-IF
+
+           IF NOT WS-NOTIFY-SMS-ONLY THEN
+               STRING "python3 backend/python_script_for_email.py "
+               WS-EMAIL DELIMITED BY SIZE INTO WS-COMMAND
+
+               CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN-CODE
+           END-IF
+
+           IF WS-RETURN-CODE = 0
+               PERFORM USER-SUCCESS-OTP-MESSAGE
+               OPEN INPUT FS-OTP-FILE
+                   READ FS-OTP-FILE INTO FS-OTP
+                   END-READ
+               CLOSE FS-OTP-FILE
+               DISPLAY " Enter OTP: " WITH NO ADVANCING
+               ACCEPT WS-OTP
+
+               IF WS-OTP = FS-OTP THEN
+                   PERFORM CORRECT-OTP-MESSAGE
+                   MOVE 'Y' TO WS-OTP-VERIFIED
+               ELSE
+                   PERFORM INCORRECT-OTP-MESSAGE
+               END-IF
+           ELSE
+               PERFORM FAILED-OTP-MESSAGE
+           END-IF
+           .
+
+       ADMIN-FORGOT-PASSWORD.
+           PERFORM CLEAR
+           MOVE SPACES TO WS-EOF
+           MOVE ZEROES TO WS-BOOL
+           DISPLAY "***************************************************"
+           DISPLAY "*            Welcome to TransitEase!              *"
+           DISPLAY "*            Forgot Password - Admin              *"
+           DISPLAY "***************************************************"
+
+           DISPLAY " Enter your email: " WITH NO ADVANCING
+           ACCEPT WS-EMAIL
+
+           MOVE FUNCTION LOWER-CASE(WS-EMAIL) TO WS-EMAIL
+
+           OPEN INPUT FS-ADMIN-FILE
+               READ FS-ADMIN-FILE NEXT RECORD
+                   AT END CONTINUE
+                   NOT AT END
+                       PERFORM UNTIL WS-EOF = 'Y'
+                           IF FS-A-EMAIL = WS-EMAIL THEN
+                               MOVE 1 TO WS-BOOL
+                               MOVE FS-A-USER-ID TO WS-USER-ID
+                           END-IF
+                           READ FS-ADMIN-FILE NEXT RECORD
+                           AT END MOVE 'Y' TO WS-EOF
+                           END-READ
+                       END-PERFORM
+               END-READ
+           CLOSE FS-ADMIN-FILE
+
+           IF WS-BOOL NOT = 1 THEN
+               PERFORM INVALID-ACCOUNT-MESSAGE
+           ELSE
+               STRING "python3 backend/python_script_for_email.py "
+               WS-EMAIL DELIMITED BY SIZE INTO WS-COMMAND
+
+               CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN-CODE
+
+               IF WS-RETURN-CODE = 0
+                   PERFORM CLEAR
+                   PERFORM ADMIN-SUCCESS-OTP-MESSAGE
+                   OPEN INPUT FS-OTP-FILE
+                       READ FS-OTP-FILE INTO FS-OTP
+                       END-READ
+                   CLOSE FS-OTP-FILE
+                   DISPLAY " Enter OTP: " WITH NO ADVANCING
+                   ACCEPT WS-OTP
+
+                   IF WS-OTP = FS-OTP THEN
+                       PERFORM CLEAR
+                       PERFORM CORRECT-OTP-MESSAGE
+                       DISPLAY " Enter your new password: "
+                       WITH NO ADVANCING
+                       ACCEPT WS-PASSWORD
+                       PERFORM VALIDATE-PASSWORD-COMPLEXITY
+                       PERFORM UNTIL WS-FORMAT-IS-VALID
+                           PERFORM INVALID-PASSWORD-COMPLEXITY-MESSAGE
+                           DISPLAY " Enter your new password: "
+                           WITH NO ADVANCING
+                           ACCEPT WS-PASSWORD
+                           PERFORM VALIDATE-PASSWORD-COMPLEXITY
+                       END-PERFORM
+                       DISPLAY " Confirm your new password: "
+                       WITH NO ADVANCING
+                       ACCEPT WS-CONFIRM-PASSWORD
+
+                       IF WS-PASSWORD = WS-CONFIRM-PASSWORD THEN
+                           PERFORM HASH-PASSWORD
+                           PERFORM GET-CURRENT-TOTAL-SECONDS
+                           OPEN I-O FS-ADMIN-FILE
+                               MOVE WS-USER-ID TO FS-A-USER-ID
+                               READ FS-ADMIN-FILE
+                               KEY IS FS-A-USER-ID
+                               INVALID KEY
+                                   CONTINUE
+                               NOT INVALID KEY
+                                   MOVE WS-HASHED-PASSWORD TO
+                                       FS-A-PASSWORD
+                                   MOVE ZEROES TO
+                                       FS-A-FAILED-ATTEMPTS
+                                   MOVE ZEROES TO
+                                       FS-A-LOCKOUT-UNTIL
+                                   MOVE WS-NOW-DAY-NUMBER TO
+                                       FS-A-PASSWORD-CHANGED-DAY
+                                   REWRITE FS-ADMIN-RECORD
+                                   END-REWRITE
+                               END-READ
+                           CLOSE FS-ADMIN-FILE
+                           PERFORM PASSWORD-RESET-SUCCESS-MESSAGE
+                           PERFORM ADMIN-LOGIN-PAGE
+                       ELSE
+                           PERFORM PASSWORD-MISMATCH-MESSAGE
+                           PERFORM ADMIN-FORGOT-PASSWORD
+                       END-IF
+                   ELSE
+                       PERFORM INCORRECT-OTP-MESSAGE
+                   END-IF
+               ELSE
+                   PERFORM FAILED-OTP-MESSAGE
+               END-IF
+           END-IF
+           .
+
        ADMIN-SIGNUP-PAGE.
            MOVE SPACES TO WS-EOF
            MOVE ZEROES TO WS-BOOL
@@ -497,12 +1151,41 @@
                ACCEPT WS-FIRST-NAME
                DISPLAY " Enter last name: " WITH NO ADVANCING
                ACCEPT WS-LAST-NAME
+
                DISPLAY " Enter your phone number: " WITH NO ADVANCING
                ACCEPT WS-PHONE-NUMBER
+               PERFORM VALIDATE-PHONE-FORMAT
+               PERFORM UNTIL WS-FORMAT-IS-VALID
+                   PERFORM INVALID-PHONE-FORMAT-MESSAGE
+                   DISPLAY " Enter your phone number: " WITH NO
+                   ADVANCING
+                   ACCEPT WS-PHONE-NUMBER
+                   PERFORM VALIDATE-PHONE-FORMAT
+               END-PERFORM
+
                DISPLAY " Enter your email: " WITH NO ADVANCING
                ACCEPT WS-EMAIL
-      
                MOVE FUNCTION LOWER-CASE(WS-EMAIL) TO WS-EMAIL
+               PERFORM VALIDATE-EMAIL-FORMAT
+               PERFORM UNTIL WS-FORMAT-IS-VALID
+                   PERFORM INVALID-EMAIL-FORMAT-MESSAGE
+                   DISPLAY " Enter your email: " WITH NO ADVANCING
+                   ACCEPT WS-EMAIL
+                   MOVE FUNCTION LOWER-CASE(WS-EMAIL) TO WS-EMAIL
+                   PERFORM VALIDATE-EMAIL-FORMAT
+               END-PERFORM
+
+               DISPLAY " Permission level [S]-Super Admin " WITH NO
+               ADVANCING
+               DISPLAY "[F]-Support Admin: " WITH NO ADVANCING
+               ACCEPT WS-PERMISSION-LEVEL
+
+               MOVE FUNCTION UPPER-CASE(WS-PERMISSION-LEVEL) TO
+               WS-PERMISSION-LEVEL
+
+               IF NOT WS-IS-SUPER-ADMIN AND NOT WS-IS-SUPPORT-ADMIN
+                   MOVE 'F' TO WS-PERMISSION-LEVEL
+               END-IF
 
                OPEN INPUT FS-ADMIN-FILE
                    READ FS-ADMIN-FILE NEXT RECORD
@@ -560,6 +1243,14 @@
 
                    DISPLAY " Enter your password: " WITH NO ADVANCING
                    ACCEPT WS-PASSWORD
+                   PERFORM VALIDATE-PASSWORD-COMPLEXITY
+                   PERFORM UNTIL WS-FORMAT-IS-VALID
+                       PERFORM INVALID-PASSWORD-COMPLEXITY-MESSAGE
+                       DISPLAY " Enter your password: " WITH NO
+                           ADVANCING
+                       ACCEPT WS-PASSWORD
+                       PERFORM VALIDATE-PASSWORD-COMPLEXITY
+                   END-PERFORM
                    DISPLAY " Confirm your password: " WITH NO ADVANCING
                    ACCEPT WS-CONFIRM-PASSWORD
 
@@ -607,31 +1298,14 @@
            MOVE ZEROES TO WS-INCREMENT-VALUE
            MOVE LOW-VALUES TO FS-A-USER-ID
 
+           MOVE 'ADMIN' TO WS-SEQ-NAME
+           PERFORM NEXT-SEQUENCE-VALUE
+
            OPEN I-O  FS-ADMIN-FILE
 
-           START  FS-ADMIN-FILE KEY IS GREATER THAN FS-A-USER-ID
-           READ FS-ADMIN-FILE NEXT RECORD 
-           AT END MOVE 1 TO WS-INCREMENT-VALUE
-           NOT AT END
-               PERFORM UNTIL WS-EOF = 'Y'
-                   MOVE FS-A-USER-ID TO WS-LAST-GENERATED-ID
-                   READ FS-ADMIN-FILE NEXT RECORD
-                       AT END MOVE 'Y' TO WS-EOF
-                       NOT AT END
-                           CONTINUE
-               END-PERFORM
-           END-READ
-           
            PERFORM HASH-PASSWORD
-           
-           MOVE FS-HASHED-PASSWORD TO WS-PASSWORD
 
-           IF WS-LAST-GENERATED-ID NOT EQUAL TO SPACES THEN
-               MOVE WS-L-INCREMENT-VALUE TO WS-INCREMENT-VALUE
-               ADD 1 TO WS-INCREMENT-VALUE
-           ELSE 
-               MOVE 1 TO WS-INCREMENT-VALUE
-           END-IF
+           MOVE FS-HASHED-PASSWORD TO WS-PASSWORD
 
            PERFORM GENERATE-ID-SEQUENCE
 
@@ -641,6 +1315,13 @@
 
            MOVE WS-USER-RECORD TO FS-ADMIN-RECORD
 
+           MOVE ZEROES TO FS-A-FAILED-ATTEMPTS
+           MOVE ZEROES TO FS-A-LOCKOUT-UNTIL
+           MOVE WS-PERMISSION-LEVEL TO FS-A-PERMISSION-LEVEL
+
+           PERFORM GET-CURRENT-TOTAL-SECONDS
+           MOVE WS-NOW-DAY-NUMBER TO FS-A-PASSWORD-CHANGED-DAY
+
            WRITE FS-ADMIN-RECORD
            END-WRITE
 
@@ -652,34 +1333,16 @@
            MOVE SPACES TO WS-EOF
            MOVE ZEROES TO WS-INCREMENT-VALUE
            MOVE LOW-VALUES TO FS-P-USER-ID
-       
+
+           MOVE 'PASSENGER' TO WS-SEQ-NAME
+           PERFORM NEXT-SEQUENCE-VALUE
+
            OPEN I-O FS-PASSENGER-FILE
-       
-           START FS-PASSENGER-FILE KEY IS GREATER THAN FS-P-USER-ID
-           READ FS-PASSENGER-FILE NEXT RECORD
-               AT END MOVE 1 TO WS-INCREMENT-VALUE    
-               NOT AT END 
-                   PERFORM UNTIL WS-EOF = 'Y'
-                       MOVE FS-P-USER-ID TO WS-LAST-GENERATED-ID
-                       READ FS-PASSENGER-FILE NEXT RECORD
-                           AT END MOVE 'Y' TO WS-EOF
-                           NOT AT END
-                               CONTINUE
-                       END-READ
-                   END-PERFORM
-           END-READ
 
            PERFORM HASH-PASSWORD
 
            MOVE WS-HASHED-PASSWORD TO WS-PASSWORD
-       
-           IF WS-LAST-GENERATED-ID NOT EQUAL TO SPACES THEN
-               MOVE WS-L-INCREMENT-VALUE TO WS-INCREMENT-VALUE
-               ADD 1 TO WS-INCREMENT-VALUE
-           ELSE 
-               MOVE 1 TO WS-INCREMENT-VALUE
-           END-IF
-           
+
            PERFORM GENERATE-ID-SEQUENCE
            
            MOVE WS-GENERATED-USER-ID TO WS-USER-ID
@@ -687,10 +1350,19 @@
            PERFORM GENERATE-TIME-STAMP
        
            MOVE WS-USER-RECORD TO FS-PASSENGER-RECORD
-       
+
+           MOVE ZEROES TO FS-P-FAILED-ATTEMPTS
+           MOVE ZEROES TO FS-P-LOCKOUT-UNTIL
+           MOVE 'active' TO FS-P-STATUS
+
+           PERFORM GET-CURRENT-TOTAL-SECONDS
+           MOVE WS-NOW-DAY-NUMBER TO FS-P-PASSWORD-CHANGED-DAY
+
+           MOVE WS-NOTIFY-PREF TO FS-P-NOTIFY-PREF
+
            WRITE FS-PASSENGER-RECORD
            END-WRITE
-       
+
            CLOSE FS-PASSENGER-FILE
            .
        
@@ -716,10 +1388,109 @@
            END-IF
            CLOSE FS-ADMIN-FILE
 
+           MOVE SPACES TO WS-FILE-STATUS
+           OPEN I-O FS-SEQUENCE-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               OPEN OUTPUT FS-SEQUENCE-FILE
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'Error : <Unable Create a File>'
+               END-IF
+           END-IF
+           CLOSE FS-SEQUENCE-FILE
+
            MOVE SPACES TO WS-FILE-STATUS
            .
-           
-       
+
+       VALIDATE-EMAIL-FORMAT.
+      *    Basic "@" and domain-with-a-dot shape check, not a full
+      *    RFC 5322 parse
+           MOVE SPACES TO WS-FORMAT-VALID
+           MOVE ZEROES TO WS-AT-COUNT
+           MOVE SPACES TO WS-EMAIL-LOCAL-PART
+           MOVE SPACES TO WS-EMAIL-DOMAIN-PART
+
+           INSPECT WS-EMAIL TALLYING WS-AT-COUNT FOR ALL '@'
+
+           IF WS-AT-COUNT = 1 THEN
+               UNSTRING WS-EMAIL DELIMITED BY '@'
+                   INTO WS-EMAIL-LOCAL-PART WS-EMAIL-DOMAIN-PART
+               END-UNSTRING
+
+               MOVE ZEROES TO WS-DOT-COUNT
+               INSPECT WS-EMAIL-DOMAIN-PART TALLYING WS-DOT-COUNT
+                   FOR ALL '.'
+
+               IF WS-EMAIL-LOCAL-PART NOT = SPACES AND
+                   WS-EMAIL-DOMAIN-PART NOT = SPACES AND
+                   WS-DOT-COUNT > 0 AND
+                   WS-EMAIL-DOMAIN-PART(1:1) NOT = '.' THEN
+                   MOVE 'Y' TO WS-FORMAT-VALID
+               END-IF
+           END-IF
+           .
+
+       VALIDATE-PHONE-FORMAT.
+      *    PIC X(11) field must be entirely filled with digits --
+      *    a short entry leaves trailing spaces, which also fails the
+      *    NUMERIC class test, so this catches length and content at
+      *    once
+           MOVE SPACES TO WS-FORMAT-VALID
+           IF WS-PHONE-NUMBER IS NUMERIC THEN
+               MOVE 'Y' TO WS-FORMAT-VALID
+           END-IF
+           .
+
+       VALIDATE-PASSWORD-COMPLEXITY.
+      *    At least WS-MIN-PASSWORD-LENGTH characters, with a mix of
+      *    at least one letter and one digit
+           MOVE SPACES TO WS-FORMAT-VALID
+           MOVE ZEROES TO WS-PW-LENGTH
+           MOVE SPACES TO WS-HAS-LETTER
+           MOVE SPACES TO WS-HAS-DIGIT
+
+           INSPECT WS-PASSWORD TALLYING WS-PW-LENGTH
+               FOR CHARACTERS BEFORE INITIAL ' '
+
+           PERFORM VARYING WS-PW-INDEX FROM 1 BY 1
+               UNTIL WS-PW-INDEX > WS-PW-LENGTH
+               IF WS-PASSWORD(WS-PW-INDEX:1) >= '0' AND
+                   WS-PASSWORD(WS-PW-INDEX:1) <= '9' THEN
+                   MOVE 'Y' TO WS-HAS-DIGIT
+               END-IF
+               IF (WS-PASSWORD(WS-PW-INDEX:1) >= 'A' AND
+                   WS-PASSWORD(WS-PW-INDEX:1) <= 'Z') OR
+                   (WS-PASSWORD(WS-PW-INDEX:1) >= 'a' AND
+                   WS-PASSWORD(WS-PW-INDEX:1) <= 'z') THEN
+                   MOVE 'Y' TO WS-HAS-LETTER
+               END-IF
+           END-PERFORM
+
+           IF WS-PW-LENGTH >= WS-MIN-PASSWORD-LENGTH AND
+               WS-HAS-LETTER = 'Y' AND WS-HAS-DIGIT = 'Y' THEN
+               MOVE 'Y' TO WS-FORMAT-VALID
+           END-IF
+           .
+
+       NEXT-SEQUENCE-VALUE.
+           OPEN I-O FS-SEQUENCE-FILE
+               READ FS-SEQUENCE-FILE
+               KEY IS FS-SEQ-NAME
+               INVALID KEY
+                   MOVE 1 TO WS-INCREMENT-VALUE
+                   MOVE WS-SEQ-NAME TO FS-SEQ-NAME
+                   MOVE WS-INCREMENT-VALUE TO FS-SEQ-LAST-INCREMENT
+                   WRITE FS-SEQUENCE-RECORD
+                   END-WRITE
+               NOT INVALID KEY
+                   COMPUTE WS-INCREMENT-VALUE =
+                       FS-SEQ-LAST-INCREMENT + 1
+                   MOVE WS-INCREMENT-VALUE TO FS-SEQ-LAST-INCREMENT
+                   REWRITE FS-SEQUENCE-RECORD
+                   END-REWRITE
+               END-READ
+           CLOSE FS-SEQUENCE-FILE
+           .
+
        GENERATE-ID-SEQUENCE.
       *    Generates ID (Using DATE, TIME, and INCREMENT VALUE)
            ACCEPT WS-GSI-DATE FROM DATE
@@ -737,6 +1508,25 @@
            MOVE WS-TIME(5:2) TO WS-TS-SECOND
            .
 
+       GET-CURRENT-TOTAL-SECONDS.
+      *    Builds an elapsed-seconds value used to time account
+      *    lockout cooldowns (days since the intrinsic epoch, via
+      *    FUNCTION INTEGER-OF-DATE, converted to seconds and added
+      *    to the seconds elapsed so far today)
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-NOW-DATE-INT
+           MOVE WS-CURRENT-DATE-TIME(9:2) TO WS-NOW-HOUR
+           MOVE WS-CURRENT-DATE-TIME(11:2) TO WS-NOW-MINUTE
+           MOVE WS-CURRENT-DATE-TIME(13:2) TO WS-NOW-SECOND
+
+           COMPUTE WS-NOW-DAY-NUMBER =
+               FUNCTION INTEGER-OF-DATE(WS-NOW-DATE-INT)
+           COMPUTE WS-NOW-SECONDS-OF-DAY =
+               WS-NOW-HOUR * 3600 + WS-NOW-MINUTE * 60 + WS-NOW-SECOND
+           COMPUTE WS-NOW-TOTAL-SECONDS =
+               WS-NOW-DAY-NUMBER * 86400 + WS-NOW-SECONDS-OF-DAY
+           .
+
        HASH-PASSWORD.
       *    Hashes password for security using python
            STRING "python3 backend/hash_password.py " 
@@ -793,7 +1583,26 @@
            DISPLAY "*     Invalid email and/or Password. Try Again!   *"
            DISPLAY "***************************************************"
            DISPLAY " Press 'enter' key to continue..."
-       
+
+           ACCEPT WS-BUFFER.
+
+       ACCOUNT-LOCKED-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*   Too many failed attempts. Account locked for  *"
+           DISPLAY "*         a few minutes. Try again later.         *"
+           DISPLAY "***************************************************"
+           DISPLAY " Press 'enter' key to continue..."
+
+           ACCEPT WS-BUFFER.
+
+       ACCOUNT-DEACTIVATED-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*     This account has been deactivated and       *"
+           DISPLAY "*   can no longer be used to log in. Contact an   *"
+           DISPLAY "*      administrator if this is a mistake.        *"
+           DISPLAY "***************************************************"
+           DISPLAY " Press 'enter' key to continue..."
+
            ACCEPT WS-BUFFER.
 
        USER-SUCCESS-OTP-MESSAGE.
@@ -847,6 +1656,31 @@
 
            ACCEPT WS-BUFFER.
 
+       INVALID-EMAIL-FORMAT-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*   Invalid email format. Use name@domain.com     *"
+           DISPLAY "***************************************************"
+
+       INVALID-PHONE-FORMAT-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*   Invalid phone number. Digits only, 11 total   *"
+           DISPLAY "***************************************************"
+
+       INVALID-PASSWORD-COMPLEXITY-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*  Password needs 8+ characters with a letter and *"
+           DISPLAY "*                  a digit.                       *"
+           DISPLAY "***************************************************"
+
+       PASSWORD-EXPIRED-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*  Your password has expired and must be reset    *"
+           DISPLAY "*              before you can log in.             *"
+           DISPLAY "***************************************************"
+           DISPLAY " Press 'enter' key to continue..."
+
+           ACCEPT WS-BUFFER.
+
        PASSWORD-MISMATCH-MESSAGE.
            DISPLAY "***************************************************"
            DISPLAY "*        Password do not match. Try Again!        *"
@@ -855,6 +1689,40 @@
 
            ACCEPT WS-BUFFER.
 
+       PASSWORD-RESET-SUCCESS-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*          Password Reset Successfully!           *"
+           DISPLAY "***************************************************"
+           DISPLAY " Press 'enter' key to continue..."
+
+           ACCEPT WS-BUFFER.
+
+       PROFILE-NOT-LOGGED-IN-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*   No active session. Please login first!        *"
+           DISPLAY "***************************************************"
+           DISPLAY " Press 'enter' key to continue..."
+
+           ACCEPT WS-BUFFER.
+
+       PROFILE-UPDATE-SUCCESS-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*          Profile Updated Successfully!          *"
+           DISPLAY "***************************************************"
+           DISPLAY " Press 'enter' key to continue..."
+
+           ACCEPT WS-BUFFER.
+
+       ACCOUNT-DEACTIVATE-SUCCESS-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*       Your account has been deactivated.        *"
+           DISPLAY "*   Your booking history has been kept, but you   *"
+           DISPLAY "*    will not be able to log in going forward.    *"
+           DISPLAY "***************************************************"
+           DISPLAY " Press 'enter' key to continue..."
+
+           ACCEPT WS-BUFFER.
+
        PASSWORD-EXCEED-MESSAGE.
            DISPLAY "***************************************************"
            DISPLAY "*        Password exceeds the allowed length!     *"
