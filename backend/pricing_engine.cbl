@@ -9,7 +9,13 @@
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS FS-PAYMENT-ID
            FILE STATUS IS WS-STATUS.
-           
+
+           SELECT FS-SEQUENCE-FILE ASSIGN TO 'data/id_sequence.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-SEQ-NAME
+           FILE STATUS IS WS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  FS-PAYMENT-FILE.
@@ -18,7 +24,7 @@
            02    FS-FK-BOOKING-ID    PIC X(15).
            02    FS-PAYMENT-METHOD    PIC X(4).
            02    FS-PAYMENT-AMOUNT    PIC 9(10)V99.
-           02    FS-PAYMENT-STATUS    PIC X.
+           02    FS-PAYMENT-STATUS    PIC X(9).
            02    FS-TRANSACTION-TIME-STAMP.
                03    FS-TT-DATE    PIC 99/99/99.
                03    FS-TT-FILLER-SPACE    PIC X(3).
@@ -29,6 +35,11 @@
                    04    FS-TT-FILLER-COLON-2    PIC X.
                    04    FS-TT-SECONDS    PIC 99.
 
+       FD  FS-SEQUENCE-FILE.
+       01  FS-SEQUENCE-RECORD.
+           02    FS-SEQ-NAME    PIC X(10).
+           02    FS-SEQ-LAST-INCREMENT    PIC 9(3).
+
        WORKING-STORAGE SECTION.
        01  WS-STATUS    PIC XX.
        01  WS-DATE     PIC 9(6).
@@ -40,7 +51,7 @@
            02    WS-FK-BOOKING-ID    PIC X(15).
            02    WS-PAYMENT-METHOD    PIC X(4).
            02    WS-PAYMENT-AMOUNT    PIC 9(10)V99.
-           02    WS-PAYMENT-STATUS    PIC X.
+           02    WS-PAYMENT-STATUS    PIC X(9).
            02    WS-TRANSACTION-TIME-STAMP.
                03    WS-TT-DATE    PIC 99/99/99.
                03    WS-TT-FILLER-SPACE    PIC X(3).
@@ -63,10 +74,7 @@
            02    WS-GSI-DATE    PIC 9(6).
            02    WS-GSI-TIME    PIC 9(6).
            02    WS-GSI-INCREMENT-VALUE    PIC 9(3).
-       01  WS-LAST-GENERATED-ID.
-           02    WS-LSI-DATE    PIC 9(6).
-           02    WS-LSI-TIME    PIC 9(6).
-           02    WS-LSI-INCREMENT-VALUE    PIC 9(3).
+       01  WS-SEQ-NAME    PIC X(10).
 
        LINKAGE SECTION.
        
@@ -79,27 +87,11 @@
            MOVE SPACES TO WS-EOF
            MOVE ZEROES TO WS-INCREMENT-VALUE
            MOVE LOW-VALUE TO FS-PAYMENT-ID
-           OPEN I-O FS-PAYMENT-FILE
-               START FS-PAYMENT-FILE KEY IS GREATER THAN FS-PAYMENT-ID
-               READ FS-PAYMENT-FILE NEXT RECORD
-                   AT END MOVE 1 TO WS-INCREMENT-VALUE
-                   NOT AT END
-                       MOVE FS-PAYMENT-ID TO WS-LAST-GENERATED-ID
-                       PERFORM UNTIL WS-EOF = 'Y'
-                       READ FS-PAYMENT-FILE NEXT RECORD
-                           AT END MOVE 'Y' TO WS-EOF
-                           NOT AT END
-                               CONTINUE
-                       END-READ
-                       END-PERFORM
-               END-READ
 
-               IF WS-LAST-GENERATED-ID NOT = SPACES THEN
-                   MOVE WS-LSI-INCREMENT-VALUE TO WS-INCREMENT-VALUE
-                   ADD 1 TO WS-INCREMENT-VALUE
-               ELSE
-                   MOVE 1 TO WS-INCREMENT-VALUE
-               END-IF
+           MOVE 'PAYMENT' TO WS-SEQ-NAME
+           PERFORM NEXT-SEQUENCE-VALUE
+
+           OPEN I-O FS-PAYMENT-FILE
 
                PERFORM GENERATE-ID-SEQUENCE
 
@@ -131,11 +123,39 @@
 
        CHECK-FILE-STATUS.
            OPEN I-O FS-PAYMENT-FILE
-               IF WS-STATUS NOT = '00' THEN    
+               IF WS-STATUS NOT = '00' THEN
                    OPEN OUTPUT FS-PAYMENT-FILE
-                   IF WS-STATUS NOT = '00' THEN    
+                   IF WS-STATUS NOT = '00' THEN
                        DISPLAY 'Error : <Unable to open file>'
                    END-IF
                END-IF
            CLOSE FS-PAYMENT-FILE
+           OPEN I-O FS-SEQUENCE-FILE
+               IF WS-STATUS NOT = '00' THEN
+                   OPEN OUTPUT FS-SEQUENCE-FILE
+                   IF WS-STATUS NOT = '00' THEN
+                       DISPLAY 'Error : <Unable to open file>'
+                   END-IF
+               END-IF
+           CLOSE FS-SEQUENCE-FILE
+           .
+
+       NEXT-SEQUENCE-VALUE.
+           OPEN I-O FS-SEQUENCE-FILE
+               READ FS-SEQUENCE-FILE
+               KEY IS FS-SEQ-NAME
+               INVALID KEY
+                   MOVE 1 TO WS-INCREMENT-VALUE
+                   MOVE WS-SEQ-NAME TO FS-SEQ-NAME
+                   MOVE WS-INCREMENT-VALUE TO FS-SEQ-LAST-INCREMENT
+                   WRITE FS-SEQUENCE-RECORD
+                   END-WRITE
+               NOT INVALID KEY
+                   COMPUTE WS-INCREMENT-VALUE =
+                       FS-SEQ-LAST-INCREMENT + 1
+                   MOVE WS-INCREMENT-VALUE TO FS-SEQ-LAST-INCREMENT
+                   REWRITE FS-SEQUENCE-RECORD
+                   END-REWRITE
+               END-READ
+           CLOSE FS-SEQUENCE-FILE
            .
