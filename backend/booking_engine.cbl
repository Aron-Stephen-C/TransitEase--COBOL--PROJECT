@@ -11,10 +11,11 @@
                RECORD KEY IS FS-BOOKING-ID
                FILE STATUS IS WS-FILE-STATUS.
 
-           SELECT FS-CURRENT-USER-FILE ASSIGN 
-               TO 'data/artifact/current_user.txt'
-               ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS IS SEQUENTIAL
+           SELECT FS-SESSION-FILE ASSIGN
+               TO 'data/artifact/session_file.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-SESSION-TOKEN
                FILE STATUS IS WS-FILE-STATUS.
 
            SELECT FS-PASSENGER-FILE ASSIGN TO 'data/passenger_file.txt'
@@ -35,6 +36,13 @@
                RECORD KEY IS FS-VEHICLE-ID
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT FS-VEHICLE-LOCATION-FILE ASSIGN TO
+               'data/vehicle_location.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-VL-VEHICLE-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
            SELECT FS-ROUTES-FILE ASSIGN TO 'data/routes.txt'
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
@@ -47,18 +55,77 @@
                RECORD KEY IS FS-PAYMENT-ID
                FILE STATUS IS WS-FILE-STATUS.
            
-           SELECT FS-CURRENT-BOOKING-FILE ASSIGN 
+           SELECT FS-PAYMENT-HISTORY-FILE ASSIGN TO
+               'data/payment_history.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-CURRENT-BOOKING-FILE ASSIGN
                TO 'data/artifact/current_booking.txt'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS IS SEQUENTIAL.
-       
+
+           SELECT FS-SEAT-MAP-FILE ASSIGN TO 'data/seat_map.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-SEAT-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-PROMO-FILE ASSIGN TO 'data/promo_codes.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-PROMO-CODE
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-FARE-MATRIX-FILE ASSIGN TO 'data/fare_matrix.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-FARE-CLASS
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-EXCHANGE-RATE-FILE ASSIGN TO
+               'data/exchange_rates.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-EXR-CURRENCY-CODE
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-SEQUENCE-FILE ASSIGN TO 'data/id_sequence.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-SEQ-NAME
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-JOURNEYS-FILE ASSIGN TO 'data/journeys.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-JOURNEY-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-JOURNEY-LEGS-FILE ASSIGN TO 'data/journey_legs.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-JL-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FS-PRICING-CALENDAR-FILE ASSIGN TO
+               'data/pricing_calendar.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-PRICING-CALENDAR-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  FS-CURRENT-BOOKING-FILE.
        01  FS-CURRENT-BOOKING-ID    PIC X(15).
 
-       FD  FS-CURRENT-USER-FILE.
-       01  FS-CURRENT-USER    PIC X(15).
+       FD  FS-SESSION-FILE.
+       01  FS-SESSION-RECORD.
+           02    FS-SESSION-TOKEN    PIC X(15).
+           02    FS-SESSION-USER-ID    PIC X(15).
+           02    FS-SESSION-ROLE    PIC X.
 
        FD  FS-BOOKING-FILE.
        01  FS-BOOKING-RECORD.
@@ -68,6 +135,8 @@
            02    FS-SEAT-NUMBER    PIC 9(10).
            02    FS-BOOKING-STATUS    PIC X(9).
            02    FS-PRICE    PIC 9(10)V99.
+           02    FS-GROUP-ID    PIC X(15).
+           02    FS-PASSENGER-CATEGORY    PIC X(7).
            02    FS-TIME-STAMP.
                03    FS-TS-DATE    PIC 99/99/99.
                03    FS-TS-FILLER-SPACE    PIC X(3).
@@ -84,7 +153,14 @@
            02    FS-FK-BOOKING-ID    PIC X(15).
            02    FS-PAYMENT-METHOD    PIC X(11).
            02    FS-PAYMENT-AMOUNT    PIC 9(10)V99.
-           02    FS-PAYMENT-STATUS    PIC X.
+           02    FS-PAYMENT-STATUS    PIC X(9).
+           02    FS-PROMO-CODE-USED    PIC X(15).
+           02    FS-DISCOUNT-AMOUNT    PIC 9(10)V99.
+           02    FS-DISCOUNT-REASON    PIC X(20).
+           02    FS-EWALLET-REF-NUMBER    PIC X(20).
+           02    FS-EWALLET-CONFIRMATION-CODE    PIC X(10).
+           02    FS-BASE-FARE-AMOUNT    PIC 9(10)V99.
+           02    FS-VAT-AMOUNT    PIC 9(10)V99.
            02    FS-TRANSACTION-TIME-STAMP.
                03    FS-TT-DATE    PIC 99/99/99.
                03    FS-TT-FILLER-SPACE    PIC X(3).
@@ -95,6 +171,29 @@
                    04    FS-TT-FILLER-COLON-2    PIC X.
                    04    FS-TT-SECONDS    PIC 99.
 
+       FD  FS-PAYMENT-HISTORY-FILE.
+       01  FS-PAYMENT-HISTORY-RECORD.
+           02    FS-PH-PAYMENT-ID    PIC X(15).
+           02    FS-PH-FILLER-1    PIC X(3) VALUE SPACES.
+           02    FS-PH-FK-BOOKING-ID    PIC X(15).
+           02    FS-PH-FILLER-2    PIC X(3) VALUE SPACES.
+           02    FS-PH-OLD-STATUS    PIC X(9).
+           02    FS-PH-FILLER-3    PIC X(3) VALUE SPACES.
+           02    FS-PH-NEW-STATUS    PIC X(9).
+           02    FS-PH-FILLER-4    PIC X(3) VALUE SPACES.
+           02    FS-PH-REASON    PIC X(30).
+           02    FS-PH-FILLER-5    PIC X(3) VALUE SPACES.
+           02    FS-PH-CHANGED-BY    PIC X(15).
+           02    FS-PH-FILLER-6    PIC X(3) VALUE SPACES.
+           02    FS-PH-TIME-STAMP.
+               03    FS-PH-TS-DATE    PIC 99/99/99.
+               03    FS-PH-TS-FILLER-SPACE    PIC X(3).
+               03    FS-PH-TS-TIME.
+                   04    FS-PH-TS-HOUR    PIC 99.
+                   04    FS-PH-TS-COLON-1    PIC X.
+                   04    FS-PH-TS-MINUTES    PIC 99.
+                   04    FS-PH-TS-COLON-2    PIC X.
+                   04    FS-PH-TS-SECONDS    PIC 99.
 
        FD  FS-PASSENGER-FILE.
        01  FS-PASSENGER-RECORD.
@@ -114,12 +213,21 @@
                    04    FS-P-MINUTES    PIC 99.
                    04    FS-P-COLON-2    PIC X.
                    04    FS-P-SECOND    PIC 99.
+           02    FS-P-FAILED-ATTEMPTS    PIC 9(2).
+           02    FS-P-LOCKOUT-UNTIL    PIC 9(11).
+           02    FS-P-STATUS    PIC X(8).
+           02    FS-P-PASSWORD-CHANGED-DAY    PIC 9(9).
+           02    FS-P-NOTIFY-PREF    PIC X.
+               88    FS-P-NOTIFY-EMAIL-ONLY    VALUE 'E'.
+               88    FS-P-NOTIFY-SMS-ONLY    VALUE 'S'.
+               88    FS-P-NOTIFY-BOTH    VALUE 'B'.
 
        FD  FS-SCHEDULES-FILE.
        01  FS-SCHEDULES-RECORD.
            02    FS-SCHEDULE-ID    PIC X(15).
            02    FS-FK-ROUTE-ID    PIC X(15).
            02    FS-FK-VEHICLE-ID    PIC X(15).
+           02    FS-FK-DRIVER-ID    PIC X(15).
            02    FS-S-DEPARTURE-TIME.
                03    FS-S-D-DATE    PIC 99/99/99.
                03    FS-S-D-FILLER-SPACE-1    PIC X(3).
@@ -156,6 +264,7 @@
            02    FS-ROUTE-DESTINATION    PIC X(30).
            02    FS-ROUTE-DISTANCE    PIC 9(10)V9(2).
            02    FS-ROUTE-BASE-PRICE    PIC 9(10)V9(2).
+           02    FS-ROUTE-CURRENCY-CODE    PIC X(3).
            02    FS-ROUTE-TIME-STAMP.
                03    FS-R-DATE    PIC 99/99/99.
                03    FS-R-FILLER-SPACE    PIC X(3).
@@ -174,6 +283,7 @@
            02    FS-VEHICLE-CAPACITY    PIC 9(3).
            02    FS-VEHICLE-LICENSE-PLATE    PIC X(20).
            02    FS-VEHICLE-PRICE-FACTOR    PIC 9(10)V9(2).
+           02    FS-VEHICLE-STATUS    PIC X(11).
            02    FS-VEHICLE-TIME-STAMP.
                03    FS-V-DATE    PIC 99/99/99.
                03    FS-V-FILLER-SPACE    PIC X(3).
@@ -183,11 +293,133 @@
                    04    FS-V-MINUTES    PIC 99.
                    04    FS-V-COLON-2    PIC X.
                    04    FS-V-SECOND    PIC 99.
-       
+
+       FD  FS-VEHICLE-LOCATION-FILE.
+       01  FS-VEHICLE-LOCATION-RECORD.
+           02    FS-VL-VEHICLE-ID    PIC X(15).
+           02    FS-VL-LATITUDE    PIC S9(3)V9(6).
+           02    FS-VL-LONGITUDE    PIC S9(3)V9(6).
+           02    FS-VL-CHECKPOINT-CODE    PIC X(20).
+           02    FS-VL-TIME-STAMP.
+               03    FS-VL-DATE    PIC 99/99/99.
+               03    FS-VL-FILLER-SPACE    PIC X(3).
+               03    FS-VL-TIME.
+                   04    FS-VL-HOUR    PIC 99.
+                   04    FS-VL-COLON-1    PIC X.
+                   04    FS-VL-MINUTES    PIC 99.
+                   04    FS-VL-COLON-2    PIC X.
+                   04    FS-VL-SECOND    PIC 99.
+
+       FD  FS-SEAT-MAP-FILE.
+       01  FS-SEAT-RECORD.
+           02    FS-SEAT-KEY.
+               03    FS-SEAT-SCHEDULE-ID    PIC X(15).
+               03    FS-SEAT-NO    PIC 9(3).
+           02    FS-SEAT-STATUS    PIC X(10).
+           02    FS-SEAT-FK-BOOKING-ID    PIC X(15).
+
+       FD  FS-PROMO-FILE.
+       01  FS-PROMO-RECORD.
+           02    FS-PROMO-CODE    PIC X(15).
+           02    FS-PROMO-DISCOUNT-TYPE    PIC X.
+           02    FS-PROMO-DISCOUNT-VALUE    PIC 9(7)V99.
+           02    FS-PROMO-EXPIRY-DATE    PIC 99/99/99.
+           02    FS-PROMO-STATUS    PIC X(8).
+           02    FS-PROMO-TIME-STAMP.
+               03    FS-PR-DATE    PIC 99/99/99.
+               03    FS-PR-FILLER-SPACE    PIC X(3).
+               03    FS-PR-TIME.
+                   04    FS-PR-HOUR    PIC 99.
+                   04    FS-PR-COLON-1    PIC X.
+                   04    FS-PR-MINUTES    PIC 99.
+                   04    FS-PR-COLON-2    PIC X.
+                   04    FS-PR-SECOND    PIC 99.
+
+       FD  FS-FARE-MATRIX-FILE.
+       01  FS-FARE-MATRIX-RECORD.
+           02    FS-FARE-CLASS    PIC X.
+           02    FS-FARE-TIER-1-FACTOR    PIC 9(3)V99.
+           02    FS-FARE-TIER-2-FACTOR    PIC 9(3)V99.
+           02    FS-FARE-TIER-3-FACTOR    PIC 9(3)V99.
+           02    FS-FARE-TIME-STAMP.
+               03    FS-FM-DATE    PIC 99/99/99.
+               03    FS-FM-FILLER-SPACE    PIC X(3).
+               03    FS-FM-TIME.
+                   04    FS-FM-HOUR    PIC 99.
+                   04    FS-FM-COLON-1    PIC X.
+                   04    FS-FM-MINUTES    PIC 99.
+                   04    FS-FM-COLON-2    PIC X.
+                   04    FS-FM-SECOND    PIC 99.
+
+       FD  FS-EXCHANGE-RATE-FILE.
+       01  FS-EXCHANGE-RATE-RECORD.
+           02    FS-EXR-CURRENCY-CODE    PIC X(3).
+           02    FS-EXR-RATE-TO-PHP    PIC 9(6)V9(4).
+           02    FS-EXR-TIME-STAMP.
+               03    FS-EXR-DATE    PIC 99/99/99.
+               03    FS-EXR-FILLER-SPACE    PIC X(3).
+               03    FS-EXR-TIME.
+                   04    FS-EXR-HOUR    PIC 99.
+                   04    FS-EXR-COLON-1    PIC X.
+                   04    FS-EXR-MINUTES    PIC 99.
+                   04    FS-EXR-COLON-2    PIC X.
+                   04    FS-EXR-SECOND    PIC 99.
+
+       FD  FS-SEQUENCE-FILE.
+       01  FS-SEQUENCE-RECORD.
+           02    FS-SEQ-NAME    PIC X(10).
+           02    FS-SEQ-LAST-INCREMENT    PIC 9(3).
+
+       FD  FS-JOURNEYS-FILE.
+       01  FS-JOURNEYS-RECORD.
+           02    FS-JOURNEY-ID    PIC X(15).
+           02    FS-JOURNEY-NAME    PIC X(40).
+           02    FS-JOURNEY-LEG-COUNT    PIC 9(2).
+           02    FS-JOURNEY-TRANSFER-MINUTES    PIC 9(4).
+           02    FS-JOURNEY-STATUS    PIC X(8).
+           02    FS-JOURNEY-TIME-STAMP.
+               03    FS-JY-DATE    PIC 99/99/99.
+               03    FS-JY-FILLER-SPACE    PIC X(3).
+               03    FS-JY-TIME.
+                   04    FS-JY-HOUR    PIC 99.
+                   04    FS-JY-COLON-1    PIC X.
+                   04    FS-JY-MINUTES    PIC 99.
+                   04    FS-JY-COLON-2    PIC X.
+                   04    FS-JY-SECOND    PIC 99.
+
+       FD  FS-JOURNEY-LEGS-FILE.
+       01  FS-JOURNEY-LEG-RECORD.
+           02    FS-JL-KEY.
+               03    FS-JL-JOURNEY-ID    PIC X(15).
+               03    FS-JL-LEG-NUMBER    PIC 9(2).
+           02    FS-JL-FK-ROUTE-ID    PIC X(15).
+
+       FD  FS-PRICING-CALENDAR-FILE.
+       01  FS-PRICING-CALENDAR-RECORD.
+           02    FS-PRICING-CALENDAR-ID    PIC X(15).
+           02    FS-PC-FK-ROUTE-ID    PIC X(15).
+           02    FS-PC-LABEL    PIC X(30).
+           02    FS-PC-START-DATE    PIC 99/99/99.
+           02    FS-PC-END-DATE    PIC 99/99/99.
+           02    FS-PC-MULTIPLIER    PIC 9(3)V99.
+           02    FS-PC-STATUS    PIC X(8).
+           02    FS-PC-TIME-STAMP.
+               03    FS-PC-DATE    PIC 99/99/99.
+               03    FS-PC-FILLER-SPACE    PIC X(3).
+               03    FS-PC-TIME.
+                   04    FS-PC-HOUR    PIC 99.
+                   04    FS-PC-COLON-1    PIC X.
+                   04    FS-PC-MINUTES    PIC 99.
+                   04    FS-PC-COLON-2    PIC X.
+                   04    FS-PC-SECOND    PIC 99.
+
        WORKING-STORAGE SECTION.
        01  WS-DATE     PIC 9(6).
        01  WS-TIME     PIC 9(8).
        01  WS-EOF    PIC X.
+       01  WS-SEAT-LOCK-SUCCESS    PIC X.
+       01  WS-VL-VEHICLE-ID    PIC X(15).
+       01  WS-SESSION-TOKEN    PIC X(15).
        01  WS-BOOKING-RECORD.
            02    WS-BOOKING-ID    PIC X(15).
            02    WS-FK-USER-ID    PIC X(15).
@@ -195,6 +427,8 @@
            02    WS-SEAT-NUMBER    PIC 9(10).    
            02    WS-BOOKING-STATUS    PIC X(9).
            02    WS-PRICE    PIC 9(10)V99.
+           02    WS-GROUP-ID    PIC X(15).
+           02    WS-PASSENGER-CATEGORY    PIC X(7).
            02    WS-BOOKING-TIME-STAMP.
                03    WS-B-TS-DATE    PIC 99/99/99.
                03    WS-B-TS-FILLER-SPACE    PIC X(3).
@@ -209,7 +443,14 @@
            02    WS-FK-BOOKING-ID    PIC X(15).
            02    WS-PAYMENT-METHOD    PIC X(11).
            02    WS-PAYMENT-AMOUNT    PIC 9(10)V99.
-           02    WS-PAYMENT-STATUS    PIC X.
+           02    WS-PAYMENT-STATUS    PIC X(9).
+           02    WS-PROMO-CODE-USED    PIC X(15).
+           02    WS-DISCOUNT-AMOUNT    PIC 9(10)V99.
+           02    WS-DISCOUNT-REASON    PIC X(20).
+           02    WS-EWALLET-REF-NUMBER    PIC X(20).
+           02    WS-EWALLET-CONFIRMATION-CODE    PIC X(10).
+           02    WS-BASE-FARE-AMOUNT    PIC 9(10)V99.
+           02    WS-VAT-AMOUNT    PIC 9(10)V99.
            02    WS-TRANSACTION-TIME-STAMP.
                03    WS-TT-DATE    PIC 99/99/99.
                03    WS-TT-FILLER-SPACE    PIC X(3).
@@ -224,10 +465,7 @@
            02    WS-GSI-DATE    PIC X(6).
            02    WS-GSI-TIME    PIC X(6).
            02    WS-GSI-INCREMENT-VALUE    PIC 9(3).
-       01  WS-LAST-GENERATED-ID.
-           02    WS-LSI-DATE    PIC X(6).
-           02    WS-LSI-TIME    PIC X(6).
-           02    WS-LSI-INCREMENT-VALUE    PIC 9(3).
+       01  WS-SEQ-NAME    PIC X(10).
        01  WS-INCREMENT-VALUE    PIC 9(3).
        01  WS-TIME-STAMP.
            02    WS-TS-DATE PIC 99/99/99.
@@ -247,6 +485,8 @@
        01  WS-SCHEDULE-COUNTER    PIC 9(3).
        01  WS-BUFFER    PIC X.
        01  WS-COUNTER-I    PIC 9(4).
+       01  WS-ORIGIN-MATCH-COUNT    PIC 9(3).
+       01  WS-DEST-MATCH-COUNT    PIC 9(3).
        01  WS-SEARCH-QUERIES.
            02    WS-ORIGIN-Q    PIC X(30).
            02    WS-DESTINATION-Q    PIC X(30).
@@ -270,8 +510,149 @@
        01  WS-CONFIRM-BOOKING    PIC X(3).
        01  WS-VEHICLE-CLASS-CLEAN PIC X(11).
        01  WS-REPEAT    PIC XXX.
+       01  WS-SEAT-CHOICE    PIC 9(3).
+       01  WS-OPEN-SEAT-COUNT    PIC 9(3).
+       01  WS-WAITLIST-CHOICE    PIC X(3).
+       01  WS-PROMOTE-SCHEDULE-ID    PIC X(15).
+       01  WS-PROMOTE-SEAT-NO    PIC 9(3).
+       01  WS-WAITLIST-FOUND    PIC X(3).
+       01  WS-PROMOTE-EOF    PIC X.
+       01  WS-TODAY-DATE.
+           02    WS-TODAY-YY    PIC 99.
+           02    WS-TODAY-MM    PIC 99.
+           02    WS-TODAY-DD    PIC 99.
+       01  WS-TODAY-TIME    PIC 9(8).
+       01  WS-TODAY-HOUR24    PIC 99.
+       01  WS-TODAY-MINUTE    PIC 99.
+       01  WS-DEPART-HOUR24    PIC 99.
+       01  WS-CURRENT-DATE-INT    PIC 9(8).
+       01  WS-DEPART-DATE-INT    PIC 9(8).
+       01  WS-CURRENT-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-DEPART-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-CURRENT-TOTAL-MINUTES    PIC S9(9) COMP.
+       01  WS-DEPART-TOTAL-MINUTES    PIC S9(9) COMP.
+       01  WS-MINUTES-TO-DEPARTURE    PIC S9(9) COMP.
+       01  WS-REFUND-STATUS    PIC X(9).
+       01  WS-PROMO-CODE-ENTRY    PIC X(15).
+       01  WS-PROMO-EXPIRY-INT    PIC 9(8).
+       01  WS-PROMO-EXPIRY-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-DISCOUNTED-PRICE    PIC 9(10)V99.
+       01  WS-PROMO-DISCOUNT-AMOUNT    PIC 9(10)V99.
+       01  WS-PAY-OPTION-CHOICE    PIC X.
+       01  WS-DEPOSIT-AMOUNT    PIC 9(10)V99.
+       01  WS-INSTALLMENT-FLAG    PIC X.
+           88    WS-INSTALLMENT-IS-ACTIVE    VALUE 'Y'.
+       01  WS-SETTLE-FOUND    PIC X.
+       01  WS-SETTLE-PAID-AMOUNT    PIC 9(10)V99.
+       01  WS-ACTUAL-PAID-AMOUNT    PIC 9(10)V99.
+       01  WS-SETTLE-BALANCE    PIC 9(10)V99.
+       01  WS-PH-OLD-STATUS    PIC X(9).
+       01  WS-PH-NEW-STATUS    PIC X(9).
+       01  WS-PH-REASON    PIC X(30).
+       01  WS-PH-CHANGED-BY    PIC X(15).
+       01  WS-FILTER-BOOKING-CHOICE    PIC X.
+       01  WS-FILTER-STATUS-Q    PIC X(9).
+       01  WS-FILTER-ORIGIN-Q    PIC X(30).
+       01  WS-FILTER-DESTINATION-Q    PIC X(30).
+       01  WS-FILTER-DATE-FROM-ENTRY    PIC 99/99/99.
+       01  WS-FILTER-DATE-TO-ENTRY    PIC 99/99/99.
+       01  WS-FILTER-DATE-FROM-Q    PIC 9(8).
+       01  WS-FILTER-DATE-TO-Q    PIC 9(8).
+       01  WS-FILTER-SORT-CHOICE    PIC X.
+       01  WS-FILTER-DEPART-DATE-INT    PIC 9(8).
+       01  WS-BOOKING-ID-TABLE    OCCURS 100 TIMES.
+           02    WS-BID-ENTRY    PIC X(15).
+           02    WS-BID-SORT-KEY    PIC 9(8).
+       01  WS-BOOKING-MATCH-COUNT    PIC 9(3).
+       01  WS-SORT-SWAP-ID    PIC X(15).
+       01  WS-SORT-SWAP-KEY    PIC 9(8).
+       01  WS-SORT-J    PIC 9(4).
+       01  WS-MODIFY-BOOKING-ID    PIC X(15).
+       01  WS-MODIFY-OLD-SCHEDULE-ID    PIC X(15).
+       01  WS-MODIFY-OLD-SEAT    PIC 9(10).
+       01  WS-MODIFY-CHOICE    PIC X(3).
+       01  WS-GROUP-BOOKING-SIZE    PIC 9(2).
+       01  WS-GROUP-SEAT-COUNT    PIC 9(2).
+       01  WS-GROUP-SEAT-TABLE    PIC 9(10) OCCURS 20 TIMES.
+       01  WS-GROUP-CATEGORY-TABLE    PIC X(7) OCCURS 20 TIMES.
+       01  WS-GROUP-PRICE-TABLE    PIC 9(10)V99 OCCURS 20 TIMES.
+       01  WS-GROUP-DISCOUNT-TABLE    PIC 9(10)V99 OCCURS 20 TIMES.
+       01  WS-GROUP-DISCOUNT-REASON-TABLE    PIC X(20) OCCURS 20 TIMES.
+       01  WS-GROUP-SEAT-DUP    PIC X(3).
+       01  WS-GROUP-TOTAL-PRICE    PIC 9(10)V99.
+       01  WS-GROUP-CANCEL-CHOICE    PIC X(3).
+       01  WS-CANCELED-BOOKING-ID    PIC X(15).
+       01  WS-UPDATE-GROUP-ID    PIC X(15).
+       01  WS-CANCEL-GROUP-ID    PIC X(15).
+       01  WS-CANCEL-GROUP-CURSOR-ID    PIC X(15).
+       01  WS-OUTBOUND-SCHEDULE-ID    PIC X(15).
+       01  WS-RETURN-SCHEDULE-ID    PIC X(15).
+       01  WS-OUTBOUND-SEAT-NUMBER    PIC 9(10).
+       01  WS-RETURN-SEAT-NUMBER    PIC 9(10).
+       01  WS-OUTBOUND-PRICE    PIC 9(10)V99.
+       01  WS-RETURN-PRICE    PIC 9(10)V99.
+       01  WS-ROUND-TRIP-TOTAL-PRICE    PIC 9(10)V99.
+       01  WS-OUTBOUND-ORIGIN    PIC X(30).
+       01  WS-OUTBOUND-DESTINATION    PIC X(30).
+       01  WS-OUTBOUND-DEPARTURE-TIME    PIC X(21).
+       01  WS-OUTBOUND-ARRIVAL-TIME    PIC X(21).
+       01  WS-OUTBOUND-VEHICLE-SERIAL    PIC X(6).
+       01  WS-RETURN-ORIGIN    PIC X(30).
+       01  WS-RETURN-DESTINATION    PIC X(30).
+       01  WS-RETURN-DEPARTURE-TIME    PIC X(21).
+       01  WS-RETURN-ARRIVAL-TIME    PIC X(21).
+       01  WS-RETURN-VEHICLE-SERIAL    PIC X(6).
+       01  WS-FARE-FACTOR    PIC 9(3)V99.
+       01  WS-FARE-LOOKUP-CLASS    PIC X.
+       01  WS-CATEGORY-CHOICE    PIC X.
+       01  WS-CATEGORY-DISCOUNT-PCT    PIC 9(3)V99.
+       01  WS-CATEGORY-DISCOUNT-AMOUNT    PIC 9(10)V99.
+       01  WS-JOURNEY-TABLE    PIC X(15) OCCURS 50 TIMES.
+       01  WS-JOURNEY-COUNTER    PIC 9(3).
+       01  WS-JOURNEY-CHOICE    PIC X(3).
+       01  WS-JOURNEY-CHOICE-INT    PIC 9(3).
+       01  WS-JB-JOURNEY-ID    PIC X(15).
+       01  WS-JB-LEG-COUNT    PIC 9(2).
+       01  WS-JB-TRANSFER-MINUTES    PIC 9(4).
+       01  WS-JB-LEG-INDEX    PIC 9(2).
+       01  WS-JB-TOTAL-PRICE    PIC 9(10)V99.
+       01  WS-JB-ABORTED    PIC X VALUE 'N'.
+           88    WS-JB-WAS-ABORTED    VALUE 'Y'.
+       01  WS-JB-PREV-ARRIVE-MINUTES    PIC S9(9) COMP.
+       01  WS-JB-LEG-TABLE.
+           02    WS-JB-LEG    OCCURS 5 TIMES.
+               03    WS-JB-ROUTE-ID    PIC X(15).
+               03    WS-JB-SCHEDULE-ID    PIC X(15).
+               03    WS-JB-SEAT-NUMBER    PIC 9(10).
+               03    WS-JB-PRICE    PIC 9(10)V99.
+               03    WS-JB-ORIGIN    PIC X(30).
+               03    WS-JB-DESTINATION    PIC X(30).
+               03    WS-JB-DEPARTURE-TIME    PIC X(21).
+               03    WS-JB-ARRIVAL-TIME    PIC X(21).
+               03    WS-JB-VEHICLE-SERIAL    PIC X(6).
+               03    WS-JB-ARRIVE-TOTAL-MINUTES    PIC S9(9) COMP.
+       01  WS-JB-DEP-HOUR24    PIC 99.
+       01  WS-JB-DEP-DATE-INT    PIC 9(8).
+       01  WS-JB-DEP-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-JB-DEP-TOTAL-MINUTES    PIC S9(9) COMP.
+       01  WS-JB-ARR-HOUR24    PIC 99.
+       01  WS-JB-ARR-DATE-INT    PIC 9(8).
+       01  WS-JB-ARR-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-JB-TRANSFER-OK    PIC X(3).
+       01  WS-CALENDAR-MULTIPLIER    PIC 9(3)V99.
+       01  WS-SURGE-MULTIPLIER    PIC 9(3)V99.
+       01  WS-OCCUPANCY-PCT    PIC 9(3)V99.
+       01  WS-VAT-RATE    PIC 9(3)V99 VALUE 12.00.
+       01  WS-PHP-EQUIVALENT    PIC 9(10)V99.
+       01  WS-PC-EOF    PIC X.
+       01  WS-PC-DEP-DATE-INT    PIC 9(8).
+       01  WS-PC-DEP-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-PC-START-DATE-INT    PIC 9(8).
+       01  WS-PC-END-DATE-INT    PIC 9(8).
+       01  WS-PC-START-DAY-NUMBER    PIC S9(9) COMP.
+       01  WS-PC-END-DAY-NUMBER    PIC S9(9) COMP.
+
 
-       
        PROCEDURE DIVISION.
            PERFORM CHECK-FILE-STATUS
 
@@ -283,11 +664,27 @@
            STOP RUN.
 
        FETCH-USER.
-           OPEN INPUT FS-CURRENT-USER-FILE
-               READ FS-CURRENT-USER-FILE INTO FS-CURRENT-USER
+      *    A session token may be passed on the command line (the
+      *    hand-off left by the login screen in user_profile_management)
+      *    so that concurrent passengers logged in on different
+      *    terminals don't clobber each other's active session
+           ACCEPT WS-SESSION-TOKEN FROM COMMAND-LINE
+           DISPLAY " Enter your session token: " WITH NO ADVANCING
+           IF WS-SESSION-TOKEN = SPACES THEN
+               ACCEPT WS-SESSION-TOKEN
+           ELSE
+               DISPLAY WS-SESSION-TOKEN
+           END-IF
+
+           OPEN INPUT FS-SESSION-FILE
+               MOVE WS-SESSION-TOKEN TO FS-SESSION-TOKEN
+               READ FS-SESSION-FILE
+               KEY IS FS-SESSION-TOKEN
+               INVALID KEY
+                   MOVE SPACES TO FS-SESSION-USER-ID
                END-READ
-               MOVE FS-CURRENT-USER TO FS-P-USER-ID
-           CLOSE FS-CURRENT-USER-FILE
+               MOVE FS-SESSION-USER-ID TO FS-P-USER-ID
+           CLOSE FS-SESSION-FILE
            OPEN I-O FS-PASSENGER-FILE
                READ FS-PASSENGER-FILE
                    KEY IS FS-P-USER-ID
@@ -297,7 +694,7 @@
            .
 
        USER-MAIN-PAGE.
-           PERFORM UNTIL WS-PASSENGER-PAGE-CHOICE = '3'
+           PERFORM UNTIL WS-PASSENGER-PAGE-CHOICE = '8'
                PERFORM CLEAR
                MOVE SPACES TO WS-REPEAT
 
@@ -309,7 +706,7 @@
            "*************"
            DISPLAY " Welcome - " FS-P-FIRST-NAME
            DISPLAY " "
-           
+
            PERFORM TRAVERSAL-BOOKING
 
            DISPLAY " "
@@ -319,7 +716,17 @@
            "   "
            DISPLAY " 2 - Cancel Booking                                "-
            "   "
-           DISPLAY " 3 - Quit                                          "-
+           DISPLAY " 3 - Modify Booking                                "-
+           "   "
+           DISPLAY " 4 - Filter/Sort My Bookings                       "-
+           "   "
+           DISPLAY " 5 - Settle Outstanding Balance                    "-
+           "   "
+           DISPLAY " 6 - Reprint Ticket                                "-
+           "   "
+           DISPLAY " 7 - Where's My Bus                                "-
+           "   "
+           DISPLAY " 8 - Quit                                          "-
            "   "
            DISPLAY " "
            DISPLAY " Enter your choice: " WITH NO ADVANCING
@@ -331,6 +738,16 @@
                    WHEN '2'
                        PERFORM UPDATE-BOOKING
                    WHEN '3'
+                       PERFORM MODIFY-BOOKING
+                   WHEN '4'
+                       PERFORM FILTER-BOOKINGS-PAGE
+                   WHEN '5'
+                       PERFORM SETTLE-BALANCE-PAGE
+                   WHEN '6'
+                       PERFORM REPRINT-TICKET
+                   WHEN '7'
+                       PERFORM WHERES-MY-BUS
+                   WHEN '8'
                        STOP RUN
                    WHEN OTHER
                        PERFORM INVALID-INPUT
@@ -341,7 +758,7 @@
 
        ADD-BOOKING-PAGE.
            MOVE SPACES TO WS-ADD-BOOKING-CHOICE
-           PERFORM UNTIL WS-ADD-BOOKING-CHOICE = '3'
+           PERFORM UNTIL WS-ADD-BOOKING-CHOICE = '6'
            MOVE SPACES TO WS-REPEAT
                PERFORM CLEAR
            DISPLAY "***************************************************"-
@@ -357,7 +774,13 @@
            "   "
            DISPLAY " 2 - Search Schedule                               "-
            "   "
-           DISPLAY " 3 - Back                                          "-
+           DISPLAY " 3 - Book for a Group                              "-
+           "   "
+           DISPLAY " 4 - Round Trip Booking                            "-
+           "   "
+           DISPLAY " 5 - Book a Journey (Connecting Routes)            "-
+           "   "
+           DISPLAY " 6 - Back                                          "-
            "   "
            DISPLAY " "
            DISPLAY " Enter your choice: " WITH NO ADVANCING
@@ -370,6 +793,12 @@
                    WHEN '2'
                        PERFORM SEARCH-SCHEDULE
                    WHEN '3'
+                       PERFORM GROUP-BOOKING-PAGE
+                   WHEN '4'
+                       PERFORM ROUND-TRIP-BOOKING-PAGE
+                   WHEN '5'
+                       PERFORM JOURNEY-BOOKING-PAGE
+                   WHEN '6'
                        CONTINUE
                    WHEN OTHER
                        PERFORM INVALID-INPUT
@@ -395,27 +824,38 @@
            OPEN I-O FS-BOOKING-FILE
            OPEN INPUT FS-SCHEDULES-FILE
            OPEN I-O FS-VEHICLES-FILE
+           OPEN I-O FS-SEAT-MAP-FILE
+           OPEN I-O FS-PAYMENT-FILE
                READ FS-BOOKING-FILE
                KEY IS FS-BOOKING-ID
                INVALID KEY PERFORM BOOKING-NOT-FOUND-MESSAGE
                NOT INVALID KEY
-                   READ FS-SCHEDULES-FILE
-                   KEY IS FS-SCHEDULE-ID
-                   END-READ
-                   MOVE FS-FK-VEHICLE-ID TO FS-VEHICLE-ID
-                   READ FS-VEHICLES-FILE
-                   KEY IS FS-VEHICLE-ID
-                   END-READ
-                   MOVE 'canceled' TO FS-BOOKING-STATUS
+                   MOVE FS-BOOKING-ID TO WS-CANCELED-BOOKING-ID
+                   MOVE FS-GROUP-ID TO WS-UPDATE-GROUP-ID
+                   PERFORM CANCEL-ONE-BOOKING
 
-                   REWRITE FS-BOOKING-RECORD
-                   END-REWRITE
+                   IF WS-UPDATE-GROUP-ID NOT = SPACES THEN
+                       DISPLAY ' '
+                       DISPLAY 'This booking is part of a group. Cance'-
+                       'l the rest of the group too? [YES/NO] '
+                       WITH NO ADVANCING
+                       ACCEPT WS-GROUP-CANCEL-CHOICE
 
-                   ADD FS-SEAT-NUMBER TO FS-VEHICLE-CAPACITY
+                       MOVE FUNCTION UPPER-CASE(WS-GROUP-CANCEL-CHOICE)
+                       TO WS-GROUP-CANCEL-CHOICE
 
-                   REWRITE FS-VEHICLES-RECORD
-                   END-REWRITE
-               END-READ    
+                       IF WS-GROUP-CANCEL-CHOICE = 'YES' THEN
+                           MOVE WS-CANCELED-BOOKING-ID TO FS-BOOKING-ID
+                           READ FS-BOOKING-FILE
+                           KEY IS FS-BOOKING-ID
+                           INVALID KEY CONTINUE
+                           END-READ
+                           PERFORM CANCEL-REST-OF-GROUP
+                       END-IF
+                   END-IF
+               END-READ
+           CLOSE FS-PAYMENT-FILE
+           CLOSE FS-SEAT-MAP-FILE
            CLOSE FS-VEHICLES-FILE
            CLOSE FS-SCHEDULES-FILE
            CLOSE FS-BOOKING-FILE
@@ -442,6 +882,357 @@
                END-PERFORM
            .
 
+       SETTLE-BALANCE-PAGE.
+           DISPLAY "***************************************************"-
+           "****"
+           DISPLAY "          S E T T L E   O U T S T A N D I N G      "-
+           "    "
+           DISPLAY "***************************************************"-
+           "****"
+           DISPLAY " "
+           DISPLAY " Enter Booking ID : " WITH NO ADVANCING
+           ACCEPT FS-BOOKING-ID
+
+           OPEN I-O FS-BOOKING-FILE
+               READ FS-BOOKING-FILE
+               KEY IS FS-BOOKING-ID
+               INVALID KEY
+                   PERFORM BOOKING-NOT-FOUND-MESSAGE
+               NOT INVALID KEY
+                   IF FS-FK-USER-ID NOT = FS-P-USER-ID THEN
+                       PERFORM BOOKING-NOT-FOUND-MESSAGE
+                   ELSE
+                       IF FS-BOOKING-STATUS NOT = 'reserved' THEN
+                           PERFORM BALANCE-NOT-APPLICABLE-MESSAGE
+                       ELSE
+                           PERFORM FIND-DEPOSIT-PAYMENT
+                           IF WS-SETTLE-FOUND NOT = 'Y' THEN
+                               PERFORM BALANCE-NOT-APPLICABLE-MESSAGE
+                           ELSE
+                               COMPUTE WS-SETTLE-BALANCE =
+                                   FS-PRICE - WS-SETTLE-PAID-AMOUNT
+
+                               DISPLAY " "
+                               DISPLAY " Outstanding Balance : "
+                                   WS-SETTLE-BALANCE
+                               DISPLAY " Pay balance now? [YES/NO] "
+                               WITH NO ADVANCING
+                               ACCEPT WS-CONFIRM-BOOKING
+
+                               MOVE FUNCTION
+                               LOWER-CASE(WS-CONFIRM-BOOKING) TO
+                               WS-CONFIRM-BOOKING
+
+                               IF WS-CONFIRM-BOOKING = 'yes' THEN
+                                   MOVE FS-BOOKING-ID TO
+                                       WS-FK-BOOKING-ID
+                                   MOVE WS-SETTLE-BALANCE TO
+                                       WS-PAYMENT-AMOUNT
+                                   MOVE 'cash' TO WS-PAYMENT-METHOD
+                                   MOVE 'paid' TO WS-PAYMENT-STATUS
+                                   MOVE SPACES TO WS-PROMO-CODE-USED
+                                   MOVE ZEROES TO WS-DISCOUNT-AMOUNT
+                                   MOVE SPACES TO WS-DISCOUNT-REASON
+                                   MOVE SPACES TO
+                                       WS-EWALLET-REF-NUMBER
+                                   MOVE SPACES TO
+                                       WS-EWALLET-CONFIRMATION-CODE
+                                   PERFORM RECORD-PAYMENT
+
+                                   MOVE 'paid' TO FS-BOOKING-STATUS
+                                   REWRITE FS-BOOKING-RECORD
+                                       INVALID KEY
+                                           PERFORM
+                                           BOOKING-NOT-FOUND-MESSAGE
+                                       NOT INVALID KEY
+                                           PERFORM
+                                           BALANCE-SETTLED-MESSAGE
+                                   END-REWRITE
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-READ
+           CLOSE FS-BOOKING-FILE
+           .
+
+       FIND-DEPOSIT-PAYMENT.
+           MOVE SPACES TO WS-EOF
+           MOVE 'N' TO WS-SETTLE-FOUND
+           MOVE ZEROES TO WS-SETTLE-PAID-AMOUNT
+
+           OPEN INPUT FS-PAYMENT-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-PAYMENT-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF FS-FK-BOOKING-ID = FS-BOOKING-ID
+                       AND FS-PAYMENT-STATUS = 'partial' THEN
+                       MOVE 'Y' TO WS-SETTLE-FOUND
+                       ADD FS-PAYMENT-AMOUNT TO WS-SETTLE-PAID-AMOUNT
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FS-PAYMENT-FILE
+           .
+
+       SUM-ACTUAL-PAYMENTS.
+           MOVE SPACES TO WS-EOF
+           MOVE ZEROES TO WS-ACTUAL-PAID-AMOUNT
+
+           OPEN INPUT FS-PAYMENT-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-PAYMENT-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF FS-FK-BOOKING-ID = FS-BOOKING-ID
+                       AND (FS-PAYMENT-STATUS = 'partial' OR
+                       FS-PAYMENT-STATUS = 'paid') THEN
+                       ADD FS-PAYMENT-AMOUNT TO WS-ACTUAL-PAID-AMOUNT
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FS-PAYMENT-FILE
+           .
+
+       CANCEL-ONE-BOOKING.
+           MOVE FS-FK-SCHEDULE-ID TO FS-SCHEDULE-ID
+           READ FS-SCHEDULES-FILE
+           KEY IS FS-SCHEDULE-ID
+           END-READ
+           MOVE FS-FK-VEHICLE-ID TO FS-VEHICLE-ID
+           READ FS-VEHICLES-FILE
+           KEY IS FS-VEHICLE-ID
+           END-READ
+
+           PERFORM SUM-ACTUAL-PAYMENTS
+
+           IF WS-ACTUAL-PAID-AMOUNT > ZEROES THEN
+               PERFORM DETERMINE-REFUND-STATUS
+               PERFORM RECORD-REFUND
+               IF WS-REFUND-STATUS = 'forfeited' THEN
+                   PERFORM CANCELLATION-FORFEITED-MESSAGE
+               ELSE
+                   PERFORM REFUND-ISSUED-MESSAGE
+               END-IF
+           END-IF
+
+           MOVE 'canceled' TO FS-BOOKING-STATUS
+
+           REWRITE FS-BOOKING-RECORD
+           END-REWRITE
+
+           MOVE FS-FK-SCHEDULE-ID TO FS-SEAT-SCHEDULE-ID
+           MOVE FS-SEAT-NUMBER TO FS-SEAT-NO
+           READ FS-SEAT-MAP-FILE
+           KEY IS FS-SEAT-KEY
+           NOT INVALID KEY
+               MOVE 'OPEN' TO FS-SEAT-STATUS
+               MOVE SPACES TO FS-SEAT-FK-BOOKING-ID
+               REWRITE FS-SEAT-RECORD
+               END-REWRITE
+               PERFORM PROMOTE-WAITLIST
+           END-READ
+           .
+
+       CANCEL-REST-OF-GROUP.
+           MOVE FS-GROUP-ID TO WS-CANCEL-GROUP-ID
+           MOVE SPACES TO WS-EOF
+           MOVE LOW-VALUES TO FS-BOOKING-ID
+
+           START FS-BOOKING-FILE KEY IS GREATER THAN FS-BOOKING-ID
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-BOOKING-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF FS-GROUP-ID = WS-CANCEL-GROUP-ID AND
+                       FS-BOOKING-ID NOT = WS-CANCELED-BOOKING-ID AND
+                       FS-BOOKING-STATUS NOT = 'canceled' THEN
+                           MOVE FS-BOOKING-ID TO
+                           WS-CANCEL-GROUP-CURSOR-ID
+                           PERFORM CANCEL-ONE-BOOKING
+                           MOVE WS-CANCEL-GROUP-CURSOR-ID TO
+                           FS-BOOKING-ID
+                           START FS-BOOKING-FILE
+                           KEY IS GREATER THAN FS-BOOKING-ID
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+
+       MODIFY-BOOKING.
+           MOVE SPACES TO WS-REPEAT
+           PERFORM CLEAR
+           DISPLAY "***************************************************"-
+           "****"
+           DISPLAY "              M O D I F Y   B O O K I N G          "-
+           "  "
+           DISPLAY "***************************************************"-
+           "****"
+           DISPLAY " "
+           DISPLAY " Enter Booking ID to Modify: " WITH NO ADVANCING
+           ACCEPT FS-BOOKING-ID.
+
+           OPEN I-O FS-BOOKING-FILE
+           OPEN I-O FS-SEAT-MAP-FILE
+               READ FS-BOOKING-FILE
+               KEY IS FS-BOOKING-ID
+               INVALID KEY PERFORM BOOKING-NOT-FOUND-MESSAGE
+               NOT INVALID KEY
+                   IF FS-BOOKING-STATUS = 'canceled' OR
+                   FS-BOOKING-STATUS = 'waitlist' THEN
+                       DISPLAY ' '
+                       PERFORM CANNOT-MODIFY-MESSAGE
+                   ELSE
+                       MOVE FS-BOOKING-ID TO WS-MODIFY-BOOKING-ID
+                       MOVE FS-FK-SCHEDULE-ID TO
+                       WS-MODIFY-OLD-SCHEDULE-ID
+                       MOVE FS-SEAT-NUMBER TO WS-MODIFY-OLD-SEAT
+
+                       MOVE FS-FK-SCHEDULE-ID TO FS-SEAT-SCHEDULE-ID
+                       MOVE FS-SEAT-NUMBER TO FS-SEAT-NO
+                       READ FS-SEAT-MAP-FILE
+                       KEY IS FS-SEAT-KEY
+                       NOT INVALID KEY
+                           MOVE 'OPEN' TO FS-SEAT-STATUS
+                           MOVE SPACES TO FS-SEAT-FK-BOOKING-ID
+                           REWRITE FS-SEAT-RECORD
+                           END-REWRITE
+                           PERFORM PROMOTE-WAITLIST
+                       END-READ
+
+                       MOVE WS-MODIFY-BOOKING-ID TO WS-FK-BOOKING-ID
+
+                       PERFORM PICK-NEW-SCHEDULE-FOR-MODIFY
+
+                       MOVE WS-MODIFY-BOOKING-ID TO FS-BOOKING-ID
+                       READ FS-BOOKING-FILE
+                       KEY IS FS-BOOKING-ID
+                       INVALID KEY CONTINUE
+                       END-READ
+
+                       IF WS-SEAT-LOCK-SUCCESS = 'Y' THEN
+                           MOVE WS-FK-SCHEDULE-ID TO FS-FK-SCHEDULE-ID
+                           MOVE WS-SEAT-NUMBER TO FS-SEAT-NUMBER
+                           MOVE WS-PRICE TO FS-PRICE
+
+                           REWRITE FS-BOOKING-RECORD
+                           END-REWRITE
+
+                           PERFORM MODIFIED-SUCCESSFULLY-MESSAGE
+                       ELSE
+                           CLOSE FS-BOOKING-FILE
+                           PERFORM VOID-FAILED-SEAT-BOOKING
+                           OPEN I-O FS-BOOKING-FILE
+                       END-IF
+                   END-IF
+               END-READ
+           CLOSE FS-SEAT-MAP-FILE
+           CLOSE FS-BOOKING-FILE
+           ACCEPT WS-BUFFER
+
+           PERFORM UNTIL WS-REPEAT = 'NO'
+               DISPLAY ' '
+               DISPLAY 'Do you want to try again? [YES/NO] '
+               WITH NO ADVANCING
+               ACCEPT WS-REPEAT
+
+               MOVE FUNCTION UPPER-CASE(WS-REPEAT) TO
+               WS-REPEAT
+
+               EVALUATE WS-REPEAT
+                   WHEN 'YES'
+                       PERFORM MODIFY-BOOKING
+                   WHEN 'NO'
+                       CONTINUE
+                   WHEN OTHER
+                      PERFORM INVALID-INPUT
+               END-EVALUATE
+
+           END-PERFORM
+           .
+
+       PICK-NEW-SCHEDULE-FOR-MODIFY.
+           MOVE SPACES TO WS-REPEAT
+           MOVE LOW-VALUES TO WS-SCHEDULE-CHOICE
+           PERFORM UNTIL WS-SCHEDULE-CHOICE NOT = LOW-VALUES
+               PERFORM CLEAR
+
+               PERFORM CLEAR-SCHEDULE-TABLE
+               PERFORM INITILIAZE-SCHEDULE-TABLE
+               PERFORM DISPLAY-SCHEDULE-TABLE
+
+               DISPLAY 'Pick the new schedule : ' WITH NO ADVANCING
+               ACCEPT WS-SCHEDULE-CHOICE
+
+               MOVE WS-SCHEDULE-CHOICE TO WS-SCHEDULE-CHOICE-INT
+               EVALUATE TRUE
+                   WHEN WS-SCHEDULE-CHOICE-INT > WS-SCHEDULE-COUNTER
+                       PERFORM OUT-OF-RANGE-MESSAGE
+                       MOVE LOW-VALUES TO WS-SCHEDULE-CHOICE
+                   WHEN WS-SCHEDULE-CHOICE = SPACES
+                       PERFORM INVALID-INPUT
+                       MOVE LOW-VALUES TO WS-SCHEDULE-CHOICE
+                   WHEN OTHER
+                       MOVE WS-SCHEDULE-TABLE(WS-SCHEDULE-CHOICE-INT) TO
+                       WS-FK-SCHEDULE-ID
+               END-EVALUATE
+           END-PERFORM
+
+           OPEN INPUT FS-SCHEDULES-FILE
+           OPEN I-O FS-VEHICLES-FILE
+           OPEN INPUT FS-ROUTES-FILE
+
+               MOVE WS-FK-SCHEDULE-ID TO FS-SCHEDULE-ID
+               READ FS-SCHEDULES-FILE KEY IS FS-SCHEDULE-ID END-READ
+
+               MOVE FS-FK-ROUTE-ID TO FS-ROUTE-ID
+               MOVE FS-FK-VEHICLE-ID TO FS-VEHICLE-ID
+               READ FS-VEHICLES-FILE KEY IS FS-VEHICLE-ID END-READ
+
+               DISPLAY " Vehicle Serial : " FS-VEHICLE-SERIAL
+               DISPLAY " "
+               PERFORM DISPLAY-SEAT-CHART
+               DISPLAY " "
+
+               MOVE SPACES TO WS-MODIFY-CHOICE
+               PERFORM UNTIL WS-MODIFY-CHOICE NOT = SPACES
+                   DISPLAY " Enter Seat Number: " WITH NO ADVANCING
+                   ACCEPT WS-SEAT-CHOICE
+
+                   IF WS-SEAT-CHOICE = ZEROES OR WS-SEAT-CHOICE >
+                   FS-VEHICLE-CAPACITY THEN
+                       DISPLAY ' '
+                       PERFORM INVALID-INPUT
+                   ELSE
+                       MOVE WS-FK-SCHEDULE-ID TO FS-SEAT-SCHEDULE-ID
+                       MOVE WS-SEAT-CHOICE TO FS-SEAT-NO
+                       READ FS-SEAT-MAP-FILE
+                       KEY IS FS-SEAT-KEY
+                       INVALID KEY
+                           DISPLAY ' '
+                           PERFORM INVALID-INPUT
+                       NOT INVALID KEY
+                           IF FS-SEAT-STATUS NOT = 'OPEN' THEN
+                               DISPLAY ' '
+                               PERFORM SEAT-NOT-AVAILABLE-MESSAGE
+                           ELSE
+                               MOVE WS-SEAT-CHOICE TO WS-SEAT-NUMBER
+                               MOVE 'X' TO WS-MODIFY-CHOICE
+                           END-IF
+                       END-READ
+                   END-IF
+               END-PERFORM
+
+               PERFORM PRICING-ENGINE
+
+               PERFORM OCCUPY-SEAT
+
+           CLOSE FS-ROUTES-FILE
+           CLOSE FS-VEHICLES-FILE
+           CLOSE FS-SCHEDULES-FILE
+           .
+
        SEE-AVAILABLE-SCHEDULES.
            MOVE SPACES TO WS-REPEAT
            MOVE LOW-VALUES TO WS-SCHEDULE-CHOICE
@@ -609,78 +1400,1267 @@
                END-PERFORM
            .
        
-       SEAT-SELECTION.
+       GROUP-BOOKING-PAGE.
            MOVE SPACES TO WS-REPEAT
            PERFORM CLEAR
            DISPLAY "***************************************************"-
            "****"
-           DISPLAY "                 S E A T   S E L E C T I O N       "-
-           "     "
+           DISPLAY "                 G R O U P   B O O K I N G         "-
+           "  "
            DISPLAY "***************************************************"-
            "****"
            DISPLAY " "
-           DISPLAY " [AVAILABLE SEATS]                                 "-
-           "   "
-           DISPLAY " "
-           
-           OPEN INPUT FS-SCHEDULES-FILE
-           OPEN I-O FS-VEHICLES-FILE
-           OPEN INPUT FS-ROUTES-FILE
-           
+           DISPLAY " How many seats are in this group? "
+           WITH NO ADVANCING
+           ACCEPT WS-GROUP-BOOKING-SIZE
+
+           IF WS-GROUP-BOOKING-SIZE = ZEROES OR WS-GROUP-BOOKING-SIZE >
+           20 THEN
+               DISPLAY ' '
+               PERFORM INVALID-INPUT
+           ELSE
+               MOVE LOW-VALUES TO WS-SCHEDULE-CHOICE
+               PERFORM UNTIL WS-SCHEDULE-CHOICE NOT = LOW-VALUES
+                   PERFORM CLEAR
+
+                   PERFORM CLEAR-SCHEDULE-TABLE
+                   PERFORM INITILIAZE-SCHEDULE-TABLE
+                   PERFORM DISPLAY-SCHEDULE-TABLE
+
+                   DISPLAY 'Pick the schedule for the group : '
+                   WITH NO ADVANCING
+                   ACCEPT WS-SCHEDULE-CHOICE
+
+                   MOVE WS-SCHEDULE-CHOICE TO WS-SCHEDULE-CHOICE-INT
+                   EVALUATE TRUE
+                       WHEN WS-SCHEDULE-CHOICE-INT > WS-SCHEDULE-COUNTER
+                           PERFORM OUT-OF-RANGE-MESSAGE
+                           MOVE LOW-VALUES TO WS-SCHEDULE-CHOICE
+                       WHEN WS-SCHEDULE-CHOICE = SPACES
+                           PERFORM INVALID-INPUT
+                           MOVE LOW-VALUES TO WS-SCHEDULE-CHOICE
+                       WHEN OTHER
+                           MOVE
+                           WS-SCHEDULE-TABLE(WS-SCHEDULE-CHOICE-INT) TO
+                           WS-FK-SCHEDULE-ID
+                   END-EVALUATE
+               END-PERFORM
+
+               OPEN INPUT FS-SCHEDULES-FILE
+               OPEN I-O FS-VEHICLES-FILE
+               OPEN INPUT FS-ROUTES-FILE
+               OPEN I-O FS-SEAT-MAP-FILE
+
+                   MOVE WS-FK-SCHEDULE-ID TO FS-SCHEDULE-ID
+                   READ FS-SCHEDULES-FILE KEY IS FS-SCHEDULE-ID
+                   END-READ
+
+                   MOVE FS-FK-ROUTE-ID TO FS-ROUTE-ID
+                   MOVE FS-FK-VEHICLE-ID TO FS-VEHICLE-ID
+                   READ FS-VEHICLES-FILE KEY IS FS-VEHICLE-ID
+                   END-READ
+
+                   DISPLAY " Vehicle Serial : " FS-VEHICLE-SERIAL
+                   DISPLAY " "
+                   PERFORM DISPLAY-SEAT-CHART
+                   DISPLAY " "
+
+                   IF WS-OPEN-SEAT-COUNT < WS-GROUP-BOOKING-SIZE THEN
+                       DISPLAY ' '
+                       PERFORM NOT-ENOUGH-SEATS-MESSAGE
+                   ELSE
+                       MOVE ZEROES TO WS-GROUP-SEAT-COUNT
+                       PERFORM UNTIL WS-GROUP-SEAT-COUNT =
+                       WS-GROUP-BOOKING-SIZE
+                           PERFORM GROUP-SEAT-SELECTION
+                       END-PERFORM
+
+                       PERFORM SUM-GROUP-SEAT-PRICES
+
+                       PERFORM GROUP-BOOKING-CONFIRMATION
+                   END-IF
+
+               CLOSE FS-SEAT-MAP-FILE
+               CLOSE FS-ROUTES-FILE
+               CLOSE FS-VEHICLES-FILE
+               CLOSE FS-SCHEDULES-FILE
+           END-IF
+           ACCEPT WS-BUFFER
+           .
+
+       GROUP-SEAT-SELECTION.
+           DISPLAY " Enter Seat Number: " WITH NO ADVANCING
+           ACCEPT WS-SEAT-CHOICE
+
+           IF WS-SEAT-CHOICE = ZEROES OR WS-SEAT-CHOICE >
+           FS-VEHICLE-CAPACITY THEN
+               DISPLAY ' '
+               PERFORM INVALID-INPUT
+           ELSE
+               MOVE WS-FK-SCHEDULE-ID TO FS-SEAT-SCHEDULE-ID
+               MOVE WS-SEAT-CHOICE TO FS-SEAT-NO
+               READ FS-SEAT-MAP-FILE
+               KEY IS FS-SEAT-KEY
+               INVALID KEY
+                   DISPLAY ' '
+                   PERFORM INVALID-INPUT
+               NOT INVALID KEY
+                   IF FS-SEAT-STATUS NOT = 'OPEN' THEN
+                       DISPLAY ' '
+                       PERFORM SEAT-NOT-AVAILABLE-MESSAGE
+                   ELSE
+                       PERFORM CHECK-GROUP-SEAT-DUPLICATE
+                       IF WS-GROUP-SEAT-DUP = 'YES' THEN
+                           DISPLAY ' '
+                           PERFORM SEAT-NOT-AVAILABLE-MESSAGE
+                       ELSE
+                           ADD 1 TO WS-GROUP-SEAT-COUNT
+                           MOVE WS-SEAT-CHOICE TO
+                           WS-GROUP-SEAT-TABLE(WS-GROUP-SEAT-COUNT)
+
+                           PERFORM COMPUTE-BASE-FARE
+                           PERFORM APPLY-PASSENGER-CATEGORY-DISCOUNT
+                           MOVE WS-PASSENGER-CATEGORY TO
+                           WS-GROUP-CATEGORY-TABLE(WS-GROUP-SEAT-COUNT)
+                           MOVE WS-PRICE TO
+                           WS-GROUP-PRICE-TABLE(WS-GROUP-SEAT-COUNT)
+                           MOVE WS-DISCOUNT-AMOUNT TO
+                           WS-GROUP-DISCOUNT-TABLE(WS-GROUP-SEAT-COUNT)
+                           MOVE WS-DISCOUNT-REASON TO
+                           WS-GROUP-DISCOUNT-REASON-TABLE
+                           (WS-GROUP-SEAT-COUNT)
+                       END-IF
+                   END-IF
+               END-READ
+           END-IF
+           .
+
+       CHECK-GROUP-SEAT-DUPLICATE.
+           MOVE 'NO' TO WS-GROUP-SEAT-DUP
+           PERFORM VARYING WS-COUNTER-I FROM 1 BY 1 UNTIL WS-COUNTER-I >
+           WS-GROUP-SEAT-COUNT
+               IF WS-GROUP-SEAT-TABLE(WS-COUNTER-I) = WS-SEAT-CHOICE
+               THEN
+                   MOVE 'YES' TO WS-GROUP-SEAT-DUP
+               END-IF
+           END-PERFORM
+           .
+
+       SUM-GROUP-SEAT-PRICES.
+           MOVE ZEROES TO WS-GROUP-TOTAL-PRICE
+           PERFORM VARYING WS-COUNTER-I FROM 1 BY 1 UNTIL WS-COUNTER-I >
+           WS-GROUP-BOOKING-SIZE
+               ADD WS-GROUP-PRICE-TABLE(WS-COUNTER-I) TO
+               WS-GROUP-TOTAL-PRICE
+           END-PERFORM
+           .
+
+       GROUP-BOOKING-CONFIRMATION.
+           MOVE SPACES TO WS-REPEAT
+           DISPLAY "***************************************************"-
+           "*************"
+           DISPLAY "                 GROUP BOOKING SUMMARY             "-
+           "   "
+           DISPLAY "***************************************************"-
+           "*************"
+           DISPLAY "Booking User        : " FS-P-LAST-NAME ", "
+           FS-P-FIRST-NAME
+           DISPLAY "Travel Route        : " FS-ROUTE-ORIGIN " TO "
+                   FS-ROUTE-DESTINATION
+           DISPLAY "Departure Date/Time : " FS-S-DEPARTURE-TIME
+           DISPLAY "Arrival Date/Time   : " FS-S-ARRIVAL-TIME
+           DISPLAY "Vehicle Serial      : " FS-VEHICLE-SERIAL
+           DISPLAY "Number of Seats     : " WS-GROUP-BOOKING-SIZE
+           DISPLAY "Total Price         : " WS-GROUP-TOTAL-PRICE
+           DISPLAY "***************************************************"-
+           "*************"
+
+           DISPLAY " "
+           DISPLAY "Do you confirm?  [YES]  [NO] " WITH NO ADVANCING
+           ACCEPT WS-CONFIRM-BOOKING
+
+           MOVE FUNCTION LOWER-CASE(WS-CONFIRM-BOOKING) TO
+           WS-CONFIRM-BOOKING
+
+           EVALUATE WS-CONFIRM-BOOKING
+               WHEN 'yes'
+                   PERFORM GENERATE-GROUP-ID
+                   PERFORM GROUP-PAYMENT-SELECTION
+
+                   PERFORM VARYING WS-COUNTER-I FROM 1 BY 1 UNTIL
+                   WS-COUNTER-I > WS-GROUP-BOOKING-SIZE
+                       MOVE WS-GROUP-SEAT-TABLE(WS-COUNTER-I) TO
+                       WS-SEAT-NUMBER
+                       MOVE WS-GROUP-CATEGORY-TABLE(WS-COUNTER-I) TO
+                       WS-PASSENGER-CATEGORY
+                       MOVE WS-GROUP-PRICE-TABLE(WS-COUNTER-I) TO
+                       WS-PRICE
+                       PERFORM RECORD-BOOKING
+                       MOVE FS-BOOKING-ID TO WS-FK-BOOKING-ID
+                       PERFORM OCCUPY-SEAT
+                       IF WS-SEAT-LOCK-SUCCESS = 'Y' THEN
+                           MOVE WS-PRICE TO WS-PAYMENT-AMOUNT
+                           MOVE WS-GROUP-DISCOUNT-TABLE(WS-COUNTER-I) TO
+                           WS-DISCOUNT-AMOUNT
+                           MOVE
+                           WS-GROUP-DISCOUNT-REASON-TABLE(WS-COUNTER-I)
+                           TO WS-DISCOUNT-REASON
+                           PERFORM RECORD-PAYMENT
+                           MOVE FS-BOOKING-ID TO FS-CURRENT-BOOKING-ID
+                           OPEN OUTPUT FS-CURRENT-BOOKING-FILE
+                               WRITE FS-CURRENT-BOOKING-ID
+                               END-WRITE
+                           CLOSE FS-CURRENT-BOOKING-FILE
+                           PERFORM TICKETING
+                       ELSE
+                           PERFORM VOID-FAILED-SEAT-BOOKING
+                       END-IF
+                   END-PERFORM
+
+                   PERFORM GROUP-BOOKED-SUCCESSFULLY-MESSAGE
+                   DISPLAY " Press 'enter' key to continue..."
+                   ACCEPT WS-BUFFER
+                   GO TO USER-MAIN-PAGE
+               WHEN 'no'
+                   PERFORM DISCONTINUE-MESSAGE
+                   DISPLAY " Press 'enter' key to continue..."
+                   ACCEPT WS-BUFFER
+                   GO TO USER-MAIN-PAGE
+               WHEN OTHER
+                  PERFORM INVALID-CHOICE-MESSAGE
+           END-EVALUATE
+           .
+
+       GROUP-PAYMENT-SELECTION.
+           DISPLAY " "
+           DISPLAY " Payment Method: 1 - Cash"
+           DISPLAY "                 2 - Online payment (Credit Card)"
+           DISPLAY "                 3 - E-Wallet"
+           DISPLAY " "
+           DISPLAY " Confirm payment method: " WITH NO ADVANCING
+           ACCEPT WS-PAYMENT-METHOD-CHOICE
+
+           MOVE SPACES TO WS-EWALLET-REF-NUMBER
+           MOVE SPACES TO WS-EWALLET-CONFIRMATION-CODE
+
+           EVALUATE WS-PAYMENT-METHOD-CHOICE
+               WHEN '1'
+                   MOVE 'cash' TO WS-PAYMENT-METHOD
+                   MOVE 'reserved' TO WS-BOOKING-STATUS
+                   MOVE 'pending' TO WS-PAYMENT-STATUS
+               WHEN '2'
+                   DISPLAY ' '
+                   DISPLAY ' Credit Card Number : ' WITH NO ADVANCING
+                   ACCEPT WS-CREDIT-CARD-NUMBER
+                   MOVE 'credit-card' TO WS-PAYMENT-METHOD
+                   MOVE 'paid' TO WS-BOOKING-STATUS
+                   MOVE 'paid' TO WS-PAYMENT-STATUS
+               WHEN '3'
+                   DISPLAY ' '
+                   DISPLAY ' E-Wallet Reference Number  : '
+                   WITH NO ADVANCING
+                   ACCEPT WS-EWALLET-REF-NUMBER
+                   DISPLAY ' E-Wallet Confirmation Code : '
+                   WITH NO ADVANCING
+                   ACCEPT WS-EWALLET-CONFIRMATION-CODE
+                   MOVE 'e-wallet' TO WS-PAYMENT-METHOD
+                   MOVE 'paid' TO WS-BOOKING-STATUS
+                   MOVE 'paid' TO WS-PAYMENT-STATUS
+               WHEN OTHER
+                   PERFORM INVALID-CHOICE-MESSAGE
+                   MOVE 'cash' TO WS-PAYMENT-METHOD
+                   MOVE 'reserved' TO WS-BOOKING-STATUS
+                   MOVE 'pending' TO WS-PAYMENT-STATUS
+           END-EVALUATE
+
+           MOVE WS-PRICE TO WS-PAYMENT-AMOUNT
+           MOVE SPACES TO WS-PROMO-CODE-USED
+           MOVE ZEROES TO WS-DISCOUNT-AMOUNT
+           .
+
+       ROUND-TRIP-BOOKING-PAGE.
+           MOVE SPACES TO WS-REPEAT
+           MOVE ZEROES TO WS-OUTBOUND-SEAT-NUMBER
+           MOVE ZEROES TO WS-RETURN-SEAT-NUMBER
+           PERFORM CLEAR
+           DISPLAY "***************************************************"-
+           "****"
+           DISPLAY "               R O U N D   T R I P   B O O K I N G "-
+           "   "
+           DISPLAY "***************************************************"-
+           "****"
+           DISPLAY " "
+           DISPLAY " -- Pick your outbound schedule --"
+           DISPLAY " "
+
+           MOVE LOW-VALUES TO WS-SCHEDULE-CHOICE
+           PERFORM UNTIL WS-SCHEDULE-CHOICE NOT = LOW-VALUES
+               PERFORM CLEAR
+               PERFORM CLEAR-SCHEDULE-TABLE
+               PERFORM INITILIAZE-SCHEDULE-TABLE
+               PERFORM DISPLAY-SCHEDULE-TABLE
+
+               DISPLAY 'Pick the outbound schedule : ' WITH NO ADVANCING
+               ACCEPT WS-SCHEDULE-CHOICE
+
+               MOVE WS-SCHEDULE-CHOICE TO WS-SCHEDULE-CHOICE-INT
+               EVALUATE TRUE
+                   WHEN WS-SCHEDULE-CHOICE-INT > WS-SCHEDULE-COUNTER
+                       PERFORM OUT-OF-RANGE-MESSAGE
+                       MOVE LOW-VALUES TO WS-SCHEDULE-CHOICE
+                   WHEN WS-SCHEDULE-CHOICE = SPACES
+                       PERFORM INVALID-INPUT
+                       MOVE LOW-VALUES TO WS-SCHEDULE-CHOICE
+                   WHEN OTHER
+                       MOVE
+                       WS-SCHEDULE-TABLE(WS-SCHEDULE-CHOICE-INT) TO
+                       WS-OUTBOUND-SCHEDULE-ID
+               END-EVALUATE
+           END-PERFORM
+
+           MOVE WS-OUTBOUND-SCHEDULE-ID TO WS-FK-SCHEDULE-ID
+
+           OPEN INPUT FS-SCHEDULES-FILE
+           OPEN I-O FS-VEHICLES-FILE
+           OPEN INPUT FS-ROUTES-FILE
+           OPEN I-O FS-SEAT-MAP-FILE
+
+               MOVE WS-FK-SCHEDULE-ID TO FS-SCHEDULE-ID
+               READ FS-SCHEDULES-FILE KEY IS FS-SCHEDULE-ID
+               END-READ
+
+               MOVE FS-FK-ROUTE-ID TO FS-ROUTE-ID
+               MOVE FS-FK-VEHICLE-ID TO FS-VEHICLE-ID
+               READ FS-VEHICLES-FILE KEY IS FS-VEHICLE-ID
+               END-READ
+               READ FS-ROUTES-FILE KEY IS FS-ROUTE-ID
+               END-READ
+
+               MOVE FS-ROUTE-ORIGIN TO WS-OUTBOUND-ORIGIN
+               MOVE FS-ROUTE-DESTINATION TO WS-OUTBOUND-DESTINATION
+               MOVE FS-S-DEPARTURE-TIME TO WS-OUTBOUND-DEPARTURE-TIME
+               MOVE FS-S-ARRIVAL-TIME TO WS-OUTBOUND-ARRIVAL-TIME
+               MOVE FS-VEHICLE-SERIAL TO WS-OUTBOUND-VEHICLE-SERIAL
+
+               DISPLAY " Vehicle Serial : " FS-VEHICLE-SERIAL
+               DISPLAY " "
+               PERFORM DISPLAY-SEAT-CHART
+               DISPLAY " "
+
+               IF WS-OPEN-SEAT-COUNT = ZEROES THEN
+                   DISPLAY ' '
+                   PERFORM SCHEDULE-FULL-MESSAGE
+               ELSE
+                   MOVE SPACES TO WS-MODIFY-CHOICE
+                   PERFORM UNTIL WS-MODIFY-CHOICE NOT = SPACES
+                       DISPLAY " Enter Outbound Seat Number: "
+                       WITH NO ADVANCING
+                       ACCEPT WS-SEAT-CHOICE
+
+                       IF WS-SEAT-CHOICE = ZEROES OR WS-SEAT-CHOICE >
+                       FS-VEHICLE-CAPACITY THEN
+                           DISPLAY ' '
+                           PERFORM INVALID-INPUT
+                       ELSE
+                           MOVE WS-FK-SCHEDULE-ID TO FS-SEAT-SCHEDULE-ID
+                           MOVE WS-SEAT-CHOICE TO FS-SEAT-NO
+                           READ FS-SEAT-MAP-FILE
+                           KEY IS FS-SEAT-KEY
+                           INVALID KEY
+                               DISPLAY ' '
+                               PERFORM INVALID-INPUT
+                           NOT INVALID KEY
+                               IF FS-SEAT-STATUS NOT = 'OPEN' THEN
+                                   DISPLAY ' '
+                                   PERFORM SEAT-NOT-AVAILABLE-MESSAGE
+                               ELSE
+                                   MOVE WS-SEAT-CHOICE TO
+                                   WS-OUTBOUND-SEAT-NUMBER
+                                   MOVE 'X' TO WS-MODIFY-CHOICE
+                               END-IF
+                           END-READ
+                       END-IF
+                   END-PERFORM
+
+                   PERFORM PRICING-ENGINE
+                   MOVE WS-PRICE TO WS-OUTBOUND-PRICE
+               END-IF
+
+           CLOSE FS-SEAT-MAP-FILE
+           CLOSE FS-ROUTES-FILE
+           CLOSE FS-VEHICLES-FILE
+           CLOSE FS-SCHEDULES-FILE
+
+           IF WS-OUTBOUND-SEAT-NUMBER = ZEROES THEN
+               CONTINUE
+           ELSE
+               PERFORM PICK-RETURN-SCHEDULE
+               IF WS-RETURN-SEAT-NUMBER = ZEROES THEN
+                   DISPLAY ' '
+                   PERFORM DISCONTINUE-MESSAGE
+               ELSE
+                   COMPUTE WS-ROUND-TRIP-TOTAL-PRICE =
+                   WS-OUTBOUND-PRICE + WS-RETURN-PRICE
+                   PERFORM ROUND-TRIP-BOOKING-CONFIRMATION
+               END-IF
+           END-IF
+
+           DISPLAY " Press 'enter' key to continue..."
+           ACCEPT WS-BUFFER
+           .
+
+       PICK-RETURN-SCHEDULE.
+           MOVE ZEROES TO WS-RETURN-SEAT-NUMBER
+           DISPLAY ' '
+           DISPLAY "***************************************************"-
+           "****"
+           DISPLAY " -- Now pick your return schedule --               "-
+           "   "
+           DISPLAY "***************************************************"-
+           "****"
+           DISPLAY " "
+
+           MOVE LOW-VALUES TO WS-SCHEDULE-CHOICE
+           PERFORM UNTIL WS-SCHEDULE-CHOICE NOT = LOW-VALUES
+               PERFORM CLEAR-SCHEDULE-TABLE
+               PERFORM INITIALIZE-RETURN-SCHEDULE-TABLE
+
+               IF WS-SCHEDULE-COUNTER = ZEROES THEN
+                   DISPLAY ' '
+                   PERFORM NO-RETURN-SCHEDULES-MESSAGE
+                   MOVE '0' TO WS-SCHEDULE-CHOICE
+               ELSE
+                   PERFORM DISPLAY-SCHEDULE-TABLE
+
+                   DISPLAY
+                   'Pick the return schedule [0 - cancel round trip] : '
+                   WITH NO ADVANCING
+                   ACCEPT WS-SCHEDULE-CHOICE
+               END-IF
+
+               MOVE WS-SCHEDULE-CHOICE TO WS-SCHEDULE-CHOICE-INT
+               EVALUATE TRUE
+                   WHEN WS-SCHEDULE-CHOICE = '0'
+                       CONTINUE
+                   WHEN WS-SCHEDULE-CHOICE-INT > WS-SCHEDULE-COUNTER
+                       PERFORM OUT-OF-RANGE-MESSAGE
+                       MOVE LOW-VALUES TO WS-SCHEDULE-CHOICE
+                   WHEN WS-SCHEDULE-CHOICE = SPACES
+                       PERFORM INVALID-INPUT
+                       MOVE LOW-VALUES TO WS-SCHEDULE-CHOICE
+                   WHEN OTHER
+                       MOVE
+                       WS-SCHEDULE-TABLE(WS-SCHEDULE-CHOICE-INT) TO
+                       WS-RETURN-SCHEDULE-ID
+               END-EVALUATE
+           END-PERFORM
+
+           IF WS-SCHEDULE-CHOICE = '0' THEN
+               CONTINUE
+           ELSE
+               MOVE WS-RETURN-SCHEDULE-ID TO WS-FK-SCHEDULE-ID
+
+               OPEN INPUT FS-SCHEDULES-FILE
+               OPEN I-O FS-VEHICLES-FILE
+               OPEN INPUT FS-ROUTES-FILE
+               OPEN I-O FS-SEAT-MAP-FILE
+
+                   MOVE WS-FK-SCHEDULE-ID TO FS-SCHEDULE-ID
+                   READ FS-SCHEDULES-FILE KEY IS FS-SCHEDULE-ID
+                   END-READ
+
+                   MOVE FS-FK-ROUTE-ID TO FS-ROUTE-ID
+                   MOVE FS-FK-VEHICLE-ID TO FS-VEHICLE-ID
+                   READ FS-VEHICLES-FILE KEY IS FS-VEHICLE-ID
+                   END-READ
+                   READ FS-ROUTES-FILE KEY IS FS-ROUTE-ID
+                   END-READ
+
+                   MOVE FS-ROUTE-ORIGIN TO WS-RETURN-ORIGIN
+                   MOVE FS-ROUTE-DESTINATION TO WS-RETURN-DESTINATION
+                   MOVE FS-S-DEPARTURE-TIME TO WS-RETURN-DEPARTURE-TIME
+                   MOVE FS-S-ARRIVAL-TIME TO WS-RETURN-ARRIVAL-TIME
+                   MOVE FS-VEHICLE-SERIAL TO WS-RETURN-VEHICLE-SERIAL
+
+                   DISPLAY " Vehicle Serial : " FS-VEHICLE-SERIAL
+                   DISPLAY " "
+                   PERFORM DISPLAY-SEAT-CHART
+                   DISPLAY " "
+
+                   IF WS-OPEN-SEAT-COUNT = ZEROES THEN
+                       DISPLAY ' '
+                       PERFORM SCHEDULE-FULL-MESSAGE
+                   ELSE
+                       MOVE SPACES TO WS-MODIFY-CHOICE
+                       PERFORM UNTIL WS-MODIFY-CHOICE NOT = SPACES
+                           DISPLAY " Enter Return Seat Number: "
+                           WITH NO ADVANCING
+                           ACCEPT WS-SEAT-CHOICE
+
+                           IF WS-SEAT-CHOICE = ZEROES OR
+                           WS-SEAT-CHOICE > FS-VEHICLE-CAPACITY THEN
+                               DISPLAY ' '
+                               PERFORM INVALID-INPUT
+                           ELSE
+                               MOVE WS-FK-SCHEDULE-ID TO
+                               FS-SEAT-SCHEDULE-ID
+                               MOVE WS-SEAT-CHOICE TO FS-SEAT-NO
+                               READ FS-SEAT-MAP-FILE
+                               KEY IS FS-SEAT-KEY
+                               INVALID KEY
+                                   DISPLAY ' '
+                                   PERFORM INVALID-INPUT
+                               NOT INVALID KEY
+                                   IF FS-SEAT-STATUS NOT = 'OPEN' THEN
+                                       DISPLAY ' '
+                                       PERFORM
+                                       SEAT-NOT-AVAILABLE-MESSAGE
+                                   ELSE
+                                       MOVE WS-SEAT-CHOICE TO
+                                       WS-RETURN-SEAT-NUMBER
+                                       MOVE 'X' TO WS-MODIFY-CHOICE
+                                   END-IF
+                               END-READ
+                           END-IF
+                       END-PERFORM
+
+                       PERFORM PRICING-ENGINE
+                       MOVE WS-PRICE TO WS-RETURN-PRICE
+                   END-IF
+
+               CLOSE FS-SEAT-MAP-FILE
+               CLOSE FS-ROUTES-FILE
+               CLOSE FS-VEHICLES-FILE
+               CLOSE FS-SCHEDULES-FILE
+           END-IF
+           .
+
+       INITIALIZE-RETURN-SCHEDULE-TABLE.
+           MOVE SPACES TO WS-EOF
+           MOVE 1 TO WS-COUNTER-I
+           MOVE ZEROES TO WS-SCHEDULE-COUNTER
+           OPEN INPUT FS-SCHEDULES-FILE
+           OPEN INPUT FS-VEHICLES-FILE
+           OPEN INPUT FS-ROUTES-FILE
+           PERFORM UNTIL WS-COUNTER-I > 100 OR WS-EOF = 'Y'
+               READ FS-SCHEDULES-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   MOVE FS-FK-ROUTE-ID TO FS-ROUTE-ID
+                   MOVE FS-FK-VEHICLE-ID TO FS-VEHICLE-ID
+                   READ FS-ROUTES-FILE
+                   END-READ
+                   READ FS-VEHICLES-FILE
+                   END-READ
+                   IF FS-ROUTE-ORIGIN = WS-OUTBOUND-DESTINATION AND
+                   FS-ROUTE-DESTINATION = WS-OUTBOUND-ORIGIN AND
+                   FS-S-STATUS = 'active' AND FS-SCHEDULE-ID NOT =
+                   WS-OUTBOUND-SCHEDULE-ID THEN
+                       MOVE FS-SCHEDULE-ID TO
+                       WS-SCHEDULE-TABLE(WS-COUNTER-I)
+                       ADD 1 TO WS-SCHEDULE-COUNTER
+                       ADD 1 TO WS-COUNTER-I
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FS-SCHEDULES-FILE
+           CLOSE FS-VEHICLES-FILE
+           CLOSE FS-ROUTES-FILE
+           .
+
+       ROUND-TRIP-BOOKING-CONFIRMATION.
+           MOVE SPACES TO WS-REPEAT
+           DISPLAY "***************************************************"-
+           "*************"
+           DISPLAY "              ROUND TRIP BOOKING SUMMARY           "-
+           "   "
+           DISPLAY "***************************************************"-
+           "*************"
+           DISPLAY "Booking User        : " FS-P-LAST-NAME ", "
+           FS-P-FIRST-NAME
+           DISPLAY " "
+           DISPLAY "[OUTBOUND]"
+           DISPLAY "Travel Route        : " WS-OUTBOUND-ORIGIN " TO "
+                   WS-OUTBOUND-DESTINATION
+           DISPLAY "Departure Date/Time : " WS-OUTBOUND-DEPARTURE-TIME
+           DISPLAY "Arrival Date/Time   : " WS-OUTBOUND-ARRIVAL-TIME
+           DISPLAY "Vehicle Serial      : " WS-OUTBOUND-VEHICLE-SERIAL
+           DISPLAY "Seat Number         : " WS-OUTBOUND-SEAT-NUMBER
+           DISPLAY "Price               : " WS-OUTBOUND-PRICE
+           DISPLAY " "
+           DISPLAY "[RETURN]"
+           DISPLAY "Travel Route        : " WS-RETURN-ORIGIN " TO "
+                   WS-RETURN-DESTINATION
+           DISPLAY "Departure Date/Time : " WS-RETURN-DEPARTURE-TIME
+           DISPLAY "Arrival Date/Time   : " WS-RETURN-ARRIVAL-TIME
+           DISPLAY "Vehicle Serial      : " WS-RETURN-VEHICLE-SERIAL
+           DISPLAY "Seat Number         : " WS-RETURN-SEAT-NUMBER
+           DISPLAY "Price               : " WS-RETURN-PRICE
+           DISPLAY " "
+           DISPLAY "Total Price         : " WS-ROUND-TRIP-TOTAL-PRICE
+           DISPLAY "***************************************************"-
+           "*************"
+
+           DISPLAY " "
+           DISPLAY "Do you confirm?  [YES]  [NO] " WITH NO ADVANCING
+           ACCEPT WS-CONFIRM-BOOKING
+
+           MOVE FUNCTION LOWER-CASE(WS-CONFIRM-BOOKING) TO
+           WS-CONFIRM-BOOKING
+
+           EVALUATE WS-CONFIRM-BOOKING
+               WHEN 'yes'
+                   PERFORM GENERATE-GROUP-ID
+                   MOVE WS-ROUND-TRIP-TOTAL-PRICE TO WS-PRICE
+                   PERFORM GROUP-PAYMENT-SELECTION
+
+                   OPEN I-O FS-SEAT-MAP-FILE
+
+                   MOVE WS-OUTBOUND-SCHEDULE-ID TO WS-FK-SCHEDULE-ID
+                   MOVE WS-OUTBOUND-SEAT-NUMBER TO WS-SEAT-NUMBER
+                   MOVE WS-OUTBOUND-PRICE TO WS-PRICE
+                   PERFORM RECORD-BOOKING
+                   MOVE FS-BOOKING-ID TO WS-FK-BOOKING-ID
+                   PERFORM OCCUPY-SEAT
+                   IF WS-SEAT-LOCK-SUCCESS = 'Y' THEN
+                       MOVE WS-OUTBOUND-PRICE TO WS-PAYMENT-AMOUNT
+                       PERFORM RECORD-PAYMENT
+                       MOVE FS-BOOKING-ID TO FS-CURRENT-BOOKING-ID
+                       OPEN OUTPUT FS-CURRENT-BOOKING-FILE
+                           WRITE FS-CURRENT-BOOKING-ID
+                           END-WRITE
+                       CLOSE FS-CURRENT-BOOKING-FILE
+                       PERFORM TICKETING
+                   ELSE
+                       PERFORM VOID-FAILED-SEAT-BOOKING
+                   END-IF
+
+                   MOVE WS-RETURN-SCHEDULE-ID TO WS-FK-SCHEDULE-ID
+                   MOVE WS-RETURN-SEAT-NUMBER TO WS-SEAT-NUMBER
+                   MOVE WS-RETURN-PRICE TO WS-PRICE
+                   PERFORM RECORD-BOOKING
+                   MOVE FS-BOOKING-ID TO WS-FK-BOOKING-ID
+                   PERFORM OCCUPY-SEAT
+                   IF WS-SEAT-LOCK-SUCCESS = 'Y' THEN
+                       MOVE WS-RETURN-PRICE TO WS-PAYMENT-AMOUNT
+                       PERFORM RECORD-PAYMENT
+                       MOVE FS-BOOKING-ID TO FS-CURRENT-BOOKING-ID
+                       OPEN OUTPUT FS-CURRENT-BOOKING-FILE
+                           WRITE FS-CURRENT-BOOKING-ID
+                           END-WRITE
+                       CLOSE FS-CURRENT-BOOKING-FILE
+                       PERFORM TICKETING
+                   ELSE
+                       PERFORM VOID-FAILED-SEAT-BOOKING
+                   END-IF
+
+                   CLOSE FS-SEAT-MAP-FILE
+
+                   PERFORM GROUP-BOOKED-SUCCESSFULLY-MESSAGE
+                   DISPLAY " Press 'enter' key to continue..."
+                   ACCEPT WS-BUFFER
+                   GO TO USER-MAIN-PAGE
+               WHEN 'no'
+                   PERFORM DISCONTINUE-MESSAGE
+                   DISPLAY " Press 'enter' key to continue..."
+                   ACCEPT WS-BUFFER
+                   GO TO USER-MAIN-PAGE
+               WHEN OTHER
+                  PERFORM INVALID-CHOICE-MESSAGE
+           END-EVALUATE
+           .
+
+       JOURNEY-BOOKING-PAGE.
+           MOVE SPACES TO WS-REPEAT
+           MOVE 'N' TO WS-JB-ABORTED
+           PERFORM CLEAR
+           DISPLAY "***************************************************"-
+           "****"
+           DISPLAY "              J O U R N E Y   B O O K I N G        "-
+           "   "
+           DISPLAY "***************************************************"-
+           "****"
+           DISPLAY " "
+
+           PERFORM TRAVERSAL-JOURNEY-LISTING
+
+           IF WS-JOURNEY-COUNTER = ZEROES THEN
+               DISPLAY ' '
+               PERFORM NO-JOURNEYS-FOUND-MESSAGE
+           ELSE
+               DISPLAY " "
+               MOVE LOW-VALUES TO WS-JOURNEY-CHOICE
+               PERFORM UNTIL WS-JOURNEY-CHOICE NOT = LOW-VALUES
+                   DISPLAY 'Pick the journey [0 - cancel] : '
+                   WITH NO ADVANCING
+                   ACCEPT WS-JOURNEY-CHOICE
+
+                   MOVE WS-JOURNEY-CHOICE TO WS-JOURNEY-CHOICE-INT
+                   EVALUATE TRUE
+                       WHEN WS-JOURNEY-CHOICE = '0'
+                           MOVE 'Y' TO WS-JB-ABORTED
+                       WHEN WS-JOURNEY-CHOICE-INT > WS-JOURNEY-COUNTER
+                           PERFORM OUT-OF-RANGE-MESSAGE
+                           MOVE LOW-VALUES TO WS-JOURNEY-CHOICE
+                       WHEN WS-JOURNEY-CHOICE = SPACES
+                           PERFORM INVALID-INPUT
+                           MOVE LOW-VALUES TO WS-JOURNEY-CHOICE
+                       WHEN OTHER
+                           MOVE
+                           WS-JOURNEY-TABLE(WS-JOURNEY-CHOICE-INT) TO
+                           WS-JB-JOURNEY-ID
+                   END-EVALUATE
+               END-PERFORM
+
+               IF NOT WS-JB-WAS-ABORTED THEN
+                   OPEN INPUT FS-JOURNEYS-FILE
+                       MOVE WS-JB-JOURNEY-ID TO FS-JOURNEY-ID
+                       READ FS-JOURNEYS-FILE KEY IS FS-JOURNEY-ID
+                       END-READ
+                       MOVE FS-JOURNEY-LEG-COUNT TO WS-JB-LEG-COUNT
+                       MOVE FS-JOURNEY-TRANSFER-MINUTES TO
+                       WS-JB-TRANSFER-MINUTES
+                   CLOSE FS-JOURNEYS-FILE
+
+                   MOVE ZEROES TO WS-JB-TOTAL-PRICE
+                   MOVE ZEROES TO WS-JB-PREV-ARRIVE-MINUTES
+
+                   PERFORM VARYING WS-JB-LEG-INDEX FROM 1 BY 1 UNTIL
+                   WS-JB-LEG-INDEX > WS-JB-LEG-COUNT OR
+                   WS-JB-WAS-ABORTED
+                       PERFORM PICK-JOURNEY-LEG-SCHEDULE
+                   END-PERFORM
+
+                   IF NOT WS-JB-WAS-ABORTED THEN
+                       PERFORM JOURNEY-BOOKING-CONFIRMATION
+                   ELSE
+                       DISPLAY ' '
+                       PERFORM DISCONTINUE-MESSAGE
+                   END-IF
+               END-IF
+           END-IF
+
+           DISPLAY " Press 'enter' key to continue..."
+           ACCEPT WS-BUFFER
+           .
+
+       TRAVERSAL-JOURNEY-LISTING.
+           MOVE SPACES TO WS-EOF
+           MOVE 1 TO WS-COUNTER-I
+           MOVE ZEROES TO WS-JOURNEY-COUNTER
+           DISPLAY "---------------------------------------------------"-
+           "--"
+           DISPLAY "  #  JOURNEY NAME                   LEGS   TRANSFER"-
+           " (MIN)"
+           DISPLAY "---------------------------------------------------"-
+           "--"
+           OPEN INPUT FS-JOURNEYS-FILE
+           PERFORM UNTIL WS-COUNTER-I > 50 OR WS-EOF = 'Y'
+               READ FS-JOURNEYS-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF FS-JOURNEY-STATUS = 'active' THEN
+                       MOVE FS-JOURNEY-ID TO
+                       WS-JOURNEY-TABLE(WS-COUNTER-I)
+                       ADD 1 TO WS-JOURNEY-COUNTER
+                       DISPLAY "  " WS-COUNTER-I "  " FS-JOURNEY-NAME
+                       "    " FS-JOURNEY-LEG-COUNT "     "
+                       FS-JOURNEY-TRANSFER-MINUTES
+                       ADD 1 TO WS-COUNTER-I
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FS-JOURNEYS-FILE
+           .
+
+       PICK-JOURNEY-LEG-SCHEDULE.
+           OPEN INPUT FS-JOURNEY-LEGS-FILE
+               MOVE WS-JB-JOURNEY-ID TO FS-JL-JOURNEY-ID
+               MOVE WS-JB-LEG-INDEX TO FS-JL-LEG-NUMBER
+               READ FS-JOURNEY-LEGS-FILE KEY IS FS-JL-KEY
+               END-READ
+               MOVE FS-JL-FK-ROUTE-ID TO
+               WS-JB-ROUTE-ID(WS-JB-LEG-INDEX)
+           CLOSE FS-JOURNEY-LEGS-FILE
+
+           PERFORM CLEAR
+           DISPLAY "***************************************************"-
+           "****"
+           DISPLAY " -- Pick the schedule for leg " WS-JB-LEG-INDEX
+           " of " WS-JB-LEG-COUNT " --"
+           DISPLAY "***************************************************"-
+           "****"
+           DISPLAY " "
+
+           MOVE LOW-VALUES TO WS-SCHEDULE-CHOICE
+           PERFORM UNTIL WS-SCHEDULE-CHOICE NOT = LOW-VALUES
+               PERFORM CLEAR-SCHEDULE-TABLE
+               PERFORM INITIALIZE-JOURNEY-LEG-SCHEDULE-TABLE
+
+               IF WS-SCHEDULE-COUNTER = ZEROES THEN
+                   DISPLAY ' '
+                   PERFORM NO-JOURNEY-SCHEDULES-MESSAGE
+                   MOVE 'Y' TO WS-JB-ABORTED
+                   MOVE '0' TO WS-SCHEDULE-CHOICE
+               ELSE
+                   PERFORM DISPLAY-SCHEDULE-TABLE
+
+                   DISPLAY
+                   'Pick the schedule [0 - cancel journey] : '
+                   WITH NO ADVANCING
+                   ACCEPT WS-SCHEDULE-CHOICE
+               END-IF
+
+               MOVE WS-SCHEDULE-CHOICE TO WS-SCHEDULE-CHOICE-INT
+               EVALUATE TRUE
+                   WHEN WS-SCHEDULE-CHOICE = '0'
+                       MOVE 'Y' TO WS-JB-ABORTED
+                   WHEN WS-SCHEDULE-CHOICE-INT > WS-SCHEDULE-COUNTER
+                       PERFORM OUT-OF-RANGE-MESSAGE
+                       MOVE LOW-VALUES TO WS-SCHEDULE-CHOICE
+                   WHEN WS-SCHEDULE-CHOICE = SPACES
+                       PERFORM INVALID-INPUT
+                       MOVE LOW-VALUES TO WS-SCHEDULE-CHOICE
+                   WHEN OTHER
+                       MOVE
+                       WS-SCHEDULE-TABLE(WS-SCHEDULE-CHOICE-INT) TO
+                       WS-JB-SCHEDULE-ID(WS-JB-LEG-INDEX)
+               END-EVALUATE
+           END-PERFORM
+
+           IF NOT WS-JB-WAS-ABORTED THEN
+               MOVE WS-JB-SCHEDULE-ID(WS-JB-LEG-INDEX) TO
+               WS-FK-SCHEDULE-ID
+
+               OPEN INPUT FS-SCHEDULES-FILE
+               OPEN I-O FS-VEHICLES-FILE
+               OPEN INPUT FS-ROUTES-FILE
+               OPEN I-O FS-SEAT-MAP-FILE
+
+                   MOVE WS-FK-SCHEDULE-ID TO FS-SCHEDULE-ID
+                   READ FS-SCHEDULES-FILE KEY IS FS-SCHEDULE-ID
+                   END-READ
+
+                   MOVE FS-FK-ROUTE-ID TO FS-ROUTE-ID
+                   MOVE FS-FK-VEHICLE-ID TO FS-VEHICLE-ID
+                   READ FS-VEHICLES-FILE KEY IS FS-VEHICLE-ID
+                   END-READ
+                   READ FS-ROUTES-FILE KEY IS FS-ROUTE-ID
+                   END-READ
+
+                   MOVE FS-ROUTE-ORIGIN TO
+                   WS-JB-ORIGIN(WS-JB-LEG-INDEX)
+                   MOVE FS-ROUTE-DESTINATION TO
+                   WS-JB-DESTINATION(WS-JB-LEG-INDEX)
+                   MOVE FS-S-DEPARTURE-TIME TO
+                   WS-JB-DEPARTURE-TIME(WS-JB-LEG-INDEX)
+                   MOVE FS-S-ARRIVAL-TIME TO
+                   WS-JB-ARRIVAL-TIME(WS-JB-LEG-INDEX)
+                   MOVE FS-VEHICLE-SERIAL TO
+                   WS-JB-VEHICLE-SERIAL(WS-JB-LEG-INDEX)
+
+                   MOVE FS-S-A-DATE(1:2) TO WS-JB-ARR-DATE-INT(5:2)
+                   MOVE FS-S-A-DATE(4:2) TO WS-JB-ARR-DATE-INT(7:2)
+                   MOVE FS-S-A-DATE(7:2) TO WS-JB-ARR-DATE-INT(3:2)
+                   MOVE '20' TO WS-JB-ARR-DATE-INT(1:2)
+
+                   IF FS-S-A-TIME-FORMAT = 'AM' THEN
+                       IF FS-S-A-HOUR = 12 THEN
+                           MOVE 0 TO WS-JB-ARR-HOUR24
+                       ELSE
+                           MOVE FS-S-A-HOUR TO WS-JB-ARR-HOUR24
+                       END-IF
+                   ELSE
+                       IF FS-S-A-HOUR = 12 THEN
+                           MOVE 12 TO WS-JB-ARR-HOUR24
+                       ELSE
+                           COMPUTE WS-JB-ARR-HOUR24 = FS-S-A-HOUR + 12
+                       END-IF
+                   END-IF
+
+                   COMPUTE WS-JB-ARR-DAY-NUMBER =
+                       FUNCTION INTEGER-OF-DATE(WS-JB-ARR-DATE-INT)
+
+                   COMPUTE
+                   WS-JB-ARRIVE-TOTAL-MINUTES(WS-JB-LEG-INDEX) =
+                       (WS-JB-ARR-DAY-NUMBER * 1440) +
+                       (WS-JB-ARR-HOUR24 * 60) + FS-S-A-MINUTES
+
+                   MOVE WS-JB-ARRIVE-TOTAL-MINUTES(WS-JB-LEG-INDEX) TO
+                   WS-JB-PREV-ARRIVE-MINUTES
+
+                   DISPLAY " Vehicle Serial : " FS-VEHICLE-SERIAL
+                   DISPLAY " "
+                   PERFORM DISPLAY-SEAT-CHART
+                   DISPLAY " "
+
+                   IF WS-OPEN-SEAT-COUNT = ZEROES THEN
+                       DISPLAY ' '
+                       PERFORM SCHEDULE-FULL-MESSAGE
+                       MOVE 'Y' TO WS-JB-ABORTED
+                   ELSE
+                       MOVE SPACES TO WS-MODIFY-CHOICE
+                       PERFORM UNTIL WS-MODIFY-CHOICE NOT = SPACES
+                           DISPLAY " Enter Seat Number for this leg: "
+                           WITH NO ADVANCING
+                           ACCEPT WS-SEAT-CHOICE
+
+                           IF WS-SEAT-CHOICE = ZEROES OR
+                           WS-SEAT-CHOICE > FS-VEHICLE-CAPACITY THEN
+                               DISPLAY ' '
+                               PERFORM INVALID-INPUT
+                           ELSE
+                               MOVE WS-FK-SCHEDULE-ID TO
+                               FS-SEAT-SCHEDULE-ID
+                               MOVE WS-SEAT-CHOICE TO FS-SEAT-NO
+                               READ FS-SEAT-MAP-FILE
+                               KEY IS FS-SEAT-KEY
+                               INVALID KEY
+                                   DISPLAY ' '
+                                   PERFORM INVALID-INPUT
+                               NOT INVALID KEY
+                                   IF FS-SEAT-STATUS NOT = 'OPEN' THEN
+                                       DISPLAY ' '
+                                       PERFORM
+                                       SEAT-NOT-AVAILABLE-MESSAGE
+                                   ELSE
+                                       MOVE WS-SEAT-CHOICE TO
+                                       WS-JB-SEAT-NUMBER(
+                                       WS-JB-LEG-INDEX)
+                                       MOVE 'X' TO WS-MODIFY-CHOICE
+                                   END-IF
+                               END-READ
+                           END-IF
+                       END-PERFORM
+
+                       PERFORM PRICING-ENGINE
+                       MOVE WS-PRICE TO
+                       WS-JB-PRICE(WS-JB-LEG-INDEX)
+                       ADD WS-PRICE TO WS-JB-TOTAL-PRICE
+                   END-IF
+
+               CLOSE FS-SEAT-MAP-FILE
+               CLOSE FS-ROUTES-FILE
+               CLOSE FS-VEHICLES-FILE
+               CLOSE FS-SCHEDULES-FILE
+           END-IF
+           .
+
+       INITIALIZE-JOURNEY-LEG-SCHEDULE-TABLE.
+           MOVE SPACES TO WS-EOF
+           MOVE 1 TO WS-COUNTER-I
+           MOVE ZEROES TO WS-SCHEDULE-COUNTER
+           OPEN INPUT FS-SCHEDULES-FILE
+           OPEN INPUT FS-VEHICLES-FILE
+           OPEN INPUT FS-ROUTES-FILE
+           PERFORM UNTIL WS-COUNTER-I > 100 OR WS-EOF = 'Y'
+               READ FS-SCHEDULES-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   MOVE FS-FK-ROUTE-ID TO FS-ROUTE-ID
+                   MOVE FS-FK-VEHICLE-ID TO FS-VEHICLE-ID
+                   READ FS-ROUTES-FILE
+                   END-READ
+                   READ FS-VEHICLES-FILE
+                   END-READ
+                   IF FS-FK-ROUTE-ID = WS-JB-ROUTE-ID(WS-JB-LEG-INDEX)
+                   AND FS-S-STATUS = 'active' THEN
+                       PERFORM CHECK-JOURNEY-LEG-TRANSFER-WINDOW
+                       IF WS-JB-TRANSFER-OK = 'YES' THEN
+                           MOVE FS-SCHEDULE-ID TO
+                           WS-SCHEDULE-TABLE(WS-COUNTER-I)
+                           ADD 1 TO WS-SCHEDULE-COUNTER
+                           ADD 1 TO WS-COUNTER-I
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FS-SCHEDULES-FILE
+           CLOSE FS-VEHICLES-FILE
+           CLOSE FS-ROUTES-FILE
+           .
+
+       CHECK-JOURNEY-LEG-TRANSFER-WINDOW.
+           IF WS-JB-LEG-INDEX = 1 THEN
+               MOVE 'YES' TO WS-JB-TRANSFER-OK
+           ELSE
+               MOVE FS-S-D-DATE(1:2) TO WS-JB-DEP-DATE-INT(5:2)
+               MOVE FS-S-D-DATE(4:2) TO WS-JB-DEP-DATE-INT(7:2)
+               MOVE FS-S-D-DATE(7:2) TO WS-JB-DEP-DATE-INT(3:2)
+               MOVE '20' TO WS-JB-DEP-DATE-INT(1:2)
+
+               IF FS-S-D-TIME-FORMAT = 'AM' THEN
+                   IF FS-S-D-HOUR = 12 THEN
+                       MOVE 0 TO WS-JB-DEP-HOUR24
+                   ELSE
+                       MOVE FS-S-D-HOUR TO WS-JB-DEP-HOUR24
+                   END-IF
+               ELSE
+                   IF FS-S-D-HOUR = 12 THEN
+                       MOVE 12 TO WS-JB-DEP-HOUR24
+                   ELSE
+                       COMPUTE WS-JB-DEP-HOUR24 = FS-S-D-HOUR + 12
+                   END-IF
+               END-IF
+
+               COMPUTE WS-JB-DEP-DAY-NUMBER =
+                   FUNCTION INTEGER-OF-DATE(WS-JB-DEP-DATE-INT)
+
+               COMPUTE WS-JB-DEP-TOTAL-MINUTES =
+                   (WS-JB-DEP-DAY-NUMBER * 1440) +
+                   (WS-JB-DEP-HOUR24 * 60) + FS-S-D-MINUTES
+
+               IF WS-JB-DEP-TOTAL-MINUTES >= WS-JB-PREV-ARRIVE-MINUTES
+               + WS-JB-TRANSFER-MINUTES THEN
+                   MOVE 'YES' TO WS-JB-TRANSFER-OK
+               ELSE
+                   MOVE 'NO ' TO WS-JB-TRANSFER-OK
+               END-IF
+           END-IF
+           .
+
+       JOURNEY-BOOKING-CONFIRMATION.
+           MOVE SPACES TO WS-REPEAT
+           DISPLAY "***************************************************"-
+           "*************"
+           DISPLAY "                JOURNEY BOOKING SUMMARY            "-
+           "   "
+           DISPLAY "***************************************************"-
+           "*************"
+           DISPLAY "Booking User        : " FS-P-LAST-NAME ", "
+           FS-P-FIRST-NAME
+           DISPLAY " "
+
+           PERFORM VARYING WS-JB-LEG-INDEX FROM 1 BY 1 UNTIL
+           WS-JB-LEG-INDEX > WS-JB-LEG-COUNT
+               DISPLAY "[LEG " WS-JB-LEG-INDEX "]"
+               DISPLAY "Travel Route        : "
+               WS-JB-ORIGIN(WS-JB-LEG-INDEX) " TO "
+               WS-JB-DESTINATION(WS-JB-LEG-INDEX)
+               DISPLAY "Departure Date/Time : "
+               WS-JB-DEPARTURE-TIME(WS-JB-LEG-INDEX)
+               DISPLAY "Arrival Date/Time   : "
+               WS-JB-ARRIVAL-TIME(WS-JB-LEG-INDEX)
+               DISPLAY "Vehicle Serial      : "
+               WS-JB-VEHICLE-SERIAL(WS-JB-LEG-INDEX)
+               DISPLAY "Seat Number         : "
+               WS-JB-SEAT-NUMBER(WS-JB-LEG-INDEX)
+               DISPLAY "Price               : "
+               WS-JB-PRICE(WS-JB-LEG-INDEX)
+               DISPLAY " "
+           END-PERFORM
+
+           DISPLAY "Total Price         : " WS-JB-TOTAL-PRICE
+           DISPLAY "***************************************************"-
+           "*************"
+
+           DISPLAY " "
+           DISPLAY "Do you confirm?  [YES]  [NO] " WITH NO ADVANCING
+           ACCEPT WS-CONFIRM-BOOKING
+
+           MOVE FUNCTION LOWER-CASE(WS-CONFIRM-BOOKING) TO
+           WS-CONFIRM-BOOKING
+
+           EVALUATE WS-CONFIRM-BOOKING
+               WHEN 'yes'
+                   PERFORM GENERATE-GROUP-ID
+                   MOVE WS-JB-TOTAL-PRICE TO WS-PRICE
+                   PERFORM GROUP-PAYMENT-SELECTION
+
+                   OPEN I-O FS-SEAT-MAP-FILE
+
+                   PERFORM VARYING WS-JB-LEG-INDEX FROM 1 BY 1 UNTIL
+                   WS-JB-LEG-INDEX > WS-JB-LEG-COUNT
+                       MOVE WS-JB-SCHEDULE-ID(WS-JB-LEG-INDEX) TO
+                       WS-FK-SCHEDULE-ID
+                       MOVE WS-JB-SEAT-NUMBER(WS-JB-LEG-INDEX) TO
+                       WS-SEAT-NUMBER
+                       MOVE WS-JB-PRICE(WS-JB-LEG-INDEX) TO WS-PRICE
+                       PERFORM RECORD-BOOKING
+                       MOVE FS-BOOKING-ID TO WS-FK-BOOKING-ID
+                       PERFORM OCCUPY-SEAT
+                       IF WS-SEAT-LOCK-SUCCESS = 'Y' THEN
+                           MOVE WS-JB-PRICE(WS-JB-LEG-INDEX) TO
+                           WS-PAYMENT-AMOUNT
+                           PERFORM RECORD-PAYMENT
+                           MOVE FS-BOOKING-ID TO FS-CURRENT-BOOKING-ID
+                           OPEN OUTPUT FS-CURRENT-BOOKING-FILE
+                               WRITE FS-CURRENT-BOOKING-ID
+                               END-WRITE
+                           CLOSE FS-CURRENT-BOOKING-FILE
+                           PERFORM TICKETING
+                       ELSE
+                           PERFORM VOID-FAILED-SEAT-BOOKING
+                       END-IF
+                   END-PERFORM
+
+                   CLOSE FS-SEAT-MAP-FILE
+
+                   PERFORM GROUP-BOOKED-SUCCESSFULLY-MESSAGE
+                   DISPLAY " Press 'enter' key to continue..."
+                   ACCEPT WS-BUFFER
+                   GO TO USER-MAIN-PAGE
+               WHEN 'no'
+                   PERFORM DISCONTINUE-MESSAGE
+                   DISPLAY " Press 'enter' key to continue..."
+                   ACCEPT WS-BUFFER
+                   GO TO USER-MAIN-PAGE
+               WHEN OTHER
+                  PERFORM INVALID-CHOICE-MESSAGE
+           END-EVALUATE
+           .
+
+       SEAT-SELECTION.
+           MOVE SPACES TO WS-REPEAT
+           PERFORM CLEAR
+           DISPLAY "***************************************************"-
+           "****"
+           DISPLAY "                 S E A T   S E L E C T I O N       "-
+           "     "
+           DISPLAY "***************************************************"-
+           "****"
+           DISPLAY " "
+
+           OPEN INPUT FS-SCHEDULES-FILE
+           OPEN I-O FS-VEHICLES-FILE
+           OPEN INPUT FS-ROUTES-FILE
+           OPEN I-O FS-SEAT-MAP-FILE
+
                MOVE WS-FK-SCHEDULE-ID TO FS-SCHEDULE-ID
                READ FS-SCHEDULES-FILE
                KEY IS FS-SCHEDULE-ID
                END-READ
-               
+
                MOVE FS-FK-ROUTE-ID TO FS-ROUTE-ID
                MOVE FS-FK-VEHICLE-ID TO FS-VEHICLE-ID
                READ FS-VEHICLES-FILE
                KEY IS FS-VEHICLE-ID
                END-READ
-               
+
                DISPLAY " Vehicle Serial : " FS-VEHICLE-SERIAL
                DISPLAY " "
-               DISPLAY " Available Seats : " FS-VEHICLE-CAPACITY
+               PERFORM DISPLAY-SEAT-CHART
                DISPLAY " "
+
+               IF WS-OPEN-SEAT-COUNT = ZEROES THEN
+                   PERFORM SCHEDULE-FULL-MESSAGE
+                   DISPLAY 'Join the waitlist instead? [YES/NO] '
+                   WITH NO ADVANCING
+                   ACCEPT WS-WAITLIST-CHOICE
+                   MOVE FUNCTION UPPER-CASE(WS-WAITLIST-CHOICE) TO
+                   WS-WAITLIST-CHOICE
+                   IF WS-WAITLIST-CHOICE = 'YES' THEN
+                       PERFORM WAITLIST-BOOKING
+                   END-IF
+               ELSE
+
                DISPLAY " Enter Seat Number: " WITH NO ADVANCING
-               ACCEPT WS-SEAT-NUMBER
+               ACCEPT WS-SEAT-CHOICE
 
-               IF WS-SEAT-NUMBER = SPACES OR WS-SEAT-NUMBER IS NOT 
-               NUMERIC OR WS-SEAT-NUMBER = ZEROES THEN
+               IF WS-SEAT-CHOICE = ZEROES OR WS-SEAT-CHOICE >
+               FS-VEHICLE-CAPACITY THEN
                    DISPLAY ' '
                    PERFORM INVALID-INPUT
-               PERFORM UNTIL WS-REPEAT = 'NO'
-               DISPLAY ' '
-               DISPLAY 'Do you want to try again? [YES/NO] '
-               WITH NO ADVANCING
-               ACCEPT WS-REPEAT
+                   PERFORM UNTIL WS-REPEAT = 'NO'
+                   DISPLAY ' '
+                   DISPLAY 'Do you want to try again? [YES/NO] '
+                   WITH NO ADVANCING
+                   ACCEPT WS-REPEAT
 
-               MOVE FUNCTION UPPER-CASE(WS-REPEAT) TO 
-               WS-REPEAT
+                   MOVE FUNCTION UPPER-CASE(WS-REPEAT) TO
+                   WS-REPEAT
 
-               EVALUATE WS-REPEAT
-                   WHEN 'YES'
-                       PERFORM SEAT-SELECTION
-                   WHEN 'NO'
-                       CONTINUE
-                   WHEN OTHER
-                      PERFORM INVALID-INPUT
-               END-EVALUATE
+                   EVALUATE WS-REPEAT
+                       WHEN 'YES'
+                           PERFORM SEAT-SELECTION
+                       WHEN 'NO'
+                           CONTINUE
+                       WHEN OTHER
+                          PERFORM INVALID-INPUT
+                   END-EVALUATE
 
-               END-PERFORM
+                   END-PERFORM
 
                ELSE
-                   PERFORM PAYMENT-SELECTION
+                   MOVE WS-FK-SCHEDULE-ID TO FS-SEAT-SCHEDULE-ID
+                   MOVE WS-SEAT-CHOICE TO FS-SEAT-NO
+                   READ FS-SEAT-MAP-FILE
+                   KEY IS FS-SEAT-KEY
+                   INVALID KEY
+                       DISPLAY ' '
+                       PERFORM INVALID-INPUT
+                   NOT INVALID KEY
+                       IF FS-SEAT-STATUS NOT = 'OPEN' THEN
+                           DISPLAY ' '
+                           PERFORM SEAT-NOT-AVAILABLE-MESSAGE
+                           PERFORM UNTIL WS-REPEAT = 'NO'
+                           DISPLAY ' '
+                           DISPLAY 'Do you want to try again? [YES/NO] '
+                           WITH NO ADVANCING
+                           ACCEPT WS-REPEAT
+
+                           MOVE FUNCTION UPPER-CASE(WS-REPEAT) TO
+                           WS-REPEAT
+
+                           EVALUATE WS-REPEAT
+                               WHEN 'YES'
+                                   PERFORM SEAT-SELECTION
+                               WHEN 'NO'
+                                   CONTINUE
+                               WHEN OTHER
+                                  PERFORM INVALID-INPUT
+                           END-EVALUATE
+
+                           END-PERFORM
+                       ELSE
+                           MOVE WS-SEAT-CHOICE TO WS-SEAT-NUMBER
+                           PERFORM PAYMENT-SELECTION
+                       END-IF
+                   END-READ
+               END-IF
                END-IF
 
-
-
+           CLOSE FS-SEAT-MAP-FILE
            CLOSE FS-VEHICLES-FILE
            CLOSE FS-ROUTES-FILE
            CLOSE FS-SCHEDULES-FILE
            ACCEPT WS-BUFFER
            .
 
+       WAITLIST-BOOKING.
+           MOVE ZEROES TO WS-SEAT-NUMBER
+           MOVE 'waitlist' TO WS-BOOKING-STATUS
+           MOVE ZEROES TO WS-PRICE
+           MOVE SPACES TO WS-GROUP-ID
+           MOVE 'regular' TO WS-PASSENGER-CATEGORY
+           PERFORM RECORD-BOOKING
+           DISPLAY ' '
+           PERFORM WAITLIST-ADDED-MESSAGE
+           .
+
+       DISPLAY-SEAT-CHART.
+           DISPLAY " [AVAILABLE SEATS]"
+           DISPLAY " "
+           MOVE ZEROES TO WS-OPEN-SEAT-COUNT
+           MOVE 1 TO WS-SEAT-CHOICE
+           PERFORM UNTIL WS-SEAT-CHOICE > FS-VEHICLE-CAPACITY
+               MOVE WS-FK-SCHEDULE-ID TO FS-SEAT-SCHEDULE-ID
+               MOVE WS-SEAT-CHOICE TO FS-SEAT-NO
+               READ FS-SEAT-MAP-FILE
+               KEY IS FS-SEAT-KEY
+               INVALID KEY
+                   DISPLAY ' Seat ' WS-SEAT-CHOICE ' : OPEN '
+                   ADD 1 TO WS-OPEN-SEAT-COUNT
+               NOT INVALID KEY
+                   DISPLAY ' Seat ' WS-SEAT-CHOICE ' : ' FS-SEAT-STATUS
+                   IF FS-SEAT-STATUS = 'OPEN' THEN
+                       ADD 1 TO WS-OPEN-SEAT-COUNT
+                   END-IF
+               END-READ
+               ADD 1 TO WS-SEAT-CHOICE
+           END-PERFORM
+           .
+
        PAYMENT-SELECTION.
            MOVE SPACES TO WS-REPEAT
            PERFORM CLEAR
@@ -692,23 +2672,89 @@
            "****"
            DISPLAY " "
 
-           PERFORM PRICING-ENGINE
+           PERFORM PRICING-ENGINE
+           PERFORM PROMO-CODE-CHECK
+
+           DISPLAY " Price : " WS-PRICE
+           DISPLAY " "
+
+           MOVE 'N' TO WS-INSTALLMENT-FLAG
+           MOVE WS-PRICE TO WS-PAYMENT-AMOUNT
+
+           DISPLAY " Pay   : 1 - Full Amount"
+           DISPLAY "         2 - Deposit (Installment)"
+           DISPLAY " Select payment option : " WITH NO ADVANCING
+           ACCEPT WS-PAY-OPTION-CHOICE
+
+           IF WS-PAY-OPTION-CHOICE = '2' THEN
+               PERFORM CAPTURE-DEPOSIT-AMOUNT
+           END-IF
 
-           DISPLAY " Price : " WS-PRICE
            DISPLAY " "
-           
            DISPLAY " Payment Method: 1 - Cash"
            DISPLAY "                 2 - Online payment (Credit Card)"
+           DISPLAY "                 3 - E-Wallet"
            DISPLAY " "
            DISPLAY " Confirm payment method: " WITH NO ADVANCING
            ACCEPT WS-PAYMENT-METHOD-CHOICE
 
+           MOVE SPACES TO WS-EWALLET-REF-NUMBER
+           MOVE SPACES TO WS-EWALLET-CONFIRMATION-CODE
 
            EVALUATE WS-PAYMENT-METHOD-CHOICE
                WHEN '1'
                    MOVE 'cash' TO WS-PAYMENT-METHOD
                    MOVE 'reserved' TO WS-BOOKING-STATUS
+                   IF WS-INSTALLMENT-IS-ACTIVE THEN
+                       MOVE 'partial' TO WS-PAYMENT-STATUS
+                   ELSE
+                       MOVE 'pending' TO WS-PAYMENT-STATUS
+                   END-IF
                    PERFORM BOOKING-CONFIRMATION
+               WHEN '3'
+                   DISPLAY ' '
+                   DISPLAY ' E-Wallet Reference Number  : '
+                   WITH NO ADVANCING
+                   ACCEPT WS-EWALLET-REF-NUMBER
+                   DISPLAY ' E-Wallet Confirmation Code : '
+                   WITH NO ADVANCING
+                   ACCEPT WS-EWALLET-CONFIRMATION-CODE
+
+                   IF WS-EWALLET-REF-NUMBER = SPACES OR
+                       WS-EWALLET-CONFIRMATION-CODE = SPACES THEN
+                       DISPLAY ' '
+                       PERFORM INVALID-INPUT
+
+                       PERFORM UNTIL WS-REPEAT = 'NO'
+                       DISPLAY ' '
+                       DISPLAY 'Do you want to try again? [YES/NO] '
+                       WITH NO ADVANCING
+                       ACCEPT WS-REPEAT
+
+                       MOVE FUNCTION UPPER-CASE(WS-REPEAT) TO
+                       WS-REPEAT
+
+                       EVALUATE WS-REPEAT
+                           WHEN 'YES'
+                               PERFORM PAYMENT-SELECTION
+                           WHEN 'NO'
+                               CONTINUE
+                           WHEN OTHER
+                              PERFORM INVALID-INPUT
+                       END-EVALUATE
+
+                       END-PERFORM
+                   ELSE
+                       MOVE 'e-wallet' TO WS-PAYMENT-METHOD
+                       IF WS-INSTALLMENT-IS-ACTIVE THEN
+                           MOVE 'reserved' TO WS-BOOKING-STATUS
+                           MOVE 'partial' TO WS-PAYMENT-STATUS
+                       ELSE
+                           MOVE 'paid' TO WS-BOOKING-STATUS
+                           MOVE 'paid' TO WS-PAYMENT-STATUS
+                       END-IF
+                       PERFORM BOOKING-CONFIRMATION
+                   END-IF
                WHEN '2'
                    DISPLAY ' '
                    DISPLAY ' Credit Card Number : ' WITH NO ADVANCING
@@ -739,7 +2785,13 @@
                        END-PERFORM
                    ELSE
                        MOVE 'credit-card' TO WS-PAYMENT-METHOD
-                       MOVE 'paid' TO WS-BOOKING-STATUS
+                       IF WS-INSTALLMENT-IS-ACTIVE THEN
+                           MOVE 'reserved' TO WS-BOOKING-STATUS
+                           MOVE 'partial' TO WS-PAYMENT-STATUS
+                       ELSE
+                           MOVE 'paid' TO WS-BOOKING-STATUS
+                           MOVE 'paid' TO WS-PAYMENT-STATUS
+                       END-IF
                        PERFORM BOOKING-CONFIRMATION
                    END-IF
                WHEN OTHER
@@ -767,7 +2819,35 @@
            END-EVALUATE
            .
 
+       CAPTURE-DEPOSIT-AMOUNT.
+           DISPLAY " "
+           DISPLAY " Full Price      : " WS-PRICE
+           DISPLAY " Enter Deposit Amount : " WITH NO ADVANCING
+           ACCEPT WS-DEPOSIT-AMOUNT
+
+           IF WS-DEPOSIT-AMOUNT > ZEROES AND
+               WS-DEPOSIT-AMOUNT < WS-PRICE THEN
+               MOVE WS-DEPOSIT-AMOUNT TO WS-PAYMENT-AMOUNT
+               MOVE 'Y' TO WS-INSTALLMENT-FLAG
+           ELSE
+               DISPLAY " "
+               PERFORM INVALID-INPUT
+               MOVE WS-PRICE TO WS-PAYMENT-AMOUNT
+               MOVE 'N' TO WS-INSTALLMENT-FLAG
+           END-IF
+           .
+
        PRICING-ENGINE.
+           PERFORM COMPUTE-BASE-FARE
+
+           PERFORM APPLY-PASSENGER-CATEGORY-DISCOUNT
+
+           PERFORM LOOKUP-EXCHANGE-RATE
+
+           MOVE WS-PRICE TO WS-PAYMENT-AMOUNT
+           .
+
+       COMPUTE-BASE-FARE.
            MOVE ZEROES TO WS-PRICE
 
            READ FS-ROUTES-FILE
@@ -777,14 +2857,267 @@
            KEY IS FS-VEHICLE-ID
            END-READ
 
-           COMPUTE WS-PRICE = (FS-ROUTE-BASE-PRICE * 
-           FS-VEHICLE-PRICE-FACTOR) * WS-SEAT-NUMBER
+           PERFORM LOOKUP-FARE-FACTOR
+           PERFORM APPLY-PRICING-CALENDAR
+           PERFORM APPLY-SURGE-PRICING
 
-           MOVE WS-PRICE TO WS-PAYMENT-AMOUNT
+           COMPUTE WS-PRICE = FS-ROUTE-BASE-PRICE * WS-FARE-FACTOR
+               * WS-CALENDAR-MULTIPLIER * WS-SURGE-MULTIPLIER
+           .
+
+       LOOKUP-EXCHANGE-RATE.
+           MOVE ZEROES TO WS-PHP-EQUIVALENT
+
+           IF FS-ROUTE-CURRENCY-CODE = SPACES
+               OR FS-ROUTE-CURRENCY-CODE = 'PHP' THEN
+               MOVE WS-PRICE TO WS-PHP-EQUIVALENT
+           ELSE
+               MOVE FS-ROUTE-CURRENCY-CODE TO FS-EXR-CURRENCY-CODE
+
+               OPEN INPUT FS-EXCHANGE-RATE-FILE
+                   READ FS-EXCHANGE-RATE-FILE
+                   KEY IS FS-EXR-CURRENCY-CODE
+                   INVALID KEY
+                       MOVE WS-PRICE TO WS-PHP-EQUIVALENT
+                   NOT INVALID KEY
+                       COMPUTE WS-PHP-EQUIVALENT ROUNDED =
+                           WS-PRICE * FS-EXR-RATE-TO-PHP
+               END-READ
+               CLOSE FS-EXCHANGE-RATE-FILE
+           END-IF
+           .
+
+       APPLY-PASSENGER-CATEGORY-DISCOUNT.
+           MOVE ZEROES TO WS-CATEGORY-DISCOUNT-PCT
+           MOVE ZEROES TO WS-CATEGORY-DISCOUNT-AMOUNT
+
+           DISPLAY " Passenger Category: 1 - Regular"
+           DISPLAY "                     2 - Senior Citizen"
+           DISPLAY "                     3 - PWD"
+           DISPLAY " Select category : " WITH NO ADVANCING
+           ACCEPT WS-CATEGORY-CHOICE
+
+           EVALUATE WS-CATEGORY-CHOICE
+               WHEN '2'
+                   MOVE 'senior' TO WS-PASSENGER-CATEGORY
+                   MOVE 20.00 TO WS-CATEGORY-DISCOUNT-PCT
+               WHEN '3'
+                   MOVE 'PWD' TO WS-PASSENGER-CATEGORY
+                   MOVE 20.00 TO WS-CATEGORY-DISCOUNT-PCT
+               WHEN OTHER
+                   MOVE 'regular' TO WS-PASSENGER-CATEGORY
+           END-EVALUATE
+
+           IF WS-CATEGORY-DISCOUNT-PCT > ZEROES THEN
+               COMPUTE WS-CATEGORY-DISCOUNT-AMOUNT ROUNDED =
+                   WS-PRICE * WS-CATEGORY-DISCOUNT-PCT / 100
+               COMPUTE WS-PRICE = WS-PRICE - WS-CATEGORY-DISCOUNT-AMOUNT
+               MOVE WS-CATEGORY-DISCOUNT-AMOUNT TO WS-DISCOUNT-AMOUNT
+               MOVE 'senior/PWD discount' TO WS-DISCOUNT-REASON
+           ELSE
+               MOVE ZEROES TO WS-DISCOUNT-AMOUNT
+               MOVE SPACES TO WS-DISCOUNT-REASON
+           END-IF
+           .
+
+       APPLY-PRICING-CALENDAR.
+           MOVE 1 TO WS-CALENDAR-MULTIPLIER
+
+           MOVE '20' TO WS-PC-DEP-DATE-INT(1:2)
+           MOVE FS-S-D-DATE(1:2) TO WS-PC-DEP-DATE-INT(5:2)
+           MOVE FS-S-D-DATE(4:2) TO WS-PC-DEP-DATE-INT(7:2)
+           MOVE FS-S-D-DATE(7:2) TO WS-PC-DEP-DATE-INT(3:2)
+           COMPUTE WS-PC-DEP-DAY-NUMBER =
+               FUNCTION INTEGER-OF-DATE(WS-PC-DEP-DATE-INT)
+
+           MOVE SPACES TO WS-PC-EOF
+           OPEN INPUT FS-PRICING-CALENDAR-FILE
+           PERFORM UNTIL WS-PC-EOF = 'Y'
+               READ FS-PRICING-CALENDAR-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-PC-EOF
+               NOT AT END
+                   IF FS-PC-FK-ROUTE-ID = FS-ROUTE-ID
+                       AND FS-PC-STATUS = 'active' THEN
+                       MOVE '20' TO WS-PC-START-DATE-INT(1:2)
+                       MOVE FS-PC-START-DATE(1:2) TO
+                           WS-PC-START-DATE-INT(5:2)
+                       MOVE FS-PC-START-DATE(4:2) TO
+                           WS-PC-START-DATE-INT(7:2)
+                       MOVE FS-PC-START-DATE(7:2) TO
+                           WS-PC-START-DATE-INT(3:2)
+                       MOVE '20' TO WS-PC-END-DATE-INT(1:2)
+                       MOVE FS-PC-END-DATE(1:2) TO
+                           WS-PC-END-DATE-INT(5:2)
+                       MOVE FS-PC-END-DATE(4:2) TO
+                           WS-PC-END-DATE-INT(7:2)
+                       MOVE FS-PC-END-DATE(7:2) TO
+                           WS-PC-END-DATE-INT(3:2)
+
+                       COMPUTE WS-PC-START-DAY-NUMBER =
+                           FUNCTION INTEGER-OF-DATE
+                           (WS-PC-START-DATE-INT)
+                       COMPUTE WS-PC-END-DAY-NUMBER =
+                           FUNCTION INTEGER-OF-DATE
+                           (WS-PC-END-DATE-INT)
+
+                       IF WS-PC-DEP-DAY-NUMBER >= WS-PC-START-DAY-NUMBER
+                           AND WS-PC-DEP-DAY-NUMBER <=
+                               WS-PC-END-DAY-NUMBER THEN
+                           MOVE FS-PC-MULTIPLIER TO
+                               WS-CALENDAR-MULTIPLIER
+                       END-IF
+                   END-IF
+           END-PERFORM
+           CLOSE FS-PRICING-CALENDAR-FILE
+           .
+
+       APPLY-SURGE-PRICING.
+           MOVE 1 TO WS-SURGE-MULTIPLIER
+           MOVE ZEROES TO WS-OCCUPANCY-PCT
+
+           IF FS-VEHICLE-CAPACITY > ZEROES THEN
+               COMPUTE WS-OCCUPANCY-PCT ROUNDED =
+                   (FS-VEHICLE-CAPACITY - WS-OPEN-SEAT-COUNT) * 100 /
+                   FS-VEHICLE-CAPACITY
+
+               EVALUATE TRUE
+                   WHEN WS-OCCUPANCY-PCT >= 90
+                       MOVE 1.50 TO WS-SURGE-MULTIPLIER
+                   WHEN WS-OCCUPANCY-PCT >= 75
+                       MOVE 1.25 TO WS-SURGE-MULTIPLIER
+                   WHEN WS-OCCUPANCY-PCT >= 50
+                       MOVE 1.10 TO WS-SURGE-MULTIPLIER
+                   WHEN OTHER
+                       MOVE 1 TO WS-SURGE-MULTIPLIER
+               END-EVALUATE
+           END-IF
+           .
+
+       COMPUTE-VAT-BREAKDOWN.
+           COMPUTE WS-BASE-FARE-AMOUNT ROUNDED =
+               WS-PAYMENT-AMOUNT / (1 + (WS-VAT-RATE / 100))
+           COMPUTE WS-VAT-AMOUNT ROUNDED =
+               WS-PAYMENT-AMOUNT - WS-BASE-FARE-AMOUNT
+           .
+
+       LOOKUP-FARE-FACTOR.
+           MOVE FUNCTION LOWER-CASE(FS-VEHICLE-CLASS) TO
+           WS-FARE-LOOKUP-CLASS
+           MOVE WS-FARE-LOOKUP-CLASS TO FS-FARE-CLASS
+
+           OPEN INPUT FS-FARE-MATRIX-FILE
+               READ FS-FARE-MATRIX-FILE
+               KEY IS FS-FARE-CLASS
+               INVALID KEY
+                   MOVE FS-VEHICLE-PRICE-FACTOR TO WS-FARE-FACTOR
+               NOT INVALID KEY
+                   EVALUATE TRUE
+                       WHEN FS-ROUTE-DISTANCE <= 50
+                           MOVE FS-FARE-TIER-1-FACTOR TO WS-FARE-FACTOR
+                       WHEN FS-ROUTE-DISTANCE <= 150
+                           MOVE FS-FARE-TIER-2-FACTOR TO WS-FARE-FACTOR
+                       WHEN OTHER
+                           MOVE FS-FARE-TIER-3-FACTOR TO WS-FARE-FACTOR
+                   END-EVALUATE
+               END-READ
+           CLOSE FS-FARE-MATRIX-FILE
+           .
+
+       PROMO-CODE-CHECK.
+           MOVE SPACES TO WS-PROMO-CODE-USED
+           MOVE ZEROES TO WS-PROMO-DISCOUNT-AMOUNT
+           MOVE SPACES TO WS-PROMO-CODE-ENTRY
+
+           DISPLAY " Promo Code (leave blank to skip): "
+           WITH NO ADVANCING
+           ACCEPT WS-PROMO-CODE-ENTRY
+
+           IF WS-PROMO-CODE-ENTRY NOT = SPACES THEN
+               MOVE FUNCTION UPPER-CASE(WS-PROMO-CODE-ENTRY) TO
+               WS-PROMO-CODE-ENTRY
+               MOVE WS-PROMO-CODE-ENTRY TO FS-PROMO-CODE
+
+               OPEN INPUT FS-PROMO-FILE
+                   READ FS-PROMO-FILE
+                   KEY IS FS-PROMO-CODE
+                   INVALID KEY
+                       DISPLAY ' '
+                       PERFORM INVALID-PROMO-CODE-MESSAGE
+                   NOT INVALID KEY
+                       IF FS-PROMO-STATUS NOT = 'active' THEN
+                           DISPLAY ' '
+                           PERFORM INVALID-PROMO-CODE-MESSAGE
+                       ELSE
+                           MOVE '20' TO WS-PROMO-EXPIRY-INT(1:2)
+                           MOVE FS-PROMO-EXPIRY-DATE(1:2) TO
+                           WS-PROMO-EXPIRY-INT(5:2)
+                           MOVE FS-PROMO-EXPIRY-DATE(4:2) TO
+                           WS-PROMO-EXPIRY-INT(7:2)
+                           MOVE FS-PROMO-EXPIRY-DATE(7:2) TO
+                           WS-PROMO-EXPIRY-INT(3:2)
+
+                           ACCEPT WS-TODAY-DATE FROM DATE
+                           COMPUTE WS-CURRENT-DATE-INT = 20000000 +
+                               (WS-TODAY-YY * 10000) +
+                               (WS-TODAY-MM * 100) + WS-TODAY-DD
+
+                           COMPUTE WS-CURRENT-DAY-NUMBER =
+                               FUNCTION INTEGER-OF-DATE
+                               (WS-CURRENT-DATE-INT)
+                           COMPUTE WS-PROMO-EXPIRY-DAY-NUMBER =
+                               FUNCTION INTEGER-OF-DATE
+                               (WS-PROMO-EXPIRY-INT)
+
+                           IF WS-PROMO-EXPIRY-DAY-NUMBER <
+                           WS-CURRENT-DAY-NUMBER THEN
+                               DISPLAY ' '
+                               PERFORM EXPIRED-PROMO-CODE-MESSAGE
+                           ELSE
+                               EVALUATE FS-PROMO-DISCOUNT-TYPE
+                               WHEN 'P'
+                                   COMPUTE WS-PROMO-DISCOUNT-AMOUNT
+                                   ROUNDED = WS-PRICE *
+                                   FS-PROMO-DISCOUNT-VALUE / 100
+                               WHEN 'F'
+                                   MOVE FS-PROMO-DISCOUNT-VALUE TO
+                                   WS-PROMO-DISCOUNT-AMOUNT
+                               END-EVALUATE
+
+                               IF WS-PROMO-DISCOUNT-AMOUNT > WS-PRICE
+                               THEN
+                                   MOVE WS-PRICE TO
+                                   WS-PROMO-DISCOUNT-AMOUNT
+                               END-IF
+
+                               COMPUTE WS-PRICE = WS-PRICE -
+                               WS-PROMO-DISCOUNT-AMOUNT
+                               ADD WS-PROMO-DISCOUNT-AMOUNT TO
+                               WS-DISCOUNT-AMOUNT
+                               MOVE WS-PRICE TO WS-PAYMENT-AMOUNT
+                               MOVE WS-PROMO-CODE-ENTRY TO
+                               WS-PROMO-CODE-USED
+
+                               IF WS-DISCOUNT-REASON = SPACES THEN
+                                   MOVE 'promo code' TO
+                                   WS-DISCOUNT-REASON
+                               ELSE
+                                   MOVE 'senior/PWD + promo' TO
+                                   WS-DISCOUNT-REASON
+                               END-IF
+
+                               DISPLAY ' '
+                               PERFORM PROMO-CODE-APPLIED-MESSAGE
+                           END-IF
+                       END-IF
+                   END-READ
+               CLOSE FS-PROMO-FILE
+           END-IF
            .
 
        BOOKING-CONFIRMATION.
            MOVE SPACES TO WS-REPEAT
+           MOVE WS-PRICE TO WS-PAYMENT-AMOUNT
+           PERFORM COMPUTE-VAT-BREAKDOWN
            DISPLAY "***************************************************"-
            "*************"
            DISPLAY "                    BOOKING SUMMARY                "-
@@ -801,7 +3134,14 @@
            DISPLAY "Seat Number         : " WS-SEAT-NUMBER
            DISPLAY "Booking Status      : " WS-BOOKING-STATUS
            DISPLAY "Payment Method      : " WS-PAYMENT-METHOD
-           DISPLAY "Price               : " WS-PRICE
+           DISPLAY "Base Fare           : " WS-BASE-FARE-AMOUNT
+           DISPLAY "VAT (12%)           : " WS-VAT-AMOUNT
+           DISPLAY "Price               : " WS-PRICE " "
+               FS-ROUTE-CURRENCY-CODE
+           IF FS-ROUTE-CURRENCY-CODE NOT = SPACES
+               AND FS-ROUTE-CURRENCY-CODE NOT = 'PHP' THEN
+               DISPLAY "PHP Equivalent      : " WS-PHP-EQUIVALENT " PHP"
+           END-IF
            DISPLAY "***************************************************"-
            "*************"
 
@@ -824,19 +3164,22 @@
 
            EVALUATE WS-CONFIRM-BOOKING
                WHEN 'yes'
-                   PERFORM BOOKED-SUCCESSFULY-MESSAGE
-                   SUBTRACT WS-SEAT-NUMBER FROM FS-VEHICLE-CAPACITY
-                   REWRITE FS-VEHICLES-RECORD
-                   END-REWRITE
+                   MOVE SPACES TO WS-GROUP-ID
                    PERFORM RECORD-BOOKING
                    MOVE FS-BOOKING-ID TO WS-FK-BOOKING-ID
-                   PERFORM RECORD-PAYMENT
-                   MOVE FS-BOOKING-ID TO FS-CURRENT-BOOKING-ID
-                   OPEN OUTPUT FS-CURRENT-BOOKING-FILE
-                       WRITE FS-CURRENT-BOOKING-ID
-                       END-WRITE
-                   CLOSE FS-CURRENT-BOOKING-FILE
-                   PERFORM TICKETING
+                   PERFORM OCCUPY-SEAT
+                   IF WS-SEAT-LOCK-SUCCESS = 'Y' THEN
+                       PERFORM BOOKED-SUCCESSFULY-MESSAGE
+                       PERFORM RECORD-PAYMENT
+                       MOVE FS-BOOKING-ID TO FS-CURRENT-BOOKING-ID
+                       OPEN OUTPUT FS-CURRENT-BOOKING-FILE
+                           WRITE FS-CURRENT-BOOKING-ID
+                           END-WRITE
+                       CLOSE FS-CURRENT-BOOKING-FILE
+                       PERFORM TICKETING
+                   ELSE
+                       PERFORM VOID-FAILED-SEAT-BOOKING
+                   END-IF
                    DISPLAY " Press 'enter' key to continue..."
                    ACCEPT WS-BUFFER
                    GO TO USER-MAIN-PAGE
@@ -873,7 +3216,98 @@
 
        TICKETING.
            CALL 'SYSTEM' USING 'backend/ticketing_module'
-           .    
+           .
+
+       REPRINT-TICKET.
+           DISPLAY "***************************************************"-
+           "****"
+           DISPLAY "            R E P R I N T   T I C K E T            "-
+           " "
+           DISPLAY "***************************************************"-
+           "****"
+           DISPLAY " "
+           DISPLAY " Enter Booking ID to reprint: " WITH NO ADVANCING
+           ACCEPT FS-BOOKING-ID
+
+           OPEN INPUT FS-BOOKING-FILE
+           READ FS-BOOKING-FILE
+           KEY IS FS-BOOKING-ID
+           INVALID KEY
+               PERFORM BOOKING-NOT-FOUND-MESSAGE
+           NOT INVALID KEY
+               IF FS-FK-USER-ID NOT = FS-P-USER-ID THEN
+                   PERFORM NOT-YOUR-BOOKING-MESSAGE
+               ELSE
+                   MOVE FS-BOOKING-ID TO FS-CURRENT-BOOKING-ID
+                   PERFORM REGENERATE-TICKET
+               END-IF
+           END-READ
+           CLOSE FS-BOOKING-FILE
+           .
+
+       REGENERATE-TICKET.
+           OPEN OUTPUT FS-CURRENT-BOOKING-FILE
+               WRITE FS-CURRENT-BOOKING-ID
+               END-WRITE
+           CLOSE FS-CURRENT-BOOKING-FILE
+           PERFORM TICKETING
+           PERFORM TICKET-REPRINTED-MESSAGE
+           .
+
+       WHERES-MY-BUS.
+           DISPLAY "***************************************************"-
+           "****"
+           DISPLAY "             W H E R E ' S   M Y   B U S           "-
+           "    "
+           DISPLAY "***************************************************"-
+           "****"
+           DISPLAY " "
+           DISPLAY " Enter Booking ID: " WITH NO ADVANCING
+           ACCEPT FS-BOOKING-ID
+
+           OPEN INPUT FS-BOOKING-FILE
+           READ FS-BOOKING-FILE
+           KEY IS FS-BOOKING-ID
+           INVALID KEY
+               PERFORM BOOKING-NOT-FOUND-MESSAGE
+           NOT INVALID KEY
+               IF FS-FK-USER-ID NOT = FS-P-USER-ID THEN
+                   PERFORM NOT-YOUR-BOOKING-MESSAGE
+               ELSE
+                   MOVE FS-FK-SCHEDULE-ID TO FS-SCHEDULE-ID
+                   OPEN INPUT FS-SCHEDULES-FILE
+                   READ FS-SCHEDULES-FILE
+                   KEY IS FS-SCHEDULE-ID
+                   END-READ
+                   CLOSE FS-SCHEDULES-FILE
+                   MOVE FS-FK-VEHICLE-ID TO WS-VL-VEHICLE-ID
+                   PERFORM DISPLAY-VEHICLE-LOCATION
+               END-IF
+           END-READ
+           CLOSE FS-BOOKING-FILE
+           ACCEPT WS-BUFFER
+           .
+
+       DISPLAY-VEHICLE-LOCATION.
+           OPEN INPUT FS-VEHICLE-LOCATION-FILE
+           MOVE WS-VL-VEHICLE-ID TO FS-VL-VEHICLE-ID
+           READ FS-VEHICLE-LOCATION-FILE
+           KEY IS FS-VL-VEHICLE-ID
+           INVALID KEY
+               PERFORM NO-LOCATION-ON-FILE-MESSAGE
+           NOT INVALID KEY
+               DISPLAY " "
+               DISPLAY " Vehicle ID      : " FS-VL-VEHICLE-ID
+               IF FS-VL-CHECKPOINT-CODE = SPACES THEN
+                   DISPLAY " Last Position   : " FS-VL-LATITUDE ', '
+                   FS-VL-LONGITUDE
+               ELSE
+                   DISPLAY " Last Position   : " FS-VL-CHECKPOINT-CODE
+               END-IF
+               DISPLAY " As of           : " FS-VL-TIME-STAMP
+           END-READ
+           CLOSE FS-VEHICLE-LOCATION-FILE
+           .
 
        CLEAR-SCHEDULE-TABLE.
            PERFORM VARYING WS-COUNTER-I FROM 1 BY 1 UNTIL 
@@ -899,13 +3333,29 @@
                    END-READ
                    READ FS-VEHICLES-FILE
                    END-READ
-                   IF WS-ORIGIN-Q = FS-ROUTE-ORIGIN AND WS-DESTINATION-Q
-                   = FS-ROUTE-DESTINATION AND WS-DATE-D-Q = 
+                   MOVE ZEROES TO WS-ORIGIN-MATCH-COUNT
+                   MOVE ZEROES TO WS-DEST-MATCH-COUNT
+                   IF FUNCTION TRIM(WS-ORIGIN-Q) NOT = SPACES THEN
+                       INSPECT FS-ROUTE-ORIGIN TALLYING
+                           WS-ORIGIN-MATCH-COUNT FOR ALL
+                           FUNCTION TRIM(WS-ORIGIN-Q)
+                   ELSE
+                       MOVE 1 TO WS-ORIGIN-MATCH-COUNT
+                   END-IF
+                   IF FUNCTION TRIM(WS-DESTINATION-Q) NOT = SPACES THEN
+                       INSPECT FS-ROUTE-DESTINATION TALLYING
+                           WS-DEST-MATCH-COUNT FOR ALL
+                           FUNCTION TRIM(WS-DESTINATION-Q)
+                   ELSE
+                       MOVE 1 TO WS-DEST-MATCH-COUNT
+                   END-IF
+                   IF WS-ORIGIN-MATCH-COUNT > 0 AND WS-DEST-MATCH-COUNT
+                   > 0 AND WS-DATE-D-Q =
                    FS-S-D-DATE AND WS-DATE-A-Q = FS-S-A-DATE AND
-                   WS-HOUR-D-Q = FS-S-D-HOUR AND WS-HOUR-A-Q = 
+                   WS-HOUR-D-Q = FS-S-D-HOUR AND WS-HOUR-A-Q =
                    FS-S-A-HOUR AND WS-MINUTES-D-Q = FS-S-D-MINUTES AND
-                   WS-MINUTES-A-Q = FS-S-A-MINUTES AND FS-S-STATUS = 
-                   'active' THEN
+                   WS-MINUTES-A-Q = FS-S-A-MINUTES AND FS-S-STATUS =
+                   'active' AND FS-VEHICLE-STATUS = 'active' THEN
                        MOVE FS-SCHEDULE-ID TO 
                        WS-SCHEDULE-TABLE(WS-COUNTER-I)
                        ADD 1 TO WS-SCHEDULE-COUNTER
@@ -996,17 +3446,238 @@
                    END-READ
            END-PERFORM.
 
-           CLOSE FS-SCHEDULES-FILE
+           CLOSE FS-SCHEDULES-FILE
+           CLOSE FS-ROUTES-FILE
+           CLOSE FS-VEHICLES-FILE
+           .
+       
+       TRAVERSAL-BOOKING.
+           MOVE SPACES TO WS-EOF
+           MOVE 1 TO WS-COUNTER-I
+           DISPLAY "***************************************************"-
+           "*************"
+           DISPLAY "                     M Y   B O O K I N G S         "-
+           "  "
+           DISPLAY "***************************************************"-
+           "*************"
+           DISPLAY ' '
+           DISPLAY '   BOOKING ID    |         ORIGIN - DESTINATION    '-
+           '            |      TRAVEL DATE / TIME        | VEHICLE SERI'-
+           'AL |    SEAT    |     PAID      | STATUS |'
+           DISPLAY '---------------------------------------------------'-
+           '-----------------------------------------------------------'
+
+           OPEN I-O FS-BOOKING-FILE
+           OPEN INPUT FS-SCHEDULES-FILE
+           OPEN INPUT FS-VEHICLES-FILE
+           OPEN INPUT FS-ROUTES-FILE
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FS-BOOKING-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF FS-FK-USER-ID = FS-P-USER-ID THEN
+                       MOVE FS-FK-SCHEDULE-ID TO FS-SCHEDULE-ID
+
+                       READ FS-SCHEDULES-FILE
+                           KEY IS FS-SCHEDULE-ID
+                       END-READ
+      
+                       MOVE FS-FK-VEHICLE-ID TO FS-VEHICLE-ID
+                       MOVE FS-FK-ROUTE-ID TO FS-ROUTE-ID
+      
+                       READ FS-VEHICLES-FILE
+                           KEY IS FS-VEHICLE-ID
+                       END-READ
+      
+                       READ FS-ROUTES-FILE
+                           KEY IS FS-ROUTE-ID
+                       END-READ
+
+                   DISPLAY FS-BOOKING-ID ' | ' FS-ROUTE-ORIGIN ' TO '
+                        FS-ROUTE-DESTINATION ' | ' FS-S-DEPARTURE-TIME 
+                        ' TO ' FS-S-ARRIVAL-TIME ' | ' FS-VEHICLE-SERIAL 
+                        ' | ' FS-SEAT-NUMBER ' | ' FS-PRICE ' | ' 
+                        FS-BOOKING-STATUS 
+                   DISPLAY "-------------------------------------------"-
+                   "--------------------"
+                   END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE FS-ROUTES-FILE
+           CLOSE FS-VEHICLES-FILE
+           CLOSE FS-SCHEDULES-FILE
+           CLOSE FS-BOOKING-FILE
+           .
+
+       FILTER-BOOKINGS-PAGE.
+           PERFORM CLEAR
+           MOVE SPACES TO WS-FILTER-STATUS-Q
+           MOVE SPACES TO WS-FILTER-ORIGIN-Q
+           MOVE SPACES TO WS-FILTER-DESTINATION-Q
+           MOVE ZEROES TO WS-FILTER-DATE-FROM-ENTRY
+           MOVE ZEROES TO WS-FILTER-DATE-TO-ENTRY
+           MOVE ZEROES TO WS-FILTER-DATE-FROM-Q
+           MOVE ZEROES TO WS-FILTER-DATE-TO-Q
+
+           DISPLAY "***************************************************"
+           DISPLAY "*             FILTER / SORT MY BOOKINGS           *"
+           DISPLAY "***************************************************"
+           DISPLAY " "
+           DISPLAY " Status [blank = all]: " WITH NO ADVANCING
+           ACCEPT WS-FILTER-STATUS-Q
+           DISPLAY " Origin [blank = all]: " WITH NO ADVANCING
+           ACCEPT WS-FILTER-ORIGIN-Q
+           DISPLAY " Destination [blank = all]: " WITH NO ADVANCING
+           ACCEPT WS-FILTER-DESTINATION-Q
+           DISPLAY " Travel Date From [MM/DD/YY, blank = no limit]: "
+           WITH NO ADVANCING
+           ACCEPT WS-FILTER-DATE-FROM-ENTRY
+           DISPLAY " Travel Date To [MM/DD/YY, blank = no limit]: "
+           WITH NO ADVANCING
+           ACCEPT WS-FILTER-DATE-TO-ENTRY
+           DISPLAY " Sort by Travel Date - [A]scending, [D]escending, "
+           "[N]one: " WITH NO ADVANCING
+           ACCEPT WS-FILTER-SORT-CHOICE
+
+           MOVE FUNCTION UPPER-CASE(WS-FILTER-SORT-CHOICE) TO
+           WS-FILTER-SORT-CHOICE
+
+           IF WS-FILTER-DATE-FROM-ENTRY NOT = SPACES THEN
+               MOVE '20' TO WS-FILTER-DATE-FROM-Q(1:2)
+               MOVE WS-FILTER-DATE-FROM-ENTRY(1:2) TO
+               WS-FILTER-DATE-FROM-Q(5:2)
+               MOVE WS-FILTER-DATE-FROM-ENTRY(4:2) TO
+               WS-FILTER-DATE-FROM-Q(7:2)
+               MOVE WS-FILTER-DATE-FROM-ENTRY(7:2) TO
+               WS-FILTER-DATE-FROM-Q(3:2)
+           END-IF
+
+           IF WS-FILTER-DATE-TO-ENTRY NOT = SPACES THEN
+               MOVE '20' TO WS-FILTER-DATE-TO-Q(1:2)
+               MOVE WS-FILTER-DATE-TO-ENTRY(1:2) TO
+               WS-FILTER-DATE-TO-Q(5:2)
+               MOVE WS-FILTER-DATE-TO-ENTRY(4:2) TO
+               WS-FILTER-DATE-TO-Q(7:2)
+               MOVE WS-FILTER-DATE-TO-ENTRY(7:2) TO
+               WS-FILTER-DATE-TO-Q(3:2)
+           END-IF
+
+           PERFORM BUILD-FILTERED-BOOKING-TABLE
+
+           IF WS-FILTER-SORT-CHOICE = 'A' OR WS-FILTER-SORT-CHOICE = 'D'
+           THEN
+               PERFORM SORT-BOOKING-TABLE
+           END-IF
+
+           PERFORM DISPLAY-FILTERED-BOOKINGS
+
+           DISPLAY " "
+           DISPLAY " Press 'enter' key to continue..."
+           ACCEPT WS-BUFFER
+           .
+
+       BUILD-FILTERED-BOOKING-TABLE.
+           MOVE SPACES TO WS-EOF
+           MOVE ZEROES TO WS-BOOKING-MATCH-COUNT
+
+           OPEN INPUT FS-BOOKING-FILE
+           OPEN INPUT FS-SCHEDULES-FILE
+           OPEN INPUT FS-VEHICLES-FILE
+           OPEN INPUT FS-ROUTES-FILE
+
+           PERFORM UNTIL WS-EOF = 'Y' OR WS-BOOKING-MATCH-COUNT > 99
+               READ FS-BOOKING-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF FS-FK-USER-ID = FS-P-USER-ID THEN
+                       MOVE FS-FK-SCHEDULE-ID TO FS-SCHEDULE-ID
+                       READ FS-SCHEDULES-FILE
+                           KEY IS FS-SCHEDULE-ID
+                       END-READ
+
+                       MOVE FS-FK-VEHICLE-ID TO FS-VEHICLE-ID
+                       MOVE FS-FK-ROUTE-ID TO FS-ROUTE-ID
+
+                       READ FS-VEHICLES-FILE
+                           KEY IS FS-VEHICLE-ID
+                       END-READ
+
+                       READ FS-ROUTES-FILE
+                           KEY IS FS-ROUTE-ID
+                       END-READ
+
+                       MOVE '20' TO WS-FILTER-DEPART-DATE-INT(1:2)
+                       MOVE FS-S-D-DATE(1:2) TO
+                       WS-FILTER-DEPART-DATE-INT(5:2)
+                       MOVE FS-S-D-DATE(4:2) TO
+                       WS-FILTER-DEPART-DATE-INT(7:2)
+                       MOVE FS-S-D-DATE(7:2) TO
+                       WS-FILTER-DEPART-DATE-INT(3:2)
+
+                       IF (WS-FILTER-STATUS-Q = SPACES OR
+                       WS-FILTER-STATUS-Q = FS-BOOKING-STATUS)
+                       AND (WS-FILTER-ORIGIN-Q = SPACES OR
+                       WS-FILTER-ORIGIN-Q = FS-ROUTE-ORIGIN)
+                       AND (WS-FILTER-DESTINATION-Q = SPACES OR
+                       WS-FILTER-DESTINATION-Q = FS-ROUTE-DESTINATION)
+                       AND (WS-FILTER-DATE-FROM-Q = ZEROES OR
+                       WS-FILTER-DEPART-DATE-INT >=
+                       WS-FILTER-DATE-FROM-Q)
+                       AND (WS-FILTER-DATE-TO-Q = ZEROES OR
+                       WS-FILTER-DEPART-DATE-INT <= WS-FILTER-DATE-TO-Q)
+                       THEN
+                           ADD 1 TO WS-BOOKING-MATCH-COUNT
+                           MOVE FS-BOOKING-ID TO
+                           WS-BID-ENTRY(WS-BOOKING-MATCH-COUNT)
+                           MOVE WS-FILTER-DEPART-DATE-INT TO
+                           WS-BID-SORT-KEY(WS-BOOKING-MATCH-COUNT)
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+
            CLOSE FS-ROUTES-FILE
            CLOSE FS-VEHICLES-FILE
+           CLOSE FS-SCHEDULES-FILE
+           CLOSE FS-BOOKING-FILE
            .
-       
-       TRAVERSAL-BOOKING.
-           MOVE SPACES TO WS-EOF
-           MOVE 1 TO WS-COUNTER-I
+
+       SORT-BOOKING-TABLE.
+           PERFORM VARYING WS-COUNTER-I FROM 1 BY 1 UNTIL
+           WS-COUNTER-I >= WS-BOOKING-MATCH-COUNT
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1 UNTIL
+               WS-SORT-J > (WS-BOOKING-MATCH-COUNT - WS-COUNTER-I)
+                   IF (WS-FILTER-SORT-CHOICE = 'A' AND
+                   WS-BID-SORT-KEY(WS-SORT-J) >
+                   WS-BID-SORT-KEY(WS-SORT-J + 1)) OR
+                   (WS-FILTER-SORT-CHOICE = 'D' AND
+                   WS-BID-SORT-KEY(WS-SORT-J) <
+                   WS-BID-SORT-KEY(WS-SORT-J + 1))
+                       MOVE WS-BID-ENTRY(WS-SORT-J) TO WS-SORT-SWAP-ID
+                       MOVE WS-BID-SORT-KEY(WS-SORT-J) TO
+                       WS-SORT-SWAP-KEY
+
+                       MOVE WS-BID-ENTRY(WS-SORT-J + 1) TO
+                       WS-BID-ENTRY(WS-SORT-J)
+                       MOVE WS-BID-SORT-KEY(WS-SORT-J + 1) TO
+                       WS-BID-SORT-KEY(WS-SORT-J)
+
+                       MOVE WS-SORT-SWAP-ID TO
+                       WS-BID-ENTRY(WS-SORT-J + 1)
+                       MOVE WS-SORT-SWAP-KEY TO
+                       WS-BID-SORT-KEY(WS-SORT-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
+       DISPLAY-FILTERED-BOOKINGS.
+           DISPLAY " "
            DISPLAY "***************************************************"-
            "*************"
-           DISPLAY "                     M Y   B O O K I N G S         "-
+           DISPLAY "            FILTERED / SORTED MY BOOKINGS          "-
            "  "
            DISPLAY "***************************************************"-
            "*************"
@@ -1017,41 +3688,40 @@
            DISPLAY '---------------------------------------------------'-
            '-----------------------------------------------------------'
 
-           OPEN I-O FS-BOOKING-FILE
+           OPEN INPUT FS-BOOKING-FILE
            OPEN INPUT FS-SCHEDULES-FILE
            OPEN INPUT FS-VEHICLES-FILE
            OPEN INPUT FS-ROUTES-FILE
 
-           PERFORM UNTIL WS-EOF = 'Y'
-               READ FS-BOOKING-FILE NEXT RECORD
-               AT END MOVE 'Y' TO WS-EOF
-               NOT AT END
-                   IF FS-FK-USER-ID = FS-P-USER-ID THEN
+           PERFORM VARYING WS-COUNTER-I FROM 1 BY 1 UNTIL
+           WS-COUNTER-I > WS-BOOKING-MATCH-COUNT
+               MOVE WS-BID-ENTRY(WS-COUNTER-I) TO FS-BOOKING-ID
+               READ FS-BOOKING-FILE
+                   KEY IS FS-BOOKING-ID
+                   NOT INVALID KEY
                        MOVE FS-FK-SCHEDULE-ID TO FS-SCHEDULE-ID
-
                        READ FS-SCHEDULES-FILE
                            KEY IS FS-SCHEDULE-ID
                        END-READ
-      
+
                        MOVE FS-FK-VEHICLE-ID TO FS-VEHICLE-ID
                        MOVE FS-FK-ROUTE-ID TO FS-ROUTE-ID
-      
+
                        READ FS-VEHICLES-FILE
                            KEY IS FS-VEHICLE-ID
                        END-READ
-      
+
                        READ FS-ROUTES-FILE
                            KEY IS FS-ROUTE-ID
                        END-READ
 
-                   DISPLAY FS-BOOKING-ID ' | ' FS-ROUTE-ORIGIN ' TO '
-                        FS-ROUTE-DESTINATION ' | ' FS-S-DEPARTURE-TIME 
-                        ' TO ' FS-S-ARRIVAL-TIME ' | ' FS-VEHICLE-SERIAL 
-                        ' | ' FS-SEAT-NUMBER ' | ' FS-PRICE ' | ' 
-                        FS-BOOKING-STATUS 
-                   DISPLAY "-------------------------------------------"-
-                   "--------------------"
-                   END-IF
+                       DISPLAY FS-BOOKING-ID ' | ' FS-ROUTE-ORIGIN
+                       ' TO ' FS-ROUTE-DESTINATION ' | '
+                       FS-S-DEPARTURE-TIME ' TO ' FS-S-ARRIVAL-TIME
+                       ' | ' FS-VEHICLE-SERIAL ' | ' FS-SEAT-NUMBER
+                       ' | ' FS-PRICE ' | ' FS-BOOKING-STATUS
+                       DISPLAY "-------------------------------------"-
+                       "------------------------"
                END-READ
            END-PERFORM
 
@@ -1061,32 +3731,89 @@
            CLOSE FS-BOOKING-FILE
            .
 
-       RECORD-BOOKING.
-           MOVE SPACES TO WS-EOF
-           MOVE ZEROES TO WS-INCREMENT-VALUE
-           MOVE LOW-VALUES TO FS-BOOKING-ID
+       OCCUPY-SEAT.
+           MOVE 'N' TO WS-SEAT-LOCK-SUCCESS
+           MOVE WS-FK-SCHEDULE-ID TO FS-SEAT-SCHEDULE-ID
+           MOVE WS-SEAT-NUMBER TO FS-SEAT-NO
+           READ FS-SEAT-MAP-FILE
+           KEY IS FS-SEAT-KEY
+           NOT INVALID KEY
+               IF FS-SEAT-STATUS = 'OPEN' THEN
+                   MOVE 'OCCUPIED' TO FS-SEAT-STATUS
+                   MOVE WS-FK-BOOKING-ID TO FS-SEAT-FK-BOOKING-ID
+                   REWRITE FS-SEAT-RECORD
+                   END-REWRITE
+                   MOVE 'Y' TO WS-SEAT-LOCK-SUCCESS
+               END-IF
+           END-READ
+           .
 
+       VOID-FAILED-SEAT-BOOKING.
+           MOVE WS-FK-BOOKING-ID TO FS-BOOKING-ID
            OPEN I-O FS-BOOKING-FILE
-               START FS-BOOKING-FILE KEY IS GREATER THAN FS-BOOKING-ID
+           READ FS-BOOKING-FILE
+           KEY IS FS-BOOKING-ID
+           NOT INVALID KEY
+               MOVE 'canceled' TO FS-BOOKING-STATUS
+               REWRITE FS-BOOKING-RECORD
+               END-REWRITE
+           END-READ
+           CLOSE FS-BOOKING-FILE
+           PERFORM SEAT-NOT-AVAILABLE-MESSAGE
+           .
+
+       PROMOTE-WAITLIST.
+           MOVE FS-SEAT-SCHEDULE-ID TO WS-PROMOTE-SCHEDULE-ID
+           MOVE FS-SEAT-NO TO WS-PROMOTE-SEAT-NO
+
+           MOVE SPACES TO WS-PROMOTE-EOF
+           MOVE 'NO' TO WS-WAITLIST-FOUND
+           MOVE LOW-VALUES TO FS-BOOKING-ID
+
+           START FS-BOOKING-FILE KEY IS GREATER THAN FS-BOOKING-ID
+           PERFORM UNTIL WS-PROMOTE-EOF = 'Y' OR WS-WAITLIST-FOUND =
+               'YES'
                READ FS-BOOKING-FILE NEXT RECORD
-                   AT END MOVE 1 TO WS-INCREMENT-VALUE
+                   AT END MOVE 'Y' TO WS-PROMOTE-EOF
                    NOT AT END
-                       PERFORM UNTIL WS-EOF = 'Y'
-                           MOVE FS-BOOKING-ID TO WS-LAST-GENERATED-ID
-                           READ FS-BOOKING-FILE NEXT RECORD
-                               AT END MOVE 'Y' TO WS-EOF
-                               NOT AT END
-                                   CONTINUE
-                           END-READ
-                       END-PERFORM
+                       IF FS-FK-SCHEDULE-ID = WS-PROMOTE-SCHEDULE-ID
+                           AND FS-BOOKING-STATUS = 'waitlist' THEN
+                           MOVE 'YES' TO WS-WAITLIST-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-WAITLIST-FOUND = 'YES' THEN
+               MOVE WS-PROMOTE-SEAT-NO TO FS-SEAT-NUMBER
+               MOVE 'reserved' TO FS-BOOKING-STATUS
+               REWRITE FS-BOOKING-RECORD
+               END-REWRITE
+
+               MOVE WS-PROMOTE-SCHEDULE-ID TO FS-SEAT-SCHEDULE-ID
+               MOVE WS-PROMOTE-SEAT-NO TO FS-SEAT-NO
+               READ FS-SEAT-MAP-FILE
+               KEY IS FS-SEAT-KEY
+               NOT INVALID KEY
+                   MOVE 'OCCUPIED' TO FS-SEAT-STATUS
+                   MOVE FS-BOOKING-ID TO FS-SEAT-FK-BOOKING-ID
+                   REWRITE FS-SEAT-RECORD
+                   END-REWRITE
                END-READ
 
-           IF WS-LAST-GENERATED-ID NOT = SPACES THEN
-               MOVE WS-LSI-INCREMENT-VALUE TO WS-INCREMENT-VALUE
-               ADD 1 TO WS-INCREMENT-VALUE
-           ELSE    
-               MOVE 1 TO WS-INCREMENT-VALUE
+               DISPLAY ' '
+               PERFORM WAITLIST-PROMOTED-MESSAGE
            END-IF
+           .
+
+       RECORD-BOOKING.
+           MOVE SPACES TO WS-EOF
+           MOVE ZEROES TO WS-INCREMENT-VALUE
+           MOVE LOW-VALUES TO FS-BOOKING-ID
+
+           MOVE 'BOOKING' TO WS-SEQ-NAME
+           PERFORM NEXT-SEQUENCE-VALUE
+
+           OPEN I-O FS-BOOKING-FILE
 
            PERFORM GENERATE-ID-SEQUENCE
 
@@ -1104,31 +3831,32 @@
            CLOSE FS-BOOKING-FILE
            .
 
+       GENERATE-GROUP-ID.
+           MOVE SPACES TO WS-EOF
+           MOVE ZEROES TO WS-INCREMENT-VALUE
+           MOVE LOW-VALUES TO FS-BOOKING-ID
+
+           MOVE 'GROUP' TO WS-SEQ-NAME
+           PERFORM NEXT-SEQUENCE-VALUE
+
+           PERFORM GENERATE-ID-SEQUENCE
+
+           MOVE WS-GENERATED-ID TO WS-GROUP-ID
+           .
+
        RECORD-PAYMENT.
            MOVE SPACES TO WS-EOF
            MOVE ZEROES TO WS-INCREMENT-VALUE
            MOVE LOW-VALUE TO FS-PAYMENT-ID
-           OPEN I-O FS-PAYMENT-FILE
-               START FS-PAYMENT-FILE KEY IS GREATER THAN FS-PAYMENT-ID
-               READ FS-PAYMENT-FILE NEXT RECORD
-                   AT END MOVE 1 TO WS-INCREMENT-VALUE
-                   NOT AT END
-                       MOVE FS-PAYMENT-ID TO WS-LAST-GENERATED-ID
-                       PERFORM UNTIL WS-EOF = 'Y'
-                       READ FS-PAYMENT-FILE NEXT RECORD
-                           AT END MOVE 'Y' TO WS-EOF
-                           NOT AT END
-                               CONTINUE
-                       END-READ
-                       END-PERFORM
-               END-READ
 
-               IF WS-LAST-GENERATED-ID NOT = SPACES THEN
-                   MOVE WS-LSI-INCREMENT-VALUE TO WS-INCREMENT-VALUE
-                   ADD 1 TO WS-INCREMENT-VALUE
-               ELSE
-                   MOVE 1 TO WS-INCREMENT-VALUE
-               END-IF
+           MOVE SPACES TO WS-PH-OLD-STATUS
+           MOVE 'payment recorded' TO WS-PH-REASON
+           MOVE FS-P-USER-ID TO WS-PH-CHANGED-BY
+
+           MOVE 'PAYMENT' TO WS-SEQ-NAME
+           PERFORM NEXT-SEQUENCE-VALUE
+
+           OPEN I-O FS-PAYMENT-FILE
 
                PERFORM GENERATE-ID-SEQUENCE
 
@@ -1138,11 +3866,119 @@
 
                MOVE WS-TIME-STAMP TO WS-TRANSACTION-TIME-STAMP
 
+               PERFORM COMPUTE-VAT-BREAKDOWN
+
                MOVE WS-PAYMENT-RECORD TO FS-PAYMENT-RECORD
 
                WRITE FS-PAYMENT-RECORD
                END-WRITE
            CLOSE FS-PAYMENT-FILE
+
+           MOVE WS-PAYMENT-STATUS TO WS-PH-NEW-STATUS
+           PERFORM WRITE-PAYMENT-HISTORY
+           .
+
+       WRITE-PAYMENT-HISTORY.
+           MOVE WS-PAYMENT-ID TO FS-PH-PAYMENT-ID
+           MOVE WS-FK-BOOKING-ID TO FS-PH-FK-BOOKING-ID
+           MOVE WS-PH-OLD-STATUS TO FS-PH-OLD-STATUS
+           MOVE WS-PH-NEW-STATUS TO FS-PH-NEW-STATUS
+           MOVE WS-PH-REASON TO FS-PH-REASON
+           MOVE WS-PH-CHANGED-BY TO FS-PH-CHANGED-BY
+
+           PERFORM GENERATE-TIME-STAMP
+           MOVE WS-TIME-STAMP TO FS-PH-TIME-STAMP
+
+           OPEN EXTEND FS-PAYMENT-HISTORY-FILE
+           WRITE FS-PAYMENT-HISTORY-RECORD
+           CLOSE FS-PAYMENT-HISTORY-FILE
+           .
+
+       DETERMINE-REFUND-STATUS.
+           ACCEPT WS-TODAY-DATE FROM DATE
+           ACCEPT WS-TODAY-TIME FROM TIME
+           MOVE WS-TODAY-TIME(1:2) TO WS-TODAY-HOUR24
+           MOVE WS-TODAY-TIME(3:2) TO WS-TODAY-MINUTE
+
+           COMPUTE WS-CURRENT-DATE-INT = 20000000 +
+               (WS-TODAY-YY * 10000) + (WS-TODAY-MM * 100) + WS-TODAY-DD
+
+           MOVE FS-S-D-DATE(1:2) TO WS-DEPART-DATE-INT(5:2)
+           MOVE FS-S-D-DATE(4:2) TO WS-DEPART-DATE-INT(7:2)
+           MOVE FS-S-D-DATE(7:2) TO WS-DEPART-DATE-INT(3:2)
+           MOVE '20' TO WS-DEPART-DATE-INT(1:2)
+
+           IF FS-S-D-TIME-FORMAT = 'AM' THEN
+               IF FS-S-D-HOUR = 12 THEN
+                   MOVE 0 TO WS-DEPART-HOUR24
+               ELSE
+                   MOVE FS-S-D-HOUR TO WS-DEPART-HOUR24
+               END-IF
+           ELSE
+               IF FS-S-D-HOUR = 12 THEN
+                   MOVE 12 TO WS-DEPART-HOUR24
+               ELSE
+                   COMPUTE WS-DEPART-HOUR24 = FS-S-D-HOUR + 12
+               END-IF
+           END-IF
+
+           COMPUTE WS-CURRENT-DAY-NUMBER =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-INT)
+           COMPUTE WS-DEPART-DAY-NUMBER =
+               FUNCTION INTEGER-OF-DATE(WS-DEPART-DATE-INT)
+
+           COMPUTE WS-CURRENT-TOTAL-MINUTES =
+               (WS-CURRENT-DAY-NUMBER * 1440) +
+               (WS-TODAY-HOUR24 * 60) + WS-TODAY-MINUTE
+           COMPUTE WS-DEPART-TOTAL-MINUTES =
+               (WS-DEPART-DAY-NUMBER * 1440) +
+               (WS-DEPART-HOUR24 * 60) + FS-S-D-MINUTES
+
+           COMPUTE WS-MINUTES-TO-DEPARTURE =
+               WS-DEPART-TOTAL-MINUTES - WS-CURRENT-TOTAL-MINUTES
+
+           IF WS-MINUTES-TO-DEPARTURE < 720 THEN
+               MOVE 'forfeited' TO WS-REFUND-STATUS
+           ELSE
+               MOVE 'refunded' TO WS-REFUND-STATUS
+           END-IF
+           .
+
+       RECORD-REFUND.
+           MOVE SPACES TO WS-EOF
+           MOVE ZEROES TO WS-INCREMENT-VALUE
+           MOVE LOW-VALUE TO WS-FK-BOOKING-ID
+           MOVE FS-BOOKING-ID TO WS-FK-BOOKING-ID
+           MOVE WS-ACTUAL-PAID-AMOUNT TO WS-PAYMENT-AMOUNT
+           MOVE 'refund' TO WS-PAYMENT-METHOD
+           MOVE WS-REFUND-STATUS TO WS-PAYMENT-STATUS
+           MOVE SPACES TO WS-PROMO-CODE-USED
+           MOVE ZEROES TO WS-DISCOUNT-AMOUNT
+           MOVE SPACES TO WS-DISCOUNT-REASON
+
+           MOVE LOW-VALUE TO FS-PAYMENT-ID
+
+           MOVE 'PAYMENT' TO WS-SEQ-NAME
+           PERFORM NEXT-SEQUENCE-VALUE
+
+           PERFORM GENERATE-ID-SEQUENCE
+
+           MOVE WS-GENERATED-ID TO WS-PAYMENT-ID
+
+           PERFORM GENERATE-TIME-STAMP
+
+           MOVE WS-TIME-STAMP TO WS-TRANSACTION-TIME-STAMP
+
+           MOVE WS-PAYMENT-RECORD TO FS-PAYMENT-RECORD
+
+           WRITE FS-PAYMENT-RECORD
+           END-WRITE
+
+           MOVE SPACES TO WS-PH-OLD-STATUS
+           MOVE 'booking cancellation' TO WS-PH-REASON
+           MOVE FS-P-USER-ID TO WS-PH-CHANGED-BY
+           MOVE WS-REFUND-STATUS TO WS-PH-NEW-STATUS
+           PERFORM WRITE-PAYMENT-HISTORY
            .
 
        GENERATE-ID-SEQUENCE.
@@ -1175,6 +4011,170 @@
                    END-IF
                END-IF
            CLOSE FS-PAYMENT-FILE
+           OPEN I-O FS-SEAT-MAP-FILE
+               IF WS-FILE-STATUS NOT = '00' THEN
+                   OPEN OUTPUT FS-SEAT-MAP-FILE
+                   IF WS-FILE-STATUS NOT = '00' THEN
+                       DISPLAY 'Error : <Unable to open file>'
+                   END-IF
+               END-IF
+           CLOSE FS-SEAT-MAP-FILE
+           OPEN I-O FS-SEQUENCE-FILE
+               IF WS-FILE-STATUS NOT = '00' THEN
+                   OPEN OUTPUT FS-SEQUENCE-FILE
+                   IF WS-FILE-STATUS NOT = '00' THEN
+                       DISPLAY 'Error : <Unable to open file>'
+                   END-IF
+               END-IF
+           CLOSE FS-SEQUENCE-FILE
+           OPEN I-O FS-JOURNEYS-FILE
+               IF WS-FILE-STATUS NOT = '00' THEN
+                   OPEN OUTPUT FS-JOURNEYS-FILE
+                   IF WS-FILE-STATUS NOT = '00' THEN
+                       DISPLAY 'Error : <Unable to open file>'
+                   END-IF
+               END-IF
+           CLOSE FS-JOURNEYS-FILE
+           OPEN I-O FS-JOURNEY-LEGS-FILE
+               IF WS-FILE-STATUS NOT = '00' THEN
+                   OPEN OUTPUT FS-JOURNEY-LEGS-FILE
+                   IF WS-FILE-STATUS NOT = '00' THEN
+                       DISPLAY 'Error : <Unable to open file>'
+                   END-IF
+               END-IF
+           CLOSE FS-JOURNEY-LEGS-FILE
+           OPEN I-O FS-PRICING-CALENDAR-FILE
+               IF WS-FILE-STATUS NOT = '00' THEN
+                   OPEN OUTPUT FS-PRICING-CALENDAR-FILE
+                   IF WS-FILE-STATUS NOT = '00' THEN
+                       DISPLAY 'Error : <Unable to open file>'
+                   END-IF
+               END-IF
+           CLOSE FS-PRICING-CALENDAR-FILE
+           .
+
+       NEXT-SEQUENCE-VALUE.
+           OPEN I-O FS-SEQUENCE-FILE
+               READ FS-SEQUENCE-FILE
+               KEY IS FS-SEQ-NAME
+               INVALID KEY
+                   MOVE 1 TO WS-INCREMENT-VALUE
+                   MOVE WS-SEQ-NAME TO FS-SEQ-NAME
+                   MOVE WS-INCREMENT-VALUE TO FS-SEQ-LAST-INCREMENT
+                   WRITE FS-SEQUENCE-RECORD
+                   END-WRITE
+               NOT INVALID KEY
+                   COMPUTE WS-INCREMENT-VALUE =
+                       FS-SEQ-LAST-INCREMENT + 1
+                   MOVE WS-INCREMENT-VALUE TO FS-SEQ-LAST-INCREMENT
+                   REWRITE FS-SEQUENCE-RECORD
+                   END-REWRITE
+               END-READ
+           CLOSE FS-SEQUENCE-FILE
+           .
+
+       SEAT-NOT-AVAILABLE-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*          ERROR: Seat is already taken!          *"
+           DISPLAY "***************************************************"
+           .
+
+       INVALID-PROMO-CODE-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*          That promo code isn't valid.           *"
+           DISPLAY "***************************************************"
+           .
+
+       EXPIRED-PROMO-CODE-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*          That promo code has expired.           *"
+           DISPLAY "***************************************************"
+           .
+
+       PROMO-CODE-APPLIED-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*          Promo code applied!                    *"
+           DISPLAY "***************************************************"
+           DISPLAY " Discount Amount : " WS-DISCOUNT-AMOUNT
+           .
+
+       SCHEDULE-FULL-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*        This schedule is fully booked.           *"
+           DISPLAY "***************************************************"
+           .
+
+       NO-JOURNEYS-FOUND-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*        No journeys are currently available.     *"
+           DISPLAY "***************************************************"
+           .
+
+       NO-JOURNEY-SCHEDULES-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*  No schedules fit this leg of the journey.      *"
+           DISPLAY "***************************************************"
+           .
+
+       NOT-ENOUGH-SEATS-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*   Not enough open seats left for this group.    *"
+           DISPLAY "***************************************************"
+           DISPLAY " Press 'enter' key to continue..."
+           .
+
+       NO-RETURN-SCHEDULES-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*   No return schedules found for that route.     *"
+           DISPLAY "***************************************************"
+           .
+
+       GROUP-BOOKED-SUCCESSFULLY-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*          Group Booking Successfuly Placed       *"
+           DISPLAY "***************************************************"
+           .
+
+       WAITLIST-ADDED-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*       You've been added to the waitlist!        *"
+           DISPLAY "***************************************************"
+           DISPLAY " Press 'enter' key to continue..."
+           .
+
+       WAITLIST-PROMOTED-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*   A waitlisted passenger was moved into the     *"
+           DISPLAY "*   seat you just freed up.                       *"
+           DISPLAY "***************************************************"
+           .
+
+       REFUND-ISSUED-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*   Cancelled more than 12 hours before departure *"
+           DISPLAY "*   -- your payment has been refunded.            *"
+           DISPLAY "***************************************************"
+           .
+
+       CANCELLATION-FORFEITED-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*   Cancelled within 12 hours of departure --     *"
+           DISPLAY "*   this booking's payment is non-refundable.     *"
+           DISPLAY "***************************************************"
+           .
+
+       CANNOT-MODIFY-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*   This booking can no longer be modified.       *"
+           DISPLAY "***************************************************"
+           DISPLAY " Press 'enter' key to continue..."
+           .
+
+       MODIFIED-SUCCESSFULLY-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*            Booking Modified Successfuly         *"
+           DISPLAY "***************************************************"
+           DISPLAY " Press 'enter' key to continue..."
            .
 
        INVALID-INPUT.
@@ -1217,6 +4217,43 @@
 
            ACCEPT WS-BUFFER.
 
+       NOT-YOUR-BOOKING-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*     That booking does not belong to you         *"
+           DISPLAY "***************************************************"
+           DISPLAY " Press 'enter' key to continue..."
+
+           ACCEPT WS-BUFFER.
+
+       TICKET-REPRINTED-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*          Ticket Reprinted and Resent!           *"
+           DISPLAY "***************************************************"
+           .
+
+       NO-LOCATION-ON-FILE-MESSAGE.
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "*     No tracking data yet for this vehicle       *"
+           DISPLAY "***************************************************"
+           .
+
+       BALANCE-NOT-APPLICABLE-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*       No Outstanding Balance On This Booking    *"
+           DISPLAY "***************************************************"
+           DISPLAY " Press 'enter' key to continue..."
+
+           ACCEPT WS-BUFFER.
+
+       BALANCE-SETTLED-MESSAGE.
+           DISPLAY "***************************************************"
+           DISPLAY "*         Balance Settled - Booking Paid          *"
+           DISPLAY "***************************************************"
+           DISPLAY " Press 'enter' key to continue..."
+
+           ACCEPT WS-BUFFER.
+
        OUT-OF-RANGE-MESSAGE.
            DISPLAY "***************************************************"
            DISPLAY "*                 Out of Range                    *"
